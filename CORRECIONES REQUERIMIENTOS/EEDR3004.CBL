@@ -22,6 +22,8 @@
                           FILE STATUS IS FS-STUDENT.
            SELECT REPORTE ASSIGN TO REPORTE
                           FILE STATUS IS FS-REPORTE.
+           SELECT REPORTEI ASSIGN TO REPORTEI
+                          FILE STATUS IS FS-REPORTEI.
        DATA DIVISION.
        FILE SECTION.
       *                   INPUT BUFFER DEFINITION
@@ -55,15 +57,30 @@
               03 OUPUT-STUDENT-AGE             PIC 9(03).
               03 FILLER                        PIC X(01).
               03 OUPUT-STUDENT-AVERAGE         PIC 9(02)V99.
+      *                OUTPUT BUFFER DEFINITION - INACTIVOS
+       FD REPORTEI.
+       01 REG-OUPUT-I.
+           02 OUPUT-I-DATA.
+              03 OUPUT-I-STUDENT-ID             PIC 9(04).
+              03 FILLER                         PIC X(01).
+              03 OUPUT-I-STUDENT-NAME           PIC X(75).
+              03 FILLER                         PIC X(01).
+              03 OUPUT-I-BIRTHDATE              PIC 9(08).
+              03 FILLER                         PIC X(01).
+              03 OUPUT-I-STUDENT-AGE            PIC 9(03).
+              03 FILLER                         PIC X(01).
+              03 OUPUT-I-STUDENT-AVERAGE        PIC 9(02)V99.
        WORKING-STORAGE SECTION.
       *                     VARIABLES FILE STATUS
        01  FS-STUDENT                          PIC 9(02) VALUE ZEROS.
        01  FS-REPORTE                          PIC 9(02) VALUE ZEROS.
+       01  FS-REPORTEI                         PIC 9(02) VALUE ZEROS.
       *                      STADISTICS VARIABLES
        01  WKS-STUDENTS-ACTIVE                 PIC 9(02) VALUE ZEROS.
        01  WKS-STUD-INACTIVE                   PIC 9(02) VALUE ZEROS.
        01  WKS-REG-READ                        PIC 9(02) VALUE ZEROS.
        01  WKS-REG-WRITEN                      PIC 9(02) VALUE ZEROS.
+       01  WKS-REG-WRITEN-I                    PIC 9(02) VALUE ZEROS.
        01  WKS-REG-NOT-WRITEN                  PIC 9(02) VALUE ZEROS.
       *                      VARIABLES CALCULO DE FECHAS
        01  WKS-CURRENT-DATE.
@@ -87,12 +104,17 @@
        110-APERTURA-ARCHIVOS SECTION.
            OPEN INPUT   STUDENT
            OPEN OUTPUT  REPORTE
+           OPEN OUTPUT  REPORTEI
            IF FS-STUDENT = 97
               MOVE ZEROS TO FS-STUDENT
            IF FS-REPORTE = 97
               MOVE ZEROS TO FS-REPORTE
            END-IF
+           IF FS-REPORTEI = 97
+              MOVE ZEROS TO FS-REPORTEI
+           END-IF
            IF FS-STUDENT NOT = 0 OR FS-REPORTE NOT = 0
+                                 OR FS-REPORTEI NOT = 0
               DISPLAY "================================================"
                        UPON CONSOLE
               DISPLAY "       HUBO UN ERROR AL ABRIR LOS ARCHIVOS      "
@@ -101,6 +123,8 @@
                        UPON CONSOLE
               DISPLAY " FILE ESTATUS DEL ARCHIVO DOS : (" FS-REPORTE ")"
                        UPON CONSOLE
+              DISPLAY " FILE ESTATUS DEL ARCHIVO TRE : (" FS-REPORTEI
+                       ")" UPON CONSOLE
               DISPLAY "================================================"
                        UPON CONSOLE
               PERFORM 150-CLOSE-DATA
@@ -138,7 +162,8 @@
                     PERFORM 240-ESCRITURA-ACTIVOS-REPORT
                 WHEN WKS-INACTIVOS
                     ADD 1 TO WKS-STUD-INACTIVE
-                    ADD 1 TO WKS-REG-NOT-WRITEN
+                    PERFORM 220-CALCULO-EDAD-PROMEDIO
+                    PERFORM 250-ESCRITURA-INACTIVOS-REPORT
                 WHEN OTHER
                     DISPLAY
                     "================================================"
@@ -215,6 +240,46 @@
                 STOP RUN
            END-IF.
        240-ESCRITURA-ACTIVOS-REPORT-E. EXIT.
+
+      *--------------->   SECCION DE ESCRITURA DE INACTIVOS
+       250-ESCRITURA-INACTIVOS-REPORT SECTION.
+           MOVE ENTRY-STUDENT-ID   TO OUPUT-I-STUDENT-ID
+           MOVE ENTRY-STUDENT-NAME TO OUPUT-I-STUDENT-NAME
+           MOVE ENTRY-BIRTHDATE    TO OUPUT-I-BIRTHDATE
+           MOVE WKS-EDAD           TO OUPUT-I-STUDENT-AGE
+           MOVE WKS-AVERAGE-EDIT   TO OUPUT-I-STUDENT-AVERAGE
+
+           WRITE REG-OUPUT-I
+           IF FS-REPORTEI = 0
+                ADD 1 TO WKS-REG-WRITEN-I
+           ELSE
+                DISPLAY
+                "================================================="
+                UPON CONSOLE
+                DISPLAY
+                "HUBO UN PROBLEMA AL INTENTAR ESCRIBIR UN REGISTRO"
+                UPON CONSOLE
+                DISPLAY
+                "================================================="
+                UPON CONSOLE
+                DISPLAY
+                "==> EL REGISTRO EN CONFLICTO FUE :"
+                UPON CONSOLE
+                DISPLAY
+                "   ==>" REG-OUPUT-I
+                UPON CONSOLE
+                DISPLAY
+                "==> EL PROGRAMA TERMINO POR SEGURIDAD, VERIFICAR!!"
+                UPON CONSOLE
+                DISPLAY
+                "================================================="
+                UPON CONSOLE
+                ADD 1 TO WKS-REG-NOT-WRITEN
+                PERFORM 150-CLOSE-DATA
+                MOVE 91 TO RETURN-CODE
+                STOP RUN
+           END-IF.
+       250-ESCRITURA-INACTIVOS-REPORT-E. EXIT.
       *                 ----- SECITON TO STADISTICS -----
        140-STADISTICS SECTION.
            DISPLAY
@@ -230,6 +295,8 @@
            DISPLAY
            "||  ESTUDIANTES INACTIVOS       : (" WKS-STUD-INACTIVE   ")"
            DISPLAY
+           "||  REGISTROS ESCRITOS INACTIVOS: (" WKS-REG-WRITEN-I    ")"
+           DISPLAY
            "||  REGISTROS NO ESCRITOS       : (" WKS-REG-NOT-WRITEN  ")"
            DISPLAY
            ">>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<".
@@ -237,5 +304,6 @@
       *                  ----- SECTION TO CLOSE FILES -----
        150-CLOSE-DATA SECTION.
            CLOSE STUDENT
-           CLOSE REPORTE.
+           CLOSE REPORTE
+           CLOSE REPORTEI.
        150-CLOSE-DATA-E. EXIT.
\ No newline at end of file
