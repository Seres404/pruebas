@@ -0,0 +1,214 @@
+      ******************************************************************
+      * FECHA       : 09/08/2023                                       *
+      * PROGRAMADOR : ERICK DANIEL RAMIREZ DIVAS (PEDR)                *
+      * APLICACION  : EDUCACION SEMILLERO                              *
+      * PROGRAMA    : EDM1REP                                          *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : EXTRACTO NOCTURNO DE EDM1CL, EL MAESTRO DE       *
+      *             : CLIENTES QUE ED3D1QLQ SOLO EXPONE EN LINEA POR   *
+      *             : LA TRANSACCION EDQQ. RECORRE TODO EDM1CL Y       *
+      *             : ESCRIBE UN REGISTRO PLANO POR CLIENTE CON SU     *
+      *             : CODIGO Y ESTADO, PARA QUE PROCESOS DE REPORTE Y  *
+      *             : CONCILIACION FUERA DE CICS PUEDAN DETECTAR       *
+      *             : CAMBIOS DE ESTADO SIN CONSULTAR CUENTA POR       *
+      *             : CUENTA A TRAVES DE LA TRANSACCION.               *
+      * ARCHIVOS    : EDM1CL (VSAM KSDS)                               *
+      *             : EDUC.SEMI.EDM1REP.SALIDA (PS FTP)                *
+      * PROGRAMA(S) : RUTINA DEBD1R00, FILE STATUS EXTENDED            *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDM1REP.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT EDM1CL   ASSIGN   TO EDM1CL
+                   ORGANIZATION      IS INDEXED
+                   ACCESS MODE       IS SEQUENTIAL
+                   RECORD KEY        IS EDMC-LLAVE
+                   FILE STATUS       IS FS-EDM1CL
+                                        FSE-EDM1CL.
+            SELECT FTPREP   ASSIGN   TO FTPREP
+                   FILE STATUS       IS FS-FTPREP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDM1CL.
+           COPY EDMACL.
+       FD  FTPREP
+           RECORDING MODE IS F.
+       01 PRINT-LINE                       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+      *------->          VARIABLES DE FILE STATUS NORMAL
+       01 FS-EDM1CL                        PIC 9(02)  VALUE ZEROS.
+       01 FS-FTPREP                        PIC 9(02)  VALUE ZEROS.
+      *------->         VARIABLES DE FILE STATUS EXTENDED
+       01 FSE-EDM1CL.
+          02 FSE-RETURN                    PIC S9(04) COMP-5
+                                                       VALUE ZEROS.
+          02 FSE-FUNCTION                  PIC S9(04) COMP-5
+                                                       VALUE ZEROS.
+          02 FSE-FEEDBACK                  PIC S9(04) COMP-5
+                                                       VALUE ZEROS.
+      *--->  VARIABLES DE RUTINA PARA CONTROL DE FILE STATUS EXTENDIDO
+       01 PROGRAMA                         PIC X(08)  VALUE SPACES.
+       01 ARCHIVO                          PIC X(08)  VALUE SPACES.
+       01 ACCION                           PIC X(10)  VALUE SPACES.
+       01 LLAVE                            PIC X(32)  VALUE SPACES.
+      *------->             CONTROLADOR DE LECTURAS
+       01 WKS-FIN-ARCHIVOS                 PIC X(01)  VALUE SPACES.
+          88 WKS-FIN-EDM1CL                           VALUE HIGH-VALUES.
+      * ------->           LINEA DEL EXTRACTO DE CLIENTES EDM1CL
+       01 WKS-REG-EDM1REP.
+          05 WKS-EDMC-CODIGO-CLIENTE       PIC 9(08)   VALUE ZEROS.
+          05 FILLER                        PIC X(01)   VALUE '|'.
+          05 WKS-EDMC-NOMBRE-CLIENTE       PIC X(30)   VALUE SPACES.
+          05 FILLER                        PIC X(01)   VALUE '|'.
+          05 WKS-EDMC-FECHA-CREACION       PIC 9(08)   VALUE ZEROS.
+          05 FILLER                        PIC X(01)   VALUE '|'.
+          05 WKS-EDMC-ESTADO-CLIENTE       PIC X(08)   VALUE SPACES.
+          05 FILLER                        PIC X(01)   VALUE '|'.
+       01 WKS-ESTADISTICAS.
+          05 WKS-REGISTROS-LEIDOS          PIC 9(05)   VALUE ZEROS.
+          05 WKS-REGISTROS-ESCRITOS        PIC 9(05)   VALUE ZEROS.
+          05 WKS-REGISTROS-N-ESCRITOS      PIC 9(05)   VALUE ZEROS.
+       PROCEDURE DIVISION.
+       100-PRINCIPAL SECTION.
+           PERFORM 200-APERTURA-ARCHIVOS
+           PERFORM 210-VERIFICAR-FS-INTEGRIDAD
+           PERFORM 300-EXTRAE-EDM1CL
+           PERFORM 600-ESTADISTICAS
+           PERFORM 700-CIERRA-ARCHIVOS
+           STOP RUN.
+       100-PRINCIPAL-E. EXIT.
+
+      *-----> SERIES 200 ENCARGADAS DE VALIDAR LA APERTURA DE DATASETS
+       200-APERTURA-ARCHIVOS SECTION.
+           OPEN INPUT  EDM1CL
+           OPEN OUTPUT FTPREP.
+       200-APERTURA-ARCHIVOS-E. EXIT.
+
+       210-VERIFICAR-FS-INTEGRIDAD SECTION.
+           IF (FS-EDM1CL = 97) AND (FS-FTPREP = 97)
+              MOVE ZEROS TO FS-EDM1CL
+              MOVE ZEROS TO FS-FTPREP
+           END-IF
+           IF FS-EDM1CL NOT EQUAL 0
+              MOVE 'EDM1REP' TO PROGRAMA
+              MOVE 'OPEN'    TO ACCION
+              MOVE SPACES    TO LLAVE
+              MOVE 'EDM1CL'  TO ARCHIVO
+              CALL 'DEBD1R00' USING PROGRAMA, ARCHIVO, ACCION,
+                                    LLAVE, FS-EDM1CL, FSE-EDM1CL
+              MOVE 91 TO RETURN-CODE
+              PERFORM 700-CIERRA-ARCHIVOS
+              STOP RUN
+           END-IF
+           IF FS-FTPREP NOT EQUAL 0
+              DISPLAY
+              "================================================="
+              UPON CONSOLE
+              DISPLAY
+              "* HUBO UN ERROR AL ABRIR EL ARCHIVO FTPREP       *"
+              UPON CONSOLE
+              DISPLAY
+              "==> FILE STATUS DEL ARCHIVO FTPREP : " FS-FTPREP
+              UPON CONSOLE
+              DISPLAY
+              "================================================="
+              UPON CONSOLE
+              MOVE 91 TO RETURN-CODE
+              PERFORM 700-CIERRA-ARCHIVOS
+              STOP RUN
+           END-IF.
+       210-VERIFICAR-FS-INTEGRIDAD-E. EXIT.
+
+      *----> SERIE 300 RECORRE TODO EDM1CL Y EXTRAE CADA CLIENTE
+       300-EXTRAE-EDM1CL SECTION.
+           READ EDM1CL NEXT RECORD
+                AT END SET WKS-FIN-EDM1CL TO TRUE
+           END-READ
+           PERFORM UNTIL WKS-FIN-EDM1CL
+              EVALUATE FS-EDM1CL
+                 WHEN 0
+                    ADD 1 TO WKS-REGISTROS-LEIDOS
+                    PERFORM 310-ESCRIBE-DETALLE
+                 WHEN OTHER
+                    MOVE 'EDM1REP' TO PROGRAMA
+                    MOVE 'READ'    TO ACCION
+                    MOVE EDMC-LLAVE TO LLAVE
+                    MOVE 'EDM1CL'  TO ARCHIVO
+                    CALL 'DEBD1R00' USING PROGRAMA, ARCHIVO, ACCION,
+                                    LLAVE, FS-EDM1CL, FSE-EDM1CL
+                    MOVE 91 TO RETURN-CODE
+                    PERFORM 700-CIERRA-ARCHIVOS
+                    STOP RUN
+              END-EVALUATE
+              READ EDM1CL NEXT RECORD
+                   AT END SET WKS-FIN-EDM1CL TO TRUE
+              END-READ
+           END-PERFORM.
+       300-EXTRAE-EDM1CL-E. EXIT.
+
+      *----------> SERIE 310 CONSTRUYE Y ESCRIBE UNA LINEA DE DETALLE
+       310-ESCRIBE-DETALLE SECTION.
+           INITIALIZE WKS-REG-EDM1REP
+           MOVE EDMC-CODIGO-CLIENTE  TO WKS-EDMC-CODIGO-CLIENTE
+           MOVE EDMC-NOMBRE-CLIENTE  TO WKS-EDMC-NOMBRE-CLIENTE
+           MOVE EDMC-FECHA-CREACION  TO WKS-EDMC-FECHA-CREACION
+           IF EDMC-MARCA-ELIMINADO = "D" OR "d"
+              MOVE 'INACTIVO' TO WKS-EDMC-ESTADO-CLIENTE
+           ELSE
+              MOVE 'ACTIVO'   TO WKS-EDMC-ESTADO-CLIENTE
+           END-IF
+           MOVE WKS-REG-EDM1REP TO PRINT-LINE
+           WRITE PRINT-LINE
+           IF FS-FTPREP NOT = 0
+              DISPLAY
+              "================================================="
+              UPON CONSOLE
+              DISPLAY
+              "       HUBO UN ERROR AL ESCRIBIR UN REGISTRO      "
+              UPON CONSOLE
+              DISPLAY
+              " FILE STATUS DEL ARCHIVO FTPREP ES : (" FS-FTPREP ")"
+              UPON CONSOLE
+              DISPLAY
+              "  >>>>>EL PROGRAMA FINALIZO POR SEGURIDAD<<<<<    "
+              UPON CONSOLE
+              DISPLAY
+              "================================================="
+              UPON CONSOLE
+              ADD 1 TO WKS-REGISTROS-N-ESCRITOS
+              PERFORM 700-CIERRA-ARCHIVOS
+              MOVE 91 TO RETURN-CODE
+              STOP RUN
+           ELSE
+              ADD 1 TO WKS-REGISTROS-ESCRITOS
+           END-IF.
+       310-ESCRIBE-DETALLE-E. EXIT.
+
+       600-ESTADISTICAS SECTION.
+           DISPLAY
+           "================================================="
+           DISPLAY
+           "*                    ESTADISTICAS               *"
+           DISPLAY
+           "================================================="
+           DISPLAY
+           "==> CLIENTES LEIDOS DE EDM1CL     TOTAL : "
+                                                WKS-REGISTROS-LEIDOS
+           DISPLAY
+           "==> REGISTROS ESCRITOS            TOTAL : "
+                                                WKS-REGISTROS-ESCRITOS
+           DISPLAY
+           "==> REGISTROS NO ESCRITOS         TOTAL : "
+                                                WKS-REGISTROS-N-ESCRITOS
+           DISPLAY
+           "=================================================".
+       600-ESTADISTICAS-E. EXIT.
+
+       700-CIERRA-ARCHIVOS SECTION.
+           CLOSE  EDM1CL
+           CLOSE  FTPREP.
+       700-CIERRA-ARCHIVOS-E. EXIT.
