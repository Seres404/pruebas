@@ -0,0 +1,306 @@
+      ******************************************************************
+      * FECHA       : 09/08/2023                                       *
+      * PROGRAMADOR : ERICK DANIEL RAMIREZ DIVAS (PEDR)                *
+      * APLICACION  : TABLAS GENERALES                                 *
+      * PROGRAMA    : TLTGREP                                          *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : REPORTE DE MANTENIMIENTO DE UNA TABLA TLTGEN.    *
+      *             : RECIBE POR SYSIN EL NUMERO DE TABLA SOLICITADO   *
+      *             : Y GENERA UN LISTADO CON EL CORRELATIVO, TEXTO    *
+      *             : DESCRIPTIVO Y DATOS DEL ULTIMO CAMBIO DE CADA    *
+      *             : REGISTRO DE ESA TABLA, PARA QUE LOS CAMBIOS DE   *
+      *             : CONFIGURACION PUEDAN SER REVISADOS ANTES DE QUE  *
+      *             : UN PROCESO COMO MIGRACFS DEPENDA DE ELLOS.       *
+      * ARCHIVOS    : TLTGEN (KSDS)                                    *
+      *             : EDUC.TLTGREP.SALIDA.UNO (PS FTP)                 *
+      * PROGRAMA(S) : RUTINA DEBD1R00, FILE STATUS EXTENDED            *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TLTGREP.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT TLTGEN ASSIGN   TO TLTGEN
+                   ORGANIZATION    IS INDEXED
+                   ACCESS MODE     IS DYNAMIC
+                   RECORD KEY      IS TLTG-LLAVE
+                   FILE STATUS     IS FS-TLTGEN
+                                      FSE-TLTGEN.
+            SELECT FTPREP ASSIGN   TO FTPREP
+                   FILE STATUS     IS FS-FTPREP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TLTGEN.
+           COPY TLTGEN.
+       FD  FTPREP
+           RECORDING MODE IS F.
+       01 PRINT-LINE                       PIC X(100).
+       WORKING-STORAGE SECTION.
+      *------->          VARIABLES DE FILE STATUS NORMAL
+       01 FS-TLTGEN                        PIC 9(02)  VALUE ZEROS.
+       01 FS-FTPREP                        PIC 9(02)  VALUE ZEROS.
+      *------->         VARIABLES DE FILE STATUS EXTENDED
+       01 FSE-TLTGEN.
+          02 FSE-RETURN                    PIC S9(04) COMP-5
+                                                       VALUE ZEROS.
+          02 FSE-FUNCTION                  PIC S9(04) COMP-5
+                                                       VALUE ZEROS.
+          02 FSE-FEEDBACK                  PIC S9(04) COMP-5
+                                                       VALUE ZEROS.
+      *--->  VARIABLES DE RUTINA PARA CONTROL DE FILE STATUS EXTENDIDO
+       01 PROGRAMA                         PIC X(08)  VALUE SPACES.
+       01 ARCHIVO                          PIC X(08)  VALUE SPACES.
+       01 ACCION                           PIC X(10)  VALUE SPACES.
+       01 LLAVE                            PIC X(32)  VALUE SPACES.
+      *------->             CONTROLADOR DE LECTURAS
+       01 WKS-FIN-ARCHIVOS                 PIC X(01)  VALUE SPACES.
+          88 WKS-FIN-TLTGEN                           VALUE HIGH-VALUES.
+      *------->             TABLA SOLICITADA POR SYSIN
+       01 WKS-TABLA-SOLICITADA             PIC 9(03)  VALUE ZEROS.
+      *------->            PRINT LINE VARIABLES ARRAY
+       01 HEADER1.
+          05                               PIC X(05)   VALUE 'TABLA'.
+          05 FILLER                        PIC X(01)   VALUE '|'.
+          05                               PIC X(10)   VALUE
+                                                           'CORRELATIV'.
+          05 FILLER                        PIC X(01)   VALUE '|'.
+          05                               PIC X(30)   VALUE
+                                                        'DESCRIPCION'.
+          05 FILLER                        PIC X(01)   VALUE '|'.
+          05                               PIC X(15)   VALUE
+                                                     'FECHA ULT CAMBI'.
+          05 FILLER                        PIC X(01)   VALUE '|'.
+          05                               PIC X(08)   VALUE
+                                                         'USUARIO'.
+          05 FILLER                        PIC X(01)   VALUE '|'.
+      * ------->           VARIABLES OPERACIONES TLTGEN
+       01 WKS-REG-TLTGEN.
+          05 WKS-TLTG-CORRELATIVO-TABLA    PIC 9(03)   VALUE ZEROS.
+          05 FILLER                        PIC X(01)   VALUE '|'.
+          05 WKS-TLTG-CORRELATIVO-REGISTRO PIC X(10)   VALUE SPACES.
+          05 FILLER                        PIC X(01)   VALUE '|'.
+          05 WKS-TLTG-DESCRIPCION          PIC X(30)   VALUE SPACES.
+          05 FILLER                        PIC X(01)   VALUE '|'.
+          05 WKS-TLTG-FECHA-ULT-CAMBIO     PIC 9(08)   VALUE ZEROS.
+          05 FILLER                        PIC X(01)   VALUE '|'.
+          05 WKS-TLTG-USUARIO-ULT-CAMBIO   PIC X(08)   VALUE SPACES.
+          05 FILLER                        PIC X(01)   VALUE '|'.
+       01 WKS-ESTADISTICAS.
+          05 WKS-REGISTROS-TABLA           PIC 9(05)   VALUE ZEROS.
+          05 WKS-REGISTROS-ESCRITOS        PIC 9(05)   VALUE ZEROS.
+          05 WKS-REGISTROS-N-ESCRITOS      PIC 9(05)   VALUE ZEROS.
+       PROCEDURE DIVISION.
+       100-PRINCIPAL SECTION.
+           PERFORM 150-RECIBE-TABLA-SOLICITADA
+           PERFORM 200-APERTURA-ARCHIVOS
+           PERFORM 210-VERIFICAR-FS-INTEGRIDAD
+           PERFORM 300-LOCALIZA-Y-REPORTA
+           PERFORM 600-ESTADISTICAS
+           PERFORM 700-CIERRA-ARCHIVOS
+           STOP RUN.
+       100-PRINCIPAL-E. EXIT.
+
+      *----> SERIE 150 RECIBE EL NUMERO DE TABLA A REPORTAR POR SYSIN
+       150-RECIBE-TABLA-SOLICITADA SECTION.
+           ACCEPT WKS-TABLA-SOLICITADA FROM SYSIN.
+           IF (WKS-TABLA-SOLICITADA NOT NUMERIC) OR
+              (WKS-TABLA-SOLICITADA = ZEROS)
+              DISPLAY
+              "================================================="
+              UPON CONSOLE
+              DISPLAY
+              "* NUMERO DE TABLA TLTGEN INVALIDO EN SYSIN       *"
+              UPON CONSOLE
+              DISPLAY
+              "================================================="
+              UPON CONSOLE
+              MOVE 91 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+       150-RECIBE-TABLA-SOLICITADA-E. EXIT.
+
+      *-----> SERIES 200 ENCARGADAS DE VALIDAR LA APERTURA DE DATASETS
+       200-APERTURA-ARCHIVOS SECTION.
+           OPEN INPUT  TLTGEN
+           OPEN OUTPUT FTPREP.
+       200-APERTURA-ARCHIVOS-E. EXIT.
+
+       210-VERIFICAR-FS-INTEGRIDAD SECTION.
+           IF (FS-TLTGEN = 97) AND (FS-FTPREP = 97)
+              MOVE ZEROS TO FS-TLTGEN
+              MOVE ZEROS TO FS-FTPREP
+           END-IF
+           IF FS-TLTGEN NOT EQUAL 0
+              MOVE 'TLTGREP' TO PROGRAMA
+              MOVE 'OPEN'    TO ACCION
+              MOVE SPACES    TO LLAVE
+              MOVE 'TLTGEN'  TO ARCHIVO
+              CALL 'DEBD1R00' USING PROGRAMA, ARCHIVO, ACCION,
+                                    LLAVE, FS-TLTGEN, FSE-TLTGEN
+              MOVE 91 TO RETURN-CODE
+              PERFORM 410-ERRORES-APERTURA
+              PERFORM 700-CIERRA-ARCHIVOS
+              STOP RUN
+           END-IF
+           IF FS-FTPREP NOT EQUAL 0
+              MOVE 91 TO RETURN-CODE
+              PERFORM 410-ERRORES-APERTURA
+              PERFORM 700-CIERRA-ARCHIVOS
+              STOP RUN
+           END-IF.
+       210-VERIFICAR-FS-INTEGRIDAD-E. EXIT.
+
+      *---------> SERIE 300 LOCALIZA LA TABLA SOLICITADA Y LA REPORTA
+       300-LOCALIZA-Y-REPORTA SECTION.
+           MOVE 'TLT'                  TO TLTG-CODIGO
+           MOVE WKS-TABLA-SOLICITADA   TO TLTG-CORRELATIVO-TABLA
+           MOVE ZEROS                  TO TLTG-CORRELATIVO-REGISTRO
+
+           START TLTGEN
+                 KEY GREATER TLTG-LLAVE
+           END-START
+
+           IF FS-TLTGEN NOT = 0
+              DISPLAY
+              "================================================="
+              UPON CONSOLE
+              DISPLAY
+              "* NO EXISTEN REGISTROS PARA LA TABLA SOLICITADA  *"
+              UPON CONSOLE
+              DISPLAY
+              "* TABLA : " WKS-TABLA-SOLICITADA
+              UPON CONSOLE
+              DISPLAY
+              "================================================="
+              UPON CONSOLE
+           ELSE
+              MOVE HEADER1 TO PRINT-LINE
+              WRITE PRINT-LINE
+              PERFORM 500-ERRORES-ESCRITURA-PS
+              READ TLTGEN
+                   NEXT RECORD
+              END-READ
+              PERFORM UNTIL TLTG-CORRELATIVO-TABLA NOT =
+                                       WKS-TABLA-SOLICITADA
+                                    OR WKS-FIN-TLTGEN
+                 EVALUATE FS-TLTGEN
+                    WHEN 0
+                       PERFORM 310-ESCRIBE-DETALLE
+                    WHEN 10
+                       SET WKS-FIN-TLTGEN TO TRUE
+                    WHEN OTHER
+                       MOVE 'TLTGREP' TO PROGRAMA
+                       MOVE 'READ'    TO ACCION
+                       MOVE TLTG-LLAVE TO LLAVE
+                       MOVE 'TLTGEN'  TO ARCHIVO
+                       CALL 'DEBD1R00' USING PROGRAMA, ARCHIVO, ACCION,
+                                       LLAVE, FS-TLTGEN, FSE-TLTGEN
+                       MOVE 91 TO RETURN-CODE
+                       PERFORM 700-CIERRA-ARCHIVOS
+                       STOP RUN
+                 END-EVALUATE
+                 IF NOT WKS-FIN-TLTGEN
+                    READ TLTGEN
+                         NEXT RECORD
+                    END-READ
+                 END-IF
+              END-PERFORM
+           END-IF.
+       300-LOCALIZA-Y-REPORTA-E. EXIT.
+
+      *----------> SERIE 310 CONSTRUYE Y ESCRIBE UNA LINEA DE DETALLE
+       310-ESCRIBE-DETALLE SECTION.
+           ADD 1 TO WKS-REGISTROS-TABLA
+           INITIALIZE WKS-REG-TLTGEN
+           MOVE TLTG-CORRELATIVO-TABLA    TO WKS-TLTG-CORRELATIVO-TABLA
+           MOVE TLTG-CORRELATIVO-REGISTRO TO
+                                     WKS-TLTG-CORRELATIVO-REGISTRO
+           MOVE TLTG-DESCRIPCION          TO WKS-TLTG-DESCRIPCION
+           MOVE TLTG-FECHA-ULT-CAMBIO     TO WKS-TLTG-FECHA-ULT-CAMBIO
+           MOVE TLTG-USUARIO-ULT-CAMBIO   TO
+                                     WKS-TLTG-USUARIO-ULT-CAMBIO
+           MOVE WKS-REG-TLTGEN            TO PRINT-LINE
+           WRITE PRINT-LINE
+           PERFORM 500-ERRORES-ESCRITURA-PS.
+       310-ESCRIBE-DETALLE-E. EXIT.
+
+      *-----------> SERIES 400 ENCARGADAS DE VALIDAR FSE
+       410-ERRORES-APERTURA SECTION.
+           DISPLAY
+           "================================================="
+           UPON CONSOLE
+           DISPLAY
+           "* HUBO UN ERROR AL ABRIR ALGUNO DE LOS ARCHIVOS *"
+           UPON CONSOLE
+           DISPLAY
+           "================================================="
+           UPON CONSOLE
+           DISPLAY
+           "==> FILE STATUS DEL ARCHIVO TLTGEN :" FS-TLTGEN
+           UPON CONSOLE
+           DISPLAY
+           "==> FILE STATUS DEL ARCHIVO FTPREP :" FS-FTPREP
+           UPON CONSOLE
+           DISPLAY
+           "==> VERIFICAR DETALLE AL FINAL DEL SPOOL"
+           UPON CONSOLE
+           DISPLAY
+           "================================================="
+           UPON CONSOLE.
+       410-ERRORES-APERTURA-E. EXIT.
+
+      *--------> SERIE 500 VALIDA INTEGRIDAD DE ESCRITURA DE UN PS
+       500-ERRORES-ESCRITURA-PS SECTION.
+           IF FS-FTPREP NOT = 0
+                DISPLAY
+                   "================================================"
+                   UPON CONSOLE
+                DISPLAY
+                   "       HUBO UN ERROR AL ESCRIBIR UN REGISTRO     "
+                   UPON CONSOLE
+                DISPLAY
+                   "================================================"
+                   UPON CONSOLE
+                DISPLAY
+                   " FILE ESTATUS DEL ARCHIVO ES  : (" FS-FTPREP ")"
+                   UPON CONSOLE
+                DISPLAY
+                   "  >>>>>EL PROGRAMA FINALIZO POR SEGURIDAD<<<<<  "
+                   UPON CONSOLE
+                DISPLAY
+                   "================================================"
+                   UPON CONSOLE
+                ADD 1 TO WKS-REGISTROS-N-ESCRITOS
+                PERFORM 700-CIERRA-ARCHIVOS
+                MOVE 91 TO RETURN-CODE
+                STOP RUN
+           ELSE
+                ADD 1 TO WKS-REGISTROS-ESCRITOS
+           END-IF.
+       500-ERRORES-ESCRITURA-PS-E. EXIT.
+
+       600-ESTADISTICAS SECTION.
+           DISPLAY
+           "================================================="
+           DISPLAY
+           "*                    ESTADISTICAS               *"
+           DISPLAY
+           "================================================="
+           DISPLAY
+           "==> TABLA TLTGEN SOLICITADA      : " WKS-TABLA-SOLICITADA
+           DISPLAY
+           "==> REGISTROS DE LA TABLA  TOTAL : " WKS-REGISTROS-TABLA
+           DISPLAY
+           "==> REGISTROS ESCRITOS     TOTAL : " WKS-REGISTROS-ESCRITOS
+           DISPLAY
+           "==> REGISTROS NO ESCRITOS  TOTAL : "
+                                                WKS-REGISTROS-N-ESCRITOS
+           DISPLAY
+           "=================================================".
+       600-ESTADISTICAS-E. EXIT.
+
+       700-CIERRA-ARCHIVOS SECTION.
+           CLOSE  TLTGEN
+           CLOSE  FTPREP.
+       700-CIERRA-ARCHIVOS-E. EXIT.
