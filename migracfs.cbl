@@ -44,6 +44,15 @@
                    ORGANIZATION     IS SEQUENTIAL
                    FILE STATUS      IS FS-VSDB.
       ******************************************************************
+      *      A R C H I V O   D E   C O N T R O L   I N C R E M E N T A L
+      ******************************************************************
+            SELECT MGMARC  ASSIGN   TO MGMARC
+                   ORGANIZATION     IS INDEXED
+                   ACCESS MODE      IS RANDOM
+                   RECORD KEY       IS MGMR-LLAVE
+                   FILE STATUS      IS FS-MGMARC
+                                       FSE-MGMARC.
+      ******************************************************************
       *              A R C H I V O S   D E   S A L I D A
       ******************************************************************
             SELECT CFSIBA  ASSIGN TO CFSIBA
@@ -52,8 +61,19 @@
                    RECORD KEY     IS CFSI-LLAVE
                    FILE STATUS    IS FS-CFSIBA
                                      FSE-CFSIBA.
+      *      HISTORICO DE VALORES ANTERIORES DE CFSIBA, PRESERVADOS
+      *      ANTES DE SOBREESCRIBIR UN REGISTRO EXISTENTE
+            SELECT CFSIHIS ASSIGN TO CFSIHIS
+                   ORGANIZATION   IS INDEXED
+                   ACCESS MODE    IS DYNAMIC
+                   RECORD KEY     IS CFSH-LLAVE
+                   FILE STATUS    IS FS-CFSIHIS
+                                     FSE-CFSIHIS.
             SELECT FTPREP ASSIGN  TO FTPREP
                    FILE STATUS    IS FS-FTPREP.
+      *      COLA DE REVISION MANUAL DE BINES SIN CLASIFICAR EN TLT004
+            SELECT BINHOLD ASSIGN TO BINHOLD
+                   FILE STATUS    IS FS-BINHOLD.
 
        DATA DIVISION.
        FILE SECTION.
@@ -81,9 +101,16 @@
        FD CFSIBA.
           COPY CFSIBA.
 
+      *6B->HISTORICO DE VALORES ANTERIORES DE CFSIBA
+       FD CFSIHIS.
+          COPY CFSIHIS.
+
       *7 -->REPORTE DE ERRORES EN LA EJECUCION
        FD FTPREP.
-       01 REPORT-LINE                   PIC X(76).
+       01 REPORT-LINE                   PIC X(79).
+      *7B->COLA DE REVISION MANUAL DE BINES SIN CLASIFICAR EN TLT004
+       FD BINHOLD.
+       01 REG-BINHOLD                   PIC X(79).
       *8 -->BASE DE DATOS MASTER CARD
        FD MASTERDB.
        01 REG-MASTERDB.
@@ -95,6 +122,11 @@
           02 FILLER                     PIC X(01).
           02 MCDB-DESTINO               PIC 9(08).
           02 FILLER                     PIC X(226).
+      *   VISTA DEL REGISTRO TRAILER DE CONTROL DEL EXTRACTO MASTERCARD
+       01 REG-MASTERDB-TRAILER REDEFINES REG-MASTERDB.
+          02 MCDB-TRL-INDICADOR         PIC X(03).
+          02 MCDB-TRL-CONTADOR          PIC 9(10).
+          02 FILLER                     PIC X(243).
       *9 -->BASE DE DATOS MASTER CARD
        FD VISARDB.
        01 REG-VISARDB.
@@ -106,6 +138,15 @@
           02 FILLER                     PIC X(01).
           02 VSDB-DESTINO               PIC 9(08).
           02 FILLER                     PIC X(226).
+      *   VISTA DEL REGISTRO TRAILER DE CONTROL DEL EXTRACTO VISA
+       01 REG-VISARDB-TRAILER REDEFINES REG-VISARDB.
+          02 VSDB-TRL-INDICADOR         PIC X(03).
+          02 VSDB-TRL-CONTADOR          PIC 9(10).
+          02 FILLER                     PIC X(243).
+
+      *10-->MARCA DE ULTIMA EJECUCION INCREMENTAL
+       FD MGMARC.
+          COPY MGMARC.
 
        WORKING-STORAGE SECTION.
       ******************************************************************
@@ -127,6 +168,13 @@
           02 WKS-BIN-TEMP               PIC 9(06)         VALUE ZEROS.
           02 WKS-DIVISAS-TEMP.
              03 WKS-DOLLAR              PIC 9(01)         VALUE ZEROS.
+      *   MODO DE EJECUCION INCREMENTAL (SOLO CAMBIOS DESDE LA MARCA)
+          02 WKS-MODO-INCREMENTAL       PIC 9(01)         VALUE ZEROS.
+             88 MODO-INCREMENTAL                           VALUE 1.
+          02 WKS-PROCESAR-CTA           PIC 9(01)         VALUE ZEROS.
+             88 PROCESAR-CUENTA                             VALUE 1.
+          02 WKS-FECHA-COMPARE-AAMM     PIC 9(06)         VALUE ZEROS.
+          02 WKS-FILE-AAMM              PIC 9(06)         VALUE ZEROS.
       ******************************************************************
       *        C O N T A D O R E S   E S T A D I S T I C A S           *
       ******************************************************************
@@ -135,6 +183,7 @@
           02 WKS-AGREGADO-CFSIBA        PIC 9(10)         VALUE ZEROS.
           02 WKS-DUPKEY-CFSIBA          PIC 9(10)         VALUE ZEROS.
           02 WKS-REG-TABLAS-NF          PIC 9(03)         VALUE ZEROS.
+          02 WKS-BIN-EN-ESPERA          PIC 9(07)         VALUE ZEROS.
           02 WKS-COMPLEJO-NF            PIC 9(10)         VALUE ZEROS.
           02 WKS-TLMACO-NF              PIC 9(10)         VALUE ZEROS.
           02 WKS-CONTADOR-ERRORES       PIC 9(10)         VALUE ZEROS.
@@ -143,7 +192,22 @@
           02 WKS-NOTUPT-CFSIBA          PIC 9(10)         VALUE ZEROS.
           02 WKS-LEIDOS-BBDD-MC         PIC 9(10)         VALUE ZEROS.
           02 WKS-LEIDOS-BBDD-VS         PIC 9(10)         VALUE ZEROS.
+          02 WKS-SIN-CAMBIO-CFSIBA      PIC 9(10)         VALUE ZEROS.
+          02 WKS-NOTFOUND-CFSIBA        PIC 9(10)         VALUE ZEROS.
+          02 WKS-HISTORIA-CFSIBA        PIC 9(10)         VALUE ZEROS.
+          02 WKS-HISTORIA-NOGRABADA     PIC 9(10)         VALUE ZEROS.
           02 WKS-MASK                   PIC Z,ZZZ,ZZZ,ZZ9.
+      *   CONTROL DE LA VALIDACION DE FORMATO DE MASTERDB/VISARDB
+          02 WKS-VALIDA-TRAILER         PIC 9(01)         VALUE ZEROS.
+             88 VALIDA-TRAILER-ENCONTRADO                  VALUE 1.
+
+      *   VALORES ENTRANTES DE MASTERDB/VISARDB, RESGUARDADOS ANTES DEL
+      *   READ DE CFSIBA (EL READ SOBREESCRIBE REG-CFSIBA CON LO QUE
+      *   YA ESTA GRABADO) PARA PODER COMPARAR Y EVITAR REESCRITURAS
+      *   INNECESARIAS CUANDO EL VALOR NO CAMBIO
+          02 WKS-CFSI-SEGMENTO-N        PIC 9(01)         VALUE ZEROS.
+          02 WKS-CFSI-SUBSEGMENTO-N     PIC 9(02)         VALUE ZEROS.
+          02 WKS-CFSI-DESTINO-N         PIC X(08)         VALUE SPACES.
 
       *   FECHA RECIBIDA DESDE EL SYSIN
           02 WKS-SYSIN-FECHA.
@@ -158,6 +222,9 @@
       *   FECHA DE ARCHIVO ES DE 9 CHARS
           02 WKS-FECHA-FILE             PIC S9(09).
           02 WKS-FILE-MMAA              PIC 9(06).
+          02 WKS-FILE-MMAA-R REDEFINES WKS-FILE-MMAA.
+             04 WKS-FILE-MM             PIC 9(02).
+             04 WKS-FILE-AAAA           PIC 9(04).
       ******************************************************************
       *              TABLA  TLGEN   004  BINES DE TARJETA              *
       ******************************************************************
@@ -179,8 +246,29 @@
           02 FILLER                     PIC X(01)         VALUE "|".
           02 WKS-FILE                   PIC 9(01).
           02 FILLER                     PIC X(01)         VALUE "|".
+          02 WKS-COD-RESOLUCION         PIC 9(02).
+             88 RESOL-BIN-NO-TLTGEN004         VALUE 01.
+             88 RESOL-COMPLEJA-NO-TLENBL       VALUE 02.
+             88 RESOL-CTA-NO-TLMACO            VALUE 03.
+             88 RESOL-CFSIBA-DUPKEY            VALUE 04.
+             88 RESOL-CFSIBA-NO-ENCONTRADA     VALUE 05.
+             88 RESOL-CFSIBA-NO-ACTUALIZADA    VALUE 06.
+             88 RESOL-CFSIHIS-NO-GRABADA       VALUE 07.
+          02 FILLER                     PIC X(01)         VALUE "|".
           02 WKS-MENSAJE-ERROR          PIC X(40).
 
+      ******************************************************************
+      *    ESTRUCTURA COLA DE REVISION MANUAL DE BINES SIN CLASIFICAR  *
+      ******************************************************************
+       01 WKS-LINEA-BINHOLD.
+          02 BINH-CUENTA                PIC X(16).
+          02 FILLER                     PIC X(01)         VALUE "|".
+          02 BINH-BIN                   PIC 9(06).
+          02 FILLER                     PIC X(01)         VALUE "|".
+          02 BINH-FECHA-PROCESO         PIC 9(06).
+          02 FILLER                     PIC X(01)         VALUE "|".
+          02 BINH-MENSAJE               PIC X(48).
+
       ******************************************************************
       *         C O N T A D O R E S   E S T A D I S T I C A S          *
       ******************************************************************
@@ -192,9 +280,12 @@
        01 FS-TLTGEN                     PIC 9(02)         VALUE ZEROS.
        01 FS-TLENBL                     PIC 9(02)         VALUE ZEROS.
        01 FS-CFSIBA                     PIC 9(02)         VALUE ZEROS.
+       01 FS-CFSIHIS                    PIC 9(02)         VALUE ZEROS.
        01 FS-FTPREP                     PIC 9(02)         VALUE ZEROS.
+       01 FS-BINHOLD                    PIC 9(02)         VALUE ZEROS.
        01 FS-MCDB                       PIC 9(02)         VALUE ZEROS.
        01 FS-VSDB                       PIC 9(02)         VALUE ZEROS.
+       01 FS-MGMARC                     PIC 9(02)         VALUE ZEROS.
        01 FS-CICLO                      PIC 9(02)         VALUE ZEROS.
       *                VARIABLES DE FILE STATUS EXTENDED               *
        01 FSE-TLMATH.
@@ -209,6 +300,10 @@
           02 FSE-RETURN                 PIC S9(04) COMP-5 VALUE ZEROS.
           02 FSE-FUNCTION               PIC S9(04) COMP-5 VALUE ZEROS.
           02 FSE-FEEDBACK               PIC S9(04) COMP-5 VALUE ZEROS.
+       01 FSE-CFSIHIS.
+          02 FSE-RETURN                 PIC S9(04) COMP-5 VALUE ZEROS.
+          02 FSE-FUNCTION               PIC S9(04) COMP-5 VALUE ZEROS.
+          02 FSE-FEEDBACK               PIC S9(04) COMP-5 VALUE ZEROS.
        01 FSE-TLMACO.
           02 FSE-RETURN                 PIC S9(04) COMP-5 VALUE ZEROS.
           02 FSE-FUNCTION               PIC S9(04) COMP-5 VALUE ZEROS.
@@ -221,6 +316,10 @@
           02 FSE-RETURN                 PIC S9(04) COMP-5 VALUE ZEROS.
           02 FSE-FUNCTION               PIC S9(04) COMP-5 VALUE ZEROS.
           02 FSE-FEEDBACK               PIC S9(04) COMP-5 VALUE ZEROS.
+       01 FSE-MGMARC.
+          02 FSE-RETURN                 PIC S9(04) COMP-5 VALUE ZEROS.
+          02 FSE-FUNCTION               PIC S9(04) COMP-5 VALUE ZEROS.
+          02 FSE-FEEDBACK               PIC S9(04) COMP-5 VALUE ZEROS.
 
       * Variables de Rutina para control de File Status Extendido
        01 PROGRAMA                      PIC X(08)         VALUE SPACES.
@@ -232,12 +331,15 @@
        000-MAIN SECTION.
            PERFORM PROCESOS-FECHA
            PERFORM ABRIR-ARCHIVOS
+           PERFORM VALIDA-FORMATO-MASTERDB
+           PERFORM VALIDA-FORMATO-VISARDB
            PERFORM CARDA-TABLA-TLT004
            PERFORM PROCESAR-TC-EMPRESARIAL   UNTIL WKS-END-TLMATH
            PERFORM PROCESAR-TC-INSTITUCIONAL UNTIL WKS-END-TIMATH
            PERFORM PROCESAR-MC-DATABASE      UNTIL WKS-END-MASTERDB
            PERFORM PROCESAR-VS-DATABASE      UNTIL WKS-END-VISARDB
            PERFORM ESTADISTICAS
+           PERFORM GRABA-MARCA-INCREMENTAL
            PERFORM CERRAR-ARCHIVOS
            STOP RUN.
        000-MAIN-E. EXIT.
@@ -247,23 +349,62 @@
        PROCESOS-FECHA SECTION.
            ACCEPT WKS-SYSIN-FECHA FROM SYSIN
            MOVE WKS-MM TO WKS-FECHA-COMPARE(1:2)
-           MOVE WKS-AA TO WKS-FECHA-COMPARE(3:4).
+           MOVE WKS-AA TO WKS-FECHA-COMPARE(3:4)
+           MOVE WKS-AA TO WKS-FECHA-COMPARE-AAMM(1:4)
+           MOVE WKS-MM TO WKS-FECHA-COMPARE-AAMM(5:2).
        PROCESOS-FECHA-E. EXIT.
 
+      * DECIDE SI LA CUENTA DEBE PROCESARSE SEGUN EL MODO DE EJECUCION.
+      * EN MODO COMPLETO (SIN MARCA PREVIA) SE CONSERVA EL COMPORTA-
+      * MIENTO ORIGINAL: SOLO EL MES/ANIO INDICADO POR SYSIN. EN MODO
+      * INCREMENTAL SE PROCESA CUALQUIER CUENTA CON CAMBIOS POSTERIORES
+      * A LA MARCA DE LA ULTIMA EJECUCION EXITOSA, SIN IMPORTAR EL MES
+      * INDICADO EN SYSIN.
+       VALIDA-FECHA-PROCESAR SECTION.
+           MOVE WKS-FILE-AAAA TO WKS-FILE-AAMM(1:4)
+           MOVE WKS-FILE-MM   TO WKS-FILE-AAMM(5:2)
+           MOVE ZEROS TO WKS-PROCESAR-CTA
+           IF MODO-INCREMENTAL
+              IF WKS-FILE-AAMM > MGMR-FECHA-ULTIMA-EJEC
+                 MOVE 1 TO WKS-PROCESAR-CTA
+              END-IF
+           ELSE
+              IF WKS-FILE-MMAA = WKS-FECHA-COMPARE
+                 MOVE 1 TO WKS-PROCESAR-CTA
+              END-IF
+           END-IF.
+       VALIDA-FECHA-PROCESAR-E. EXIT.
+
       *APERTURA Y VALIDACION FSE DE ARCHIVOS
        ABRIR-ARCHIVOS SECTION.
            OPEN INPUT  TLMATH, TIMATH, TLMACO, TLTGEN, TLENBL, MASTERDB,
                        VISARDB
            OPEN OUTPUT FTPREP
+           OPEN OUTPUT BINHOLD
            OPEN I-O    CFSIBA
+           OPEN I-O    CFSIHIS
+           OPEN I-O    MGMARC
+
+           IF FS-MGMARC NOT EQUAL 0 AND 97 AND 35
+              MOVE 'MGMARC'   TO ARCHIVO
+              MOVE 'OPEN'     TO ACCION
+              MOVE SPACES     TO LLAVE
+              CALL 'DEBD1R00' USING PROGRAMA, ARCHIVO, ACCION, LLAVE,
+                                    FS-MGMARC, FSE-MGMARC
+              MOVE  91        TO RETURN-CODE
+              PERFORM CERRAR-ARCHIVOS
+              STOP RUN
+           END-IF
 
            IF FS-FTPREP NOT = 0 OR FS-MCDB NOT = 0 OR FS-VSDB NOT = 0
+                                OR FS-BINHOLD NOT = 0
               DISPLAY "***********************************************"
               DISPLAY "*      ERROR AL ABRIR ARCHIVOS PLANOS         *"
               DISPLAY "***********************************************"
               DISPLAY "* FILE STATUS DEL ARCHIVO FTPREP   : " FS-FTPREP
               DISPLAY "* FILE STATUS DEL ARCHIVO MASTERDB : " FS-MCDB
               DISPLAY "* FILE STATUS DEL ARCHIVO VISARDB  : " FS-VSDB
+              DISPLAY "* FILE STATUS DEL ARCHIVO BINHOLD  : " FS-BINHOLD
               DISPLAY "***********************************************"
               MOVE  91        TO RETURN-CODE
               PERFORM CERRAR-ARCHIVOS
@@ -273,29 +414,261 @@
            IF (FS-TLMATH = 97) AND (FS-TIMATH = 97) AND
               (FS-CFSIBA = 97) AND (FS-TLMACO = 97) AND
               (FS-TLTGEN = 97) AND (FS-TLENBL = 97) AND
-              (FS-FTPREP = 97)
+              (FS-CFSIHIS = 97) AND (FS-FTPREP = 97) AND
+              (FS-BINHOLD = 97)
                  MOVE ZEROS TO FS-TLMATH
                  MOVE ZEROS TO FS-TIMATH
                  MOVE ZEROS TO FS-CFSIBA
                  MOVE ZEROS TO FS-TLMACO
                  MOVE ZEROS TO FS-TLTGEN
                  MOVE ZEROS TO FS-TLENBL
+                 MOVE ZEROS TO FS-CFSIHIS
                  MOVE ZEROS TO FS-FTPREP
+                 MOVE ZEROS TO FS-BINHOLD
            END-IF
 
            MOVE ZEROS    TO FS-CICLO
            MOVE 'OPEN'   TO ACCION
            MOVE SPACES   TO LLAVE
 
-           PERFORM VARYING FS-CICLO FROM 1 BY 1 UNTIL FS-CICLO > 6
+           PERFORM VARYING FS-CICLO FROM 1 BY 1 UNTIL FS-CICLO > 7
                PERFORM FILE-STATUS-EXTENDED
            END-PERFORM
 
+           PERFORM LEE-MARCA-INCREMENTAL
+
            MOVE   1   TO WKS-FILE
            MOVE ZEROS TO FS-CICLO WKS-FIN-ARCHIVOS
                          WKS-TAB-LONG WKS-BIN-TEMP WKS-DIVISAS-TEMP.
        ABRIR-ARCHIVOS-E. EXIT.
 
+      *VALIDACION DE FORMATO DEL EXTRACTO PLANO DE MASTERCARD ANTES DE
+      *INICIAR LA CONSOLIDACION: RECORRE MASTERDB HASTA EL TRAILER,
+      *CONFIRMANDO QUE NINGUN DETALLE VENGA TRUNCADO NI CON CAMPOS NO
+      *NUMERICOS Y QUE EL CONTADOR DEL TRAILER COINCIDA CON LO LEIDO,
+      *PARA QUE UNA MALA CORRIDA DEL BANCO DE TARJETAS FALLE DE UNA VEZ
+      *EN LUGAR DE DEJAR CFSIBA A MEDIO ACTUALIZAR.
+       VALIDA-FORMATO-MASTERDB SECTION.
+           MOVE ZEROS TO WKS-LEIDOS-BBDD-MC WKS-VALIDA-TRAILER
+
+           PERFORM UNTIL VALIDA-TRAILER-ENCONTRADO
+               READ MASTERDB
+                  AT END
+                     DISPLAY
+                     "*******************************************"
+                     DISPLAY
+                     "* ERROR: MASTERDB SIN REGISTRO TRAILER     *"
+                     DISPLAY
+                     "*******************************************"
+                     MOVE  91        TO RETURN-CODE
+                     PERFORM CERRAR-ARCHIVOS
+                     STOP RUN
+               END-READ
+
+               IF FS-MCDB = 4
+                  DISPLAY
+                  "*******************************************"
+                  DISPLAY
+                  "* ERROR: REGISTRO TRUNCADO EN MASTERDB     *"
+                  DISPLAY
+                  "*******************************************"
+                  MOVE  91        TO RETURN-CODE
+                  PERFORM CERRAR-ARCHIVOS
+                  STOP RUN
+               END-IF
+
+               IF FS-MCDB NOT = 0
+                  DISPLAY
+                  "*******************************************"
+                  DISPLAY
+                  "* ERROR AL LEER BASE DE DATOS MC           *"
+                  DISPLAY
+                  "*******************************************"
+                  DISPLAY "* FILE STATUS DEL ARCHIVO : " FS-MCDB
+                  DISPLAY
+                  "*******************************************"
+                  MOVE  91        TO RETURN-CODE
+                  PERFORM CERRAR-ARCHIVOS
+                  STOP RUN
+               END-IF
+
+               IF MCDB-TRL-INDICADOR = "TRL"
+                  SET VALIDA-TRAILER-ENCONTRADO TO TRUE
+                  IF MCDB-TRL-CONTADOR NOT = WKS-LEIDOS-BBDD-MC
+                     DISPLAY
+                     "*******************************************"
+                     DISPLAY
+                     "* ERROR: CONTADOR DE TRAILER MASTERDB NO   *"
+                     DISPLAY
+                     "* COINCIDE CON REGISTROS LEIDOS            *"
+                     DISPLAY
+                     "*******************************************"
+                     MOVE  91        TO RETURN-CODE
+                     PERFORM CERRAR-ARCHIVOS
+                     STOP RUN
+                  END-IF
+               ELSE
+                  IF MCDB-LLAVE       NOT NUMERIC OR
+                     MCDB-SEGMENTO    NOT NUMERIC OR
+                     MCDB-SUBSEGMENTO NOT NUMERIC OR
+                     MCDB-DESTINO     NOT NUMERIC
+                     DISPLAY
+                     "*******************************************"
+                     DISPLAY
+                     "* ERROR: CAMPO NO NUMERICO EN MASTERDB     *"
+                     DISPLAY
+                     "*******************************************"
+                     MOVE  91        TO RETURN-CODE
+                     PERFORM CERRAR-ARCHIVOS
+                     STOP RUN
+                  END-IF
+                  ADD 1 TO WKS-LEIDOS-BBDD-MC
+               END-IF
+           END-PERFORM
+
+           CLOSE MASTERDB
+           OPEN INPUT MASTERDB
+           IF FS-MCDB NOT = 0
+              DISPLAY
+              "*******************************************"
+              DISPLAY
+              "* ERROR AL REABRIR MASTERDB PARA CONSOLIDAR*"
+              DISPLAY
+              "*******************************************"
+              DISPLAY "* FILE STATUS DEL ARCHIVO : " FS-MCDB
+              DISPLAY
+              "*******************************************"
+              MOVE  91        TO RETURN-CODE
+              PERFORM CERRAR-ARCHIVOS
+              STOP RUN
+           END-IF.
+       VALIDA-FORMATO-MASTERDB-E. EXIT.
+
+      *VALIDACION DE FORMATO DEL EXTRACTO PLANO DE VISA, MISMA LOGICA
+      *QUE VALIDA-FORMATO-MASTERDB PERO CONTRA EL EXTRACTO DE VISA.
+       VALIDA-FORMATO-VISARDB SECTION.
+           MOVE ZEROS TO WKS-LEIDOS-BBDD-VS WKS-VALIDA-TRAILER
+
+           PERFORM UNTIL VALIDA-TRAILER-ENCONTRADO
+               READ VISARDB
+                  AT END
+                     DISPLAY
+                     "*******************************************"
+                     DISPLAY
+                     "* ERROR: VISARDB SIN REGISTRO TRAILER      *"
+                     DISPLAY
+                     "*******************************************"
+                     MOVE  91        TO RETURN-CODE
+                     PERFORM CERRAR-ARCHIVOS
+                     STOP RUN
+               END-READ
+
+               IF FS-VSDB = 4
+                  DISPLAY
+                  "*******************************************"
+                  DISPLAY
+                  "* ERROR: REGISTRO TRUNCADO EN VISARDB      *"
+                  DISPLAY
+                  "*******************************************"
+                  MOVE  91        TO RETURN-CODE
+                  PERFORM CERRAR-ARCHIVOS
+                  STOP RUN
+               END-IF
+
+               IF FS-VSDB NOT = 0
+                  DISPLAY
+                  "*******************************************"
+                  DISPLAY
+                  "* ERROR AL LEER BASE DE DATOS VS           *"
+                  DISPLAY
+                  "*******************************************"
+                  DISPLAY "* FILE STATUS DEL ARCHIVO : " FS-VSDB
+                  DISPLAY
+                  "*******************************************"
+                  MOVE  91        TO RETURN-CODE
+                  PERFORM CERRAR-ARCHIVOS
+                  STOP RUN
+               END-IF
+
+               IF VSDB-TRL-INDICADOR = "TRL"
+                  SET VALIDA-TRAILER-ENCONTRADO TO TRUE
+                  IF VSDB-TRL-CONTADOR NOT = WKS-LEIDOS-BBDD-VS
+                     DISPLAY
+                     "*******************************************"
+                     DISPLAY
+                     "* ERROR: CONTADOR DE TRAILER VISARDB NO    *"
+                     DISPLAY
+                     "* COINCIDE CON REGISTROS LEIDOS            *"
+                     DISPLAY
+                     "*******************************************"
+                     MOVE  91        TO RETURN-CODE
+                     PERFORM CERRAR-ARCHIVOS
+                     STOP RUN
+                  END-IF
+               ELSE
+                  IF VSDB-LLAVE       NOT NUMERIC OR
+                     VSDB-SEGMENTO    NOT NUMERIC OR
+                     VSDB-SUBSEGMENTO NOT NUMERIC OR
+                     VSDB-DESTINO     NOT NUMERIC
+                     DISPLAY
+                     "*******************************************"
+                     DISPLAY
+                     "* ERROR: CAMPO NO NUMERICO EN VISARDB      *"
+                     DISPLAY
+                     "*******************************************"
+                     MOVE  91        TO RETURN-CODE
+                     PERFORM CERRAR-ARCHIVOS
+                     STOP RUN
+                  END-IF
+                  ADD 1 TO WKS-LEIDOS-BBDD-VS
+               END-IF
+           END-PERFORM
+
+           CLOSE VISARDB
+           OPEN INPUT VISARDB
+           IF FS-VSDB NOT = 0
+              DISPLAY
+              "*******************************************"
+              DISPLAY
+              "* ERROR AL REABRIR VISARDB PARA CONSOLIDAR *"
+              DISPLAY
+              "*******************************************"
+              DISPLAY "* FILE STATUS DEL ARCHIVO : " FS-VSDB
+              DISPLAY
+              "*******************************************"
+              MOVE  91        TO RETURN-CODE
+              PERFORM CERRAR-ARCHIVOS
+              STOP RUN
+           END-IF.
+       VALIDA-FORMATO-VISARDB-E. EXIT.
+
+      *LEE LA MARCA DE LA ULTIMA EJECUCION EXITOSA PARA DETERMINAR SI
+      *EL PROCESO CORRE EN MODO INCREMENTAL (SOLO CAMBIOS DESDE LA
+      *MARCA) O EN MODO COMPLETO (PRIMERA EJECUCION, SIN MARCA AUN)
+       LEE-MARCA-INCREMENTAL SECTION.
+           MOVE '1' TO MGMR-LLAVE
+           READ MGMARC
+              KEY IS MGMR-LLAVE
+           END-READ
+           EVALUATE FS-MGMARC
+              WHEN 0
+                   MOVE 1      TO WKS-MODO-INCREMENTAL
+              WHEN 23
+                   MOVE 0      TO WKS-MODO-INCREMENTAL
+                   MOVE '1'    TO MGMR-LLAVE
+                   MOVE ZEROS  TO MGMR-FECHA-ULTIMA-EJEC
+                   WRITE REG-MGMARC
+              WHEN OTHER
+                   MOVE 8          TO FS-CICLO
+                   MOVE 'READ'     TO ACCION
+                   MOVE MGMR-LLAVE TO LLAVE
+                   MOVE 91         TO RETURN-CODE
+                   PERFORM FILE-STATUS-EXTENDED
+                   PERFORM CERRAR-ARCHIVOS
+                   STOP RUN
+           END-EVALUATE.
+       LEE-MARCA-INCREMENTAL-E. EXIT.
+
        CARDA-TABLA-TLT004 SECTION.
            MOVE 'TLT'     TO TLTG-CODIGO
            MOVE  004      TO TLTG-CORRELATIVO-TABLA
@@ -357,6 +730,7 @@
                    MOVE  57                        TO CFSI-PRODUCTO
                    MOVE TLMT-FECHA-ULT-CAMB-SITUAC TO WKS-FECHA-FILE
                    MOVE WKS-FECHA-FILE(4:6)        TO WKS-FILE-MMAA
+                   PERFORM VALIDA-FECHA-PROCESAR
                    MOVE TLMT-LLAVE                 TO WKS-CTA-TLMATH
                                                       TLMO-LLAVE
                    IF TLMT-CODIGO-CLIENTE(8:1) = 1
@@ -365,7 +739,7 @@
                    EVALUATE TRUE
                       WHEN TLMT-SITUACION-CUENTA = 3 OR 15
 
-                           IF WKS-FILE-MMAA = WKS-FECHA-COMPARE
+                           IF PROCESAR-CUENTA
                               PERFORM VALIDACIONES-DE-TC-EMP
                            ELSE
                               ADD 1 TO WKS-IGNORADOS-TLMT
@@ -374,7 +748,7 @@
                       WHEN (TLMT-SITUACION-CUENTA = 4 OR 7) AND
                            (TLMT-CUENTA-NUEVA > 0)
 
-                           IF WKS-FILE-MMAA = WKS-FECHA-COMPARE
+                           IF PROCESAR-CUENTA
                               PERFORM VALIDACIONES-DE-TC-EMP
                            ELSE
                               ADD 1 TO WKS-IGNORADOS-TLMT
@@ -412,6 +786,8 @@
               WHEN 0
                    MOVE  45                        TO CFSI-PRODUCTO
                    MOVE TIMT-FECHA-ULT-CAMB-SITUAC TO WKS-FECHA-FILE
+                   MOVE WKS-FECHA-FILE(4:6)        TO WKS-FILE-MMAA
+                   PERFORM VALIDA-FECHA-PROCESAR
                    MOVE TIMT-LLAVE                 TO WKS-CTA-TLMATH
                                                       TLMO-LLAVE
                                                       CFSI-CUENTA
@@ -421,7 +797,7 @@
                    EVALUATE TRUE
                       WHEN TIMT-SITUACION-CUENTA = 3 OR 15
 
-                           IF WKS-FILE-MMAA = WKS-FECHA-COMPARE
+                           IF PROCESAR-CUENTA
                               PERFORM VALIDACIONES-DE-TC-INS
                            ELSE
                               ADD 1 TO WKS-IGNORADOS-TIMT
@@ -430,7 +806,7 @@
                       WHEN (TIMT-SITUACION-CUENTA = 4 OR 7) AND
                            (TIMT-CUENTA-NUEVA > 0)
 
-                           IF WKS-FILE-MMAA = WKS-FECHA-COMPARE
+                           IF PROCESAR-CUENTA
                               PERFORM VALIDACIONES-DE-TC-INS
                            ELSE
                               ADD 1 TO WKS-IGNORADOS-TIMT
@@ -498,9 +874,11 @@
                      ADD  1     TO WKS-REG-TABLAS-NF
                      MOVE WKS-BIN-TEMP
                                 TO WKS-CTA-COMPLEJA
+                     MOVE 01    TO WKS-COD-RESOLUCION
                      MOVE "BIN NO ENCONTRADO EN TABLA TLGEN 004"
                                 TO WKS-MENSAJE-ERROR
                      PERFORM DOCUMENTACION-ERRORES
+                     PERFORM GRABA-COLA-BINES-PENDIENTES
                 WHEN WKS-BIN-004(WKS-I) = TLMT-BIN
                      IF WKS-TIPO-BIN-004(WKS-I) = "INT"
                         MOVE 1  TO CFSI-ACT-GENERADOR-DIVISAS-Q
@@ -541,6 +919,7 @@
                         MOVE 2          TO WKS-VALIDACIONES-OK
                         MOVE CFSI-CUENTA
                                         TO WKS-CTA-COMPLEJA
+                        MOVE 02         TO WKS-COD-RESOLUCION
                         MOVE "CTA COMPLEJA NO ENCONTRADA EN TLENBL"
                                         TO WKS-MENSAJE-ERROR
                         PERFORM DOCUMENTACION-ERRORES
@@ -595,6 +974,7 @@
                    ADD  1           TO WKS-TLMACO-NF
                    MOVE 3           TO WKS-VALIDACIONES-OK
                    MOVE CFSI-CUENTA TO WKS-CTA-COMPLEJA
+                   MOVE 03          TO WKS-COD-RESOLUCION
                    MOVE "DATOS DE CTA NO ENCONTRADOS EN TLMACO"
                                     TO WKS-MENSAJE-ERROR
                    PERFORM DOCUMENTACION-ERRORES
@@ -620,6 +1000,7 @@
               WHEN 22
                   ADD 1            TO WKS-DUPKEY-CFSIBA
                   MOVE CFSI-CUENTA TO WKS-CTA-COMPLEJA
+                  MOVE 04          TO WKS-COD-RESOLUCION
                   MOVE "REGISTRO YA EXISTENTE EN CFSIBA, DUPKEY"
                                    TO WKS-MENSAJE-ERROR
                   PERFORM DOCUMENTACION-ERRORES
@@ -642,12 +1023,14 @@
 
            EVALUATE FS-MCDB
               WHEN 0
-                  MOVE  57              TO CFSI-PRODUCTO
-                  MOVE MCDB-LLAVE       TO CFSI-CUENTA
-                  MOVE MCDB-SEGMENTO    TO CFSI-SEGMENTO-DEUDOR
-                  MOVE MCDB-SUBSEGMENTO TO CFSI-SUBSEGMENTO-DEUDOR
-                  MOVE MCDB-DESTINO     TO CFSI-DESTINO
-                  PERFORM ACTUALIZA_CFSIBA
+                  IF MCDB-TRL-INDICADOR NOT = "TRL"
+                     MOVE  57              TO CFSI-PRODUCTO
+                     MOVE MCDB-LLAVE       TO CFSI-CUENTA
+                     MOVE MCDB-SEGMENTO    TO CFSI-SEGMENTO-DEUDOR
+                     MOVE MCDB-SUBSEGMENTO TO CFSI-SUBSEGMENTO-DEUDOR
+                     MOVE MCDB-DESTINO     TO CFSI-DESTINO
+                     PERFORM ACTUALIZA_CFSIBA
+                  END-IF
               WHEN 10
                   MOVE  4         TO WKS-FIN-ARCHIVOS
               WHEN OTHER
@@ -669,16 +1052,18 @@
 
            EVALUATE FS-VSDB
               WHEN 0
-                  IF CFSI-BIN = 050837
-                     MOVE  45           TO CFSI-PRODUCTO
-                  ELSE
-                     MOVE  57           TO CFSI-PRODUCTO
+                  IF VSDB-TRL-INDICADOR NOT = "TRL"
+                     IF CFSI-BIN = 050837
+                        MOVE  45           TO CFSI-PRODUCTO
+                     ELSE
+                        MOVE  57           TO CFSI-PRODUCTO
+                     END-IF
+                     MOVE VSDB-LLAVE       TO CFSI-CUENTA
+                     MOVE VSDB-SEGMENTO    TO CFSI-SEGMENTO-DEUDOR
+                     MOVE VSDB-SUBSEGMENTO TO CFSI-SUBSEGMENTO-DEUDOR
+                     MOVE VSDB-DESTINO     TO CFSI-DESTINO
+                     PERFORM ACTUALIZA_CFSIBA
                   END-IF
-                  MOVE VSDB-LLAVE       TO CFSI-CUENTA
-                  MOVE VSDB-SEGMENTO    TO CFSI-SEGMENTO-DEUDOR
-                  MOVE VSDB-SUBSEGMENTO TO CFSI-SUBSEGMENTO-DEUDOR
-                  MOVE VSDB-DESTINO     TO CFSI-DESTINO
-                  PERFORM ACTUALIZA_CFSIBA
               WHEN 10
                   MOVE  4         TO WKS-FIN-ARCHIVOS
               WHEN OTHER
@@ -694,29 +1079,47 @@
        PROCESAR-VS-DATABASE-E. EXIT.
 
        ACTUALIZA_CFSIBA SECTION.
+           MOVE CFSI-SEGMENTO-DEUDOR    TO WKS-CFSI-SEGMENTO-N
+           MOVE CFSI-SUBSEGMENTO-DEUDOR TO WKS-CFSI-SUBSEGMENTO-N
+           MOVE CFSI-DESTINO            TO WKS-CFSI-DESTINO-N
            READ CFSIBA
                KEY IS CFSI-LLAVE
            END-READ
            EVALUATE FS-CFSIBA
               WHEN 0
-                  REWRITE
-                       REG-CFSIBA
-                  END-REWRITE
-                  IF FS-CFSIBA = 0
-                      ADD 1            TO WKS-UPDATE-CFSIBA
+                  IF CFSI-SEGMENTO-DEUDOR = WKS-CFSI-SEGMENTO-N AND
+                     CFSI-SUBSEGMENTO-DEUDOR = WKS-CFSI-SUBSEGMENTO-N
+                                                                  AND
+                     CFSI-DESTINO = WKS-CFSI-DESTINO-N
+                     ADD 1            TO WKS-SIN-CAMBIO-CFSIBA
                   ELSE
-                      ADD 1            TO WKS-NOTUPT-CFSIBA
-                      MOVE CFSI-CUENTA TO WKS-CTA-TLMATH
-                      MOVE FS-CFSIBA   TO WKS-CTA-COMPLEJA
-                      MOVE 3           TO WKS-FILE
-                      MOVE
-                      "NO SE PUDO ACTUALIZAR CFSIBA PARAMETROS BBDD"
-                                       TO WKS-MENSAJE-ERROR
-                      PERFORM DOCUMENTACION-ERRORES
+                     PERFORM GUARDA-HISTORICO-CFSIBA
+                     MOVE WKS-CFSI-SEGMENTO-N TO CFSI-SEGMENTO-DEUDOR
+                     MOVE WKS-CFSI-SUBSEGMENTO-N
+                                          TO CFSI-SUBSEGMENTO-DEUDOR
+                     MOVE WKS-CFSI-DESTINO-N     TO CFSI-DESTINO
+                     REWRITE
+                          REG-CFSIBA
+                     END-REWRITE
+                     IF FS-CFSIBA = 0
+                         ADD 1            TO WKS-UPDATE-CFSIBA
+                     ELSE
+                         ADD 1            TO WKS-NOTUPT-CFSIBA
+                         MOVE CFSI-CUENTA TO WKS-CTA-TLMATH
+                         MOVE FS-CFSIBA   TO WKS-CTA-COMPLEJA
+                         MOVE 3           TO WKS-FILE
+                         MOVE 06          TO WKS-COD-RESOLUCION
+                         MOVE
+                         "NO SE PUDO ACTUALIZAR CFSIBA PARAMETROS BBDD"
+                                          TO WKS-MENSAJE-ERROR
+                         PERFORM DOCUMENTACION-ERRORES
+                     END-IF
                   END-IF
               WHEN 23
+                  ADD  1           TO WKS-NOTFOUND-CFSIBA
                   MOVE CFSI-CUENTA TO WKS-CTA-TLMATH
                   MOVE 3           TO WKS-FILE
+                  MOVE 05          TO WKS-COD-RESOLUCION
                   MOVE "CUENTA DE BBDD NO ENCONTRADA EN CFSIBA"
                                    TO WKS-MENSAJE-ERROR
                   PERFORM DOCUMENTACION-ERRORES
@@ -732,6 +1135,49 @@
            END-EVALUATE.
        ACTUALIZA_CFSIBA-E. EXIT.
 
+      *GRABA EN CFSIHIS LOS VALORES DE CFSIBA TAL COMO ESTABAN ANTES DE
+      *QUE ACTUALIZA_CFSIBA LOS SOBREESCRIBA, VIGENTES HASTA EL MES/ANIO
+      *QUE SE ESTA PROCESANDO (WKS-FECHA-COMPARE-AAMM), PARA PODER
+      *RECONSTRUIR LA CLASIFICACION/MAPEO DE PRODUCTO QUE TENIA LA
+      *CUENTA ANTES DE UNA CORRIDA DE CONSOLIDACION
+       GUARDA-HISTORICO-CFSIBA SECTION.
+           MOVE CFSI-CUENTA                  TO CFSH-CUENTA
+           MOVE WKS-FECHA-COMPARE-AAMM       TO CFSH-FECHA-VIGENCIA
+           MOVE CFSI-PRODUCTO                TO CFSH-PRODUCTO
+           MOVE CFSI-DESTINO                 TO CFSH-DESTINO
+           MOVE CFSI-SEGMENTO-DEUDOR         TO CFSH-SEGMENTO-DEUDOR
+           MOVE CFSI-SUBSEGMENTO-DEUDOR      TO CFSH-SUBSEGMENTO-DEUDOR
+           MOVE CFSI-CODIGO-ORIGEN-CREDITO   TO
+                                              CFSH-CODIGO-ORIGEN-CREDITO
+           MOVE CFSI-ACT-GENERADOR-DIVISAS-Q TO
+                                          CFSH-ACT-GENERADOR-DIVISAS-Q
+           MOVE CFSI-ACT-GENERADOR-DIVISAS-D TO
+                                          CFSH-ACT-GENERADOR-DIVISAS-D
+
+           WRITE REG-CFSIHIS
+           END-WRITE
+
+           EVALUATE FS-CFSIHIS
+              WHEN 0
+                  ADD 1            TO WKS-HISTORIA-CFSIBA
+              WHEN 22
+                  ADD 1            TO WKS-HISTORIA-NOGRABADA
+                  MOVE CFSI-CUENTA TO WKS-CTA-COMPLEJA
+                  MOVE 07          TO WKS-COD-RESOLUCION
+                  MOVE "HISTORICO CFSIBA YA EXISTE, DUPKEY"
+                                   TO WKS-MENSAJE-ERROR
+                  PERFORM DOCUMENTACION-ERRORES
+              WHEN OTHER
+                  MOVE 7           TO FS-CICLO
+                  MOVE 'WRITE'     TO ACCION
+                  MOVE CFSH-LLAVE  TO LLAVE
+                  MOVE 91          TO RETURN-CODE
+                  PERFORM FILE-STATUS-EXTENDED
+                  PERFORM CERRAR-ARCHIVOS
+                  STOP RUN
+           END-EVALUATE.
+       GUARDA-HISTORICO-CFSIBA-E. EXIT.
+
 
        FILE-STATUS-EXTENDED SECTION.
            EVALUATE FS-CICLO
@@ -780,7 +1226,7 @@
                      PERFORM CERRAR-ARCHIVOS
                      STOP RUN
                   END-IF
-              WHEN OTHER
+              WHEN 6
                   IF FS-CFSIBA NOT EQUAL 0
                      MOVE 'CFSIBA'   TO ARCHIVO
                      CALL 'DEBD1R00' USING PROGRAMA, ARCHIVO, ACCION,
@@ -789,6 +1235,24 @@
                      PERFORM CERRAR-ARCHIVOS
                      STOP RUN
                   END-IF
+              WHEN 7
+                  IF FS-CFSIHIS NOT EQUAL 0
+                     MOVE 'CFSIHIS'  TO ARCHIVO
+                     CALL 'DEBD1R00' USING PROGRAMA, ARCHIVO, ACCION,
+                                        LLAVE, FS-CFSIHIS, FSE-CFSIHIS
+                     MOVE  91        TO RETURN-CODE
+                     PERFORM CERRAR-ARCHIVOS
+                     STOP RUN
+                  END-IF
+              WHEN OTHER
+                  IF FS-MGMARC NOT EQUAL 0
+                     MOVE 'MGMARC'   TO ARCHIVO
+                     CALL 'DEBD1R00' USING PROGRAMA, ARCHIVO, ACCION,
+                                           LLAVE, FS-MGMARC, FSE-MGMARC
+                     MOVE  91        TO RETURN-CODE
+                     PERFORM CERRAR-ARCHIVOS
+                     STOP RUN
+                  END-IF
            END-EVALUATE.
        FILE-STATUS-EXTENDED-E. EXIT.
 
@@ -807,6 +1271,28 @@
            END-IF.
        DOCUMENTACION-ERRORES-E. EXIT.
 
+      *GRABA EN BINHOLD LAS CUENTAS CUYO BIN NO SE PUDO CLASIFICAR EN LA
+      *TABLA TLGEN 004, PARA QUE SE INVESTIGUEN Y SE LES ASIGNE UNA
+      *CLASIFICACION MANUAL EN LUGAR DE QUEDAR MEZCLADAS ENTRE EL RESTO
+      *DE MOTIVOS DE RECHAZO YA DOCUMENTADOS EN FTPREP.
+       GRABA-COLA-BINES-PENDIENTES SECTION.
+           MOVE TLMT-CUENTA              TO BINH-CUENTA
+           MOVE TLMT-BIN                 TO BINH-BIN
+           MOVE WKS-FECHA-COMPARE-AAMM   TO BINH-FECHA-PROCESO
+           MOVE "BIN SIN CLASIFICAR, PENDIENTE DE REVISION MANUAL"
+                                          TO BINH-MENSAJE
+           WRITE REG-BINHOLD FROM WKS-LINEA-BINHOLD
+           IF FS-BINHOLD = 0
+              ADD 1 TO WKS-BIN-EN-ESPERA
+           ELSE
+              DISPLAY "ERROR AL GRABAR BINHOLD  : " TLMT-CUENTA
+              DISPLAY "FS ARCHIVO BINHOLD       : " FS-BINHOLD
+              MOVE  91  TO RETURN-CODE
+              PERFORM CERRAR-ARCHIVOS
+              STOP RUN
+           END-IF.
+       GRABA-COLA-BINES-PENDIENTES-E. EXIT.
+
 
        ESTADISTICAS SECTION.
            DISPLAY
@@ -824,6 +1310,14 @@
            MOVE WKS-UPDATE-CFSIBA   TO  WKS-MASK
            DISPLAY
            "TOTAL REGISTROS ACTUALIZADOS POR BBDD    :" WKS-MASK
+           MOVE ZEROS                 TO WKS-MASK
+           MOVE WKS-SIN-CAMBIO-CFSIBA TO  WKS-MASK
+           DISPLAY
+           "TOTAL REGISTROS SIN CAMBIO (NO REESCRITOS):" WKS-MASK
+           MOVE ZEROS                 TO WKS-MASK
+           MOVE WKS-HISTORIA-CFSIBA   TO  WKS-MASK
+           DISPLAY
+           "TOTAL HISTORICOS CFSIBA GRABADOS EN CFSIHIS:" WKS-MASK
 
            MOVE ZEROS               TO WKS-MASK
            MOVE WKS-LEIDOS-BBDD-MC  TO  WKS-MASK
@@ -854,35 +1348,77 @@
            DISPLAY
            "> TOTAL ERRORES DOCUMENTADOS REPORTE     : " WKS-MASK
 
+           DISPLAY
+           "**********************************************************"
+           DISPLAY
+           "*     R E S U M E N   P O R   R E S O L U C I O N        *"
+           DISPLAY
+           "**********************************************************"
+
            MOVE ZEROS               TO WKS-MASK
-           MOVE WKS-DUPKEY-CFSIBA   TO WKS-MASK
+           MOVE WKS-REG-TABLAS-NF   TO WKS-MASK
+           DISPLAY
+           "COD 01 BIN NO ENCONTRADO EN TABLA TLT004 : " WKS-MASK
+
+           MOVE ZEROS               TO WKS-MASK
+           MOVE WKS-BIN-EN-ESPERA   TO WKS-MASK
            DISPLAY
-           "TOTAL DUPLICADOS EN CFSIBA NO ESCRITOS   : " WKS-MASK
+           "TOTAL BINES ENVIADOS A COLA DE REVISION  : " WKS-MASK
 
            MOVE ZEROS               TO WKS-MASK
            MOVE WKS-COMPLEJO-NF     TO WKS-MASK
            DISPLAY
-           "TOTAL BIN COMPLEJO NO ENCONTRADOS TLENBL : " WKS-MASK
+           "COD 02 CTA COMPLEJA NO ENCONTRADA TLENBL : " WKS-MASK
 
            MOVE ZEROS               TO WKS-MASK
            MOVE WKS-TLMACO-NF       TO WKS-MASK
            DISPLAY
-           "TOTAL CTAS NO ENCONTRADAS EN TLMACO      : " WKS-MASK
+           "COD 03 CTA NO ENCONTRADA EN TLMACO       : " WKS-MASK
 
            MOVE ZEROS               TO WKS-MASK
-           MOVE WKS-REG-TABLAS-NF   TO WKS-MASK
+           MOVE WKS-DUPKEY-CFSIBA   TO WKS-MASK
+           DISPLAY
+           "COD 04 DUPLICADOS EN CFSIBA NO ESCRITOS  : " WKS-MASK
+
+           MOVE ZEROS               TO WKS-MASK
+           MOVE WKS-NOTFOUND-CFSIBA TO WKS-MASK
            DISPLAY
-           "TOTAL BINES NO ENCONTRADOS TABLA TLT004  : " WKS-MASK
+           "COD 05 CUENTA BBDD NO ENCONTRADA CFSIBA  : " WKS-MASK
 
            MOVE ZEROS               TO WKS-MASK
            MOVE WKS-NOTUPT-CFSIBA   TO WKS-MASK
            DISPLAY
-           "REGISTROS NO ACTUALIZADOS EN CFSIBA BBDD : " WKS-MASK
+           "COD 06 REGISTROS NO ACTUALIZADOS CFSIBA  : " WKS-MASK
+
+           MOVE ZEROS                  TO WKS-MASK
+           MOVE WKS-HISTORIA-NOGRABADA TO WKS-MASK
+           DISPLAY
+           "COD 07 HISTORICO CFSIBA NO GRABADO       : " WKS-MASK
 
            DISPLAY
            "**********************************************************".
        ESTADISTICAS-E. EXIT.
 
        CERRAR-ARCHIVOS SECTION.
-           CLOSE TLMATH, TIMATH, TLMACO, TLTGEN, TLENBL, CFSIBA, FTPREP.
+           CLOSE TLMATH, TIMATH, TLMACO, TLTGEN, TLENBL, CFSIBA,
+                 CFSIHIS, FTPREP, MGMARC, BINHOLD.
        CERRAR-ARCHIVOS-E. EXIT.
+
+      * ACTUALIZA LA MARCA DE ULTIMA EJECUCION EXITOSA CON EL MES/ANIO
+      * QUE SE ACABA DE PROCESAR, PARA QUE LA SIGUIENTE CORRIDA SEPA
+      * DESDE DONDE PROCESAR EN MODO INCREMENTAL. SOLO SE INVOCA SI TODO
+      * EL PROCESO TERMINO CON EXITO.
+       GRABA-MARCA-INCREMENTAL SECTION.
+           MOVE '1'                      TO MGMR-LLAVE
+           MOVE WKS-FECHA-COMPARE-AAMM   TO MGMR-FECHA-ULTIMA-EJEC
+           REWRITE REG-MGMARC
+           IF FS-MGMARC NOT = 0
+              MOVE 8          TO FS-CICLO
+              MOVE 'REWRITE'  TO ACCION
+              MOVE MGMR-LLAVE TO LLAVE
+              MOVE 91         TO RETURN-CODE
+              PERFORM FILE-STATUS-EXTENDED
+              PERFORM CERRAR-ARCHIVOS
+              STOP RUN
+           END-IF.
+       GRABA-MARCA-INCREMENTAL-E. EXIT.
