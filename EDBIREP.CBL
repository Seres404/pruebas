@@ -0,0 +1,316 @@
+      ******************************************************************
+      * FECHA       : 09/08/2023                                       *
+      * PROGRAMADOR : ERICK DANIEL RAMIREZ DIVAS (PEDR)                *
+      * APLICACION  : EDUCACION SEMILLERO                              *
+      * PROGRAMA    : EDBIREP                                          *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : REPORTE DE LA BITACORA DE CONSULTAS EDBIDA QUE   *
+      *             : ESCRIBE ED3D1NL3. ORDENA LOS REGISTROS POR       *
+      *             : TERMINAL, FECHA Y RESULTADO DE BUSQUEDA, Y       *
+      *             : PRESENTA SUBTOTALES DE CONSULTAS POR CADA UNO    *
+      *             : DE ESOS TRES NIVELES DE CONTROL.                 *
+      * ARCHIVOS    : EDBIDA (VSAM ESDS)                               *
+      *             : EDUC.SEMI.EDBIREP.SALIDA (PS FTP)                *
+      * PROGRAMA(S) : RUTINA DEBD1R00, FILE STATUS EXTENDED            *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDBIREP.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT EDBIDA   ASSIGN   TO EDBIDA
+                   ORGANIZATION      IS SEQUENTIAL
+                   ACCESS MODE       IS SEQUENTIAL
+                   FILE STATUS       IS FS-EDBIDA
+                                        FSE-EDBIDA.
+            SELECT REPORTE  ASSIGN   TO SYS010
+                   FILE STATUS       IS FS-REPORTE.
+            SELECT WORKFILE ASSIGN   TO SORTWK1.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDBIDA.
+           COPY EDBIDA.
+       FD  REPORTE
+           REPORT IS REPORTE-BITACORA.
+       SD  WORKFILE.
+           COPY EDBIDA REPLACING REG-EDBIDA BY WORK-REG.
+
+       WORKING-STORAGE SECTION.
+      *------->          VARIABLES DE FILE STATUS NORMAL
+       01 FS-EDBIDA                        PIC 9(02)  VALUE ZEROS.
+       01 FS-REPORTE                       PIC 9(02)  VALUE ZEROS.
+      *------->         VARIABLES DE FILE STATUS EXTENDED
+       01 FSE-EDBIDA.
+          02 FSE-RETURN                    PIC S9(04) COMP-5
+                                                       VALUE ZEROS.
+          02 FSE-FUNCTION                  PIC S9(04) COMP-5
+                                                       VALUE ZEROS.
+          02 FSE-FEEDBACK                  PIC S9(04) COMP-5
+                                                       VALUE ZEROS.
+      *--->  VARIABLES DE RUTINA PARA CONTROL DE FILE STATUS EXTENDIDO
+       01 PROGRAMA                         PIC X(08)  VALUE SPACES.
+       01 ARCHIVO                          PIC X(08)  VALUE SPACES.
+       01 ACCION                           PIC X(10)  VALUE SPACES.
+       01 LLAVE                            PIC X(32)  VALUE SPACES.
+      *------->             CONTROLADORES DE LECTURAS
+       01 WKS-FIN-ARCHIVOS                 PIC X(01)  VALUE SPACES.
+          88 WKS-FIN-EDBIDA                           VALUE HIGH-VALUES.
+       01 WKS-FIN-WORKFILE                 PIC 9(01)  VALUE ZEROS.
+      *------->             FECHA DEL REPORTE, RECIBIDA POR SYSIN
+       01 WKS-FECHA                        PIC X(10)  VALUE SPACES.
+      *------->            ESTADISTICAS DEL PROCESO
+       01 WKS-ESTADISTICAS.
+          05 WKS-REGISTROS-LEIDOS          PIC 9(05)  VALUE ZEROS.
+          05 WKS-REGISTROS-REPORTADOS      PIC 9(05)  VALUE ZEROS.
+      ******************************************************************
+      *                  MAQUETACION REPORTE DE SALIDA                 *
+      ******************************************************************
+       REPORT SECTION.
+       RD  REPORTE-BITACORA
+           CONTROLS ARE EDBD-TERMINAL-USUARIO OF WORK-REG
+                         EDBD-FECHA-BUSQUEDA   OF WORK-REG
+                         EDBD-RESULTADO-BUSQ   OF WORK-REG
+           PAGE LIMIT IS 66
+           HEADING 1
+           FIRST DETAIL 7
+           LAST DETAIL 42
+           FOOTING 52.
+      ******************************************************************
+      *                     MAQUETACION PAGE HEADER                    *
+      ******************************************************************
+       01  TYPE IS PH.
+           02 LINE 1.
+              03 COLUMN   1 PIC X(22) VALUE 'BANCO INDUSTRIAL, S.A.'.
+              03 COLUMN  33 PIC X(56) VALUE
+                '         REPORTE BITACORA DE CONSULTAS EDBIDA        '.
+              03 COLUMN 106 PIC X(24) VALUE '      S E M I L L E R O'.
+           02 LINE 2.
+              03 COLUMN   1 PIC X(25) VALUE 'EDBIREP     00.09082023.R'.
+              03 COLUMN  49 PIC X(20) VALUE 'FECHA DEL MOVIMIENTO'.
+              03 COLUMN  70 PIC X(10) SOURCE WKS-FECHA.
+              03 COLUMN 120 PIC X(06) VALUE 'PAGINA'.
+              03 COLUMN 128 PIC Z(05) SOURCE
+                                      PAGE-COUNTER IN REPORTE-BITACORA.
+           02 LINE 3.
+              03 COLUMN  01 PIC X(132) VALUE ALL '='.
+           02 LINE 4.
+              03 COLUMN 05     PIC X(08) VALUE 'TERMINAL'.
+              03 COLUMN 16     PIC X(13) VALUE 'FECHA CONSULT'.
+              03 COLUMN 30     PIC X(15) VALUE 'CUENTA BUSCADA'.
+              03 COLUMN 47     PIC X(24) VALUE
+                               'RESULTADO DE LA BUSQUEDA'.
+           02 LINE 5.
+              03 COLUMN  01 PIC X(132) VALUE ALL '='.
+      ******************************************************************
+      *                     MAQUETACION LINEA DETALLE                  *
+      ******************************************************************
+       01  DETAILLINE TYPE IS DETAIL.
+           02 LINE IS PLUS 1.
+              03 COLUMN 05 PIC X(04) SOURCE
+                               EDBD-TERMINAL-USUARIO OF WORK-REG.
+              03 COLUMN 16 PIC X(08) SOURCE
+                               EDBD-FECHA-BUSQUEDA   OF WORK-REG.
+              03 COLUMN 30 PIC 9(10) SOURCE
+                               EDBD-CUENTA-BUSCADA   OF WORK-REG.
+              03 COLUMN 47 PIC X(45) SOURCE
+                               EDBD-RESULTADO-BUSQ   OF WORK-REG.
+      ******************************************************************
+      *          MAQUETACION CONTROL FOOTING POR RESULTADO             *
+      ******************************************************************
+       01  RESULTADOGRP
+           TYPE IS CONTROL FOOTING EDBD-RESULTADO-BUSQ OF WORK-REG.
+           02 LINE IS PLUS 1.
+              03 COLUMN 05     PIC X(45) VALUE ALL '-'.
+           02 LINE IS PLUS 1.
+              03 COLUMN 05     PIC X(38) VALUE
+                               'TOTAL CONSULTAS CON ESTE RESULTADO = '.
+              03 COLUMN 45     PIC ZZ,ZZ9 COUNT OF DETAILLINE.
+      ******************************************************************
+      *             MAQUETACION CONTROL FOOTING POR FECHA              *
+      ******************************************************************
+       01  FECHAGRP
+           TYPE IS CONTROL FOOTING EDBD-FECHA-BUSQUEDA OF WORK-REG
+           NEXT GROUP PLUS 1.
+           02 LINE IS PLUS 1.
+              03 COLUMN 05     PIC X(30) VALUE
+                               'TOTAL CONSULTAS EN LA FECHA : '.
+              03 COLUMN 36     PIC X(08) SOURCE
+                               EDBD-FECHA-BUSQUEDA OF WORK-REG.
+              03 COLUMN 45     PIC ZZ,ZZ9 COUNT OF DETAILLINE.
+      ******************************************************************
+      *            MAQUETACION CONTROL FOOTING POR TERMINAL            *
+      ******************************************************************
+       01  TERMINALGRP
+           TYPE IS CONTROL FOOTING EDBD-TERMINAL-USUARIO OF WORK-REG
+           NEXT GROUP PLUS 2.
+           02 LINE IS PLUS 1.
+              03 COLUMN 05     PIC X(38) VALUE ALL '='.
+           02 LINE IS PLUS 1.
+              03 COLUMN 05     PIC X(33) VALUE
+                               'TOTAL CONSULTAS DE LA TERMINAL : '.
+              03 COLUMN 39     PIC X(04) SOURCE
+                               EDBD-TERMINAL-USUARIO OF WORK-REG.
+              03 COLUMN 45     PIC ZZ,ZZ9 COUNT OF DETAILLINE.
+      ******************************************************************
+      *                  MAQUETACION CONTROL FOOTING FINAL             *
+      ******************************************************************
+       01 TYPE IS CF FINAL.
+           02 LINE IS PLUS 1.
+              03 COLUMN 43     PIC X(35) VALUE
+              '========== R E S U M E N =========='.
+           02 LINE PLUS 1.
+              03 COLUMN 26     PIC X(48)  VALUE
+              'TOTAL DE CONSULTAS REGISTRADAS EN BITACORA    = '.
+              03 COLUMN 89     PIC ZZZ,ZZZ,ZZ9
+               COUNT OF DETAILLINE.
+      ******************************************************************
+      *                     MAQUETACION PAGE FOOTING                   *
+      ******************************************************************
+       01  TYPE IS PF.
+           02  LINE PLUS 0.
+              03 COLUMN 1   PIC X(25) VALUE 'FECHA Y HORA DE OPERACION'.
+              03 COLUMN 30  PIC <99/<99/9999  FUNC MDATE.
+              03 COLUMN 42  PIC 99,99,99      FUNC TIME.
+              03 COLUMN 52  PIC X(16) VALUE 'DATA-CENTRO S.A.'.
+              03 COLUMN 113 PIC X(6)  VALUE 'PAGINA'.
+              03 COLUMN 124 PIC ZZ,ZZ9 SOURCE PAGE-COUNTER IN
+                                              REPORTE-BITACORA.
+      ******************************************************************
+      *                     MAQUETACION REPORT FINAL                   *
+      ******************************************************************
+       01  TYPE IS RF.
+           02  LINE PLUS 3.
+               03 COLUMN 50 PIC X(22) VALUE 'ESTA ES LA ULTIMA HOJA'.
+           02  LINE PLUS 1.
+               03 COLUMN 50 PIC X(23) VALUE 'ESTE REPORTE CONSTA DE '.
+               03 COLUMN 73 PIC Z,ZZZ SOURCE PAGE-COUNTER IN
+                                              REPORTE-BITACORA.
+               03 COLUMN 80 PIC X(07) VALUE 'PAGINAS'.
+       PROCEDURE DIVISION.
+       100-PRINCIPAL SECTION.
+           ACCEPT WKS-FECHA FROM SYSIN
+           PERFORM 200-APERTURA-ARCHIVOS
+           PERFORM 210-VERIFICAR-FS-INTEGRIDAD
+           PERFORM 300-ORDENA-Y-REPORTA
+           PERFORM 600-ESTADISTICAS
+           PERFORM 700-CIERRA-ARCHIVOS
+           STOP RUN.
+       100-PRINCIPAL-E. EXIT.
+
+      *-----> SERIES 200 ENCARGADAS DE VALIDAR LA APERTURA DE DATASETS
+       200-APERTURA-ARCHIVOS SECTION.
+           OPEN INPUT  EDBIDA
+           OPEN OUTPUT REPORTE.
+       200-APERTURA-ARCHIVOS-E. EXIT.
+
+       210-VERIFICAR-FS-INTEGRIDAD SECTION.
+           IF (FS-EDBIDA = 97) AND (FS-REPORTE = 97)
+              MOVE ZEROS TO FS-EDBIDA
+              MOVE ZEROS TO FS-REPORTE
+           END-IF
+           IF FS-EDBIDA NOT EQUAL 0
+              MOVE 'EDBIREP' TO PROGRAMA
+              MOVE 'OPEN'    TO ACCION
+              MOVE SPACES    TO LLAVE
+              MOVE 'EDBIDA'  TO ARCHIVO
+              CALL 'DEBD1R00' USING PROGRAMA, ARCHIVO, ACCION,
+                                    LLAVE, FS-EDBIDA, FSE-EDBIDA
+              MOVE 91 TO RETURN-CODE
+              PERFORM 700-CIERRA-ARCHIVOS
+              STOP RUN
+           END-IF
+           IF FS-REPORTE NOT EQUAL 0
+              DISPLAY
+              "================================================="
+              UPON CONSOLE
+              DISPLAY
+              "* HUBO UN ERROR AL ABRIR EL ARCHIVO REPORTE      *"
+              UPON CONSOLE
+              DISPLAY
+              "==> FILE STATUS DEL ARCHIVO REPORTE : " FS-REPORTE
+              UPON CONSOLE
+              DISPLAY
+              "================================================="
+              UPON CONSOLE
+              MOVE 91 TO RETURN-CODE
+              PERFORM 700-CIERRA-ARCHIVOS
+              STOP RUN
+           END-IF.
+       210-VERIFICAR-FS-INTEGRIDAD-E. EXIT.
+
+      *----> SERIE 300 ORDENA LA BITACORA Y GENERA EL REPORTE
+       300-ORDENA-Y-REPORTA SECTION.
+           INITIATE REPORTE-BITACORA
+           SORT WORKFILE
+              ASCENDING KEY EDBD-TERMINAL-USUARIO OF WORK-REG
+              ASCENDING KEY EDBD-FECHA-BUSQUEDA   OF WORK-REG
+              ASCENDING KEY EDBD-RESULTADO-BUSQ   OF WORK-REG
+                 INPUT  PROCEDURE IS 310-LEE-EDBIDA
+                 OUTPUT PROCEDURE IS 320-GENERA-REPORTE
+           TERMINATE REPORTE-BITACORA.
+       300-ORDENA-Y-REPORTA-E. EXIT.
+
+      *----> SERIE 310 ALIMENTA EL SORT CON TODA LA BITACORA EDBIDA
+       310-LEE-EDBIDA SECTION.
+           READ EDBIDA
+                AT END SET WKS-FIN-EDBIDA TO TRUE
+           END-READ
+           PERFORM UNTIL WKS-FIN-EDBIDA
+              EVALUATE FS-EDBIDA
+                 WHEN 0
+                      ADD 1 TO WKS-REGISTROS-LEIDOS
+                      MOVE REG-EDBIDA TO WORK-REG
+                      RELEASE WORK-REG
+                 WHEN OTHER
+                      MOVE 'EDBIREP' TO PROGRAMA
+                      MOVE 'READ'    TO ACCION
+                      MOVE SPACES    TO LLAVE
+                      MOVE 'EDBIDA'  TO ARCHIVO
+                      CALL 'DEBD1R00' USING PROGRAMA, ARCHIVO, ACCION,
+                                      LLAVE, FS-EDBIDA, FSE-EDBIDA
+                      MOVE 91 TO RETURN-CODE
+                      PERFORM 700-CIERRA-ARCHIVOS
+                      STOP RUN
+              END-EVALUATE
+              READ EDBIDA
+                   AT END SET WKS-FIN-EDBIDA TO TRUE
+              END-READ
+           END-PERFORM.
+       310-LEE-EDBIDA-E. EXIT.
+
+      *----> SERIE 320 TOMA LA BITACORA YA ORDENADA Y LA REPORTA
+       320-GENERA-REPORTE SECTION.
+           RETURN WORKFILE
+                AT END MOVE 1 TO WKS-FIN-WORKFILE
+           END-RETURN
+           PERFORM UNTIL WKS-FIN-WORKFILE = 1
+              ADD 1 TO WKS-REGISTROS-REPORTADOS
+              GENERATE DETAILLINE
+              RETURN WORKFILE
+                   AT END MOVE 1 TO WKS-FIN-WORKFILE
+              END-RETURN
+           END-PERFORM.
+       320-GENERA-REPORTE-E. EXIT.
+
+       600-ESTADISTICAS SECTION.
+           DISPLAY
+           "================================================="
+           DISPLAY
+           "*                    ESTADISTICAS               *"
+           DISPLAY
+           "================================================="
+           DISPLAY
+           "==> REGISTROS LEIDOS DE EDBIDA    TOTAL : "
+                                                WKS-REGISTROS-LEIDOS
+           DISPLAY
+           "==> REGISTROS REPORTADOS          TOTAL : "
+                                                WKS-REGISTROS-REPORTADOS
+           DISPLAY
+           "=================================================".
+       600-ESTADISTICAS-E. EXIT.
+
+       700-CIERRA-ARCHIVOS SECTION.
+           CLOSE  EDBIDA
+           CLOSE  REPORTE.
+       700-CIERRA-ARCHIVOS-E. EXIT.
