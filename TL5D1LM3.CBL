@@ -0,0 +1,322 @@
+      ******************************************************************
+      * FECHA       : 09/08/2023                                       *
+      * PROGRAMADOR : ERICK DANIEL RAMIREZ DIVAS (PEDR)                *
+      * APLICACION  : TARJETA EMPRESARIAL                              *
+      * PROGRAMA    : TL5D1LM3                                         *
+      * TIPO        : LINEA CON MAPA                                   *
+      * DESCRIPCION : MANTENIMIENTO EN LINEA DEL INDICE MANUAL TLENBL, *
+      *             : QUE RESUELVE UN BIN COMPLEJO A SU CUENTA LOCAL   *
+      *             : ENLAZADA. TL5D1LL3 SOLO LEE ESTE INDICE; ESTA    *
+      *             : TRANSACCION PERMITE DAR DE ALTA, CORREGIR Y      *
+      *             : RETIRAR ENLACES SIN NECESIDAD DE UN DATA FIX.    *
+      * ARCHIVOS    : TLENBL                       (VSAM KSDS)         *
+      * ACCION (ES) : A=ALTA  C=CAMBIO  B=BAJA  I=CONSULTA             *
+      * PROGRAMA(S) : NO APLICA                                        *
+      * CANAL       : PANTALLA ADMINISTRATIVA                          *
+      * INSTALADO   : DD/MM/AAAA                                       *
+      ******************************************************************
+      *        M A N T E N I M I E N T O   D E   T L E N B L
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     TL5D1LM3.
+       AUTHOR.                         DANIEL RAMIREZ.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *               C A M P O S     D E     T R A B A J O            *
+      ******************************************************************
+       01 WKS-CAMPOS-DE-TRABAJO.
+          02 WKS-NOMBRE-PROGRAMA     PIC X(08)  VALUE "TL5D1LM3".
+          02 WKS-FIN                 PIC X(60)  VALUE
+                'TRANSACCION NO SOPORTADA INVIDUALMENTE,'.
+          02 WKS-TIEMPO              PIC S9(15) COMP-3 VALUE +0.
+          02 FECHA-SYS               PIC 9(08)  VALUE ZEROS.
+          02 SEND-FLAGS              PIC X(01)  VALUE SPACES.
+             88 SEND-ERASE                      VALUE '1'.
+             88 SEND-DATAONLY                   VALUE '2'.
+             88 SEND-DATAONLY-ALARM             VALUE '3'.
+      ******************************************************************
+      *      DEFINICION DE COMMAREA PARA COMUNICACION ENTRE PROGRAMAS  *
+      ******************************************************************
+       01 WKS-COMMAREAS.
+          02 WKS-ULTIMA-LLAVE        PIC X(16)  VALUE SPACES.
+      ******************************************************************
+      *                S E C C I O N    D E    C O P Y S               *
+      ******************************************************************
+      * --- MAPA Y CARACTERISTICAS
+       COPY TLENBLM.
+       COPY TLENBL.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      ******************************************************************
+      *         S E C C I O N    D E    C O M U N I C A C I O N E S    *
+      ******************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           02 FL    PIC X OCCURS 0 TO 9999 DEPENDING ON EIBCALEN.
+
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+           IF EIBCALEN = ZERO
+              INITIALIZE WKS-COMMAREAS
+           ELSE
+              MOVE DFHCOMMAREA TO WKS-COMMAREAS
+           END-IF
+           PERFORM 100-VALIDA-LLAMADO
+           PERFORM REGRESA-CONTROL-A-TRANS.
+       000-PRINCIPAL-E. EXIT.
+
+       100-VALIDA-LLAMADO SECTION.
+           EVALUATE TRUE
+           WHEN EIBCALEN = ZERO
+                MOVE SPACES             TO MENSAJEO
+                SET SEND-ERASE          TO TRUE
+                PERFORM ENVIA-MAPA
+
+           WHEN EIBAID = DFHENTER
+                PERFORM 110-RECIBE-Y-PROCESA
+                SET SEND-DATAONLY       TO TRUE
+                PERFORM ENVIA-MAPA
+
+           WHEN EIBAID = DFHCLEAR
+                MOVE SPACES             TO MENSAJEO
+                SET SEND-ERASE          TO TRUE
+                PERFORM ENVIA-MAPA
+
+           WHEN EIBAID = DFHPF3
+                EXEC CICS SEND TEXT FROM(WKS-FIN) ERASE END-EXEC
+                EXEC CICS RETURN END-EXEC
+
+           WHEN OTHER
+                MOVE 'TECLA INVALIDA, USE ENTER PARA PROCESAR O PF3'
+                                        TO MENSAJEO
+                SET SEND-DATAONLY-ALARM TO TRUE
+                PERFORM ENVIA-MAPA
+           END-EVALUATE.
+       100-VALIDA-LLAMADO-E. EXIT.
+
+      ******************************************************************
+      *  RECIBE EL MAPA Y DESPACHA LA ACCION SOLICITADA (A/C/B/I) SOBRE*
+      *  EL REGISTRO DE TLENBL IDENTIFICADO POR LA LLAVE INGRESADA    *
+      ******************************************************************
+       110-RECIBE-Y-PROCESA SECTION.
+           EXEC CICS RECEIVE
+                MAP     ('TLENBLM')
+                MAPSET  ('TLENBLM')
+                INTO    (TLENBLMI)
+                NOHANDLE
+           END-EXEC
+
+           IF EIBRESP NOT = DFHRESP(NORMAL) AND
+              EIBRESP NOT = DFHRESP(MAPFAIL)
+              MOVE 'ERROR AL RECIBIR EL MAPA TLENBLM' TO MENSAJEO
+           ELSE
+              IF LLAVEI = SPACES
+                 MOVE 'INGRESE LA LLAVE (BIN COMPLEJO) A PROCESAR'
+                                        TO MENSAJEO
+              ELSE
+                 MOVE LLAVEI            TO WKS-ULTIMA-LLAVE
+                 EVALUATE ACCIONI
+                 WHEN 'A' WHEN 'a'
+                      PERFORM 200-ALTA-TLENBL
+                 WHEN 'C' WHEN 'c'
+                      PERFORM 300-CAMBIO-TLENBL
+                 WHEN 'B' WHEN 'b'
+                      PERFORM 400-BAJA-TLENBL
+                 WHEN 'I' WHEN 'i'
+                      PERFORM 500-CONSULTA-TLENBL
+                 WHEN OTHER
+                      MOVE 'ACCION INVALIDA, USE A/C/B/I' TO MENSAJEO
+                 END-EVALUATE
+              END-IF
+           END-IF.
+       110-RECIBE-Y-PROCESA-E. EXIT.
+
+      ******************************************************************
+      *   A L T A   D E   U N A   C U E N T A   C O M P L E J A        *
+      ******************************************************************
+       200-ALTA-TLENBL SECTION.
+           MOVE LLAVEI              TO TLBL-LLAVE
+           MOVE CTACOMPLI           TO TLBL-CUENTA-COMPLEJA
+           MOVE EIBTRMID            TO TLBL-USUARIO-ALTA
+           PERFORM HORA-FECHA-SISTEMA
+           MOVE FECHA-SYS           TO TLBL-FECHA-ALTA
+           SET  TLBL-ACTIVO         TO TRUE
+           EXEC CICS WRITE
+                DATASET ('TLENBL')
+                FROM    (REG-TLENBL)
+                RIDFLD  (TLBL-LLAVE)
+                NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+                WHEN DFHRESP(NORMAL)
+                     MOVE 'CUENTA COMPLEJA DADA DE ALTA CORRECTAMENTE'
+                                            TO MENSAJEO
+                WHEN DFHRESP(DUPKEY)
+                     MOVE 'LA LLAVE YA EXISTE EN TLENBL, USE CAMBIO'
+                                            TO MENSAJEO
+                WHEN DFHRESP(NOTOPEN)
+                     MOVE 'ARCHIVO TLENBL ESTA CERRADO'
+                                            TO MENSAJEO
+                WHEN OTHER
+                     MOVE 'ERROR INESPERADO AL GRABAR EN TLENBL'
+                                            TO MENSAJEO
+           END-EVALUATE.
+       200-ALTA-TLENBL-E. EXIT.
+
+      ******************************************************************
+      *   C A M B I O   D E   C U E N T A   L O C A L   E N L A Z A D A*
+      ******************************************************************
+       300-CAMBIO-TLENBL SECTION.
+           MOVE LLAVEI              TO TLBL-LLAVE
+           EXEC CICS READ
+                DATASET  ('TLENBL')
+                INTO     (REG-TLENBL)
+                RIDFLD   (TLBL-LLAVE)
+                UPDATE
+                NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+                WHEN DFHRESP(NORMAL)
+                     IF CTACOMPLI NOT = SPACES
+                        MOVE CTACOMPLI TO TLBL-CUENTA-COMPLEJA
+                     END-IF
+                     EXEC CICS REWRITE
+                          DATASET ('TLENBL')
+                          FROM    (REG-TLENBL)
+                          NOHANDLE
+                     END-EXEC
+                     IF EIBRESP = DFHRESP(NORMAL)
+                        MOVE 'CUENTA COMPLEJA ACTUALIZADA'
+                                            TO MENSAJEO
+                     ELSE
+                        MOVE 'ERROR INESPERADO AL ACTUALIZAR TLENBL'
+                                            TO MENSAJEO
+                     END-IF
+                WHEN DFHRESP(NOTFND)
+                     MOVE 'LLAVE NO ENCONTRADA EN TLENBL'
+                                            TO MENSAJEO
+                WHEN OTHER
+                     MOVE 'ERROR INESPERADO AL LEER TLENBL'
+                                            TO MENSAJEO
+           END-EVALUATE.
+       300-CAMBIO-TLENBL-E. EXIT.
+
+      ******************************************************************
+      *   B A J A   ( R E T I R O )   D E   U N A   C U E N T A        *
+      *   NO SE ELIMINA FISICAMENTE EL REGISTRO; SE MARCA TLBL-ESTADO  *
+      *   COMO RETIRADO PARA CONSERVAR EL HISTORICO DEL ENLACE         *
+      ******************************************************************
+       400-BAJA-TLENBL SECTION.
+           MOVE LLAVEI              TO TLBL-LLAVE
+           EXEC CICS READ
+                DATASET  ('TLENBL')
+                INTO     (REG-TLENBL)
+                RIDFLD   (TLBL-LLAVE)
+                UPDATE
+                NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+                WHEN DFHRESP(NORMAL)
+                     SET TLBL-RETIRADO TO TRUE
+                     EXEC CICS REWRITE
+                          DATASET ('TLENBL')
+                          FROM    (REG-TLENBL)
+                          NOHANDLE
+                     END-EXEC
+                     IF EIBRESP = DFHRESP(NORMAL)
+                        MOVE 'CUENTA COMPLEJA RETIRADA DEL INDICE'
+                                            TO MENSAJEO
+                     ELSE
+                        MOVE 'ERROR INESPERADO AL RETIRAR EN TLENBL'
+                                            TO MENSAJEO
+                     END-IF
+                WHEN DFHRESP(NOTFND)
+                     MOVE 'LLAVE NO ENCONTRADA EN TLENBL'
+                                            TO MENSAJEO
+                WHEN OTHER
+                     MOVE 'ERROR INESPERADO AL LEER TLENBL'
+                                            TO MENSAJEO
+           END-EVALUATE.
+       400-BAJA-TLENBL-E. EXIT.
+
+      ******************************************************************
+      *   C O N S U L T A   D E L   E N L A C E   V I G E N T E        *
+      ******************************************************************
+       500-CONSULTA-TLENBL SECTION.
+           MOVE LLAVEI              TO TLBL-LLAVE
+           EXEC CICS READ
+                DATASET  ('TLENBL')
+                INTO     (REG-TLENBL)
+                RIDFLD   (TLBL-LLAVE)
+                NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+                WHEN DFHRESP(NORMAL)
+                     MOVE TLBL-CUENTA-COMPLEJA  TO CTACOMPLO
+                     MOVE TLBL-USUARIO-ALTA     TO USUARIOO
+                     MOVE TLBL-FECHA-ALTA       TO FECHAALTAO
+                     MOVE TLBL-ESTADO           TO ESTADOO
+                     MOVE 'CONSULTA REALIZADA'  TO MENSAJEO
+                WHEN DFHRESP(NOTFND)
+                     MOVE 'LLAVE NO ENCONTRADA EN TLENBL'
+                                            TO MENSAJEO
+                WHEN OTHER
+                     MOVE 'ERROR INESPERADO AL LEER TLENBL'
+                                            TO MENSAJEO
+           END-EVALUATE.
+       500-CONSULTA-TLENBL-E. EXIT.
+
+      ******************************************************************
+      *     FUNCIONES O CODIGO QUE SE REPITE SEGUIDAMENTE EN EL PROG   *
+      ******************************************************************
+       ENVIA-MAPA SECTION.
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                    EXEC CICS
+                         SEND MAP('TLENBLM')
+                         MAPSET('TLENBLM')
+                         FROM (TLENBLMO)
+                         ERASE
+                         FREEKB
+                         CURSOR
+                    END-EXEC
+               WHEN SEND-DATAONLY
+                    EXEC CICS
+                         SEND MAP('TLENBLM')
+                         MAPSET('TLENBLM')
+                         FROM (TLENBLMO)
+                         DATAONLY
+                         FREEKB
+                         CURSOR
+                    END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                    EXEC CICS
+                         SEND MAP('TLENBLM')
+                         MAPSET('TLENBLM')
+                         FROM (TLENBLMO)
+                         DATAONLY
+                         FREEKB
+                         ALARM
+                         CURSOR
+                    END-EXEC
+           END-EVALUATE.
+       ENVIA-MAPA-E. EXIT.
+
+       HORA-FECHA-SISTEMA SECTION.
+           EXEC CICS ASKTIME ABSTIME(WKS-TIEMPO) END-EXEC
+           EXEC CICS FORMATTIME
+                     ABSTIME(WKS-TIEMPO)
+                     DDMMYYYY(FECHA-SYS)
+           END-EXEC.
+       HORA-FECHA-SISTEMA-E. EXIT.
+
+       REGRESA-CONTROL-A-TRANS SECTION.
+           EXEC CICS
+                     RETURN TRANSID('TLEM')
+                     COMMAREA(WKS-COMMAREAS)
+                     LENGTH(LENGTH OF WKS-COMMAREAS)
+                     NOHANDLE
+           END-EXEC.
+       REGRESA-CONTROL-A-TRANS-E. EXIT.
