@@ -0,0 +1,13 @@
+      *****************************************************************
+      * TLMATH4 - MAESTRO DE INFORMACION GENERAL DE TARJETA DE CREDITO*
+      *****************************************************************
+       01  REG-TLMATH.
+           05  TLMT-LLAVE.
+               10  TLMT-BIN                    PIC 9(06).
+               10  TLMT-CUENTA                 PIC X(16).
+           05  TLMT-CODIGO-CLIENTE             PIC X(08).
+           05  TLMT-SITUACION-CUENTA           PIC 9(02).
+           05  TLMT-CUENTA-NUEVA               PIC 9(02).
+           05  TLMT-DIA-CORTE                  PIC 9(02).
+           05  TLMT-FECHA-ULT-CAMB-SITUAC      PIC 9(09).
+           05  FILLER                          PIC X(50).
