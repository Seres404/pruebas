@@ -0,0 +1,7 @@
+      *****************************************************************
+      * TIAXL1 - MAESTRO ANEXO DE SALDOS Y CICLOS, TC INSTITUCIONAL   *
+      *****************************************************************
+       01  REG-TIAXL1.
+           05  TIAL-LLAVE                      PIC X(16).
+           05  TIAL-CICLOS-GRP OCCURS 3 TIMES.
+               10  TIAL-CICLOS OCCURS 18 TIMES  PIC S9(7)V99 COMP-3.
