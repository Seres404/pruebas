@@ -0,0 +1,11 @@
+      *****************************************************************
+      * COMTLLL3 - COMMAREA DE ENLACE ENTRE JM47ADM Y TL5D1LL3, USADA *
+      *            PARA RESOLVER UN BIN COMPLEJO A SU(S) CUENTA(S)   *
+      *            LOCAL(ES) ENLAZADA(S)                              *
+      *****************************************************************
+       01  COMTLLL3.
+           02  TLL3-CUENTA-COMPLEJA      PIC 9(17).
+           02  TLL3-STATUS               PIC 9(02).
+           02  TLL3-CANT-CTAS-LOCALES    PIC 9(02).
+           02  TLL3-TABLA-CTAS-LOCALES OCCURS 18 TIMES.
+               03  TLL3-CUENTA-LOCAL     PIC 9(17).
