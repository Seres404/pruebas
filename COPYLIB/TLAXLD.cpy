@@ -0,0 +1,7 @@
+      *****************************************************************
+      * TLAXLD - MAESTRO ANEXO DE SALDOS Y CICLOS, MONEDA DOLARES     *
+      *****************************************************************
+       01  REG-TLAXLD.
+           05  TLAE-LLAVE                      PIC X(16).
+           05  TLAE-CICLOS-GRP OCCURS 3 TIMES.
+               10  TLAE-CICLOS OCCURS 18 TIMES  PIC S9(7)V99 COMP-3.
