@@ -0,0 +1,17 @@
+      *****************************************************************
+      * FPMCTAN - MAESTRO DE APORTACIONES DE FONDOS DE PROTECCION     *
+      *           MUTUALISTA (CUENTAS COMPLEJAS)                      *
+      *****************************************************************
+       01  REG-FPMCTA.
+           05  FPMC-LLAVE                      PIC 9(16).
+           05  FPMC-SITUACION-CUENTA           PIC 9(02).
+           05  FPMC-SITUACION-JURIDICA         PIC 9(01).
+           05  FPMC-APORTACION-PACTADA         PIC 9(09)V99.
+           05  FPMC-CUENTA-ENLACE              PIC 9(16).
+           05  FPMC-AGENCIA                    PIC 9(04).
+           05  FPMC-TASA-INTERES               PIC 9(03)V9999.
+           05  FPMC-PLAZO-DEL-FONDO            PIC 9(03).
+           05  FPMC-NUMERO-EJECUTIVO           PIC 9(04).
+           05  FPMC-CONTACTO-GERENCIAL         PIC X(25).
+           05  FPMC-CARGO-CONTACTO-GERENCIAL   PIC X(15).
+           05  FILLER                          PIC X(10).
