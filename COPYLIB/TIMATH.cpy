@@ -0,0 +1,12 @@
+      *****************************************************************
+      * TIMATH  - MAESTRO DE INFORMACION GENERAL DE TARJETA           *
+      *           DE CREDITO INSTITUCIONAL                            *
+      *****************************************************************
+       01  REG-TIMATH.
+           05  TIMT-LLAVE                      PIC X(16).
+           05  TIMT-CODIGO-CLIENTE             PIC X(08).
+           05  TIMT-SITUACION-CUENTA           PIC 9(02).
+           05  TIMT-CUENTA-NUEVA               PIC 9(02).
+           05  TIMT-DIA-CORTE                  PIC 9(02).
+           05  TIMT-FECHA-ULT-CAMB-SITUAC      PIC 9(09).
+           05  FILLER                          PIC X(50).
