@@ -0,0 +1,7 @@
+      *****************************************************************
+      * TLAXLQ - MAESTRO ANEXO DE SALDOS Y CICLOS, MONEDA LOCAL       *
+      *****************************************************************
+       01  REG-TLAXLQ.
+           05  TLAL-LLAVE                      PIC X(16).
+           05  TLAL-CICLOS-GRP OCCURS 3 TIMES.
+               10  TLAL-CICLOS OCCURS 18 TIMES  PIC S9(7)V99 COMP-3.
