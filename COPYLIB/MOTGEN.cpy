@@ -0,0 +1,12 @@
+      *****************************************************************
+      * MOTGEN - MAESTRO DE TABLAS GENERALES (SITUACIONES DE CUENTA   *
+      *          Y OTROS CATALOGOS DE CUENTAS MONETARIAS)             *
+      *****************************************************************
+       01  MOTGEN.
+           05  MOTC-LLAVE.
+               10  MOTC-TABLA                  PIC X(03).
+               10  MOTC-CODIGO-TABLA           PIC 9(03).
+               10  MOTC-CORRELATIVO            PIC X(10).
+           05  MOTC-RESTO                      PIC X(15).
+           05  MOTC-DESCRIPCION  REDEFINES MOTC-RESTO
+                                             PIC X(15).
