@@ -0,0 +1,27 @@
+      *****************************************************************
+      * MOMDCO - DIARIO DE MOVIMIENTOS DE CUENTAS MONETARIAS          *
+      *****************************************************************
+       01  MOMDCO.
+           05  MOMC-CODIGO-TRANSACCION         PIC 9(02).
+           05  MOMC-DIA                        PIC 9(02).
+           05  MOMC-MES                        PIC 9(02).
+           05  MOMC-CLASE-CUENTA               PIC 9(01).
+           05  MOMC-NUMERO-CUENTA              PIC 9(10).
+           05  MOMC-DOCUMENTO                  PIC 9(08).
+           05  MOMC-AGENCIA-ORIGEN             PIC 9(03).
+           05  MOMC-VALOR                      PIC S9(09)V99  COMP-3.
+           05  MOMC-TIPO-RESERVA1              PIC 9(01).
+           05  MOMC-VALOR-RESERVA1             PIC S9(09)V99  COMP-3.
+           05  MOMC-TIPO-RESERVA2              PIC 9(01).
+           05  MOMC-VALOR-RESERVA2             PIC S9(09)V99  COMP-3.
+           05  MOMC-LEGAJO                     PIC 9(09).
+           05  MOMC-TERMINAL-FINANCIERA        PIC X(04).
+           05  MOMC-NUM-SECUENCIA              PIC 9(04).
+           05  MOMC-TIPO-MOVIMIENTO            PIC 9(01).
+           05  MOMC-SIT-REGISTRO               PIC 9(01).
+           05  MOMC-GRABA-VERIF                PIC X(08).
+           05  MOMC-ORIGEN-TRANSACCION         PIC 9(02).
+           05  MOMC-CAJERO                     PIC X(04).
+           05  MOMC-CODIGO-MONEDA              PIC 9(01).
+           05  MOMC-CODIGO-MOTIVO              PIC 9(05).
+           05  FILLER                          PIC X(10).
