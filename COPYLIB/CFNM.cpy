@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CFNM - PARAMETROS DE ENTRADA/SALIDA RUTINA CFGD2QL2           *
+      *         (EDICION Y ORDENAMIENTO DE NOMBRES DE CLIENTE)        *
+      *****************************************************************
+       01  CFNM.
+           05  CFNM-ORDENAMIENTO               PIC X(01).
+           05  CFNM-RANGO-LONGITUD             PIC 9(02).
+           05  CFNM-RANGO-APELLIDOS            PIC 9(01).
+           05  CFNM-NOMBRE-COMPLETO            PIC X(40).
+           05  CFNM-CAMPO-RETORNO              PIC X(40).
