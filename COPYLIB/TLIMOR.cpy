@@ -0,0 +1,23 @@
+      *****************************************************************
+      * TLIMOR - HISTORICO DE MORAS, DIAS Y PERDIDA ESPERADA          *
+      *****************************************************************
+       01  REG-TLIMOR.
+           05  TLIM-LLAVE.
+               10  TLIM-CUENTA.
+                   15  TLIM-BIN                   PIC 9(06).
+                   15  TLIM-NUMERO-CORRELATIVO     PIC 9(05).
+                   15  TLIM-CNTROL-ADICIONALES     PIC 9(02).
+                   15  TLIM-CLASE-TARJETA          PIC X(01).
+                   15  TLIM-TIPO-TARJETA           PIC X(01).
+                   15  TLIM-DIGITO-VERIFICADOR     PIC X(01).
+               10  TLIM-MONEDA                     PIC 9(01).
+           05  TLIM-CICLOS OCCURS 18 TIMES.
+               10  TLIM-CICLO-VENCIDO             PIC 9(02).
+               10  TLIM-FECHA-INICIO              PIC 9(08).
+               10  TLIM-FECHA-FIN                 PIC 9(08).
+               10  TLIM-DIAS-MORA                 PIC S9(03).
+               10  TLIM-DIA-GRACIA                PIC 9(02).
+               10  TLIM-DIFERENCIAL               PIC S9(02).
+               10  TLIM-DIA-CORTE                 PIC 9(02).
+               10  TLIM-SITUACION-CTA             PIC 9(02).
+               10  TLIM-MORAS                     PIC 9(02).
