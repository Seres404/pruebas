@@ -0,0 +1,58 @@
+      *****************************************************************
+      * TLENBLM - MAPA SIMBOLICO DE MANTENIMIENTO DEL INDICE TLENBL   *
+      *           (CUENTAS COMPLEJAS). GENERADO A PARTIR DEL MAPSET   *
+      *           TLENBLM, GRUPO DE MAPAS TARJETA EMPRESARIAL.        *
+      *****************************************************************
+       01  TLENBLMI.
+           02 FILLER                    PIC X(12).
+           02 ACCIONL                   PIC S9(4) COMP.
+           02 ACCIONF                   PIC X.
+           02 FILLER REDEFINES ACCIONF.
+              03 ACCIONA                PIC X.
+           02 ACCIONI                   PIC X(01).
+           02 LLAVEL                    PIC S9(4) COMP.
+           02 LLAVEF                    PIC X.
+           02 FILLER REDEFINES LLAVEF.
+              03 LLAVEA                 PIC X.
+           02 LLAVEI                    PIC X(16).
+           02 CTACOMPLL                 PIC S9(4) COMP.
+           02 CTACOMPLF                 PIC X.
+           02 FILLER REDEFINES CTACOMPLF.
+              03 CTACOMPLA              PIC X.
+           02 CTACOMPLI                 PIC X(16).
+           02 USUARIOL                  PIC S9(4) COMP.
+           02 USUARIOF                  PIC X.
+           02 FILLER REDEFINES USUARIOF.
+              03 USUARIOA               PIC X.
+           02 USUARIOI                  PIC X(08).
+           02 ESTADOL                   PIC S9(4) COMP.
+           02 ESTADOF                   PIC X.
+           02 FILLER REDEFINES ESTADOF.
+              03 ESTADOA                PIC X.
+           02 ESTADOI                   PIC X(01).
+           02 FECHAALTAL                PIC S9(4) COMP.
+           02 FECHAALTAF                PIC X.
+           02 FILLER REDEFINES FECHAALTAF.
+              03 FECHAALTAA             PIC X.
+           02 FECHAALTAI                PIC X(08).
+           02 MENSAJEL                  PIC S9(4) COMP.
+           02 MENSAJEF                  PIC X.
+           02 FILLER REDEFINES MENSAJEF.
+              03 MENSAJEA               PIC X.
+           02 MENSAJEI                  PIC X(60).
+       01  TLENBLMO REDEFINES TLENBLMI.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(03).
+           02 ACCIONO                   PIC X(01).
+           02 FILLER                    PIC X(03).
+           02 LLAVEO                    PIC X(16).
+           02 FILLER                    PIC X(03).
+           02 CTACOMPLO                 PIC X(16).
+           02 FILLER                    PIC X(03).
+           02 USUARIOO                  PIC X(08).
+           02 FILLER                    PIC X(03).
+           02 ESTADOO                   PIC X(01).
+           02 FILLER                    PIC X(03).
+           02 FECHAALTAO                PIC X(08).
+           02 FILLER                    PIC X(03).
+           02 MENSAJEO                  PIC X(60).
