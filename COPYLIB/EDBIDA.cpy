@@ -0,0 +1,11 @@
+      *****************************************************************
+      * EDBIDA - BITACORA DE CONSULTAS, 'EDUC.SEMI.BITACORA.CONSULTA' *
+      * TIPO, LONGITUD : ESDS, 100 BYTES                              *
+      *****************************************************************
+       01 REG-EDBIDA.
+          02 EDBD-CUENTA-BUSCADA    PIC 9(10).
+          02 EDBD-TERMINAL-USUARIO  PIC X(04).
+          02 EDBD-HORA-BUSQUEDA     PIC X(06).
+          02 EDBD-FECHA-BUSQUEDA    PIC X(08).
+          02 EDBD-RESULTADO-BUSQ    PIC X(45).
+          02 EDBD-FILLER            PIC X(27).
