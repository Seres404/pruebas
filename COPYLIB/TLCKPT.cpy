@@ -0,0 +1,20 @@
+      *****************************************************************
+      * TLCKPT - CHECKPOINT DE REINICIO DEL PROCESO DE MORAS (CIERRES1)*
+      *****************************************************************
+       01  REG-TLCKPT.
+           05  TLCK-LLAVE                      PIC X(01).
+           05  TLCK-FASE                       PIC X(01).
+               88  TLCK-FASE-TC                         VALUE '1'.
+               88  TLCK-FASE-TC-INST                    VALUE '2'.
+               88  TLCK-FASE-TERMINADO                  VALUE '9'.
+           05  TLCK-LLAVE-TLMATH                PIC X(22).
+           05  TLCK-LLAVE-TIMATH                PIC X(16).
+           05  TLCK-ESCRITOS-TLIMOR             PIC 9(07).
+           05  TLCK-CON-MORA-Q                  PIC 9(07).
+           05  TLCK-CON-MORA-D                  PIC 9(07).
+           05  TLCK-CON-MORA-TI                 PIC 9(07).
+           05  TLCK-ULTIMA-PAGINA               PIC 9(04).
+           05  TLCK-CON-RECONCILIACIONES        PIC 9(07).
+           05  TLCK-CON-DESBORDE-CICLOS         PIC 9(07).
+           05  TLCK-CON-CUENTA-NUEVA            PIC 9(07).
+           05  FILLER                           PIC X(04).
