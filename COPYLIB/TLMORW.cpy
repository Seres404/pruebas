@@ -0,0 +1,52 @@
+      *****************************************************************
+      * TLMORW - MAPA SIMBOLICO DEL WORKLIST DE COBRANZA SOBRE TLIMOR *
+      *          (CUENTAS EN MORA POR ARRIBA DE UN UMBRAL DE DIAS)    *
+      *****************************************************************
+       01  TLMORWI.
+           02 FILLER                    PIC X(12).
+           02 UMBRALL                   PIC S9(4) COMP.
+           02 UMBRALF                   PIC X.
+           02 FILLER REDEFINES UMBRALF.
+              03 UMBRALA                PIC X.
+           02 UMBRALI                   PIC X(03).
+           02 SELECCL                   PIC S9(4) COMP.
+           02 SELECCF                   PIC X.
+           02 FILLER REDEFINES SELECCF.
+              03 SELECCA                PIC X.
+           02 SELECCI                   PIC X(02).
+           02 MENSAJEL                  PIC S9(4) COMP.
+           02 MENSAJEF                  PIC X.
+           02 FILLER REDEFINES MENSAJEF.
+              03 MENSAJEA               PIC X.
+           02 MENSAJEI                  PIC X(60).
+           02 FILAS OCCURS 14 TIMES.
+              03 CTAL                   PIC S9(4) COMP.
+              03 CTAF                   PIC X.
+              03 FILLER REDEFINES CTAF.
+                 04 CTAA                PIC X.
+              03 CTAI                   PIC X(16).
+              03 MONL                   PIC S9(4) COMP.
+              03 MONF                   PIC X.
+              03 FILLER REDEFINES MONF.
+                 04 MONA                PIC X.
+              03 MONI                   PIC X(01).
+              03 DIAL                   PIC S9(4) COMP.
+              03 DIAF                   PIC X.
+              03 FILLER REDEFINES DIAF.
+                 04 DIAA                PIC X.
+              03 DIAI                   PIC X(03).
+       01  TLMORWO REDEFINES TLMORWI.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(03).
+           02 UMBRALO                   PIC X(03).
+           02 FILLER                    PIC X(03).
+           02 SELECCO                   PIC X(02).
+           02 FILLER                    PIC X(03).
+           02 MENSAJEO                  PIC X(60).
+           02 FILASO OCCURS 14 TIMES.
+              03 FILLER                 PIC X(03).
+              03 CTAO                   PIC X(16).
+              03 FILLER                 PIC X(03).
+              03 MONO                   PIC X(01).
+              03 FILLER                 PIC X(03).
+              03 DIAO                   PIC X(03).
