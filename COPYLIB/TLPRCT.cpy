@@ -0,0 +1,7 @@
+      *****************************************************************
+      * TLPRCT - MAESTRO DE PARAMETROS POR CUENTA                     *
+      *****************************************************************
+       01  REG-TLPRCT.
+           05  TLPC-LLAVE                      PIC X(16).
+           05  TLPC-VALOR-PARAMETRO-E OCCURS 20 TIMES
+                                       PIC S9(7)V99 COMP-3.
