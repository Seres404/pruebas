@@ -0,0 +1,6 @@
+      *****************************************************************
+      * MOSLIN - SALDOS POR LINEA DE CUENTAS MONETARIAS               *
+      *****************************************************************
+       01  MOSLIN.
+           05  MOSL-LLAVE                      PIC X(16).
+           05  FILLER                          PIC X(44).
