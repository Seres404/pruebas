@@ -0,0 +1,7 @@
+      *****************************************************************
+      * MGMARC - MARCA DE ULTIMA EJECUCION INCREMENTAL DE MIGRACFS    *
+      *****************************************************************
+       01  REG-MGMARC.
+           05  MGMR-LLAVE                      PIC X(01).
+           05  MGMR-FECHA-ULTIMA-EJEC           PIC 9(06).
+           05  FILLER                           PIC X(23).
