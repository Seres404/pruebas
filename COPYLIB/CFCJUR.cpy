@@ -0,0 +1,13 @@
+      *****************************************************************
+      * CFCJUR - MAESTRO DE CLIENTES PERSONA JURIDICA (CIF)           *
+      *****************************************************************
+       01  CFCJUR.
+           05  CFCJ-CODIGO-CLIENTE             PIC X(08).
+           05  CFCJ-NIT.
+               10  CFCJ-NIT-CORREL             PIC 9(08).
+               10  CFCJ-NIT-VERIFICADOR        PIC X(01).
+           05  CFCJ-FECHA-CONSTITUCION         PIC 9(08).
+           05  CFCJ-RAZON-SOCIAL               PIC X(40).
+           05  CFCJ-NOMBRE-COMERCIAL           PIC X(40).
+           05  CFCJ-REPRESENTANTE-LEGAL        PIC X(40).
+           05  FILLER                          PIC X(15).
