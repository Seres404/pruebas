@@ -0,0 +1,8 @@
+      *****************************************************************
+      * TLMACO2 - COMPLEMENTO DEL MAESTRO DE TARJETA DE CREDITO       *
+      *****************************************************************
+       01  REG-TLMACO.
+           05  TLMO-LLAVE                      PIC X(16).
+           05  TLMO-CODIGO-ORIGEN-CREDITO      PIC X(04).
+           05  TLMO-CLASE-JM141                PIC 9(01).
+           05  FILLER                          PIC X(40).
