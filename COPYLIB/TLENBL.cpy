@@ -0,0 +1,13 @@
+      *****************************************************************
+      * TLENBL - INDICE ALTERNO MANUAL DE CUENTAS COMPLEJAS           *
+      *          (BIN COMPLEJO A CUENTA LOCAL)                        *
+      *****************************************************************
+       01  REG-TLENBL.
+           05  TLBL-LLAVE                      PIC X(16).
+           05  TLBL-CUENTA-COMPLEJA            PIC X(16).
+           05  TLBL-FECHA-ALTA                 PIC 9(08).
+           05  TLBL-USUARIO-ALTA               PIC X(08).
+           05  TLBL-ESTADO                     PIC X(01).
+               88  TLBL-ACTIVO                          VALUE 'A'.
+               88  TLBL-RETIRADO                        VALUE 'R'.
+           05  FILLER                          PIC X(15).
