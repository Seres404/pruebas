@@ -0,0 +1,12 @@
+      *****************************************************************
+      * MOMAES - MAESTRO DE CUENTAS MONETARIAS                        *
+      *****************************************************************
+       01  MOMAES.
+           05  MOMA-LLAVE.
+               10  MOMA-NUMERO-CUENTA          PIC X(16).
+           05  MOMA-CODIGO-UNIVERSAL           PIC X(08).
+           05  MOMA-TIPO-CLIENTE               PIC 9(01).
+           05  MOMA-SITUACION-CUENTA           PIC 9(02).
+           05  MOMA-AGENCIA                    PIC 9(04).
+           05  MOMA-FECHA-APERTURA             PIC 9(08).
+           05  FILLER                          PIC X(21).
