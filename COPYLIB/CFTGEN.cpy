@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CFTGEN - MAESTRO DE TABLAS GENERALES (DEPARTAMENTOS,          *
+      *          MUNICIPIOS Y OTROS CATALOGOS DE CIF)                 *
+      *****************************************************************
+       01  CFTGEN.
+           05  CFTB-LLAVE.
+               10  CFTB-TABLA                  PIC X(03).
+               10  CFTB-CODIGO-TABLA           PIC 9(03).
+               10  CFTB-CORRELATIVO            PIC X(10).
+           05  CFTB-RESTO                      PIC X(45).
