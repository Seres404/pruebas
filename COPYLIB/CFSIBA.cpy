@@ -0,0 +1,18 @@
+      *****************************************************************
+      * CFSIBA - APENDICE CONSOLIDADO PARA TARJETAS DE CREDITO Y      *
+      *          PRODUCTOS MONETARIOS (E83)                           *
+      *****************************************************************
+       01  REG-CFSIBA.
+           05  CFSI-LLAVE.
+               10  CFSI-CUENTA                 PIC X(16).
+               10  CFSI-CUENTA-R  REDEFINES CFSI-CUENTA.
+                   15  CFSI-BIN                PIC 9(06).
+                   15  FILLER                  PIC X(10).
+           05  CFSI-PRODUCTO                   PIC 9(02).
+           05  CFSI-DESTINO                    PIC X(08).
+           05  CFSI-SEGMENTO-DEUDOR            PIC 9(01).
+           05  CFSI-SUBSEGMENTO-DEUDOR         PIC 9(02).
+           05  CFSI-CODIGO-ORIGEN-CREDITO      PIC X(04).
+           05  CFSI-ACT-GENERADOR-DIVISAS-Q    PIC 9(01).
+           05  CFSI-ACT-GENERADOR-DIVISAS-D    PIC 9(02).
+           05  FILLER                          PIC X(30).
