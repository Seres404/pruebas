@@ -0,0 +1,17 @@
+      *****************************************************************
+      * EDEXPBR - EXTRACTO DE CUENTAS EDP1AH EXPORTADAS DESDE EL      *
+      *           BROWSE DE ED3D1CLD (AMPLIADO), PARA DISTRIBUIR EL   *
+      *           LISTADO MOSTRADO EN PANTALLA SIN RETECLEARLO        *
+      * TIPO, LONGITUD : ESDS, 100 BYTES                              *
+      *****************************************************************
+       01 REG-EDEXPBR.
+          02 EDXB-NUMERO-CUENTA     PIC X(10).
+          02 EDXB-CODIGO-CLIENTE    PIC X(10).
+          02 EDXB-FECHA-APERTURA    PIC X(10).
+          02 EDXB-SALDO             PIC X(15).
+          02 EDXB-FECHA-MOVIMIENTO  PIC X(10).
+          02 EDXB-ESTADO-CUENTA     PIC X(12).
+          02 EDXB-TERMINAL          PIC X(04).
+          02 EDXB-FECHA-EXPORT      PIC X(08).
+          02 EDXB-HORA-EXPORT       PIC X(08).
+          02 EDXB-FILLER            PIC X(13).
