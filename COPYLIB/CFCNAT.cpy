@@ -0,0 +1,17 @@
+      *****************************************************************
+      * CFCNAT - MAESTRO DE CLIENTES PERSONA NATURAL (CIF)            *
+      *****************************************************************
+       01  CFCNAT.
+           05  CFCN-CODIGO-CLIENTE             PIC X(08).
+           05  CFCN-DPI.
+               10  CFCN-DPI-CORREL             PIC 9(08).
+               10  CFCN-DPI-VERIFICADOR        PIC 9(01).
+               10  CFCN-DPI-DEPARTAMENTO       PIC 9(02).
+               10  CFCN-DPI-MUNICIPIO          PIC 9(02).
+           05  CFCN-FECHA-NACIMIENTO           PIC 9(08).
+           05  CFCN-NOMBRES                    PIC X(20).
+           05  CFCN-PRIMER-APELLIDO            PIC X(20).
+           05  CFCN-SEGUNDO-APELLIDO           PIC X(20).
+           05  CFCN-APELLIDO-CASADA            PIC X(20).
+           05  CFCN-NOMBRE-CLIENTE             PIC X(40).
+           05  FILLER                          PIC X(11).
