@@ -0,0 +1,12 @@
+      *****************************************************************
+      * TLTGEN - MAESTRO DE TABLAS GENERALES DE PARAMETROS            *
+      *****************************************************************
+       01  REG-TLTGEN.
+           05  TLTG-LLAVE.
+               10  TLTG-CODIGO                 PIC X(03).
+               10  TLTG-CORRELATIVO-TABLA      PIC 9(03).
+               10  TLTG-CORRELATIVO-REGISTRO   PIC X(10).
+           05  TLTG-DESCRIPCION                PIC X(30).
+           05  TLTG-FECHA-ULT-CAMBIO           PIC 9(08).
+           05  TLTG-USUARIO-ULT-CAMBIO         PIC X(08).
+           05  FILLER                          PIC X(12).
