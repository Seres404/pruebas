@@ -0,0 +1,18 @@
+      *****************************************************************
+      * CFSIHIS - HISTORICO DE VALORES ANTERIORES DE CFSIBA, UN       *
+      *           REGISTRO POR CADA VEZ QUE MIGRACFS SOBREESCRIBE     *
+      *           UNA CUENTA YA EXISTENTE, VIGENTE HASTA LA FECHA      *
+      *           AAAAMM EN QUE SE HIZO EL CAMBIO                     *
+      *****************************************************************
+       01  REG-CFSIHIS.
+           05  CFSH-LLAVE.
+               10  CFSH-CUENTA                 PIC X(16).
+               10  CFSH-FECHA-VIGENCIA         PIC 9(06).
+           05  CFSH-PRODUCTO                   PIC 9(02).
+           05  CFSH-DESTINO                    PIC X(08).
+           05  CFSH-SEGMENTO-DEUDOR            PIC 9(01).
+           05  CFSH-SUBSEGMENTO-DEUDOR         PIC 9(02).
+           05  CFSH-CODIGO-ORIGEN-CREDITO      PIC X(04).
+           05  CFSH-ACT-GENERADOR-DIVISAS-Q    PIC 9(01).
+           05  CFSH-ACT-GENERADOR-DIVISAS-D    PIC 9(02).
+           05  FILLER                          PIC X(30).
