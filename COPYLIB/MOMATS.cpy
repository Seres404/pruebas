@@ -0,0 +1,6 @@
+      *****************************************************************
+      * MOMATS - MATRIZ DE SALDOS DE CUENTAS MONETARIAS               *
+      *****************************************************************
+       01  MOMATS.
+           05  MOMS-LLAVE                      PIC X(16).
+           05  FILLER                          PIC X(44).
