@@ -0,0 +1,8 @@
+      *****************************************************************
+      * EDPELI - MAESTRO DE PELICULAS (VIDEOCLUB)                     *
+      *****************************************************************
+       01  REG-EDPELI.
+           05  EDPL-LLAVE                      PIC 9(05).
+           05  EDPL-VIDEOTITLE                 PIC X(40).
+           05  EDPL-VIDEOSUPPLIERCODE          PIC 9(02).
+           05  FILLER                          PIC X(13).
