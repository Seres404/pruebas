@@ -0,0 +1,12 @@
+      *****************************************************************
+      * STFRJO - JORNALIZADO DE FORMULARIOS DE RECIBOS DE PAGO SAT    *
+      *****************************************************************
+       01  REG-STFRJO.
+           05  STFR-LLAVE.
+               10  STFR-NUMERO-FORMULARIO      PIC 9(11).
+           05  STFR-CODIGO-AGENCIA             PIC 9(06).
+           05  STFR-MONTO-COBRADO-2            PIC 9(16)V99.
+           05  STFR-HORA-RECIBO-PAGO-390       PIC S9(07).
+           05  STFR-PROCEDENCIA-TRANSACION     PIC 9(01).
+           05  STFR-FLAG-PAGO                  PIC 9(01).
+           05  FILLER                          PIC X(30).
