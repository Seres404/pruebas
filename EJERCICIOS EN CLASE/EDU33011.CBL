@@ -114,6 +114,14 @@
           05                              PIC X(13)   VALUE
                                                       'CODIGO MOTIVO'.
           05 FILLER                       PIC X(01)   VALUE '|'.
+      * ------->           VARIABLES DE TRAILER DEL EXTRACTO FTPREP
+       01 TRAILER1.
+          05                              PIC X(07)   VALUE 'TRAILER'.
+          05 FILLER                       PIC X(01)   VALUE '|'.
+          05 TRAILER-REGISTROS-ESCRITOS   PIC ZZZ,ZZ9.
+          05 FILLER                       PIC X(01)   VALUE '|'.
+          05 TRAILER-TOTAL-VALOR          PIC +QQQ,QQQ,QQQ,QQQ.QQ.
+          05 FILLER                       PIC X(01)   VALUE '|'.
       * ------->           VARIABLES OPERACIONES MOMDCO
        01 WKS-REG-MOMDCO.
           05 WKS-MOMC-CODIGO-TRANSACCION  PIC 9(02)   VALUE ZEROS.
@@ -164,6 +172,8 @@
           05 WKS-REGISTROS-TOTAL          PIC 9(03)   VALUE ZEROS.
           05 WKS-REGISTROS-ESCRITOS       PIC 9(03)   VALUE ZEROS.
           05 WKS-REGISTROS-N-ESCRITOS     PIC 9(03)   VALUE ZEROS.
+          05 WKS-TOTAL-VALOR              PIC S9(11)V99 COMP-3
+                                                        VALUE ZEROS.
           PROCEDURE DIVISION.
        100-PRINCIPAL SECTION.
            PERFORM 200-APERTURA-ARCHIVOS
@@ -210,9 +220,45 @@
            PERFORM UNTIL  WKS-FIN-MOMDCO
                    ADD 1 TO WKS-REGISTROS-TOTAL
                    PERFORM 310-ESCRITURAS-AND-MOVE
-           END-PERFORM.
+           END-PERFORM
+           PERFORM 320-ESCRIBE-TRAILER.
        300-LECTURA-Y-ESCRITURA-E. EXIT.
 
+       320-ESCRIBE-TRAILER SECTION.
+           MOVE WKS-REGISTROS-ESCRITOS  TO TRAILER-REGISTROS-ESCRITOS
+           MOVE WKS-TOTAL-VALOR         TO TRAILER-TOTAL-VALOR
+           MOVE TRAILER1                TO PRINT-LINE
+           WRITE PRINT-LINE
+           PERFORM 321-VERIFICA-ESCRITURA-TRAILER.
+       320-ESCRIBE-TRAILER-E. EXIT.
+
+       321-VERIFICA-ESCRITURA-TRAILER SECTION.
+           IF FS-FTPREP NOT = 0
+                DISPLAY
+                   "================================================"
+                   UPON CONSOLE
+                DISPLAY
+                   "       HUBO UN ERROR AL ESCRIBIR UN REGISTRO     "
+                   UPON CONSOLE
+                DISPLAY
+                   "================================================"
+                   UPON CONSOLE
+                DISPLAY
+                   " FILE ESTATUS DEL ARCHIVO ES  : (" FS-FTPREP ")"
+                   UPON CONSOLE
+                DISPLAY
+                   "  >>>>>EL PROGRAMA FINALIZO POR SEGURIDAD<<<<<  "
+                   UPON CONSOLE
+                DISPLAY
+                   "================================================"
+                   UPON CONSOLE
+                ADD 1 TO WKS-REGISTROS-N-ESCRITOS
+                PERFORM 700-CIERRA-ARCHIVOS
+                MOVE 91 TO RETURN-CODE
+                STOP RUN
+           END-IF.
+       321-VERIFICA-ESCRITURA-TRAILER-E. EXIT.
+
        310-ESCRITURAS-AND-MOVE SECTION.
            INITIALIZE  WKS-REG-MOMDCO
            MOVE MOMC-CODIGO-TRANSACCION TO WKS-MOMC-CODIGO-TRANSACCION
@@ -223,6 +269,7 @@
            MOVE MOMC-DOCUMENTO          TO WKS-MOMC-DOCUMENTO
            MOVE MOMC-AGENCIA-ORIGEN     TO WKS-MOMC-AGENCIA-ORIGEN
            MOVE MOMC-VALOR              TO WKS-MOMC-VALOR
+           ADD  MOMC-VALOR              TO WKS-TOTAL-VALOR
            MOVE MOMC-TIPO-RESERVA1      TO WKS-MOMC-TIPO-RESERVA1
            MOVE MOMC-VALOR-RESERVA1     TO WKS-MOMC-VALOR-RESERVA
            MOVE MOMC-TIPO-RESERVA2      TO WKS-MOMC-TIPO-RESERVA2
