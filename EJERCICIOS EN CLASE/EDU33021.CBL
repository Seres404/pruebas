@@ -33,6 +33,8 @@
                                             FSE-CFTGEN.
            SELECT REPORTE  ASSIGN TO SYS010
                            FILE STATUS IS FS-REPORTE.
+           SELECT STFRARC  ASSIGN TO STFRARC
+                           FILE STATUS IS FS-STFRARC.
 
            SELECT WORKFILE ASSIGN TO SORTWK1.
 
@@ -48,6 +50,8 @@
 
        FD REPORTE
           REPORT IS REPORTE-SAT.
+       FD STFRARC RECORDING MODE IS F.
+       01 REG-STFRARC                    PIC X(74).
        SD WORKFILE.
        01 WORK-REG.
       *---> LLAVE
@@ -89,6 +93,7 @@
        01 FS-CFTGEN                    PIC 9(02)     VALUE ZEROS.
        01 FS-REPORTE                   PIC 9(02)     VALUE ZEROS.
        01 FS-STFRJO                    PIC 9(02)     VALUE ZEROS.
+       01 FS-STFRARC                   PIC 9(02)     VALUE ZEROS.
       * ---> VARIABLES DE FILE STATUS EXTENDED
        01 FSE-STFRJO.
           02 FSE-RETURN                PIC S9(04) COMP-5
@@ -121,6 +126,14 @@
              03 WKS-COD-AGE            PIC 9(06).
              03 WKS-NOMBRE-AGE         PIC X(30).
       ******************************************************************
+      *         ======== PARAMETROS RANGO DE MONTO CFT-007 ========    *
+      ******************************************************************
+       01 WKS-RESTO-CFTGEN                PIC X(45).
+       01 WKS-RANGO-MONTO REDEFINES WKS-RESTO-CFTGEN.
+          02 WKS-MONTO-MINIMO             PIC 9(16)V99.
+          02 WKS-MONTO-MAXIMO             PIC 9(16)V99.
+          02 FILLER                       PIC X(09).
+      ******************************************************************
       *                  MAQUETACION REPORTE DE SALIDA                 *
       ******************************************************************
        REPORT SECTION.
@@ -270,12 +283,13 @@
            INITIATE REPORTE-SAT
            OPEN I-O          STFRJO
            OPEN INPUT        CFTGEN
-           OPEN OUTPUT       REPORTE.
+           OPEN OUTPUT       REPORTE
+           OPEN OUTPUT       STFRARC.
        100-ABRIR-VALIDAR-DATASETS-E.            EXIT.
 
        110-VERIFICAR-INTEGRIDAD-FS SECTION.
            IF (FS-STFRJO = 97) AND (FS-CFTGEN  = 97) AND
-              (FS-REPORTE = 97)
+              (FS-REPORTE = 97) AND (FS-STFRARC = 97)
 
               DISPLAY
               "********************************************************"
@@ -289,6 +303,7 @@
               MOVE ZEROS TO FS-STFRJO
               MOVE ZEROS TO FS-CFTGEN
               MOVE ZEROS TO FS-REPORTE
+              MOVE ZEROS TO FS-STFRARC
            END-IF
            IF FS-STFRJO NOT EQUAL 0
               MOVE 'OPEN'    TO ACCION
@@ -321,10 +336,35 @@
               UPON CONSOLE
               PERFORM XXX-CIERRA-ARCHIVOS
               STOP RUN
+           END-IF
+           IF FS-STFRARC NOT EQUAL 0
+              MOVE  91  TO RETURN-CODE
+              DISPLAY
+              "   >>> ALGO SALIO MAL AL ABRIR EL ARCHIVO STFRARC <<<"
+              UPON CONSOLE
+              DISPLAY
+              "            !!! VERIFICAR DETALLES EN SPOOL !!!"
+              UPON CONSOLE
+              PERFORM XXX-CIERRA-ARCHIVOS
+              STOP RUN
            END-IF.
         110-VERIFICAR-INTEGRIDAD-FS-E. EXIT.
 
        200-CARGAR-TABLAS-EN-MEMORIA         SECTION.
+           MOVE "CFT" TO CFTB-TABLA
+           MOVE 007 TO CFTB-CODIGO-TABLA
+           MOVE "0000000001" TO CFTB-CORRELATIVO
+           READ CFTGEN
+              KEY IS CFTB-LLAVE
+           END-READ
+           EVALUATE FS-CFTGEN
+              WHEN 0
+                   MOVE CFTB-RESTO TO WKS-RESTO-CFTGEN
+              WHEN OTHER
+                   MOVE 2 TO WKS-ARCHIVO-ANALIZAR
+                   PERFORM 700-ERRORES-LEC-SECUENCIAL
+           END-EVALUATE
+
            MOVE "CFT0060000000000" TO CFTB-LLAVE
            START CFTGEN
               KEY IS >= CFTB-LLAVE
@@ -401,8 +441,9 @@
 
        300-CONDICIONALES-SORT SECTION.
            IF STFR-PROCEDENCIA-TRANSACION = 1 AND STFR-FLAG-PAGO = 1
-              IF STFR-MONTO-COBRADO-2 IN REG-STFRJO >= 3000 AND
-                 STFR-MONTO-COBRADO-2 IN REG-STFRJO <= 6500
+              IF STFR-MONTO-COBRADO-2 IN REG-STFRJO >= WKS-MONTO-MINIMO
+                 AND
+                 STFR-MONTO-COBRADO-2 IN REG-STFRJO <= WKS-MONTO-MAXIMO
                  MOVE CORRESPONDING REG-STFRJO TO WORK-REG
                  SEARCH ALL WKS-TABLA-AGE
                     AT END MOVE SPACES TO  NOMBRE-AGENCIA
@@ -411,6 +452,9 @@
                     MOVE WKS-NOMBRE-AGE(IDX-AGE) TO NOMBRE-AGENCIA
                  END-SEARCH
                  RELEASE WORK-REG
+                 MOVE REG-STFRJO TO REG-STFRARC
+                 WRITE REG-STFRARC
+                 PERFORM 305-ERRORES-ESCRITURA-ARC
                  DELETE STFRJO
                  MOVE 2 TO WKS-ARCHIVO-ANALIZAR
                  PERFORM 700-ERRORES-LEC-SECUENCIAL
@@ -420,6 +464,17 @@
            END-IF.
        300-CONDICIONALES-SORT-E. EXIT.
 
+       305-ERRORES-ESCRITURA-ARC SECTION.
+           IF FS-STFRARC NOT = 0
+              MOVE 91 TO RETURN-CODE
+              DISPLAY
+                "   >>>> OH NO, ALGO SALIO MAL AL ESCRIBIR STFRARC <<<<"
+              UPON CONSOLE
+              PERFORM XXX-CIERRA-ARCHIVOS
+              STOP RUN
+           END-IF.
+       305-ERRORES-ESCRITURA-ARC-E. EXIT.
+
        300-GENERAR-REPORTE SECTION.
            RETURN WORKFILE
                 AT END MOVE 1 TO WKS-FIN-WORKFILE
@@ -500,5 +555,6 @@
            TERMINATE REPORTE-SAT
            CLOSE   STFRJO
            CLOSE   CFTGEN
-           CLOSE   REPORTE.
+           CLOSE   REPORTE
+           CLOSE   STFRARC.
         XXX-CIERRA-ARCHIVOS-E. EXIT.
\ No newline at end of file
