@@ -0,0 +1,214 @@
+      ******************************************************************
+      * FECHA       : 09/08/2023                                       *
+      * PROGRAMADOR : ERICK DANIEL RAMIREZ DIVAS (PEDR)                *
+      * APLICACION  : EDUCACION                                        *
+      * PROGRAMA    : EDU3301B                                         *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : BARRE TODO CFCNAT Y PASA EL DPI DE CADA CLIENTE  *
+      *             : POR LA MISMA RUTINA EDU3301R QUE EDU33013 USA EN *
+      *             : LINEA PARA VALIDAR UN DPI RECIEN DIGITADO, PARA  *
+      *             : DETECTAR LOS DPI QUE YA ESTAN GRABADOS EN EL     *
+      *             : MAESTRO PERO NO PASAN EL DIGITO VERIFICADOR      *
+      *             : MODULO 11, SIN ESPERAR A QUE UN OPERADOR CONSULTE*
+      *             : ESA CUENTA UNA POR UNA.                          *
+      * ARCHIVOS    : CFCNAT (KSDS), DPIEXC (PS FTP)                   *
+      * PROGRAMA(S) : RUTINA EDU3301R, VERIFICACION DE DPI             *
+      * PROGRAMA(S) : RUTINA DEBD1R00, FILE STATUS EXTENDED            *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     EDU3301B.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CFCNAT ASSIGN TO CFCNAT
+                   ORGANIZATION  IS INDEXED
+                   ACCESS MODE   IS SEQUENTIAL
+                   RECORD KEY    IS CFCN-CODIGO-CLIENTE
+                   FILE STATUS   IS FS-CFCNAT
+                                    FSE-CFCNAT.
+            SELECT DPIEXC ASSIGN TO DPIEXC
+                   FILE STATUS   IS FS-DPIEXC.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CFCNAT.
+           COPY CFCNAT REPLACING CFCNAT BY REG-CFCNAT.
+       FD  DPIEXC RECORDING MODE IS F.
+       01  PRINT-LINE-EXC                  PIC X(90).
+
+       WORKING-STORAGE SECTION.
+      *                VARIABLES DE FILE STATUS NORMAL                 *
+       01  FS-CFCNAT                   PIC 9(02) VALUE ZEROS.
+       01  FS-DPIEXC                   PIC 9(02) VALUE ZEROS.
+      *                VARIABLES DE FILE STATUS EXTENDED               *
+       01  FSE-CFCNAT.
+           02 FSE-RETURN               PIC S9(04) COMP-5 VALUE ZEROS.
+           02 FSE-FUNCTION             PIC S9(04) COMP-5 VALUE ZEROS.
+           02 FSE-FEEDBACK             PIC S9(04) COMP-5 VALUE ZEROS.
+      *Variables de Rutina para control de File Status Extendido
+       01  PROGRAMA                    PIC X(08) VALUE SPACES.
+       01  ARCHIVO                     PIC X(08) VALUE SPACES.
+       01  ACCION                      PIC X(10) VALUE SPACES.
+       01  LLAVE                       PIC X(32) VALUE SPACES.
+      *------->             CONTROLADOR DE LECTURAS
+       01  WKS-FIN-ARCHIVOS            PIC X(01) VALUE SPACES.
+           88 WKS-FIN-CFCNAT                     VALUE HIGH-VALUES.
+      *VARIABLES RUTINA PARA VERIFICAR DPI, IGUAL A LAS DE EDU33013
+       01  WKS-DPI-EDITADO.
+           02 WKS-DPI-CORREL           PIC  9(08) VALUE ZEROS.
+           02 FILLER                   PIC  X(01) VALUE "-".
+           02 WKS-DPI-VERIFICADOR      PIC  9(01) VALUE ZEROS.
+           02 FILLER                   PIC  X(01) VALUE "-".
+           02 WKS-DPI-DEPARTAMENTO     PIC  9(02) VALUE ZEROS.
+           02 WKS-DPI-MUNICIPIO        PIC  9(02) VALUE ZEROS.
+       01  WKS-CODIGO-RETORNO          PIC  9(02) VALUE ZEROS.
+       01  WKS-DESCRIPCION             PIC  X(50) VALUE SPACES.
+      *------->            ENCABEZADO Y DETALLE DEL LISTADO DE FALLOS
+       01 HEADER-EXC.
+          05 FILLER                    PIC X(08) VALUE 'CIF'.
+          05 FILLER                    PIC X(01) VALUE '|'.
+          05 FILLER                    PIC X(13) VALUE 'DPI EN CFCNAT'.
+          05 FILLER                    PIC X(01) VALUE '|'.
+          05 FILLER                    PIC X(50) VALUE
+                                                  'MOTIVO DEL RECHAZO'.
+       01 WKS-DET-EXC.
+          05 WKS-DET-EXC-CIF           PIC X(08).
+          05 FILLER                    PIC X(01) VALUE '|'.
+          05 WKS-DET-EXC-DPI           PIC X(13).
+          05 FILLER                    PIC X(01) VALUE '|'.
+          05 WKS-DET-EXC-MOTIVO        PIC X(50).
+      *------->            ESTADISTICAS DEL PROCESO
+       01 WKS-ESTADISTICAS.
+          05 WKS-CIF-ANALIZADOS        PIC 9(05) VALUE ZEROS.
+          05 WKS-DPI-INVALIDOS         PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       100-PRINCIPAL SECTION.
+           PERFORM 110-APERTURA-ARCHIVOS
+           PERFORM 120-EVALUA-FS-INTEGRIDAD
+           PERFORM 300-BARRIDO-CFCNAT
+           PERFORM 800-ESTADISTICAS
+           PERFORM XXX-CIERRA-ARCHIVOS
+           STOP RUN.
+       100-PRINCIPAL-E. EXIT.
+
+       110-APERTURA-ARCHIVOS SECTION.
+           OPEN INPUT  CFCNAT
+           OPEN OUTPUT DPIEXC
+           PERFORM 330-ESCRIBE-CABECERA-EXC.
+       110-APERTURA-ARCHIVOS-E. EXIT.
+
+       120-EVALUA-FS-INTEGRIDAD SECTION.
+           MOVE 'EDU3301B' TO PROGRAMA
+           IF (FS-CFCNAT = 97) AND (FS-DPIEXC = 97)
+              MOVE ZEROS TO FS-CFCNAT
+              MOVE ZEROS TO FS-DPIEXC
+           END-IF
+           IF FS-CFCNAT NOT EQUAL 0
+              MOVE 'OPEN'    TO ACCION
+              MOVE SPACES    TO LLAVE
+              MOVE 'CFCNAT'  TO ARCHIVO
+              CALL 'DEBD1R00' USING PROGRAMA, ARCHIVO, ACCION,
+                                    LLAVE, FS-CFCNAT, FSE-CFCNAT
+              MOVE  91  TO RETURN-CODE
+              DISPLAY
+              "    >>> ALGO SALIO MAL AL ABRIR EL ARCHIVO CFCNAT <<<"
+              UPON CONSOLE
+              PERFORM XXX-CIERRA-ARCHIVOS
+              STOP RUN
+           END-IF
+           IF FS-DPIEXC NOT EQUAL 0
+              MOVE  91  TO RETURN-CODE
+              DISPLAY
+              "    >>> ALGO SALIO MAL AL ABRIR EL ARCHIVO DPIEXC <<<"
+              UPON CONSOLE
+              PERFORM XXX-CIERRA-ARCHIVOS
+              STOP RUN
+           END-IF.
+       120-EVALUA-FS-INTEGRIDAD-E. EXIT.
+
+      *----> SERIE 300 RECORRE CFCNAT Y VALIDA CADA DPI CON EDU3301R
+       300-BARRIDO-CFCNAT SECTION.
+           READ CFCNAT NEXT RECORD
+                AT END SET WKS-FIN-CFCNAT TO TRUE
+           END-READ
+           PERFORM UNTIL WKS-FIN-CFCNAT
+              EVALUATE FS-CFCNAT
+                 WHEN 0
+                    ADD 1 TO WKS-CIF-ANALIZADOS
+                    PERFORM 310-VALIDA-DPI-CLIENTE
+                 WHEN OTHER
+                    MOVE 'READ'    TO ACCION
+                    MOVE CFCN-CODIGO-CLIENTE TO LLAVE
+                    MOVE 'CFCNAT'  TO ARCHIVO
+                    CALL 'DEBD1R00' USING PROGRAMA, ARCHIVO, ACCION,
+                                    LLAVE, FS-CFCNAT, FSE-CFCNAT
+                    MOVE 91 TO RETURN-CODE
+                    PERFORM XXX-CIERRA-ARCHIVOS
+                    STOP RUN
+              END-EVALUATE
+              READ CFCNAT NEXT RECORD
+                   AT END SET WKS-FIN-CFCNAT TO TRUE
+              END-READ
+           END-PERFORM.
+       300-BARRIDO-CFCNAT-E. EXIT.
+
+      *----> SERIE 310 PASA EL DPI ALMACENADO POR EL MISMO CHEQUEO
+      *      MODULO 11 QUE EDU33013 USA CUANDO SE DIGITA UN DPI NUEVO
+       310-VALIDA-DPI-CLIENTE SECTION.
+           MOVE CFCN-DPI-CORREL        TO WKS-DPI-CORREL
+           MOVE CFCN-DPI-VERIFICADOR   TO WKS-DPI-VERIFICADOR
+           MOVE CFCN-DPI-DEPARTAMENTO  TO WKS-DPI-DEPARTAMENTO
+           MOVE CFCN-DPI-MUNICIPIO     TO WKS-DPI-MUNICIPIO
+           CALL "EDU3301R" USING WKS-DPI-EDITADO,
+                             WKS-CODIGO-RETORNO, WKS-DESCRIPCION
+           IF WKS-CODIGO-RETORNO NOT = ZEROS
+              ADD 1 TO WKS-DPI-INVALIDOS
+              PERFORM 331-ESCRIBE-DETALLE-EXC
+           END-IF.
+       310-VALIDA-DPI-CLIENTE-E. EXIT.
+
+       330-ESCRIBE-CABECERA-EXC SECTION.
+           MOVE HEADER-EXC TO PRINT-LINE-EXC
+           WRITE PRINT-LINE-EXC
+           PERFORM 332-ERRORES-ESCRITURA-EXC.
+       330-ESCRIBE-CABECERA-EXC-E. EXIT.
+
+       331-ESCRIBE-DETALLE-EXC SECTION.
+           MOVE CFCN-CODIGO-CLIENTE   TO WKS-DET-EXC-CIF
+           MOVE WKS-DPI-EDITADO       TO WKS-DET-EXC-DPI
+           MOVE WKS-DESCRIPCION       TO WKS-DET-EXC-MOTIVO
+           MOVE WKS-DET-EXC           TO PRINT-LINE-EXC
+           WRITE PRINT-LINE-EXC
+           PERFORM 332-ERRORES-ESCRITURA-EXC.
+       331-ESCRIBE-DETALLE-EXC-E. EXIT.
+
+       332-ERRORES-ESCRITURA-EXC SECTION.
+           IF FS-DPIEXC NOT = 0
+              DISPLAY
+              "    >>> ERROR ESCRIBIENDO EXCEPCIONES EN DPIEXC <<<"
+              UPON CONSOLE
+              MOVE 91 TO RETURN-CODE
+              PERFORM XXX-CIERRA-ARCHIVOS
+              STOP RUN
+           END-IF.
+       332-ERRORES-ESCRITURA-EXC-E. EXIT.
+
+       800-ESTADISTICAS SECTION.
+           DISPLAY
+           "**********************************************************"
+           DISPLAY
+           "*                      ESTADISTICAS                      *"
+           DISPLAY
+           "**********************************************************"
+           DISPLAY
+           " CIF ANALIZADOS EN CFCNAT      : " WKS-CIF-ANALIZADOS
+           DISPLAY
+           " DPI QUE NO PASAN MODULO 11    : " WKS-DPI-INVALIDOS
+           DISPLAY
+           "**********************************************************".
+       800-ESTADISTICAS-E. EXIT.
+
+       XXX-CIERRA-ARCHIVOS SECTION.
+           CLOSE CFCNAT
+           CLOSE DPIEXC.
+       XXX-CIERRA-ARCHIVOS-E. EXIT.
