@@ -37,6 +37,21 @@
            02 WKS-REG-READ         PIC 9(02) VALUE ZEROS.
            02 WKS-REG-WRITEN       PIC 9(02) VALUE ZEROS.
            02 WKS-REG-NOT-WRITE    PIC 9(02) VALUE ZEROS.
+           02 WKS-REG-INVALID      PIC 9(02) VALUE ZEROS.
+           02 WKS-REG-DUPLICADO    PIC 9(02) VALUE ZEROS.
+       01  WKS-VALIDACION          PIC X(01) VALUE 'S'.
+           88 WKS-DATOS-VALIDOS             VALUE 'S'.
+           88 WKS-DATOS-INVALIDOS           VALUE 'N'.
+       01  WKS-SW-DUPLICADO        PIC X(01) VALUE 'N'.
+           88 WKS-DUPLICADO-ENCONTRADO       VALUE 'S'.
+           88 WKS-SIN-DUPLICADO              VALUE 'N'.
+      *    TABLA DE STUDENTID YA GRABADOS DURANTE ESTA MISMA CORRIDA,
+      *    PARA DETECTAR DUPLICADOS ANTES DE ESCRIBIRLOS EN EL ARCHIVO
+       01  WKS-TABLA-IDS.
+           02 WKS-STUDENTID-GRABADO OCCURS 500 TIMES
+                                     INDEXED BY IDX-STUDENTID
+                                     PIC 9(7)  VALUE ZEROS.
+       01  WKS-CANT-IDS            PIC 9(03) VALUE ZEROS.
        PROCEDURE DIVISION.
        101-MAIN SECTION.
            PERFORM 110-OPEN-DAT
@@ -48,7 +63,14 @@
       *    >>>>>>>>>>>>>>>>>>>>>>>>>SECCIONES<<<<<<<<<<<<<<<<<<<<<<<<<<
       *    11111                   SECCIÓN UNO                    11111
        110-OPEN-DAT SECTION.
-           OPEN OUTPUT STUDENTS
+      *    SE ABRE EN MODO EXTEND PARA AGREGAR AL ARCHIVO YA EXISTENTE
+      *    SIN BORRAR LOS REGISTROS DE CORRIDAS ANTERIORES. SI EL
+      *    ARCHIVO TODAVIA NO EXISTE (FS-STUDENTS = 35) SE CREA CON
+      *    OPEN OUTPUT.
+           OPEN EXTEND STUDENTS
+           IF FS-STUDENTS = 35
+              OPEN OUTPUT STUDENTS
+           END-IF
            IF FS-STUDENTS = 97
               MOVE ZEROS TO FS-STUDENTS
            END-IF
@@ -71,11 +93,21 @@
       *    NO COLOCA ESPACIOS AL FINAL DEL SYSIN ^^^^
            PERFORM UNTIL StudentDetails = SPACES
                ADD 1 TO WKS-REG-READ
-               WRITE StudentDetails
-               IF FS-STUDENTS NOT = 0
-                  ADD 1 TO  WKS-REG-NOT-WRITE
+               PERFORM 160-VALIDA-DATOS
+               IF WKS-DATOS-VALIDOS
+                  WRITE StudentDetails
+                  IF FS-STUDENTS NOT = 0
+                     ADD 1 TO  WKS-REG-NOT-WRITE
+                  ELSE
+                     ADD 1 TO  WKS-REG-WRITEN
+                     PERFORM 165-GRABA-ID-EN-TABLA
+                  END-IF
                ELSE
-                  ADD 1 TO  WKS-REG-READ
+                  IF WKS-DUPLICADO-ENCONTRADO
+                     ADD 1 TO  WKS-REG-DUPLICADO
+                  ELSE
+                     ADD 1 TO  WKS-REG-INVALID
+                  END-IF
                END-IF
                  PERFORM 150-FOOLPROOF
            END-PERFORM.
@@ -87,6 +119,8 @@
            DISPLAY "* REGISTROS LEIDOS:      ("WKS-REG-READ")         *"
            DISPLAY "* REGISTROS ESCRITOS:    ("WKS-REG-WRITEN")       *"
            DISPLAY "* REGISTROS NO ESCRITOS: ("WKS-REG-NOT-WRITE")    *"
+           DISPLAY "* REGISTROS INVALIDOS:   ("WKS-REG-INVALID")      *"
+           DISPLAY "* REGISTROS DUPLICADOS:  ("WKS-REG-DUPLICADO")    *"
            DISPLAY ">>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<".
        130-ESTADISTICA-E. EXIT.
       *    44444                  SECCIÓN CUATRO                   44444
@@ -98,3 +132,65 @@
            MOVE SPACES TO StudentDetails
            ACCEPT StudentDetails.
        150-FOOLPROOF-E. EXIT.
+      *    66666                 VALIDA CAMPOS                     66666
+       160-VALIDA-DATOS SECTION.
+           SET WKS-DATOS-VALIDOS TO TRUE
+           SET WKS-SIN-DUPLICADO TO TRUE
+           IF StudentId NOT NUMERIC OR StudentId = ZEROS
+              SET WKS-DATOS-INVALIDOS TO TRUE
+              DISPLAY "REGISTRO RECHAZADO: STUDENT ID INVALIDO"
+           ELSE
+              PERFORM 161-VERIFICA-DUPLICADO
+              IF WKS-DUPLICADO-ENCONTRADO
+                 SET WKS-DATOS-INVALIDOS TO TRUE
+                 DISPLAY "REGISTRO RECHAZADO: STUDENT ID DUPLICADO ("
+                         StudentId ") EN ESTA MISMA CORRIDA"
+              END-IF
+           END-IF
+           IF Surname = SPACES
+              SET WKS-DATOS-INVALIDOS TO TRUE
+              DISPLAY "REGISTRO RECHAZADO: SURNAME EN BLANCO"
+           END-IF
+           IF YOBirth NOT NUMERIC
+                 OR YOBirth < 1900 OR YOBirth > 2099
+              SET WKS-DATOS-INVALIDOS TO TRUE
+              DISPLAY "REGISTRO RECHAZADO: ANIO DE NACIMIENTO INVALIDO"
+           END-IF
+           IF MOBirth NOT NUMERIC
+                 OR MOBirth < 1 OR MOBirth > 12
+              SET WKS-DATOS-INVALIDOS TO TRUE
+              DISPLAY "REGISTRO RECHAZADO: MES DE NACIMIENTO INVALIDO"
+           END-IF
+           IF DOBirth NOT NUMERIC
+                 OR DOBirth < 1 OR DOBirth > 31
+              SET WKS-DATOS-INVALIDOS TO TRUE
+              DISPLAY "REGISTRO RECHAZADO: DIA DE NACIMIENTO INVALIDO"
+           END-IF
+           IF CourseCode = SPACES
+              SET WKS-DATOS-INVALIDOS TO TRUE
+              DISPLAY "REGISTRO RECHAZADO: COURSE CODE EN BLANCO"
+           END-IF
+           IF Gender NOT = "M" AND Gender NOT = "F"
+              SET WKS-DATOS-INVALIDOS TO TRUE
+              DISPLAY "REGISTRO RECHAZADO: GENERO INVALIDO"
+           END-IF.
+       160-VALIDA-DATOS-E. EXIT.
+      *    77777      BUSCA STUDENTID EN LA TABLA DE GRABADOS      77777
+       161-VERIFICA-DUPLICADO SECTION.
+           SET IDX-STUDENTID TO 1
+           PERFORM UNTIL IDX-STUDENTID > WKS-CANT-IDS
+              IF WKS-STUDENTID-GRABADO (IDX-STUDENTID) = StudentId
+                 SET WKS-DUPLICADO-ENCONTRADO TO TRUE
+                 SET IDX-STUDENTID TO WKS-CANT-IDS
+              END-IF
+              SET IDX-STUDENTID UP BY 1
+           END-PERFORM.
+       161-VERIFICA-DUPLICADO-E. EXIT.
+      *    88888     AGREGA STUDENTID A LA TABLA DE GRABADOS    88888
+       165-GRABA-ID-EN-TABLA SECTION.
+           IF WKS-CANT-IDS < 500
+              ADD 1 TO WKS-CANT-IDS
+              SET IDX-STUDENTID TO WKS-CANT-IDS
+              MOVE StudentId TO WKS-STUDENTID-GRABADO (IDX-STUDENTID)
+           END-IF.
+       165-GRABA-ID-EN-TABLA-E. EXIT.
