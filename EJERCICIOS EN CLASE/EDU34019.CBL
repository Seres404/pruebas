@@ -64,6 +64,10 @@
        01  WKS-REG-LEIDOS-ENTRADA      PIC 9(02) VALUE ZEROS.
        01  WKS-REG-ERROR404            PIC 9(02) VALUE ZEROS.
        01  WKS-GUIONES                 PIC X(58) VALUE ALL "=".
+      *Variables para la busqueda parcial de titulo
+       01  WKS-SW-PARCIAL              PIC X(01) VALUE 'N'.
+           88 WKS-PARCIAL-ENCONTRADO             VALUE 'S'.
+       01  WKS-IDX                     PIC 9(02) VALUE ZEROS.
        PROCEDURE DIVISION.
        100-MAIN SECTION.
            PERFORM 110-OPEN-DATASET
@@ -181,24 +185,27 @@
                WHEN FS-EDPELI = 0
                     PERFORM 130-DISPLAY-PELICULA-DETALLE
                WHEN FS-EDPELI = 23
-                    ADD 1 TO WKS-REG-ERROR404
-                    DISPLAY WKS-GUIONES
-                    DISPLAY
-                    "        OH NO LA PELI QUE BUSCAS NO LA TENEMOS"
-                    DISPLAY
-                    "               ===>POSIBLES CAUSAS<==="
-                    DISPLAY
-                    " 1)  ES POSIBLE QUE EL NOMBRE ESTÉ MAL ESCRITO"
-                    DISPLAY
-                    " 2)  SOLO ACEPTAMOS HASTA 40 CARACTERES"
-                    DISPLAY
-                    " SI TODO FUE ESCRITO EN ORDEN LA PELI NO ESTÁ "
-                    DISPLAY
-                    " EN EL STOCK, LO SENTIMOS MUCHO"
-                    DISPLAY WKS-GUIONES
-                    DISPLAY " "
-                    DISPLAY " "
-                    DISPLAY " "
+                    PERFORM 000-NOMBRE-PARCIAL-SEARCH
+                    IF NOT WKS-PARCIAL-ENCONTRADO
+                       ADD 1 TO WKS-REG-ERROR404
+                       DISPLAY WKS-GUIONES
+                       DISPLAY
+                       "        OH NO LA PELI QUE BUSCAS NO LA TENEMOS"
+                       DISPLAY
+                       "               ===>POSIBLES CAUSAS<==="
+                       DISPLAY
+                       " 1)  ES POSIBLE QUE EL NOMBRE ESTÉ MAL ESCRITO"
+                       DISPLAY
+                       " 2)  SOLO ACEPTAMOS HASTA 40 CARACTERES"
+                       DISPLAY
+                       " SI TODO FUE ESCRITO EN ORDEN LA PELI NO ESTÁ "
+                       DISPLAY
+                       " EN EL STOCK, LO SENTIMOS MUCHO"
+                       DISPLAY WKS-GUIONES
+                       DISPLAY " "
+                       DISPLAY " "
+                       DISPLAY " "
+                    END-IF
                WHEN OTHER
                     MOVE 'EDU34019' TO PROGRAMA
                     IF FSE-EDPELI  NOT EQUAL 0 AND 23
@@ -214,6 +221,32 @@
             END-EVALUATE.
        000-NOMBRE-PELICULA-SEARCH-E. EXIT.
 
+      *------> BUSQUEDA POR COINCIDENCIA PARCIAL (INICIO) DE TITULO
+       000-NOMBRE-PARCIAL-SEARCH SECTION.
+           MOVE 'N' TO WKS-SW-PARCIAL
+           PERFORM VARYING WKS-IDX FROM 40 BY -1
+                   UNTIL WKS-IDX = 0
+                      OR WKS-NOMBRE-PELI (WKS-IDX:1) NOT = SPACE
+                   CONTINUE
+           END-PERFORM
+           IF WKS-IDX > 0
+              START EDPELI
+                    KEY IS NOT LESS THAN EDPL-VIDEOTITLE
+              END-START
+              IF FS-EDPELI = 0
+                 READ EDPELI NEXT RECORD
+                 END-READ
+                 IF FS-EDPELI = 0
+                    IF EDPL-VIDEOTITLE (1:WKS-IDX) =
+                                     WKS-NOMBRE-PELI (1:WKS-IDX)
+                       MOVE 'S' TO WKS-SW-PARCIAL
+                       PERFORM 130-DISPLAY-PELICULA-DETALLE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+       000-NOMBRE-PARCIAL-SEARCH-E. EXIT.
+
        130-DISPLAY-PELICULA-DETALLE SECTION.
            DISPLAY WKS-GUIONES
            DISPLAY
