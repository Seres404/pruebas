@@ -31,6 +31,12 @@
                    RECORD KEY    IS CFCN-CODIGO-CLIENTE
                    FILE STATUS   IS FS-CFCNAT
                                     FSE-CFCNAT.
+            SELECT CFCJUR ASSIGN TO CFCJUR
+                   ORGANIZATION  IS INDEXED
+                   ACCESS MODE   IS RANDOM
+                   RECORD KEY    IS CFCJ-CODIGO-CLIENTE
+                   FILE STATUS   IS FS-CFCJUR
+                                    FSE-CFCJUR.
             SELECT MOTGEN  ASSIGN TO MOTGEN
                    ORGANIZATION  IS INDEXED
                    ACCESS MODE   IS DYNAMIC
@@ -39,24 +45,32 @@
                                     FSE-MOTGEN.
             SELECT REPORTE  ASSIGN TO SYSOO7
                    FILE STATUS IS FS-REPORTE.
+            SELECT EXCCIF ASSIGN TO EXCCIF
+                   FILE STATUS IS FS-EXCCIF.
        DATA DIVISION.
        FILE SECTION.
        FD  MOMAES.
            COPY MOMAES.
        FD  CFCNAT.
            COPY CFCNAT REPLACING CFCNAT BY REG-CFCNAT.
+       FD  CFCJUR.
+           COPY CFCJUR REPLACING CFCJUR BY REG-CFCJUR.
        FD  MOTGEN.
            COPY MOTGEN.
        FD  REPORTE
            REPORT IS CUENTAS-REPORTE.
+       FD  EXCCIF RECORDING MODE IS F.
+       01  PRINT-LINE-EXC                  PIC X(60).
        WORKING-STORAGE SECTION.
       ******************************************************************
       *         VARIABLES PARA EVALUAR INTEGRIDAD DE ARCHIVOS          *
       ******************************************************************
        01  FS-MOMAES                   PIC 9(02) VALUE ZEROS.
        01  FS-CFCNAT                   PIC 9(02) VALUE ZEROS.
+       01  FS-CFCJUR                   PIC 9(02) VALUE ZEROS.
        01  FS-MOTGEN                   PIC 9(02) VALUE ZEROS.
        01  FS-REPORTE                  PIC 9(02) VALUE ZEROS.
+       01  FS-EXCCIF                   PIC 9(02) VALUE ZEROS.
       *                VARIABLES DE FILE STATUS EXTENDED               *
        01  FSE-MOMAES.
            02 FSE-RETURN               PIC S9(04) COMP-5 VALUE ZEROS.
@@ -66,6 +80,10 @@
            02 FSE-RETURN               PIC S9(04) COMP-5 VALUE ZEROS.
            02 FSE-FUNCTION             PIC S9(04) COMP-5 VALUE ZEROS.
            02 FSE-FEEDBACK             PIC S9(04) COMP-5 VALUE ZEROS.
+       01  FSE-CFCJUR.
+           02 FSE-RETURN               PIC S9(04) COMP-5 VALUE ZEROS.
+           02 FSE-FUNCTION             PIC S9(04) COMP-5 VALUE ZEROS.
+           02 FSE-FEEDBACK             PIC S9(04) COMP-5 VALUE ZEROS.
        01  FSE-MOTGEN.
            02 FSE-RETURN               PIC S9(04) COMP-5 VALUE ZEROS.
            02 FSE-FUNCTION             PIC S9(04) COMP-5 VALUE ZEROS.
@@ -86,6 +104,7 @@
           02 WKS-ARCHIVO-ANALIZAR      PIC X(08) VALUE SPACES.
           02 WKS-TABLA1-SIT            PIC 9(02) VALUE ZEROS.
           02 WKS-NOT-FOUNF-CIF         PIC 9(03) VALUE ZEROS.
+          02 WKS-NOT-FOUNF-CIJ         PIC 9(03) VALUE ZEROS.
           02 WKS-CLIENTES-NAT          PIC 9(04) VALUE ZEROS.
           02 WKS-CLIENTES-JUR          PIC 9(04) VALUE ZEROS.
           02 WKS-REG-LEIDOS            PIC 9(04) VALUE ZEROS.
@@ -111,6 +130,18 @@
              03 WKS-COD-SIT             PIC 9(02).
              03 WKS-DETALLE-SIT         PIC X(15).
       ******************************************************************
+      *            EXCEPCIONES CIF NO ENCONTRADO EN CFCNAT             *
+      ******************************************************************
+       01 HEADER-EXC.
+          05 FILLER                    PIC X(16) VALUE
+             'NUMERO DE CUENTA'.
+          05 FILLER                    PIC X(01) VALUE '|'.
+          05 FILLER                    PIC X(08) VALUE 'CIF'.
+       01 WKS-DET-EXC.
+          05 WKS-DET-EXC-CUENTA        PIC X(16).
+          05 FILLER                    PIC X(01) VALUE '|'.
+          05 WKS-DET-EXC-CIF           PIC X(08).
+      ******************************************************************
       *                  MAQUETACION REPORTE DE SALIDA                 *
       ******************************************************************
        REPORT SECTION.
@@ -129,7 +160,7 @@
               03 COLUMN   1             PIC X(22) VALUE
                  'BANCO INDUSTRIAL, S.A.'.
               03 COLUMN  49             PIC X(37) VALUE
-                 'REPORTE DE CUENTAS CLIENTES NATURALES'.
+                 'REPORTE DE CUENTAS DE CLIENTES'.
               03 COLUMN 115             PIC X(17) VALUE
                  'S E M I L L E R O'.
            02 LINE 2.
@@ -178,7 +209,7 @@
               "========== R E S U M E N ==========".
            02 LINE PLUS 1.
               03 COLUMN 43         PIC X(35) VALUE
-              'TOTAL CUENTAS CLIENTES NATURALES  ='.
+              'TOTAL CUENTAS REPORTADAS          ='.
               03 COLUMN 80         PIC ZZZZ  COUNT OF DETAILLINE.
            02 LINE PLUS 1.
               03 COLUMN 01         PIC X(132) VALUE ALL SPACES.
@@ -226,20 +257,26 @@
        110-APERTURA-DATASET SECTION.
            OPEN INPUT  MOMAES
            OPEN INPUT  CFCNAT
+           OPEN INPUT  CFCJUR
            OPEN INPUT  MOTGEN
            OPEN OUTPUT REPORTE
+           OPEN OUTPUT EXCCIF
            ACCEPT WKS-FECHA FROM SYSIN
-           PERFORM 120-EVALUA-FS-INTEGRIDAD.
+           PERFORM 120-EVALUA-FS-INTEGRIDAD
+           PERFORM 330-ESCRIBE-CABECERA-EXC.
        110-APERTURA-DATASET-E. EXIT.
 
        120-EVALUA-FS-INTEGRIDAD SECTION.
            MOVE 'EDU34019' TO PROGRAMA
            IF (FS-REPORTE = 97) AND (FS-MOMAES = 97) AND
-              (FS-CFCNAT = 97) AND (FS-MOTGEN = 97)
+              (FS-CFCNAT = 97) AND (FS-CFCJUR = 97) AND
+              (FS-MOTGEN = 97) AND (FS-EXCCIF = 97)
               MOVE ZEROS TO FS-REPORTE
               MOVE ZEROS TO FS-MOMAES
               MOVE ZEROS TO FS-CFCNAT
+              MOVE ZEROS TO FS-CFCJUR
               MOVE ZEROS TO FS-MOTGEN
+              MOVE ZEROS TO FS-EXCCIF
            END-IF
            IF FS-MOMAES NOT EQUAL 0
               MOVE 'OPEN'    TO ACCION
@@ -273,6 +310,22 @@
               PERFORM XXX-CIERRA-ARCHIVOS
               STOP RUN
            END-IF
+           IF FS-CFCJUR NOT EQUAL 0
+              MOVE 'OPEN'    TO ACCION
+              MOVE SPACES    TO LLAVE
+              MOVE 'CFCJUR'  TO ARCHIVO
+              CALL 'DEBD1R00' USING PROGRAMA, ARCHIVO, ACCION,
+                                    LLAVE, FS-CFCJUR, FSE-CFCJUR
+              MOVE  91  TO RETURN-CODE
+              DISPLAY
+              "    >>> ALGO SALIO MAL AL ABRIR EL ARCHIVO CFCJUR <<<"
+              UPON CONSOLE
+              DISPLAY
+              "            !!! VERIFICAR DETALLES EN SPOOL !!!"
+              UPON CONSOLE
+              PERFORM XXX-CIERRA-ARCHIVOS
+              STOP RUN
+           END-IF
            IF FS-MOTGEN NOT EQUAL 0
               MOVE 'OPEN'    TO ACCION
               MOVE SPACES    TO LLAVE
@@ -289,6 +342,17 @@
               PERFORM XXX-CIERRA-ARCHIVOS
               STOP RUN
            END-IF
+           IF FS-EXCCIF NOT EQUAL 0
+              MOVE  91  TO RETURN-CODE
+              DISPLAY
+              "    >>> ALGO SALIO MAL AL ABRIR EL ARCHIVO EXCCIF <<<"
+              UPON CONSOLE
+              DISPLAY
+              "            !!! VERIFICAR DETALLES EN SPOOL !!!"
+              UPON CONSOLE
+              PERFORM XXX-CIERRA-ARCHIVOS
+              STOP RUN
+           END-IF
            PERFORM 700-ERRORES-LEC-SECUENCIAL.
        120-EVALUA-FS-INTEGRIDAD-E. EXIT.
 
@@ -343,6 +407,9 @@
                       GENERATE DETAILLINE
                    ELSE
                       ADD 1 TO WKS-CLIENTES-JUR
+                      PERFORM 320-BUSQUEDA-DATOS-CLIENTE-JUR
+                      PERFORM 310-SITUACION-CUENTA
+                      GENERATE DETAILLINE
                    END-IF
                    READ MOMAES NEXT RECORD
                    IF FS-MOMAES = 10
@@ -367,12 +434,58 @@
                   INITIALIZE CFNM-CAMPO-RETORNO
                   INITIALIZE WKS-NOMBRE-EDITADO
                   ADD 1 TO WKS-NOT-FOUNF-CIF
+                  PERFORM 331-ESCRIBE-DETALLE-EXC
               WHEN OTHER
                   MOVE "MOMAES" TO WKS-ARCHIVO-ANALIZAR
                   PERFORM 700-ERRORES-LEC-SECUENCIAL
            END-EVALUATE.
        310-BUSQUEDA-DATOS-CLIENTE-E. EXIT.
 
+       320-BUSQUEDA-DATOS-CLIENTE-JUR SECTION.
+           MOVE MOMA-CODIGO-UNIVERSAL TO CFCJ-CODIGO-CLIENTE
+           READ CFCJUR
+               KEY IS CFCJ-CODIGO-CLIENTE
+           END-READ
+           EVALUATE FS-CFCJUR
+              WHEN 0
+                  MOVE CFCJ-RAZON-SOCIAL TO WKS-NOMBRE-EDITADO
+              WHEN 23
+                  INITIALIZE WKS-NOMBRE-EDITADO
+                  ADD 1 TO WKS-NOT-FOUNF-CIJ
+              WHEN OTHER
+                  MOVE "CFCJUR" TO WKS-ARCHIVO-ANALIZAR
+                  PERFORM 700-ERRORES-LEC-SECUENCIAL
+           END-EVALUATE.
+       320-BUSQUEDA-DATOS-CLIENTE-JUR-E. EXIT.
+
+       330-ESCRIBE-CABECERA-EXC SECTION.
+           MOVE HEADER-EXC TO PRINT-LINE-EXC
+           WRITE PRINT-LINE-EXC
+           PERFORM 332-ERRORES-ESCRITURA-EXC.
+       330-ESCRIBE-CABECERA-EXC-E. EXIT.
+
+       331-ESCRIBE-DETALLE-EXC SECTION.
+           MOVE MOMA-NUMERO-CUENTA      TO WKS-DET-EXC-CUENTA
+           MOVE MOMA-CODIGO-UNIVERSAL   TO WKS-DET-EXC-CIF
+           MOVE WKS-DET-EXC             TO PRINT-LINE-EXC
+           WRITE PRINT-LINE-EXC
+           PERFORM 332-ERRORES-ESCRITURA-EXC.
+       331-ESCRIBE-DETALLE-EXC-E. EXIT.
+
+       332-ERRORES-ESCRITURA-EXC SECTION.
+           IF FS-EXCCIF NOT = 0
+              DISPLAY
+              "    >>> ERROR ESCRIBIENDO EXCEPCIONES EN EXCCIF <<<"
+              UPON CONSOLE
+              DISPLAY
+              "            !!! VERIFICAR DETALLES EN SPOOL !!!"
+              UPON CONSOLE
+              MOVE 91 TO RETURN-CODE
+              PERFORM XXX-CIERRA-ARCHIVOS
+              STOP RUN
+           END-IF.
+       332-ERRORES-ESCRITURA-EXC-E. EXIT.
+
        310-SITUACION-CUENTA SECTION.
            INITIALIZE WKS-SITUACION-CUENTA
            SEARCH ALL WKS-TABLA-SIT
@@ -430,6 +543,23 @@
                    PERFORM XXX-CIERRA-ARCHIVOS
                    STOP RUN
                 END-IF
+           WHEN "CFCJUR"
+                IF FS-CFCJUR NOT EQUAL 0
+                   MOVE 'OPEN' TO ACCION
+                   MOVE SPACES TO LLAVE
+                   MOVE 'CFCJUR' TO ARCHIVO
+                   CALL 'DEBD1R00' USING PROGRAMA, ARCHIVO, ACCION,
+                      LLAVE, FS-CFCJUR, FSE-CFCJUR
+                   MOVE 91 TO RETURN-CODE
+                   DISPLAY
+                "    >>> ALGO SALIO MAL AL ABRIR EL ARCHIVO CFCJUR <<<"
+                      UPON CONSOLE
+                   DISPLAY
+                      "            !!! VERIFICAR DETALLES EN SPOOL !!!"
+                      UPON CONSOLE
+                   PERFORM XXX-CIERRA-ARCHIVOS
+                   STOP RUN
+                END-IF
            WHEN "MOTGEN"
                 IF FS-MOTGEN NOT EQUAL 0
                    MOVE 'OPEN' TO ACCION
@@ -465,12 +595,18 @@
            DISPLAY
            " CLIENTES JURIDICOS            : " WKS-CLIENTES-JUR
            DISPLAY
+           " CIF NO ENCONTRADOS EN CFCNAT  : " WKS-NOT-FOUNF-CIF
+           DISPLAY
+           " CIF NO ENCONTRADOS EN CFCJUR  : " WKS-NOT-FOUNF-CIJ
+           DISPLAY
            "**********************************************************".
        800-ESTADISTICAS-E. EXIT.
 
        XXX-CIERRA-ARCHIVOS SECTION.
            CLOSE REPORTE
+           CLOSE EXCCIF
            CLOSE MOMAES
            CLOSE CFCNAT
+           CLOSE CFCJUR
            CLOSE MOTGEN.
        XXX-CIERRA-ARCHIVOS-E.            EXIT.
\ No newline at end of file
