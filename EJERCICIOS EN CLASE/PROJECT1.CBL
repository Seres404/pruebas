@@ -77,13 +77,11 @@
        01  WKS-CURSE-TWO                       PIC 9(02) VALUE ZEROS.
        01  WKS-CURSE-TRE                       PIC 9(02) VALUE ZEROS.
        01  WKS-AVERGE                          PIC 9(02)V99.
-       01  WKS-AVERAGE-EDIT                    PIC Z.ZZ9.
       *                    ----- MAIN SECTION ----- 
        PROCEDURE DIVISION.
        100-MAIN SECTION.
            PERFORM 110-OPEN-DATA
            PERFORM 120-READ
-           PERFORM 130-WRITE-DATA
            PERFORM 140-STADISTICS
            PERFORM 150-CLOSE-DATA
            STOP RUN.
@@ -125,17 +123,17 @@
            PERFORM UNTIL EndOfStudentFile
               ADD 1 TO WKS-REG-READ
               IF ENTRY-STATUS-ESTUDENT = "A"
-                 ADD 1 TO WKS-REG-WRITEN
                  ADD 1 TO WKS-STUDENTS-ACTIVE
+                 PERFORM 130-WRITE-DATA
               END-IF
               IF ENTRY-STATUS-ESTUDENT = "I"
                  ADD 1 TO WKS-STUD-INACTIVE
                  ADD 1 TO WKS-REG-NOT-WRITEN
               END-IF
       *
-              READ STUDENT 
-                   AT END SET EndOfStudentFile TO TRUE 
-              END-READ 
+              READ STUDENT
+                   AT END SET EndOfStudentFile TO TRUE
+              END-READ
            END-PERFORM.
        120-READ-E. EXIT.
       *                  ----- DATA WRITING SECTION -----
@@ -162,17 +160,17 @@
       *           
            COMPUTE WKS-AVERGE = (WKS-CURSE-ONE  + WKS-CURSE-TWO)
            COMPUTE WKS-AVERGE = (WKS-AVERGE + WKS-CURSE-TRE) / 3.
-           MOVE WKS-AVERGE TO WKS-AVERAGE-EDIT 
       *
       *    ---------------> PASAMOS DE ENTRADA A SALIDA
            MOVE ENTRY-STUDENT-ID   TO OUPUT-STUDENT-ID
            MOVE ENTRY-STUDENT-NAME TO OUPUT-STUDENT-NAME
            MOVE ENTRY-BIRTHDATE    TO OUPUT-BIRTHDATE
            MOVE WKS-EDAD           TO OUPUT-STUDENT-AGE
-           MOVE WKS-AVERAGE-EDIT   TO OUPUT-STUDENT-AVERAGE
+           MOVE WKS-AVERGE         TO OUPUT-STUDENT-AVERAGE
       *    --------------->  ESCRITURA DE DATOS EN EL REPORTE.
-           WRITE REG-OUPUT.
-       130-WRITE-DATA-E. EXIT. 
+           WRITE REG-OUPUT
+           ADD 1 TO WKS-REG-WRITEN.
+       130-WRITE-DATA-E. EXIT.
       *                 ----- SECITON TO STADISTICS -----
        140-STADISTICS SECTION.
            DISPLAY 
