@@ -18,7 +18,8 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT STUDENTFILE ASSIGN TO STUDENT.
+            SELECT STUDENTFILE ASSIGN TO STUDENT
+                               FILE STATUS IS FS-STUDENTFILE.
             SELECT WORKFILE    ASSIGN TO SORTWK1.
        DATA DIVISION.
        FILE SECTION.
@@ -29,7 +30,15 @@
           02 WSTUDENTID                 PIC 9(7).
           02 FILLER                     PIC X(23).
        WORKING-STORAGE SECTION.
+       01 FS-STUDENTFILE                 PIC 9(02) VALUE ZEROS.
        01 WKS-REG-TOTAL                 PIC 9(03) VALUE ZEROS.
+       01 WKS-REG-RECHAZADOS             PIC 9(03) VALUE ZEROS.
+       01 WKS-REG-DUPLICADOS             PIC 9(03) VALUE ZEROS.
+       01 WKS-FIN-WORKFILE               PIC 9(01) VALUE ZEROS.
+       01 WKS-STUDENTID-ANTERIOR         PIC 9(07) VALUE ZEROS.
+       01 WKS-PRIMER-REGISTRO            PIC X(01) VALUE 'S'.
+          88 WKS-ES-PRIMER-REGISTRO               VALUE 'S'.
+          88 WKS-NO-ES-PRIMER-REGISTRO            VALUE 'N'.
        PROCEDURE DIVISION.
        100-MAIN SECTION.
             PERFORM 110-SORT-REGS
@@ -39,8 +48,8 @@
 
        110-SORT-REGS SECTION.
            SORT WORKFILE ON ASCENDING KEY WSTUDENTID
-              INPUT PROCEDURE IS 120-GETSTUDENTDETAILS
-              GIVING STUDENTFILE.
+              INPUT  PROCEDURE IS 120-GETSTUDENTDETAILS
+              OUTPUT PROCEDURE IS 125-GRABA-STUDENTFILE.
        110-SORT-REGS-E. EXIT.
 
        120-GetStudentDetails SECTION.
@@ -65,12 +74,79 @@
            ACCEPT WORKREC FROM SYSIN
            PERFORM UNTIL WORKREC = SPACES
                    ADD 1 TO  WKS-REG-TOTAL
-                   RELEASE WORKREC
+                   IF WSTUDENTID NOT NUMERIC
+                      ADD 1 TO  WKS-REG-RECHAZADOS
+                      DISPLAY
+                      "REGISTRO RECHAZADO: WSTUDENTID NO NUMERICO -> "
+                      WORKREC
+                      UPON CONSOLE
+                   ELSE
+                      RELEASE WORKREC
+                   END-IF
                    MOVE SPACES TO WORKREC
                    ACCEPT WORKREC
            END-PERFORM.
        120-GetStudentDetails-E. EXIT.
 
+      *    LEE EL WORKFILE YA ORDENADO Y LO GRABA EN STUDENTFILE,
+      *    COMPARANDO CADA LLAVE CONTRA LA LLAVE ANTERIOR PARA AVISAR
+      *    CUANDO DOS REGISTROS COMPARTEN EL MISMO WSTUDENTID
+       125-GRABA-STUDENTFILE SECTION.
+           OPEN OUTPUT STUDENTFILE
+           IF FS-STUDENTFILE = 97
+              MOVE ZEROS TO FS-STUDENTFILE
+           END-IF
+           IF FS-STUDENTFILE NOT = 0
+              DISPLAY "================================================"
+                       UPON CONSOLE
+              DISPLAY "   HUBO UN ERROR AL ABRIR EL ARCHIVO STUDENT   "
+                       UPON CONSOLE
+              DISPLAY " FILE ESTATUS DEL ARCHIVO ES  : (" FS-STUDENTFILE
+                       ")" UPON CONSOLE
+              DISPLAY "================================================"
+                       UPON CONSOLE
+              MOVE 91 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           RETURN WORKFILE
+                AT END MOVE 1 TO WKS-FIN-WORKFILE
+           END-RETURN
+           PERFORM UNTIL WKS-FIN-WORKFILE = 1
+              IF WKS-NO-ES-PRIMER-REGISTRO
+                 AND WSTUDENTID = WKS-STUDENTID-ANTERIOR
+                 ADD 1 TO  WKS-REG-DUPLICADOS
+                 DISPLAY
+                 "ATENCION: STUDENTID DUPLICADO EN LA ENTRADA -> "
+                 WSTUDENTID
+                 UPON CONSOLE
+              END-IF
+              SET WKS-NO-ES-PRIMER-REGISTRO TO TRUE
+              MOVE WSTUDENTID TO WKS-STUDENTID-ANTERIOR
+              WRITE STUDENTDETAILS FROM WORKREC
+              IF FS-STUDENTFILE NOT = 0
+                 DISPLAY
+                 "========================================"
+                 UPON CONSOLE
+                 DISPLAY
+                 "  HUBO UN ERROR AL ESCRIBIR UN REGISTRO  "
+                 UPON CONSOLE
+                 DISPLAY
+                 " FILE STATUS DEL ARCHIVO ES : (" FS-STUDENTFILE ")"
+                 UPON CONSOLE
+                 DISPLAY
+                 "========================================"
+                 UPON CONSOLE
+                 MOVE 91 TO RETURN-CODE
+                 CLOSE STUDENTFILE
+                 STOP RUN
+              END-IF
+              RETURN WORKFILE
+                   AT END MOVE 1 TO WKS-FIN-WORKFILE
+              END-RETURN
+           END-PERFORM
+           CLOSE STUDENTFILE.
+       125-GRABA-STUDENTFILE-E. EXIT.
+
        130-STADISTICS SECTION.
            DISPLAY
            "**********************************************************"
@@ -81,5 +157,9 @@
            DISPLAY
            " REGISTROS LEIDOS EN TOTAL  : (" WKS-REG-TOTAL ")"
            DISPLAY
+           " REGISTROS RECHAZADOS       : (" WKS-REG-RECHAZADOS ")"
+           DISPLAY
+           " STUDENTID DUPLICADOS       : (" WKS-REG-DUPLICADOS ")"
+           DISPLAY
            "**********************************************************".
        130-STADISTICS-E. EXIT.
\ No newline at end of file
