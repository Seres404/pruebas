@@ -47,13 +47,33 @@
        FD FPMCTAN.
           COPY FPMCTAN.
        FD FPMCTA2.
-          COPY FPMCTAN REPLACING REG-FPMCTA BY REG-FPMCT2
-                          LEADING FPMC BY FPM2.
+          COPY FPMCTAN REPLACING
+               ==REG-FPMCTA==                    BY ==REG-FPMCT2==
+               ==FPMC-LLAVE==                     BY ==FPM2-LLAVE==
+               ==FPMC-SITUACION-CUENTA==          BY
+                                       ==FPM2-SITUACION-CUENTA==
+               ==FPMC-SITUACION-JURIDICA==        BY
+                                       ==FPM2-SITUACION-JURIDICA==
+               ==FPMC-APORTACION-PACTADA==        BY
+                                       ==FPM2-APORTACION-PACTADA==
+               ==FPMC-CUENTA-ENLACE==             BY
+                                       ==FPM2-CUENTA-ENLACE==
+               ==FPMC-AGENCIA==                   BY ==FPM2-AGENCIA==
+               ==FPMC-TASA-INTERES==              BY
+                                       ==FPM2-TASA-INTERES==
+               ==FPMC-PLAZO-DEL-FONDO==           BY
+                                       ==FPM2-PLAZO-DEL-FONDO==
+               ==FPMC-NUMERO-EJECUTIVO==          BY
+                                       ==FPM2-NUMERO-EJECUTIVO==
+               ==FPMC-CONTACTO-GERENCIAL==        BY
+                                       ==FPM2-CONTACTO-GERENCIAL==
+               ==FPMC-CARGO-CONTACTO-GERENCIAL==  BY
+                                     ==FPM2-CARGO-CONTACTO-GERENCIAL==.
        FD CFTGEN.
           COPY CFTGEN  REPLACING CFTGEN BY REG-CFTGEN.
 
        FD REPORTE
-          REPORT IS REPORTE-PDI-PFP.
+          REPORT IS REPORTE-PDI-PFP REPORTE-BAJO-APORTE.
        SD WORKFILE.
        01 WORKAREA.
           88 ENDOFFILE                 VALUE HIGH-VALUES.
@@ -84,6 +104,8 @@
           02 WKS-TOTALES-EDIT          PIC Z,ZZZ,ZZ9 VALUE ZEROS.
           02 WKS-CONTADOR-AGENCIAS     PIC 9(04) VALUE ZEROS.
           02 WKS-TABLA1-OCCURS         PIC 9(04) VALUE ZEROS.
+          02 WKS-TABLA2-OCCURS         PIC 9(04) VALUE ZEROS.
+          02 WKS-I                     PIC 9(04) VALUE ZEROS.
        01 WKS-DISPARADORES.
           88 WKS-FIN-CARGA-AGE                   VALUE HIGH-VALUES.
           02 WKS-CICLOS                PIC X(02) VALUE "NO".
@@ -131,6 +153,23 @@
              03 WKS-COD-AGE             PIC 9(04).
              03 WKS-NOMBRE-AGE          PIC X(30).
       ******************************************************************
+      *   ==== CUENTAS ENLACE CON APORTE BAJO EL MINIMO ====           *
+      ******************************************************************
+       01 WKS-TABLAS-MENOR.
+          02 WKS-TABLA-MENOR OCCURS 1 TO 9999
+                              DEPENDING ON WKS-TABLA2-OCCURS
+                              INDEXED   BY  IDX-MENOR.
+             03 WKS-AGE-MENOR           PIC 9(04).
+             03 WKS-NOM-AGE-MENOR       PIC X(30).
+             03 WKS-CTA-PRIN-MENOR      PIC 9(16).
+             03 WKS-CTA-SEC-MENOR       PIC 9(16).
+             03 WKS-APORTE-MENOR        PIC 9(09)V99.
+             03 WKS-PLAZO-MENOR         PIC 9(03).
+             03 WKS-TASA-MENOR          PIC 9(03)V9999.
+             03 WKS-EJECUTIVO-MENOR     PIC 9(04).
+             03 WKS-CONTACTO-MENOR      PIC X(25).
+             03 WKS-CARGO-MENOR         PIC X(15).
+      ******************************************************************
       *                  MAQUETACION REPORTE DE SALIDA                 *
       ******************************************************************
        REPORT SECTION.
@@ -248,6 +287,105 @@
                03 COLUMN 73       PIC Z,ZZZ SOURCE PAGE-COUNTER IN
                                               REPORTE-PDI-PFP.
                03 COLUMN 80       PIC X(07) VALUE 'PAGINAS'.
+      ******************************************************************
+      *      MAQUETACION REPORTE DE CUENTAS ENLACE BAJO EL MINIMO      *
+      ******************************************************************
+       RD  REPORTE-BAJO-APORTE
+           CONTROLS ARE CODIGO-AGENCIA
+           PAGE LIMIT IS 66
+           HEADING 1
+           FIRST DETAIL 5
+           LAST DETAIL 42
+           FOOTING 52.
+       01  TYPE IS PH.
+           02 LINE 1.
+              03 COLUMN   1 PIC X(22) VALUE 'BANCO INDUSTRIAL, S.A.'.
+              03 COLUMN  38 PIC X(58) VALUE
+                  '   CUENTAS ENLACE CON APORTACION BAJO EL MINIMO'.
+              03 COLUMN 106 PIC X(24) VALUE '      S E M I L L E R O'.
+           02 LINE 2.
+              03 COLUMN   1 PIC X(25) VALUE 'EDU33016    00.24042023.R'.
+              03 COLUMN  49 PIC X(20) VALUE 'FECHA DEL MOVIMIENTO'.
+              03 COLUMN  70 PIC X(10) SOURCE WKS-FECHA.
+              03 COLUMN 120 PIC X(06) VALUE 'PAGINA'.
+              03 COLUMN 128 PIC Z(05) SOURCE
+                                 PAGE-COUNTER IN REPORTE-BAJO-APORTE.
+           02 LINE 3.
+              03 COLUMN  01 PIC X(132) VALUE ALL '='.
+       01  DETAILLINE-MENOR TYPE IS DETAIL.
+           02 LINE IS PLUS 1.
+              03 COLUMN 3    PIC X(16) SOURCE CUENTA-PRINCIPAL.
+              03 COLUMN 20   PIC X(16) SOURCE CUENTA-SECUNDARIA.
+              03 COLUMN 37   PIC QQQ,QQQ,QQ9.99
+                                       SOURCE APORTACION-PACTADA.
+              03 COLUMN 57   PIC 9(03) SOURCE PLAZO-FONDO.
+              03 COLUMN 67   PIC ZZ9.9999
+                                       SOURCE TASA-INTERESES.
+              03 COLUMN 76   PIC X(01) VALUE "%".
+              03 COLUMN 81   PIC 9(04) SOURCE NUMERO-EJECUTIVO.
+              03 COLUMN 89   PIC X(25) SOURCE CONTACTO-GERENCIAL.
+              03 COLUMN 115  PIC X(15) SOURCE CARGO-CONTACTO-GERENCIAL.
+       01  AGENCIAS-MENOR  TYPE IS CH.
+           02 LINE IS PLUS 1.
+              03 COLUMN 3    PIC X(05) VALUE "---->".
+              03 COLUMN 21   PIC X(19) VALUE "CODIGO DE AGENCIA :".
+              03 COLUMN 40   PIC 9(04) SOURCE CODIGO-AGENCIA.
+              03 COLUMN 59   PIC X(21) VALUE "NOMBRE DE LA AGENCIA:".
+              03 COLUMN 81   PIC X(30) SOURCE NOMBRE-AGENCIA.
+              03 COLUMN 125  PIC X(05) VALUE "<----".
+           02 LINE IS PLUS 1.
+              03 COLUMN 3    PIC X(16) VALUE "CUENTA PRINCIPAL".
+              03 COLUMN 21   PIC X(13) VALUE "CUENTA ENLACE".
+              03 COLUMN 37   PIC X(14) VALUE "APORTE PACTADO".
+              03 COLUMN 53   PIC X(11) VALUE "PLAZO FONDO".
+              03 COLUMN 65   PIC X(12) VALUE "TASA INTERES".
+              03 COLUMN 78   PIC X(09) VALUE "EJECUTIVO".
+              03 COLUMN 93   PIC X(17) VALUE "CONTACTO GERENCIA".
+              03 COLUMN 115  PIC X(14) VALUE "CARGO CONTACTO".
+           02 LINE IS PLUS 1.
+              03 COLUMN 3    PIC X(127) VALUE ALL "-".
+       01  FINAGENCIA-MENOR
+           TYPE IS CONTROL FOOTING CODIGO-AGENCIA  NEXT GROUP PLUS 2.
+           02 LINE IS PLUS 1.
+              03 COLUMN 37        PIC X(14) VALUE "--------------".
+           02 LINE IS PLUS 1.
+              03 COLUMN 37        PIC QQQ,QQQ,QQ9.99
+                                            SUM  APORTACION-PACTADA.
+              03 COLUMN 52        PIC X(15) VALUE "= TOTAL AGENCIA".
+           02 LINE IS PLUS 1.
+              03 COLUMN 3    PIC X(127) VALUE ALL SPACES.
+           02 LINE IS PLUS 1.
+              03 COLUMN 3    PIC X(127) VALUE ALL SPACES.
+       01  TYPE IS PF.
+           02  LINE IS PLUS 1.
+              03 COLUMN 1         PIC X(25)
+                                  VALUE 'FECHA DE OPERACION'.
+              03 COLUMN 30        PIC X(10) SOURCE WKS-FECHA.
+              03 COLUMN 52        PIC X(16) VALUE 'DATA-CENTRO S.A.'.
+              03 COLUMN 120       PIC X(6)  VALUE 'PAGINA'.
+              03 COLUMN 127       PIC ZZ,ZZ9 SOURCE PAGE-COUNTER IN
+                                              REPORTE-BAJO-APORTE.
+       01  TYPE IS RF.
+           02 LINE IS PLUS 1.
+              03 COLUMN 37        PIC X(14) VALUE "--------------".
+           02 LINE IS PLUS 1.
+              03 COLUMN 37        PIC QQQ,QQQ,QQ9.99
+                                            SUM  APORTACION-PACTADA.
+              03 COLUMN 52        PIC X(16) VALUE "= TOTAL AGENCIAS".
+           02 LINE IS PLUS 1.
+              03 COLUMN 37        PIC ZZZ,ZZZ,ZZZ
+                                       SOURCE WKS-CTA-APORTE-MENOR.
+              03 COLUMN 52        PIC X(58) VALUE
+              "= TOTAL CUENTAS ENLACE CON APORTES A O MENOR DE Q500.00".
+           02  LINE PLUS 3.
+               03 COLUMN 50       PIC X(22)
+                                  VALUE 'ESTA ES LA ULTIMA HOJA'.
+           02  LINE PLUS 1.
+               03 COLUMN 50       PIC X(23)
+                                  VALUE 'ESTE REPORTE CONSTA DE '.
+               03 COLUMN 73       PIC Z,ZZZ SOURCE PAGE-COUNTER IN
+                                              REPORTE-BAJO-APORTE.
+               03 COLUMN 80       PIC X(07) VALUE 'PAGINAS'.
        PROCEDURE DIVISION.
        100-SECCION-PRINCIPAL SECTION.
            PERFORM 100-ABRIR-VALIDAR-DATASETS
@@ -255,6 +393,7 @@
            PERFORM 200-CARGAR-TABLAS-EN-MEMORIA
            PERFORM 300-SORT-DATOS-CORRECTOS
            TERMINATE REPORTE-PDI-PFP
+           PERFORM 400-GENERAR-REPORTE-MENOR
            PERFORM 800-ESTADISTICAS
            PERFORM XXX-CIERRA-ARCHIVOS
            STOP RUN.
@@ -442,6 +581,33 @@
               RELEASE WORKAREA
            ELSE
               ADD 1 TO WKS-CTA-APORTE-MENOR
+              ADD 1 TO WKS-TABLA2-OCCURS
+              SET IDX-MENOR                  TO WKS-TABLA2-OCCURS
+              MOVE FPMC-LLAVE                TO
+                                    WKS-CTA-PRIN-MENOR(IDX-MENOR)
+              MOVE FPM2-LLAVE                TO
+                                    WKS-CTA-SEC-MENOR(IDX-MENOR)
+              MOVE FPM2-APORTACION-PACTADA    TO
+                                    WKS-APORTE-MENOR(IDX-MENOR)
+              MOVE FPM2-PLAZO-DEL-FONDO       TO
+                                    WKS-PLAZO-MENOR(IDX-MENOR)
+              MOVE FPM2-TASA-INTERES          TO
+                                    WKS-TASA-MENOR(IDX-MENOR)
+              MOVE FPM2-NUMERO-EJECUTIVO      TO
+                                    WKS-EJECUTIVO-MENOR(IDX-MENOR)
+              MOVE FPM2-CONTACTO-GERENCIAL    TO
+                                    WKS-CONTACTO-MENOR(IDX-MENOR)
+              MOVE FPM2-CARGO-CONTACTO-GERENCIAL TO
+                                    WKS-CARGO-MENOR(IDX-MENOR)
+              MOVE FPM2-AGENCIA               TO
+                                    WKS-AGE-MENOR(IDX-MENOR)
+              SEARCH ALL WKS-TABLA-AGE
+                 AT END MOVE SPACES TO WKS-NOM-AGE-MENOR(IDX-MENOR)
+
+                 WHEN WKS-COD-AGE(IDX-AGE) = FPM2-AGENCIA
+                 MOVE WKS-NOMBRE-AGE(IDX-AGE) TO
+                                    WKS-NOM-AGE-MENOR(IDX-MENOR)
+              END-SEARCH
            END-IF.
        320-BUSQUEDA-DATOS-CUENTA-E. EXIT.
 
@@ -460,6 +626,33 @@
            END-PERFORM.
        3OO-GENERAR-REPORTE-PDI-E.           EXIT.
 
+       400-GENERAR-REPORTE-MENOR            SECTION.
+           IF WKS-TABLA2-OCCURS > 0
+              SORT WKS-TABLA-MENOR
+                   ON ASCENDING KEY WKS-AGE-MENOR
+              INITIATE REPORTE-BAJO-APORTE
+              PERFORM VARYING WKS-I FROM 1 BY 1
+                      UNTIL WKS-I > WKS-TABLA2-OCCURS
+                 PERFORM 410-GENERAR-DETALLE-MENOR
+              END-PERFORM
+              TERMINATE REPORTE-BAJO-APORTE
+           END-IF.
+       400-GENERAR-REPORTE-MENOR-E.         EXIT.
+
+       410-GENERAR-DETALLE-MENOR            SECTION.
+           MOVE WKS-AGE-MENOR(WKS-I)         TO CODIGO-AGENCIA
+           MOVE WKS-NOM-AGE-MENOR(WKS-I)     TO NOMBRE-AGENCIA
+           MOVE WKS-CTA-PRIN-MENOR(WKS-I)    TO CUENTA-PRINCIPAL
+           MOVE WKS-CTA-SEC-MENOR(WKS-I)     TO CUENTA-SECUNDARIA
+           MOVE WKS-APORTE-MENOR(WKS-I)      TO APORTACION-PACTADA
+           MOVE WKS-PLAZO-MENOR(WKS-I)       TO PLAZO-FONDO
+           MOVE WKS-TASA-MENOR(WKS-I)        TO TASA-INTERESES
+           MOVE WKS-EJECUTIVO-MENOR(WKS-I)   TO NUMERO-EJECUTIVO
+           MOVE WKS-CONTACTO-MENOR(WKS-I)    TO CONTACTO-GERENCIAL
+           MOVE WKS-CARGO-MENOR(WKS-I)       TO CARGO-CONTACTO-GERENCIAL
+           GENERATE DETAILLINE-MENOR.
+       410-GENERAR-DETALLE-MENOR-E.         EXIT.
+
        700-ERRORES-LEC-SECUENCIAL       SECTION.
            EVALUATE WKS-ARCHIVO-ANALIZAR
            WHEN "FPMCTAN"
