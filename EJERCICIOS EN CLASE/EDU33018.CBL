@@ -22,10 +22,25 @@
             SELECT REPORTE  ASSIGN TO SYSOO7
                             FILE STATUS IS FS-REPORTE.
             SELECT WORKFILE ASSIGN TO SORTWK1.
+            SELECT REGRECH  ASSIGN TO REGRECH
+                            FILE STATUS IS FS-REGRECH.
        DATA DIVISION.
        FILE SECTION.
        FD REPORTE
        REPORT IS TRASACCION-CUENTAS.
+      *                REGISTROS RECHAZADOS EN LA VERIFICACION SYSIN
+      *                (SE GRABA TAL COMO FUE INGRESADO EN SYSIN)
+       FD REGRECH RECORDING MODE IS F.
+       01 REG-REGRECH.
+          02 RECH-TIPO-REGISTRO          PIC X(02).
+          02 FILLER                      PIC X(01).
+          02 RECH-TIPO-CUENTA            PIC X(03).
+          02 FILLER                      PIC X(01).
+          02 RECH-TIPO-CANAL             PIC X(03).
+          02 FILLER                      PIC X(01).
+          02 RECH-COMENTARIO-REGISTRO    PIC X(17).
+          02 FILLER                      PIC X(01).
+          02 RECH-VALOR                  PIC X(08).
        SD WORKFILE.
        01 WORK-REG.
           02 REGISTRO-SORT.
@@ -46,8 +61,10 @@
       ******************************************************************
        01 WKS-CAMPOS-DE-TRABAJO.
           02 FS-REPORTE                PIC 9(02) VALUE ZEROS.
+          02 FS-REGRECH                PIC 9(02) VALUE ZEROS.
           02 WKS-REGISTROS-LEIDOS      PIC 9(04) VALUE ZEROS.
           02 WKS-REG-ERROR             PIC 9(04) VALUE ZEROS.
+          02 WKS-REG-RECHAZADOS-ESCR   PIC 9(04) VALUE ZEROS.
           02 WKS-FECHA.
               03 WKS-DIA               PIC 9(02) VALUE ZEROS.
               03 FILLER1               PIC X(01) VALUE '/'.
@@ -240,11 +257,15 @@
 
        1OO-ABRE-DATASET     SECTION.
            OPEN OUTPUT REPORTE
+           OPEN OUTPUT REGRECH
            INITIATE TRASACCION-CUENTAS
            ACCEPT WKS-FECHA FROM SYSIN
            IF FS-REPORTE = 97
               MOVE ZEROS TO FS-REPORTE
            END-IF
+           IF FS-REGRECH = 97
+              MOVE ZEROS TO FS-REGRECH
+           END-IF
            IF FS-REPORTE NOT = 0
               DISPLAY "================================================"
                        UPON CONSOLE
@@ -259,6 +280,21 @@
               PERFORM XXX-CLOSE-DATASET
               MOVE 91 TO RETURN-CODE
               STOP RUN
+           END-IF
+           IF FS-REGRECH NOT = 0
+              DISPLAY "================================================"
+                       UPON CONSOLE
+              DISPLAY "  HUBO UN ERROR AL ABRIR ARCHIVO DE RECHAZADOS  "
+                       UPON CONSOLE
+              DISPLAY "================================================"
+                       UPON CONSOLE
+              DISPLAY " FILE ESTATUS DEL ARCHIVO ES  : (" FS-REGRECH ")"
+                       UPON CONSOLE
+              DISPLAY "================================================"
+                       UPON CONSOLE
+              PERFORM XXX-CLOSE-DATASET
+              MOVE 91 TO RETURN-CODE
+              STOP RUN
            ELSE
               DISPLAY
               "********** APERTURA DE ARCHIVOS EXITOSA ********"
@@ -325,6 +361,8 @@
            DISPLAY
            " REGISTROS CON ERROR           : " WKS-REG-ERROR
            DISPLAY
+           " RECHAZADOS ESCRITOS A REGRECH : " WKS-REG-RECHAZADOS-ESCR
+           DISPLAY
            "**********************************************************".
        300-ESTADISTICAS-E. EXIT.
 
@@ -353,10 +391,29 @@
            "**********************************************************"
            DISPLAY " "
            DISPLAY " "
-           DISPLAY " ".
+           DISPLAY " "
+
+           MOVE REGISTRO-SORT TO REG-REGRECH
+           WRITE REG-REGRECH
+           IF FS-REGRECH = 0
+              ADD 1 TO WKS-REG-RECHAZADOS-ESCR
+           ELSE
+              DISPLAY "================================================"
+                       UPON CONSOLE
+              DISPLAY "  ERROR AL ESCRIBIR EL REGISTRO DE RECHAZADOS   "
+                       UPON CONSOLE
+              DISPLAY " FILE ESTATUS DEL ARCHIVO ES  : (" FS-REGRECH ")"
+                       UPON CONSOLE
+              DISPLAY "================================================"
+                       UPON CONSOLE
+              PERFORM XXX-CLOSE-DATASET
+              MOVE 91 TO RETURN-CODE
+              STOP RUN
+           END-IF.
        230-REGISTROS-NO-VALIDOS-E. EXIT.
 
        XXX-CLOSE-DATASET SECTION.
            TERMINATE TRASACCION-CUENTAS
-           CLOSE REPORTE.
+           CLOSE REPORTE
+           CLOSE REGRECH.
        XXX-CLOSE-DATASET-E. EXIT.
\ No newline at end of file
