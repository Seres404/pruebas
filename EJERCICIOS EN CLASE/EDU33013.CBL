@@ -32,8 +32,10 @@
                                     FSE-MOMAES.
             SELECT CFCNAT ASSIGN TO CFCNAT
                    ORGANIZATION  IS INDEXED
-                   ACCESS MODE   IS RANDOM
+                   ACCESS MODE   IS DYNAMIC
                    RECORD KEY    IS CFCN-CODIGO-CLIENTE
+                   ALTERNATE RECORD KEY IS CFCN-DPI
+                                    WITH DUPLICATES
                    FILE STATUS   IS FS-CFCNAT
                                     FSE-CFCNAT.
             SELECT MOTGEN  ASSIGN TO MOTGEN
@@ -48,6 +50,10 @@
                    RECORD KEY    IS CFTB-LLAVE
                    FILE STATUS   IS FS-CFTGEN
                                     FSE-CFTGEN.
+            SELECT AUDDPI ASSIGN TO AUDDPI
+                   FILE STATUS IS FS-AUDDPI.
+            SELECT REPORTE ASSIGN TO REPORTE
+                   FILE STATUS IS FS-REPORTE.
        DATA DIVISION.
        FILE SECTION.
        FD ENTRADA.
@@ -63,6 +69,10 @@
            COPY MOTGEN.
        FD  CFTGEN.
            COPY CFTGEN REPLACING CFTGEN BY REG-CFTGEN.
+       FD  AUDDPI RECORDING MODE IS F.
+       01  PRINT-LINE-AUD                PIC X(90).
+       FD  REPORTE
+           REPORT IS CUENTAS-DETALLE-REPORTE.
        WORKING-STORAGE SECTION.
       *VARIABLES DE FILE STATUS NORMAL
        01  FS-ENTRADA                  PIC 9(02) VALUE ZEROS.
@@ -70,6 +80,8 @@
        01  FS-CFCNAT                   PIC 9(02) VALUE ZEROS.
        01  FS-MOTGEN                   PIC 9(02) VALUE ZEROS.
        01  FS-CFTGEN                   PIC 9(02) VALUE ZEROS.
+       01  FS-AUDDPI                   PIC 9(02) VALUE ZEROS.
+       01  FS-REPORTE                  PIC 9(02) VALUE ZEROS.
       *VARIABLES DE FILE STATUS EXTENDED
        01  FSE-MOMAES.
            02 FSE-RETURN               PIC S9(04) COMP-5 VALUE ZEROS.
@@ -102,6 +114,35 @@
            02 WKS-DPI-MUNICIPIO        PIC  9(02) VALUE ZEROS.
        01  WKS-CODIGO-RETORNO          PIC  9(02) VALUE ZEROS.
        01  WKS-DESCRIPCION             PIC  X(50) VALUE SPACES.
+      *VARIABLES PARA VALIDACION DE DPI DUPLICADO
+       01  WKS-DPI-BUSQUEDA            PIC  X(13) VALUE SPACES.
+       01  WKS-CIF-CODIGO-ACTUAL       PIC  X(08) VALUE SPACES.
+       01  WKS-CIF-CODIGO-DUPLICADO    PIC  X(08) VALUE SPACES.
+       01  WKS-DISPARADOR-DPI          PIC  9(01) VALUE ZEROS.
+           88 WKS-DPI-DUPLICADO                 VALUE 1.
+      *VARIABLES PARA AUDITORIA DE VALIDACIONES DE DPI
+       01  WKS-FECHA-AUD               PIC 9(06) VALUE ZEROS.
+       01  WKS-HORA-AUD                PIC 9(08) VALUE ZEROS.
+       01  HEADER-AUD.
+           02 FILLER                   PIC X(15) VALUE 'DPI'.
+           02 FILLER                   PIC X(01) VALUE '|'.
+           02 FILLER                   PIC X(06) VALUE 'FECHA'.
+           02 FILLER                   PIC X(01) VALUE '|'.
+           02 FILLER                   PIC X(08) VALUE 'HORA'.
+           02 FILLER                   PIC X(01) VALUE '|'.
+           02 FILLER                   PIC X(02) VALUE 'RC'.
+           02 FILLER                   PIC X(01) VALUE '|'.
+           02 FILLER                   PIC X(50) VALUE 'DESCRIPCION'.
+       01  WKS-REG-AUD-DPI.
+           02 WKS-AUD-DPI              PIC X(15).
+           02 FILLER                   PIC X(01) VALUE '|'.
+           02 WKS-AUD-FECHA            PIC 9(06).
+           02 FILLER                   PIC X(01) VALUE '|'.
+           02 WKS-AUD-HORA             PIC 9(08).
+           02 FILLER                   PIC X(01) VALUE '|'.
+           02 WKS-AUD-CODIGO           PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE '|'.
+           02 WKS-AUD-DESCRIPCION      PIC X(50).
       *ContadoresWKS-ARCHIVO-ANALIZAR y Controladores
        01  WKS-CIF-ESTADO              PIC X(25) VALUE SPACES.
        01  WKS-ARCHIVO-ANALIZAR        PIC X(06) VALUE SPACES.
@@ -114,10 +155,159 @@
        01  WKS-FECHA-APERTURA          PIC B99/99/9999 VALUE ZEROS.
        01  WKS-SITUACION-CUENTA        PIC x(10) VALUE SPACES.
        01  WKS-AGENCIA-APERTURA        PIC X(40) VALUE SPACES.
+      *VARIABLES PARA LA FECHA DEL REPORTE
+       01  WKS-FECHA-SISTEMA.
+           02 WKS-FS-ANIO               PIC 9(04).
+           02 WKS-FS-MES                PIC 9(02).
+           02 WKS-FS-DIA                PIC 9(02).
+       01  WKS-FECHA-REPORTE.
+           02 WKS-FR-DIA                PIC 9(02).
+           02 FILLER                    PIC X(01) VALUE '/'.
+           02 WKS-FR-MES                PIC 9(02).
+           02 FILLER                    PIC X(01) VALUE '/'.
+           02 WKS-FR-ANIO               PIC 9(04).
+      ******************************************************************
+      *                  MAQUETACION REPORTE DE SALIDA                 *
+      ******************************************************************
+       REPORT SECTION.
+       RD  CUENTAS-DETALLE-REPORTE
+           CONTROL ARE FINAL
+           PAGE LIMIT IS 66 LINES
+           HEADING 1
+           FIRST DETAIL 6
+           LAST DETAIL 60
+           FOOTING 62.
+      ******************************************************************
+      *                     MAQUETACION PAGE HEADER                    *
+      ******************************************************************
+       01  TYPE IS PH.
+           02 LINE 1.
+              03 COLUMN   1             PIC X(22) VALUE
+                 'BANCO INDUSTRIAL, S.A.'.
+              03 COLUMN  30             PIC X(48) VALUE
+                 'DETALLE CUENTAS MONETARIAS Y VERIFICACION DE DPI'.
+              03 COLUMN 120             PIC X(06) VALUE 'PAGINA'.
+              03 COLUMN 127             PIC Z(04) SOURCE
+                 PAGE-COUNTER IN CUENTAS-DETALLE-REPORTE.
+           02 LINE 2.
+              03 COLUMN   1             PIC X(25) VALUE
+                 'EDU33013    00.17042023.R'.
+              03 COLUMN  53             PIC X(20) VALUE
+                 'FECHA DEL REPORTE'.
+              03 COLUMN  74             PIC X(10) SOURCE
+                 WKS-FECHA-REPORTE.
+           02 LINE 3.
+              03 COLUMN  01             PIC X(60) VALUE ALL '='.
+      ******************************************************************
+      *                     MAQUETACION LINEA DETALLE                  *
+      ******************************************************************
+       01  DETALLE-CUENTA-REPORT TYPE IS DETAIL.
+           02 LINE IS PLUS 2.
+              03 COLUMN  01             PIC X(23) VALUE
+                 'NUMERO DE CUENTA     : '.
+              03 COLUMN  24             PIC X(16) SOURCE
+                 MOMA-NUMERO-CUENTA.
+           02 LINE PLUS 1.
+              03 COLUMN  01             PIC X(23) VALUE
+                 'FECHA APERTURA        : '.
+              03 COLUMN  24             PIC B99/99/9999 SOURCE
+                 WKS-FECHA-APERTURA.
+           02 LINE PLUS 1.
+              03 COLUMN  01             PIC X(23) VALUE
+                 'CODIGO SITUACION      : '.
+              03 COLUMN  24             PIC 9(02) SOURCE
+                 MOMA-SITUACION-CUENTA.
+           02 LINE PLUS 1.
+              03 COLUMN  01             PIC X(23) VALUE
+                 'SITUACION DETALLE     : '.
+              03 COLUMN  24             PIC X(10) SOURCE
+                 WKS-SITUACION-CUENTA.
+           02 LINE PLUS 1.
+              03 COLUMN  01             PIC X(23) VALUE
+                 'CODIGO AGENCIA        : '.
+              03 COLUMN  24             PIC 9(04) SOURCE
+                 MOMA-AGENCIA.
+           02 LINE PLUS 1.
+              03 COLUMN  01             PIC X(23) VALUE
+                 'NOMBRE DE AGENCIA     : '.
+              03 COLUMN  24             PIC X(40) SOURCE
+                 WKS-AGENCIA-APERTURA.
+           02 LINE PLUS 2.
+              03 COLUMN  01             PIC X(23) VALUE
+                 'DATOS DEL CLIENTE'.
+           02 LINE PLUS 1.
+              03 COLUMN  01             PIC X(23) VALUE
+                 'CODIGO DE CLIENTE     : '.
+              03 COLUMN  24             PIC X(08) SOURCE
+                 CFCN-CODIGO-CLIENTE.
+           02 LINE PLUS 1.
+              03 COLUMN  01             PIC X(23) VALUE
+                 'ESTADO CIF            : '.
+              03 COLUMN  24             PIC X(25) SOURCE
+                 WKS-CIF-ESTADO.
+           02 LINE PLUS 1.
+              03 COLUMN  01             PIC X(23) VALUE
+                 'NOMBRES               : '.
+              03 COLUMN  24             PIC X(20) SOURCE
+                 CFCN-NOMBRES.
+           02 LINE PLUS 1.
+              03 COLUMN  01             PIC X(23) VALUE
+                 'PRIMER  APELLIDO      : '.
+              03 COLUMN  24             PIC X(20) SOURCE
+                 CFCN-PRIMER-APELLIDO.
+           02 LINE PLUS 1.
+              03 COLUMN  01             PIC X(23) VALUE
+                 'SEGUNDO APELLIDO      : '.
+              03 COLUMN  24             PIC X(20) SOURCE
+                 CFCN-SEGUNDO-APELLIDO.
+           02 LINE PLUS 1.
+              03 COLUMN  01             PIC X(23) VALUE
+                 'APELLIDO DE CASADA    : '.
+              03 COLUMN  24             PIC X(20) SOURCE
+                 CFCN-APELLIDO-CASADA.
+           02 LINE PLUS 2.
+              03 COLUMN  01             PIC X(30) VALUE
+                 'VERIFICACION DPI GUARDADO'.
+           02 LINE PLUS 1.
+              03 COLUMN  01             PIC X(23) VALUE
+                 'DPI                   : '.
+              03 COLUMN  24             PIC X(15) SOURCE
+                 WKS-DPI-EDITADO.
+           02 LINE PLUS 1.
+              03 COLUMN  01             PIC X(23) VALUE
+                 'CODIGO DE RETORNO     : '.
+              03 COLUMN  24             PIC 9(02) SOURCE
+                 WKS-CODIGO-RETORNO.
+           02 LINE PLUS 1.
+              03 COLUMN  01             PIC X(23) VALUE
+                 'DESCRIPCION CODIGO    : '.
+              03 COLUMN  24             PIC X(50) SOURCE
+                 WKS-DESCRIPCION.
+           02 LINE PLUS 1.
+              03 COLUMN  01             PIC X(60) VALUE ALL '='.
+      ******************************************************************
+      *                     MAQUETACION PAGE FOOTING                   *
+      ******************************************************************
+       01 TYPE IS CF FINAL.
+           02 LINE IS PLUS 1.
+              03 COLUMN 10         PIC X(20) VALUE
+              '======== RESUMEN ========'.
+           02 LINE PLUS 1.
+              03 COLUMN 01         PIC X(30) VALUE
+              'TOTAL CUENTAS REPORTADAS   ='.
+              03 COLUMN 32         PIC ZZZZ COUNT OF
+                                            DETALLE-CUENTA-REPORT.
+       01  TYPE IS PF.
+           02 LINE PLUS 1.
+              03 COLUMN 01        PIC X(06)  VALUE 'PAGINA'.
+              03 COLUMN 08        PIC ZZZZ SOURCE PAGE-COUNTER IN
+                                           CUENTAS-DETALLE-REPORTE.
        PROCEDURE DIVISION.
        100-PRINCIPAL SECTION.
            PERFORM 200-ABRE-DATASETS
+           INITIATE CUENTAS-DETALLE-REPORTE
            PERFORM 300-PROCESA-ARCHIVOS
+           TERMINATE CUENTAS-DETALLE-REPORTE
            PERFORM 510-ESTADISTICAS
            PERFORM XXX-CIERRA-ARCHIVOS
            STOP RUN.
@@ -131,17 +321,29 @@
            OPEN INPUT CFCNAT
            OPEN INPUT MOTGEN
            OPEN INPUT CFTGEN
-           PERFORM 210-EVALUA-FS-INTEGRIDAD.
+           OPEN OUTPUT AUDDPI
+           OPEN OUTPUT REPORTE
+           PERFORM 210-EVALUA-FS-INTEGRIDAD
+           MOVE HEADER-AUD TO PRINT-LINE-AUD
+           WRITE PRINT-LINE-AUD
+           PERFORM 405-ERRORES-ESCRITURA-AUD
+           ACCEPT WKS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WKS-FS-DIA           TO WKS-FR-DIA
+           MOVE WKS-FS-MES           TO WKS-FR-MES
+           MOVE WKS-FS-ANIO          TO WKS-FR-ANIO.
        200-ABRE-DATASETS-E. EXIT.
 
        210-EVALUA-FS-INTEGRIDAD SECTION.
            IF (FS-ENTRADA = 97) AND (FS-MOMAES = 97) AND
               (FS-CFCNAT = 97) AND (FS-MOTGEN = 97) AND (FS-CFTGEN = 97)
+              AND (FS-AUDDPI = 97) AND (FS-REPORTE = 97)
               MOVE ZEROS TO FS-ENTRADA
               MOVE ZEROS TO FS-MOMAES
               MOVE ZEROS TO FS-CFCNAT
               MOVE ZEROS TO FS-MOTGEN
               MOVE ZEROS TO FS-CFTGEN
+              MOVE ZEROS TO FS-AUDDPI
+              MOVE ZEROS TO FS-REPORTE
            END-IF
            IF FS-MOMAES NOT EQUAL 0
               MOVE 'OPEN'   TO ACCION
@@ -206,6 +408,28 @@
               UPON CONSOLE
               PERFORM XXX-CIERRA-ARCHIVOS
               STOP RUN
+           END-IF
+           IF FS-AUDDPI NOT EQUAL 0
+              MOVE  91  TO RETURN-CODE
+              DISPLAY
+              "     >>>> OH NO, ALGO SALIO MAL AL ABRIR AUDDPI <<<<"
+              UPON CONSOLE
+              DISPLAY
+              "            !!! VERIFICAR DETALLES EN SPOOL !!!"
+              UPON CONSOLE
+              PERFORM XXX-CIERRA-ARCHIVOS
+              STOP RUN
+           END-IF
+           IF FS-REPORTE NOT EQUAL 0
+              MOVE  91  TO RETURN-CODE
+              DISPLAY
+              "     >>>> OH NO, ALGO SALIO MAL AL ABRIR REPORTE <<<<"
+              UPON CONSOLE
+              DISPLAY
+              "            !!! VERIFICAR DETALLES EN SPOOL !!!"
+              UPON CONSOLE
+              PERFORM XXX-CIERRA-ARCHIVOS
+              STOP RUN
            END-IF.
        210-EVALUA-FS-INTEGRIDAD-E. EXIT.
 
@@ -276,6 +500,10 @@
 
                    CALL "EDU3301R" USING WKS-DPI-EDITADO,
                                      WKS-CODIGO-RETORNO, WKS-DESCRIPCION
+                   IF WKS-CODIGO-RETORNO = ZEROS
+                      PERFORM 332-VALIDA-DPI-DUPLICADO
+                   END-IF
+                   PERFORM 331-ESCRIBE-AUDITORIA-DPI
               WHEN 23
                    ADD 1 TO WKS-REG-ERROR404
                    MOVE "CIF NO EXISTE, VERIFICAR" TO WKS-CIF-ESTADO
@@ -289,6 +517,58 @@
            END-EVALUATE.
        330-BUSQUEDA-DATOS-CLIENTE-E. EXIT.
 
+       331-ESCRIBE-AUDITORIA-DPI SECTION.
+           ACCEPT WKS-FECHA-AUD FROM DATE
+           ACCEPT WKS-HORA-AUD  FROM TIME
+           MOVE WKS-DPI-EDITADO    TO WKS-AUD-DPI
+           MOVE WKS-FECHA-AUD      TO WKS-AUD-FECHA
+           MOVE WKS-HORA-AUD       TO WKS-AUD-HORA
+           MOVE WKS-CODIGO-RETORNO TO WKS-AUD-CODIGO
+           MOVE WKS-DESCRIPCION    TO WKS-AUD-DESCRIPCION
+           MOVE WKS-REG-AUD-DPI    TO PRINT-LINE-AUD
+           WRITE PRINT-LINE-AUD
+           PERFORM 405-ERRORES-ESCRITURA-AUD.
+       331-ESCRIBE-AUDITORIA-DPI-E. EXIT.
+
+       332-VALIDA-DPI-DUPLICADO SECTION.
+           MOVE ZEROS  TO WKS-DISPARADOR-DPI
+           MOVE SPACES TO WKS-CIF-CODIGO-DUPLICADO
+           MOVE CFCN-CODIGO-CLIENTE TO WKS-CIF-CODIGO-ACTUAL
+           MOVE CFCN-DPI            TO WKS-DPI-BUSQUEDA
+
+           START CFCNAT
+              KEY IS = CFCN-DPI
+              INVALID KEY
+                 MOVE 23 TO FS-CFCNAT
+           END-START
+
+           IF FS-CFCNAT = 0
+              READ CFCNAT NEXT RECORD
+              PERFORM UNTIL FS-CFCNAT NOT EQUAL 0
+                        OR CFCN-DPI NOT EQUAL WKS-DPI-BUSQUEDA
+                        OR WKS-DPI-DUPLICADO
+                 IF CFCN-CODIGO-CLIENTE NOT EQUAL WKS-CIF-CODIGO-ACTUAL
+                    MOVE CFCN-CODIGO-CLIENTE TO WKS-CIF-CODIGO-DUPLICADO
+                    SET WKS-DPI-DUPLICADO TO TRUE
+                 ELSE
+                    READ CFCNAT NEXT RECORD
+                 END-IF
+              END-PERFORM
+           END-IF
+
+           IF WKS-DPI-DUPLICADO
+              MOVE 14 TO WKS-CODIGO-RETORNO
+              STRING "EL DPI YA EXISTE REGISTRADO PARA EL CLIENTE "
+                     WKS-CIF-CODIGO-DUPLICADO
+                     DELIMITED BY SIZE INTO WKS-DESCRIPCION
+           END-IF
+
+           MOVE WKS-CIF-CODIGO-ACTUAL TO CFCN-CODIGO-CLIENTE
+           READ CFCNAT
+                KEY IS CFCN-CODIGO-CLIENTE
+           END-READ.
+       332-VALIDA-DPI-DUPLICADO-E. EXIT.
+
        340-BUSQUEDA-DATOS-CUENTA SECTION.
            MOVE "CFT" TO CFTB-TABLA
            MOVE 006 TO CFTB-CODIGO-TABLA
@@ -436,65 +716,20 @@
            DISPLAY " ".
        404-ERROR-404-E. EXIT.
 
-      *------- SERIES 500 ENFOCADAS A LA IMPRESION DEL REPORTE EN SYSOUT
+       405-ERRORES-ESCRITURA-AUD SECTION.
+           IF FS-AUDDPI NOT = 0
+              MOVE 91 TO RETURN-CODE
+              DISPLAY
+                 "   >>>> OH NO, ALGO SALIO MAL AL ESCRIBIR AUDDPI <<<<"
+              UPON CONSOLE
+              PERFORM XXX-CIERRA-ARCHIVOS
+              STOP RUN
+           END-IF.
+       405-ERRORES-ESCRITURA-AUD-E. EXIT.
+
+      *------- SERIES 500 ENFOCADAS A LA IMPRESION DEL REPORTE
        500-IMPRESION-REPORTE SECTION.
-           DISPLAY " "
-           DISPLAY " "
-           DISPLAY " "
-           DISPLAY WKS-GUIONES
-           DISPLAY
-           "*                                                         "
-           " *"
-           DISPLAY
-           "*      DETALLE CUENTAS MONETARIAS BANCO INDUSTRIAL S,A"
-           "     *"
-           DISPLAY
-           "*                                                         "
-           " *"
-           DISPLAY WKS-GUIONES
-           DISPLAY
-           "* NUMERO DE CUENTA    : " MOMA-NUMERO-CUENTA
-           DISPLAY
-           "* FECHA APERTURA      :" WKS-FECHA-APERTURA
-           DISPLAY
-           "* CODIGO SITUACION    : " MOMA-SITUACION-CUENTA
-           DISPLAY
-           "* SITUACION DETALLE   : " WKS-SITUACION-CUENTA
-           DISPLAY
-           "* CODIGO AGENCIA      : " MOMA-AGENCIA
-           DISPLAY
-           "* NOMBRE DE AGENCIA   : " WKS-AGENCIA-APERTURA
-           DISPLAY WKS-GUIONES
-           DISPLAY
-           "*                     DATOS DEL CLIENTE               "
-           "     *"
-           DISPLAY WKS-GUIONES
-           DISPLAY
-           "* CODIGO DE CLIENTE   : " CFCN-CODIGO-CLIENTE
-           DISPLAY
-           "* ESTADO CIF          : " WKS-CIF-ESTADO
-           DISPLAY
-           "* NOMBRES             : " CFCN-NOMBRES
-           DISPLAY
-           "* PRIMER  APELLIDO    : " CFCN-PRIMER-APELLIDO
-           DISPLAY
-           "* SEGUNDO APELLIDO    : " CFCN-SEGUNDO-APELLIDO
-           DISPLAY
-           "* APELLIDO DE CASADA  : " CFCN-APELLIDO-CASADA
-           DISPLAY WKS-GUIONES
-           DISPLAY
-           "*                 VERIFICACION DPI GUARDADO           "
-           "     *"
-           DISPLAY WKS-GUIONES
-           DISPLAY
-           "* DPI                 : " WKS-DPI-EDITADO
-           DISPLAY
-           "* CODIGO DE RETORNO   : " WKS-CODIGO-RETORNO
-           DISPLAY
-           "* DESCRIPCION CODIGO  : " WKS-DESCRIPCION
-           DISPLAY WKS-GUIONES
-           DISPLAY " "
-           DISPLAY " ".
+           GENERATE DETALLE-CUENTA-REPORT.
        500-IMPRESION-REPORTE-E. EXIT.
 
        510-ESTADISTICAS SECTION.
@@ -522,5 +757,7 @@
            CLOSE MOMAES
            CLOSE CFCNAT
            CLOSE MOTGEN
-           CLOSE CFTGEN.
+           CLOSE CFTGEN
+           CLOSE AUDDPI
+           CLOSE REPORTE.
        XXX-CIERRA-ARCHIVOS-E. EXIT.
\ No newline at end of file
