@@ -44,6 +44,13 @@
            02  WKS-MALES-READ          PIC 9(03) VALUE ZEROS.
            02  WKS-FEMALES-READ        PIC 9(03) VALUE ZEROS.
        01  FS-STUDENT                  PIC 9(02) VALUE ZEROS.
+       01  WKS-FIN-SORT                PIC X(01) VALUE SPACES.
+           88 EndOfSort                          VALUE HIGH-VALUES.
+       01  WKS-GENERO-ANTERIOR         PIC X(01) VALUE SPACES.
+       01  WKS-ENCABEZADO-M            PIC X(30)
+                                  VALUE "-- ESTUDIANTES MASCULINOS --".
+       01  WKS-ENCABEZADO-F            PIC X(30)
+                                  VALUE "-- ESTUDIANTES FEMENINOS --".
        PROCEDURE DIVISION.
        100-MAIN SECTION.
            PERFORM 110-OPEN-DATASET
@@ -78,9 +85,10 @@
        110-OPEN-DATASET-E. EXIT.
 
        120-SORT-DATA SECTION.
-           SORT WorkFile ON ASCENDING KEY WStudentName
-                INPUT PROCEDURE IS 130-READ-AND-VALIDATION
-                GIVING REPORTE.
+           SORT WorkFile DESCENDING KEY WGender
+                         ASCENDING  KEY WStudentName
+                INPUT  PROCEDURE IS 130-READ-AND-VALIDATION
+                OUTPUT PROCEDURE IS 135-WRITE-REPORTE.
        120-SORT-DATA-E. EXIT.
 
        130-READ-AND-VALIDATION SECTION.
@@ -96,6 +104,7 @@
                         RELEASE WORKREC
                    WHEN FEMALE
                         ADD 1 TO WKS-FEMALES-READ
+                        RELEASE WORKREC
                    WHEN OTHER
                    DISPLAY
                    "=================================================="
@@ -113,6 +122,33 @@
                END-READ
            END-PERFORM.
        130-READ-AND-VALIDATION-E. EXIT.
+
+      * SECCION QUE ESCRIBE REPORTE, ABRIENDO UNA SECCION DE CONTROL
+      * NUEVA CADA VEZ QUE CAMBIA EL SEXO DEL REGISTRO ORDENADO.
+       135-WRITE-REPORTE SECTION.
+           OPEN OUTPUT REPORTE
+           RETURN WorkFile AT END SET EndOfSort TO TRUE
+           PERFORM UNTIL EndOfSort
+               IF WGender NOT = WKS-GENERO-ANTERIOR
+                  PERFORM 136-ESCRIBE-ENCABEZADO-SECCION
+                  MOVE WGender TO WKS-GENERO-ANTERIOR
+               END-IF
+               MOVE WORKREC TO REGISTROSALIDA
+               WRITE REGISTROSALIDA
+               RETURN WorkFile AT END SET EndOfSort TO TRUE
+           END-PERFORM
+           CLOSE REPORTE.
+       135-WRITE-REPORTE-E. EXIT.
+
+       136-ESCRIBE-ENCABEZADO-SECCION SECTION.
+           EVALUATE WGender
+               WHEN "M"
+                    MOVE WKS-ENCABEZADO-M TO REGISTROSALIDA
+               WHEN "F"
+                    MOVE WKS-ENCABEZADO-F TO REGISTROSALIDA
+           END-EVALUATE
+           WRITE REGISTROSALIDA.
+       136-ESCRIBE-ENCABEZADO-SECCION-E. EXIT.
       * SECCION DE IMPRESION DE ESTADISTICAS EN SPOOL.
        140-STADISTICS-DATA SECTION.
            DISPLAY
@@ -126,8 +162,7 @@
            DISPLAY
            " ESTUDIANTES SEXO MASCULINO : (" WKS-MALES-READ ")"
            DISPLAY
-           " ESTUDIANTES SEXO FEMENINO  : (" WKS-FEMALES-READ
-                                              ") NO ESCRITOS EN REPORTE"
+           " ESTUDIANTES SEXO FEMENINO  : (" WKS-FEMALES-READ ")"
            DISPLAY
            "**********************************************************".
        140-STADISTICS-DATA-E. EXIT.
