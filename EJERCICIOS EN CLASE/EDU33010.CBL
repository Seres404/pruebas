@@ -38,6 +38,8 @@
                    RECORD KEY    IS MOSL-LLAVE
                    FILE STATUS   IS FS-MOSLIN
                                     FSE-MOSLIN.
+            SELECT FTPREP ASSIGN TO FTPREP
+                   FILE STATUS   IS FS-FTPREP.
        DATA DIVISION.
        FILE SECTION.
        FD  MOMAES.
@@ -46,6 +48,9 @@
            COPY MOMATS.
        FD  MOSLIN.
            COPY MOSLIN.
+       FD  FTPREP
+           RECORDING MODE IS F.
+       01 PRINT-LINE                      PIC X(100).
        WORKING-STORAGE SECTION.
       *------->          VARIABLES DE FILE STATUS NORMAL
        01  FS-MOMAES                   PIC 9(02) VALUE ZEROS.
@@ -81,6 +86,37 @@
        01 WKS-REGISTROS-NO-INTGR       PIC 9(03) VALUE ZEROS.
        01 WKS-REGISTROS-AJUSTADOS      PIC 9(03) VALUE ZEROS.
        01 WKS-REGISTROS-NO-AJ          PIC 9(03) VALUE ZEROS.
+      *------->    VARIABLES DEL REPORTE DE LLAVES SIN INTEGRIDAD
+       01  FS-FTPREP                   PIC 9(02) VALUE ZEROS.
+       01 WKS-REGISTROS-ESCRITOS       PIC 9(03) VALUE ZEROS.
+       01 WKS-REGISTROS-N-ESCRITOS     PIC 9(03) VALUE ZEROS.
+       01 WKS-ARCHIVO-ADELANTADO       PIC X(20) VALUE SPACES.
+       01 WKS-ARCHIVO-FALTANTE         PIC X(20) VALUE SPACES.
+       01 WKS-AUTOCORREGIDO            PIC X(02) VALUE 'NO'.
+       01  HEADER1.
+           05 FILLER                   PIC X(16) VALUE 'LLAVE MOMAES'.
+           05 FILLER                   PIC X(01) VALUE '|'.
+           05 FILLER                   PIC X(16) VALUE 'LLAVE MOMATS'.
+           05 FILLER                   PIC X(01) VALUE '|'.
+           05 FILLER                   PIC X(16) VALUE 'LLAVE MOSLIN'.
+           05 FILLER                   PIC X(01) VALUE '|'.
+           05 FILLER              PIC X(20) VALUE 'ARCHIVOS ADELANTE'.
+           05 FILLER                   PIC X(01) VALUE '|'.
+           05 FILLER              PIC X(20) VALUE 'ARCHIVOS FALTANTE'.
+           05 FILLER                   PIC X(01) VALUE '|'.
+           05 FILLER                   PIC X(02) VALUE 'AJ'.
+       01  WKS-REG-DETALLE.
+           05 WKS-DET-LLAVE-MOMAES     PIC X(16).
+           05 FILLER                   PIC X(01) VALUE '|'.
+           05 WKS-DET-LLAVE-MOMATS     PIC X(16).
+           05 FILLER                   PIC X(01) VALUE '|'.
+           05 WKS-DET-LLAVE-MOSLIN     PIC X(16).
+           05 FILLER                   PIC X(01) VALUE '|'.
+           05 WKS-DET-ADELANTADO       PIC X(20).
+           05 FILLER                   PIC X(01) VALUE '|'.
+           05 WKS-DET-FALTANTE         PIC X(20).
+           05 FILLER                   PIC X(01) VALUE '|'.
+           05 WKS-DET-AUTOCORREGIDO    PIC X(02).
        PROCEDURE DIVISION.
        100-PRINCIPAL SECTION.
            PERFORM 200-APERTURA-DE-ARCHIVOS
@@ -99,6 +135,7 @@
            OPEN INPUT MOMAES
            OPEN INPUT MOMATS
            OPEN INPUT MOSLIN
+           OPEN OUTPUT FTPREP
            PERFORM 210-EVALUA-FS-INTEGRIDAD.
        200-APERTURA-DE-ARCHIVOS-E.            EXIT.
 
@@ -108,6 +145,9 @@
               MOVE ZEROS TO FS-MOMATS
               MOVE ZEROS TO FS-MOSLIN
            END-IF
+           IF FS-FTPREP = 97
+              MOVE ZEROS TO FS-FTPREP
+           END-IF
            IF FS-MOMAES NOT EQUAL 0
               MOVE 'OPEN' TO ACCION
               MOVE SPACES TO LLAVE
@@ -141,11 +181,31 @@
               PERFORM 410-ERRORES-APERTURA
               PERFORM 700-CIERRA-ARCHIVOS
               STOP RUN
+           END-IF
+           IF FS-FTPREP NOT EQUAL 0
+              DISPLAY
+              "================================================="
+              UPON CONSOLE
+              DISPLAY
+              "* HUBO UN ERROR AL ABRIR ALGUNO DE LOS ARCHIVOS *"
+              UPON CONSOLE
+              DISPLAY
+              "================================================="
+              UPON CONSOLE
+              DISPLAY
+              "==> FILE STATUS DEL ARCHIVO FTPREP :" FS-FTPREP
+              UPON CONSOLE
+              MOVE 91 TO RETURN-CODE
+              PERFORM 700-CIERRA-ARCHIVOS
+              STOP RUN
            END-IF.
        210-EVALUA-FS-INTEGRIDAD-E.            EXIT.
 
       *---->SERIE 300 ENCARGADA DE LA LECTURA Y VALIDACIÓN DE INTEGRIDAD
        300-LECTURA-VERIFICA-INTGR SECTION.
+           MOVE HEADER1 TO PRINT-LINE
+           WRITE PRINT-LINE
+           PERFORM 430-ERRORES-ESCRITURA-PS
            PERFORM 2 TIMES
                    READ MOMATS
            END-PERFORM.
@@ -175,6 +235,8 @@
                 (MOMA-LLAVE > MOSL-LLAVE)
 
                 PERFORM 400-ERROR-INTEGRIDAD-DATOS
+                MOVE 'MOMAES Y MOMATS' TO WKS-ARCHIVO-ADELANTADO
+                MOVE 'MOSLIN'          TO WKS-ARCHIVO-FALTANTE
 
                 PERFORM UNTIL MOSL-LLAVE =
                    (MOMS-LLAVE AND MOMA-LLAVE) OR WKS-FIN-MOSLIN
@@ -187,6 +249,8 @@
                    ADD 1 TO WKS-REGISTROS-AJUSTADOS
                    DISPLAY
                    "            SE HIZO UN AJUSTE EN MOSLIN"
+                   MOVE 'SI' TO WKS-AUTOCORREGIDO
+                   PERFORM 420-ESCRIBE-DETALLE-MISMATCH
                    PERFORM 500-INTEGRIDAD-DISPLAY
                 ELSE
                    ADD 1 TO WKS-REGISTROS-NO-AJ
@@ -198,6 +262,8 @@
                    ">           LLAVE SI ESTABA EN MOMATS"
                    DISPLAY
                    ">       !!! LLAVE NO ESTABA EN MOSLIN !!!"
+                   MOVE 'NO' TO WKS-AUTOCORREGIDO
+                   PERFORM 420-ESCRIBE-DETALLE-MISMATCH
                    PERFORM 400-ERROR-INTEGRIDAD-DATOS
                 END-IF
       *             SI MOMAES - NO MOMATS - SI MOSLIN
@@ -205,6 +271,8 @@
                 (MOMA-LLAVE > MOMS-LLAVE)
 
                 PERFORM 400-ERROR-INTEGRIDAD-DATOS
+                MOVE 'MOMAES Y MOSLIN' TO WKS-ARCHIVO-ADELANTADO
+                MOVE 'MOMATS'          TO WKS-ARCHIVO-FALTANTE
 
                 PERFORM UNTIL MOMS-LLAVE =
                    (MOSL-LLAVE AND MOMA-LLAVE) OR WKS-FIN-MOMATS
@@ -220,6 +288,8 @@
                    "       SE HIZO UN AJUSTE DE LECTURA EN MOMATS"
                    DISPLAY
                    " SE LOGRO UBICAR LAS LLAVES EN REGISTROS SIGUIENTES"
+                   MOVE 'SI' TO WKS-AUTOCORREGIDO
+                   PERFORM 420-ESCRIBE-DETALLE-MISMATCH
                    PERFORM 500-INTEGRIDAD-DISPLAY
                 ELSE
                    ADD 1 TO WKS-REGISTROS-NO-AJ
@@ -231,6 +301,8 @@
                    ">           LLAVE SI ESTABA EN MOSLIN"
                    DISPLAY
                    ">       !!! LLAVE NO ESTABA EN MOMATS !!!"
+                   MOVE 'NO' TO WKS-AUTOCORREGIDO
+                   PERFORM 420-ESCRIBE-DETALLE-MISMATCH
                    PERFORM 400-ERROR-INTEGRIDAD-DATOS
                 END-IF
 
@@ -239,6 +311,8 @@
                 (MOMS-LLAVE > MOMA-LLAVE)
 
                 PERFORM 400-ERROR-INTEGRIDAD-DATOS
+                MOVE 'MOMATS Y MOSLIN' TO WKS-ARCHIVO-ADELANTADO
+                MOVE 'MOMAES'          TO WKS-ARCHIVO-FALTANTE
 
                 PERFORM UNTIL MOMS-LLAVE =
                    (MOMA-LLAVE AND MOSL-LLAVE) OR WKS-FIN-MOMATS
@@ -254,6 +328,8 @@
                    "     SE HIZO UN AJUSTE DE LECTURA EN MOMATS "
                    DISPLAY
                    " SE LOGRO UBICAR LAS LLAVES EN REGISTROS SIGUIENTES"
+                   MOVE 'SI' TO WKS-AUTOCORREGIDO
+                   PERFORM 420-ESCRIBE-DETALLE-MISMATCH
                    PERFORM 500-INTEGRIDAD-DISPLAY
                 ELSE
                    ADD 1 TO WKS-REGISTROS-NO-AJ
@@ -265,12 +341,16 @@
                    ">           LLAVE SI ESTABA EN MOSLIN"
                    DISPLAY
                    ">       !!! LLAVE NO ESTABA EN MOMAES !!!"
+                   MOVE 'NO' TO WKS-AUTOCORREGIDO
+                   PERFORM 420-ESCRIBE-DETALLE-MISMATCH
                    PERFORM 400-ERROR-INTEGRIDAD-DATOS
                 END-IF
       *             SI MOMAES > - NO MOMATS >- NO MOSLIN
            WHEN (MOMA-LLAVE > MOSL-LLAVE) AND
                 (MOMA-LLAVE > MOMS-LLAVE)
                 PERFORM 400-ERROR-INTEGRIDAD-DATOS
+                MOVE 'MOMAES'           TO WKS-ARCHIVO-ADELANTADO
+                MOVE 'MOMATS Y MOSLIN'  TO WKS-ARCHIVO-FALTANTE
 
                 PERFORM UNTIL MOMA-LLAVE =
                    (MOSL-LLAVE AND MOMS-LLAVE)
@@ -293,6 +373,8 @@
                    "    SE HIZO UN AJUSTE DE LECTURA EN MOMATS Y MOSLIN"
                    DISPLAY
                    " SE LOGRO UBICAR LAS LLAVES EN REGISTROS SIGUIENTES"
+                   MOVE 'SI' TO WKS-AUTOCORREGIDO
+                   PERFORM 420-ESCRIBE-DETALLE-MISMATCH
                    PERFORM 500-INTEGRIDAD-DISPLAY
                 ELSE
                    ADD 1 TO WKS-REGISTROS-NO-AJ
@@ -304,12 +386,16 @@
                    ">       !!! LLAVE NO ESTABA EN MOMATS !!!"
                    DISPLAY
                    ">       !!! LLAVE NO ESTABA EN MOSLIN !!!"
+                   MOVE 'NO' TO WKS-AUTOCORREGIDO
+                   PERFORM 420-ESCRIBE-DETALLE-MISMATCH
                    PERFORM 400-ERROR-INTEGRIDAD-DATOS
                 END-IF
       *             SI MOMATS > - NO MOMAES >- NO MOSLIN
            WHEN (MOMS-LLAVE > MOSL-LLAVE) AND
                 (MOMS-LLAVE > MOMA-LLAVE)
                 PERFORM 400-ERROR-INTEGRIDAD-DATOS
+                MOVE 'MOMATS'           TO WKS-ARCHIVO-ADELANTADO
+                MOVE 'MOMAES Y MOSLIN'  TO WKS-ARCHIVO-FALTANTE
 
                 PERFORM UNTIL MOMS-LLAVE =
                    (MOSL-LLAVE AND MOMA-LLAVE)
@@ -332,6 +418,8 @@
                    "   SE HIZO UN AJUSTE DE LECTURA EN MOMAES Y MOSLIN"
                    DISPLAY
                    " SE LOGRO UBICAR LAS LLAVES EN REGISTROS SIGUIENTES"
+                   MOVE 'SI' TO WKS-AUTOCORREGIDO
+                   PERFORM 420-ESCRIBE-DETALLE-MISMATCH
                    PERFORM 500-INTEGRIDAD-DISPLAY
                 ELSE
                    ADD 1 TO WKS-REGISTROS-NO-AJ
@@ -343,6 +431,8 @@
                    ">       !!! LLAVE NO ESTABA EN MOMAES !!!"
                    DISPLAY
                    ">       !!! LLAVE NO ESTABA EN MOSLIN !!!"
+                   MOVE 'NO' TO WKS-AUTOCORREGIDO
+                   PERFORM 420-ESCRIBE-DETALLE-MISMATCH
                    PERFORM 400-ERROR-INTEGRIDAD-DATOS
                 END-IF
       *    SI MOMAES SI MOMATS, NO MOSLIN AND MOSLIN > A LOS DEMAS
@@ -350,6 +440,8 @@
                 (MOMA-LLAVE < MOSL-LLAVE)
 
                 PERFORM 400-ERROR-INTEGRIDAD-DATOS
+                MOVE 'MOSLIN'           TO WKS-ARCHIVO-ADELANTADO
+                MOVE 'MOMAES Y MOMATS'  TO WKS-ARCHIVO-FALTANTE
 
                 PERFORM UNTIL MOSL-LLAVE =
                    (MOMS-LLAVE AND MOMA-LLAVE)
@@ -369,6 +461,8 @@
                    ADD 1 TO WKS-REGISTROS-AJUSTADOS
                    DISPLAY
                    "          SE HIZO UN AJUSTE EN MOMATS Y MOMATS"
+                   MOVE 'SI' TO WKS-AUTOCORREGIDO
+                   PERFORM 420-ESCRIBE-DETALLE-MISMATCH
                    PERFORM 500-INTEGRIDAD-DISPLAY
                 ELSE
                    ADD 1 TO WKS-REGISTROS-NO-AJ
@@ -380,6 +474,8 @@
                    ">           LLAVE SI ESTABA EN MOMATS"
                    DISPLAY
                    ">       !!! LLAVE NO ESTABA EN MOSLIN !!!"
+                   MOVE 'NO' TO WKS-AUTOCORREGIDO
+                   PERFORM 420-ESCRIBE-DETALLE-MISMATCH
                    PERFORM 400-ERROR-INTEGRIDAD-DATOS
                 END-IF
            END-EVALUATE.
@@ -447,6 +543,44 @@
            UPON CONSOLE.
        410-ERRORES-APERTURA-E.                 EXIT.
 
+       420-ESCRIBE-DETALLE-MISMATCH SECTION.
+           MOVE MOMA-LLAVE             TO WKS-DET-LLAVE-MOMAES
+           MOVE MOMS-LLAVE             TO WKS-DET-LLAVE-MOMATS
+           MOVE MOSL-LLAVE             TO WKS-DET-LLAVE-MOSLIN
+           MOVE WKS-ARCHIVO-ADELANTADO TO WKS-DET-ADELANTADO
+           MOVE WKS-ARCHIVO-FALTANTE   TO WKS-DET-FALTANTE
+           MOVE WKS-AUTOCORREGIDO      TO WKS-DET-AUTOCORREGIDO
+           MOVE WKS-REG-DETALLE        TO PRINT-LINE
+           WRITE PRINT-LINE
+           PERFORM 430-ERRORES-ESCRITURA-PS.
+       420-ESCRIBE-DETALLE-MISMATCH-E.         EXIT.
+
+       430-ERRORES-ESCRITURA-PS SECTION.
+           IF FS-FTPREP NOT = 0
+              DISPLAY
+              "================================================="
+              UPON CONSOLE
+              DISPLAY
+              "* HUBO UN ERROR AL ESCRIBIR EL ARCHIVO FTPREP   *"
+              UPON CONSOLE
+              DISPLAY
+              "================================================="
+              UPON CONSOLE
+              DISPLAY
+              "==> FILE STATUS DEL ARCHIVO FTPREP :" FS-FTPREP
+              UPON CONSOLE
+              DISPLAY
+              "================================================="
+              UPON CONSOLE
+              ADD 1 TO WKS-REGISTROS-N-ESCRITOS
+              PERFORM 700-CIERRA-ARCHIVOS
+              MOVE 91 TO RETURN-CODE
+              STOP RUN
+           ELSE
+              ADD 1 TO WKS-REGISTROS-ESCRITOS
+           END-IF.
+       430-ERRORES-ESCRITURA-PS-E.             EXIT.
+
       *-----> SERIE 500 ENCARGADA DE DISPLAY DE REPORTES
        500-INTEGRIDAD-DISPLAY SECTION.
            DISPLAY
@@ -488,11 +622,16 @@
            DISPLAY
            "==> REGISTROS NO AJUSTADOS TOTAL : " WKS-REGISTROS-NO-AJ
            DISPLAY
+           "==> DETALLES ESCRITOS EN FTPREP   : " WKS-REGISTROS-ESCRITOS
+           DISPLAY
+           "==> NO ESCRITOS EN FTPREP TOTAL : " WKS-REGISTROS-N-ESCRITOS
+           DISPLAY
            "=================================================".
        600-ESTADISTICAS-E.                    EXIT.
 
        700-CIERRA-ARCHIVOS SECTION.
            CLOSE MOMAES
            CLOSE MOMATS
-           CLOSE MOSLIN.
+           CLOSE MOSLIN
+           CLOSE FTPREP.
        700-CIERRA-ARCHIVOS-E.                 EXIT.
\ No newline at end of file
