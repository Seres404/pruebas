@@ -24,10 +24,22 @@
                    RECORD KEY    IS CFTB-LLAVE
                    FILE STATUS   IS FS-CFTGEN
                                     FSE-CFTGEN.
+            SELECT LISTBUS ASSIGN TO LISTBUS
+                   ORGANIZATION  IS SEQUENTIAL
+                   ACCESS MODE   IS SEQUENTIAL
+                   FILE STATUS   IS FS-LISTBUS
+                                    FSE-LISTBUS.
+            SELECT FTPREP ASSIGN TO FTPREP
+                   FILE STATUS   IS FS-FTPREP.
        DATA DIVISION.
        FILE SECTION.
        FD  CFTGEN.
            COPY CFTGEN REPLACING CFTGEN BY REG-CFTGEN.
+       FD  LISTBUS.
+       01 REG-LISTBUS                   PIC X(05).
+       FD  FTPREP
+           RECORDING MODE IS F.
+       01 PRINT-LINE                    PIC X(80).
        WORKING-STORAGE SECTION.
       *--> VARIABLES DE FILE STATUS NORMAL
        01 FS-CFTGEN                     PIC 9(02)  VALUE ZEROS.
@@ -39,6 +51,15 @@
                                                    VALUE ZEROS.
           02 FSE-FEEDBACK               PIC S9(04) COMP-5
                                                    VALUE ZEROS.
+       01 FS-LISTBUS                    PIC 9(02)  VALUE ZEROS.
+       01 FSE-LISTBUS.
+          02 FSE-RETURN                 PIC S9(04) COMP-5
+                                                   VALUE ZEROS.
+          02 FSE-FUNCTION               PIC S9(04) COMP-5
+                                                   VALUE ZEROS.
+          02 FSE-FEEDBACK               PIC S9(04) COMP-5
+                                                   VALUE ZEROS.
+       01 FS-FTPREP                     PIC 9(02)  VALUE ZEROS.
       *--> VARIABLES DE RUTINA PARA CONTROL DE FILE STATUS EXTENDIDO
        01 PROGRAMA                      PIC X(08)  VALUE SPACES.
        01 ARCHIVO                       PIC X(08)  VALUE SPACES.
@@ -85,6 +106,30 @@
           02 FILLER                     PIC X(03).
              88 WKS-END                     VALUE "FIN".
           02 FILLER                     PIC X(02).
+      *--> VARIABLES DE MODO DE EJECUCION (INTERACTIVO O LOTE)
+       01 WKS-MODO-EJECUCION            PIC X(01)  VALUE 'I'.
+          88 WKS-MODO-INTERACTIVO                  VALUE 'I'.
+          88 WKS-MODO-LISTA                        VALUE 'L'.
+       01 WKS-FIN-LISTBUS               PIC X(01).
+          88 WKS-FIN-LISTA                         VALUE HIGH-VALUES.
+       01 WKS-NOMBRE-DEP-LOTE           PIC X(20)  VALUE SPACES.
+       01 WKS-NOMBRE-MUN-LOTE           PIC X(45)  VALUE SPACES.
+       01 WKS-REGISTROS-ESCRITOS        PIC 9(03)  VALUE ZEROS.
+       01 WKS-REGISTROS-N-ESCRITOS      PIC 9(03)  VALUE ZEROS.
+       01 HEADER1-LOTE.
+          05 FILLER                     PIC X(06)  VALUE 'CODIGO'.
+          05 FILLER                     PIC X(01)  VALUE '|'.
+          05 FILLER                     PIC X(20)  VALUE 'DEPARTAMENTO'.
+          05 FILLER                     PIC X(01)  VALUE '|'.
+          05 FILLER                     PIC X(45)  VALUE 'MUNICIPIO'.
+          05 FILLER                     PIC X(01)  VALUE '|'.
+       01 WKS-REG-DETALLE-LOTE.
+          05 WKS-DET-LLAVE-LOTE         PIC X(05).
+          05 FILLER                     PIC X(01)  VALUE '|'.
+          05 WKS-DET-DEP-LOTE           PIC X(20).
+          05 FILLER                     PIC X(01)  VALUE '|'.
+          05 WKS-DET-MUN-LOTE           PIC X(45).
+          05 FILLER                     PIC X(01)  VALUE '|'.
       *============== TABLA DE MUNICIPIOS Y DEPARTAMENTOS ============
        01 WKS-TABLAS.
       *--> TABLA DEPARTAMENTOS CFT-003
@@ -106,7 +151,18 @@
            PERFORM 100-ABRIR-ARCHIVOS
            PERFORM 110-VERIFICAR-FS
            PERFORM 200-CARGAR-TABLAS-EN-MEMORIA
-           PERFORM 300-ACEPTAR-DATOS-Y-BUSQUEDA
+           ACCEPT WKS-BUSQUEDA FROM SYSIN
+           IF WKS-BUSQUEDA (1:1) = 'L' AND WKS-BUSQUEDA (2:4) = SPACES
+              MOVE 'L' TO WKS-MODO-EJECUCION
+           ELSE
+              MOVE 'I' TO WKS-MODO-EJECUCION
+           END-IF
+           IF WKS-MODO-LISTA
+              PERFORM 250-ABRIR-LISTBUS
+              PERFORM 320-ACEPTAR-LISTA-Y-BUSQUEDA
+           ELSE
+              PERFORM 300-ACEPTAR-DATOS-Y-BUSQUEDA
+           END-IF
            PERFORM 600-ESTADISTICAS
            PERFORM XXX-CIERRA-ARCHIVOS
            STOP RUN.
@@ -143,6 +199,43 @@
            END-IF.
        110-VERIFICAR-FS-E. EXIT.
 
+       250-ABRIR-LISTBUS SECTION.
+           OPEN INPUT  LISTBUS
+           OPEN OUTPUT FTPREP
+           IF (FS-LISTBUS = 97) AND (FS-FTPREP = 97)
+              MOVE ZEROS TO FS-LISTBUS
+              MOVE ZEROS TO FS-FTPREP
+           END-IF
+           IF FS-LISTBUS NOT EQUAL 0
+              MOVE 'EDU33012' TO PROGRAMA
+              MOVE 'OPEN'     TO ACCION
+              MOVE SPACES     TO LLAVE
+              MOVE 'LISTBUS'  TO ARCHIVO
+              CALL 'DEBD1R00' USING PROGRAMA, ARCHIVO, ACCION,
+                 LLAVE, FS-LISTBUS, FSE-LISTBUS
+              MOVE 91 TO RETURN-CODE
+              DISPLAY
+              "     >>>> OH NO, ALGO SALIO MAL AL ABRIR EL ARCHIVO <<<<"
+              UPON CONSOLE
+              DISPLAY
+              "               !!! VERIFICAR DETALLES EN SPOOL !!!"
+              UPON CONSOLE
+              PERFORM XXX-CIERRA-ARCHIVOS
+              STOP RUN
+           END-IF
+           IF FS-FTPREP NOT EQUAL 0
+              DISPLAY
+              "     >>>> OH NO, ALGO SALIO MAL AL ABRIR EL ARCHIVO <<<<"
+              UPON CONSOLE
+              DISPLAY
+              "==> FILE STATUS DEL ARCHIVO FTPREP :" FS-FTPREP
+              UPON CONSOLE
+              MOVE 91 TO RETURN-CODE
+              PERFORM XXX-CIERRA-ARCHIVOS
+              STOP RUN
+           END-IF.
+       250-ABRIR-LISTBUS-E. EXIT.
+
        200-CARGAR-TABLAS-EN-MEMORIA SECTION.
            MOVE "CFT0030000000000" TO CFTB-LLAVE
            START CFTGEN
@@ -173,7 +266,6 @@
        200-CARGAR-TABLAS-EN-MEMORIA-E.
 
        300-ACEPTAR-DATOS-Y-BUSQUEDA SECTION.
-           ACCEPT WKS-BUSQUEDA FROM SYSIN
            PERFORM UNTIL WKS-END
               IF (WKS-BUSQUEDA IS NUMERIC) AND
                  (WKS-DEPARTAMENTO <= WKS-TABLA1-OCCURS) AND
@@ -208,6 +300,76 @@
            END-SEARCH.
        310-BUSQUEDA-MUNI-INFO-E. EXIT.
 
+       320-ACEPTAR-LISTA-Y-BUSQUEDA SECTION.
+           MOVE HEADER1-LOTE TO PRINT-LINE
+           WRITE PRINT-LINE
+           PERFORM 321-VERIFICA-ESCRITURA-HEADER
+           READ LISTBUS
+              AT END SET WKS-FIN-LISTA TO TRUE
+           END-READ
+           PERFORM UNTIL WKS-FIN-LISTA
+              MOVE REG-LISTBUS TO WKS-BUSQUEDA
+              IF (WKS-BUSQUEDA IS NUMERIC) AND
+                 (WKS-DEPARTAMENTO <= WKS-TABLA1-OCCURS) AND
+                 (WKS-DEPARTAMENTO > ZEROS)
+                  PERFORM 330-BUSQUEDA-DEPTO-INFO-LOTE
+              ELSE
+                  PERFORM 400-ERRORES-ESCTRURA-ENTRADA
+              END-IF
+              READ LISTBUS
+                 AT END SET WKS-FIN-LISTA TO TRUE
+              END-READ
+           END-PERFORM.
+       320-ACEPTAR-LISTA-Y-BUSQUEDA-E. EXIT.
+
+       321-VERIFICA-ESCRITURA-HEADER SECTION.
+           IF FS-FTPREP NOT = 0
+                DISPLAY
+                   "================================================"
+                   UPON CONSOLE
+                DISPLAY
+                   "       HUBO UN ERROR AL ESCRIBIR UN REGISTRO     "
+                   UPON CONSOLE
+                DISPLAY
+                   "================================================"
+                   UPON CONSOLE
+                DISPLAY
+                   " FILE ESTATUS DEL ARCHIVO ES  : (" FS-FTPREP ")"
+                   UPON CONSOLE
+                DISPLAY
+                   "  >>>>>EL PROGRAMA FINALIZO POR SEGURIDAD<<<<<  "
+                   UPON CONSOLE
+                DISPLAY
+                   "================================================"
+                   UPON CONSOLE
+                ADD 1 TO WKS-REGISTROS-N-ESCRITOS
+                PERFORM XXX-CIERRA-ARCHIVOS
+                MOVE 91 TO RETURN-CODE
+                STOP RUN
+           END-IF.
+       321-VERIFICA-ESCRITURA-HEADER-E. EXIT.
+
+       330-BUSQUEDA-DEPTO-INFO-LOTE SECTION.
+           MOVE 'NO ENCONTRADO'     TO WKS-NOMBRE-DEP-LOTE
+           MOVE 'NO ENCONTRADO'     TO WKS-NOMBRE-MUN-LOTE
+           SET IDX-DEP TO 1
+           SEARCH WKS-TABLA-DEP
+                AT END CONTINUE
+                WHEN WKS-LLAVE-DEP(IDX-DEP) = WKS-DEPARTAMENTO
+                     MOVE WKS-NOMBRE-DEP(IDX-DEP) TO WKS-NOMBRE-DEP-LOTE
+                     PERFORM 331-BUSQUEDA-MUNI-INFO-LOTE
+           END-SEARCH
+           PERFORM 520-ESCRIBE-DETALLE-LOTE.
+       330-BUSQUEDA-DEPTO-INFO-LOTE-E. EXIT.
+
+       331-BUSQUEDA-MUNI-INFO-LOTE SECTION.
+           SEARCH ALL WKS-TABLA-MUNI
+                AT END CONTINUE
+                WHEN WKS-LLAVE-MUN(IDX-MUN) = WKS-BUSQUEDA
+                     MOVE WKS-NOMBRE-MUN(IDX-MUN) TO WKS-NOMBRE-MUN-LOTE
+           END-SEARCH.
+       331-BUSQUEDA-MUNI-INFO-LOTE-E. EXIT.
+
        400-ERRORES-ESCTRURA-ENTRADA SECTION.
            DISPLAY " "
            DISPLAY " "
@@ -328,6 +490,44 @@
            "=========================================================".
        510-NOT-FOUD-MUNICIP-E. EXIT.
 
+       520-ESCRIBE-DETALLE-LOTE SECTION.
+           MOVE WKS-BUSQUEDA        TO WKS-DET-LLAVE-LOTE
+           MOVE WKS-NOMBRE-DEP-LOTE TO WKS-DET-DEP-LOTE
+           MOVE WKS-NOMBRE-MUN-LOTE TO WKS-DET-MUN-LOTE
+           MOVE WKS-REG-DETALLE-LOTE TO PRINT-LINE
+           WRITE PRINT-LINE
+           PERFORM 500-ERROES-ESCRITURA-PS.
+       520-ESCRIBE-DETALLE-LOTE-E. EXIT.
+
+       500-ERROES-ESCRITURA-PS SECTION.
+           IF FS-FTPREP NOT = 0
+                DISPLAY
+                   "================================================"
+                   UPON CONSOLE
+                DISPLAY
+                   "       HUBO UN ERROR AL ESCRIBIR UN REGISTRO     "
+                   UPON CONSOLE
+                DISPLAY
+                   "================================================"
+                   UPON CONSOLE
+                DISPLAY
+                   " FILE ESTATUS DEL ARCHIVO ES  : (" FS-FTPREP ")"
+                   UPON CONSOLE
+                DISPLAY
+                   "  >>>>>EL PROGRAMA FINALIZO POR SEGURIDAD<<<<<  "
+                   UPON CONSOLE
+                DISPLAY
+                   "================================================"
+                   UPON CONSOLE
+                ADD 1 TO WKS-REGISTROS-N-ESCRITOS
+                PERFORM XXX-CIERRA-ARCHIVOS
+                MOVE 91 TO RETURN-CODE
+                STOP RUN
+           ELSE
+                ADD 1 TO WKS-REGISTROS-ESCRITOS
+           END-IF.
+       500-ERROES-ESCRITURA-PS-E. EXIT.
+
        600-ESTADISTICAS SECTION.
            DISPLAY " "
            DISPLAY " "
@@ -349,6 +549,12 @@
            "*  TOTAL DE MUNICIPIOS CARGADOS          : "
                                                   WKS-MUNICP-TOTAL
            DISPLAY
+           "*  DETALLES ESCRITOS EN FTPREP           : "
+                                                  WKS-REGISTROS-ESCRITOS
+           DISPLAY
+           "*  DETALLES NO ESCRITOS EN FTPREP        : "
+                                             WKS-REGISTROS-N-ESCRITOS
+           DISPLAY
            "=========================================================".
        600-ESTADISTICAS-E. EXIT.
 
@@ -389,5 +595,9 @@
        700-ERORES-LECTURA-VSAM-E. EXIT.
 
        XXX-CIERRA-ARCHIVOS SECTION.
-           CLOSE CFTGEN.
+           CLOSE CFTGEN
+           IF WKS-MODO-LISTA
+              CLOSE LISTBUS
+              CLOSE FTPREP
+           END-IF.
        XXX-CIERRA-ARCHIVOS-E. EXIT.
\ No newline at end of file
