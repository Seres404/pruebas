@@ -22,6 +22,11 @@
                            FILE STATUS IS FS-VENTADAT.
            SELECT REPORTE  ASSIGN TO SYS010
                            FILE STATUS IS FS-REPORTE.
+           SELECT CFTGEN   ASSIGN TO CFTGEN
+                           ORGANIZATION  IS INDEXED
+                           ACCESS MODE   IS DYNAMIC
+                           RECORD KEY    IS CFTB-LLAVE
+                           FILE STATUS   IS FS-CFTGEN.
        DATA DIVISION.
        FILE SECTION.
        FD  VENTADAT.
@@ -34,10 +39,14 @@
        FD  REPORTE
            REPORT IS REPORTE-VENTAS.
 
+       FD  CFTGEN.
+           COPY CFTGEN  REPLACING CFTGEN BY REG-CFTGEN.
+
        WORKING-STORAGE SECTION.
       * ---------> VARIABLES DE CONTROL, EDITADAS Y CONTADORES.
        01 FS-VENTADAT                      PIC 9(02) VALUE ZEROS.
        01 FS-REPORTE                       PIC 9(02) VALUE ZEROS.
+       01 FS-CFTGEN                        PIC 9(02) VALUE ZEROS.
        01 WKS-FECHA.
           02 WKS-DIA                       PIC 9(02) VALUE ZEROS.
           02 FILLER1                       PIC X(01) VALUE '/'.
@@ -45,18 +54,13 @@
           02 FILLER2                       PIC X(01) VALUE '/'.
           02 WKS-ANIO                      PIC 9(04) VALUE ZEROS.
 
-      * -----------------> TABLA DE CIUDADES
+      * -----------------> TABLA DE CIUDADES CFT-008
        01  WKS-TABLA-DATOS.
-           02 WKS-CIUDADES-TABLA.
-              03 FILLER        PIC X(18) VALUE "DUBLIN   BELFAST  ".
-              03 FILLER        PIC X(18) VALUE "CORK     GALWAY   ".
-              03 FILLER        PIC X(18) VALUE "SLIGO    WATERFORD".
-              03 FILLER        PIC X(9)  VALUE "LIMERICK".
-           02 FILLER REDEFINES WKS-CIUDADES-TABLA.
-              03 WKS-NOMBRE-CIUDAD     PIC X(9) OCCURS 7 TIMES.
+           02 WKS-NOMBRE-CIUDAD     PIC X(9) OCCURS 7 TIMES
+                                     INDEXED BY IDX-CIUDAD.
        REPORT SECTION.
        RD  REPORTE-VENTAS
-           CONTROLS ARE CODIGO-EMPLEADO
+           CONTROLS ARE CODIGO-CIUDAD, CODIGO-EMPLEADO
            PAGE LIMIT IS 66
            HEADING 1
            FIRST DETAIL 7
@@ -101,6 +105,17 @@
               03 COLUMN 83     PIC 9 SOURCE CODIGO-EMPLEADO.
               03 COLUMN 85     PIC X VALUE "=".
               03 SMS COLUMN 92 PIC QQ,QQQ,QQ9.99 SUM VALOR-VENTA.
+       01  DISTRICTGRP
+           TYPE IS CONTROL FOOTING CODIGO-CIUDAD  NEXT GROUP PLUS 2.
+           02 LINE IS PLUS 1.
+              03 COLUMN 92     PIC X(18) VALUE
+                               "==================".
+           02 LINE IS PLUS 1.
+              03 COLUMN 54     PIC X(15) VALUE "TOTAL VENTAS DE".
+              03 COLUMN 70     PIC X(09)
+                               SOURCE WKS-NOMBRE-CIUDAD(CODIGO-CIUDAD).
+              03 COLUMN 85     PIC X VALUE "=".
+              03 CTS COLUMN 92 PIC QQ,QQQ,QQ9.99 SUM VALOR-VENTA.
        01  TYPE IS PF.
            02  LINE PLUS 0.
               03 COLUMN 1   PIC X(25) VALUE 'FECHA Y HORA DE OPERACION'.
@@ -121,6 +136,7 @@
        PROCEDURE DIVISION.
        100-PRINCIPAL SECTION.
            PERFORM 100-ABRE-INICIA-REPORTE
+           PERFORM 150-CARGA-TABLA-CIUDADES
            PERFORM 200-GENERAR-REPORTE
            PERFORM 300-TERMINA-CIERRA-REPORTE
            STOP RUN.
@@ -129,13 +145,17 @@
        100-ABRE-INICIA-REPORTE SECTION.
            ACCEPT WKS-FECHA FROM SYSIPT
            OPEN INPUT VENTADAT
+           OPEN INPUT CFTGEN
            OPEN OUTPUT REPORTE
 
-           IF (FS-VENTADAT EQUAL 97) AND (FS-REPORTE EQUAL 97)
+           IF (FS-VENTADAT EQUAL 97) AND (FS-CFTGEN EQUAL 97)
+              AND (FS-REPORTE EQUAL 97)
               MOVE ZEROS TO FS-VENTADAT
+                            FS-CFTGEN
                             FS-REPORTE
            END-IF
-           IF (FS-VENTADAT NOT EQUAL 0) AND (FS-REPORTE NOT EQUAL 0)
+           IF (FS-VENTADAT NOT EQUAL 0) AND (FS-CFTGEN NOT EQUAL 0)
+              AND (FS-REPORTE NOT EQUAL 0)
               PERFORM 111-ERROR-ABRIR-ARCHIVOS
            ELSE
               INITIATE REPORTE-VENTAS
@@ -155,6 +175,9 @@
                 DISPLAY " FILE ESTATUS DEL ARCHIVO VENTAS  : ("
                                                         FS-VENTADAT ")"
                    UPON CONSOLE
+                DISPLAY " FILE ESTATUS DEL ARCHIVO CFTGEN  : ("
+                                                          FS-CFTGEN ")"
+                   UPON CONSOLE
                 DISPLAY " FILE ESTATUS DEL ARCHIVO REPORTE : ("
                                                           FS-REPORTE ")"
                    UPON CONSOLE
@@ -162,11 +185,42 @@
                    "================================================"
                    UPON CONSOLE
                 CLOSE VENTADAT
+                CLOSE CFTGEN
                 CLOSE REPORTE
                 MOVE 91 TO RETURN-CODE
                 STOP RUN.
        111-ERROR-ABRIR-ARCHIVOS-E. EXIT.
 
+       150-CARGA-TABLA-CIUDADES SECTION.
+           MOVE "CFT0080000000001" TO CFTB-LLAVE
+           START CFTGEN
+              KEY IS NOT LESS THAN CFTB-LLAVE
+              INVALID KEY
+                 MOVE 23 TO FS-CFTGEN
+           END-START
+
+           IF FS-CFTGEN = 0
+              SET IDX-CIUDAD TO 1
+              READ CFTGEN NEXT RECORD
+              PERFORM UNTIL FS-CFTGEN NOT EQUAL 0
+                         OR CFTB-CODIGO-TABLA NOT EQUAL 008
+                         OR IDX-CIUDAD > 7
+                 MOVE CFTB-RESTO TO WKS-NOMBRE-CIUDAD(IDX-CIUDAD)
+                 SET IDX-CIUDAD UP BY 1
+                 READ CFTGEN NEXT RECORD
+              END-PERFORM
+           END-IF
+
+           IF FS-CFTGEN NOT = 0 AND FS-CFTGEN NOT = 10
+              DISPLAY
+              "   >>>> OH NO, ALGO SALIO MAL AL CARGAR CIUDADES <<<<"
+              UPON CONSOLE
+              MOVE 91 TO RETURN-CODE
+              PERFORM 300-TERMINA-CIERRA-REPORTE
+              STOP RUN
+           END-IF.
+       150-CARGA-TABLA-CIUDADES-E. EXIT.
+
        200-GENERAR-REPORTE SECTION.
            READ VENTADAT
                 AT END SET ENDOFFILE TO TRUE
@@ -182,5 +236,6 @@
        300-TERMINA-CIERRA-REPORTE SECTION.
            TERMINATE REPORTE-VENTAS
            CLOSE VENTADAT
+           CLOSE CFTGEN
            CLOSE REPORTE.
        300-TERMINA-CIERRA-REPORTE-E. EXIT.
\ No newline at end of file
