@@ -27,6 +27,8 @@
                   RECORD KEY    IS  EDPL-LLAVE
                   FILE STATUS   IS  FS-EDPELI
                                     FSE-EDPELI.
+            SELECT DUPLICADOS ASSIGN TO DUPLICADOS
+                   FILE STATUS  IS FS-DUPLICADOS.
        DATA DIVISION.
        FILE SECTION.
        FD  EDPELI.
@@ -37,10 +39,17 @@
           02 SEQVIDEOTITLE         PIC X(40).
           02 SEQVIDEOSUPPLIERCODE  PIC 99.
           02 FILLER                PIC X(13).
+       FD  DUPLICADOS.
+       01 REG-DUPLICADOS.
+          02 DUPL-LLAVE             PIC 9(05).
+          02 DUPL-VIDEOTITLE        PIC X(40).
+          02 DUPL-VIDEOSUPPLIERCODE PIC 9(02).
+          02 FILLER                 PIC X(13).
        WORKING-STORAGE SECTION.
       *Variables de File Status
        01  FS-PELIS                    PIC 9(02) VALUE ZEROS.
        01  FS-EDPELI                   PIC 9(02) VALUE ZEROS.
+       01  FS-DUPLICADOS               PIC 9(02) VALUE ZEROS.
        01  FSE-EDPELI.
            02 FSE-RETURN               PIC S9(04) COMP-5 VALUE ZEROS.
            02 FSE-FUNCTION             PIC S9(04) COMP-5 VALUE ZEROS.
@@ -55,6 +64,7 @@
        01  WKS-REG-LEIDOS-ENTRADA      PIC 9(02) VALUE ZEROS.
        01  WKS-REG-ESCRITOS-SALIDA     PIC 9(02) VALUE ZEROS.
        01  WKS-REG-DUPLICADOS          PIC 9(02) VALUE ZEROS.
+       01  WKS-REG-DUPLICADOS-ESCRITOS PIC 9(02) VALUE ZEROS.
        PROCEDURE DIVISION.
        100-MAIN SECTION.
            PERFORM 110-OPEN-DATASETS
@@ -69,6 +79,7 @@
            MOVE 'EDU34018'      TO PROGRAMA
            OPEN INPUT PELIS.
            OPEN OUTPUT EDPELI.
+           OPEN OUTPUT DUPLICADOS.
            IF FS-EDPELI EQUAL 97
               MOVE ZEROS TO FS-EDPELI
                             FSE-EDPELI
@@ -76,6 +87,9 @@
            IF FS-PELIS  EQUAL 97
               MOVE ZEROS TO FS-PELIS
            END-IF
+           IF FS-DUPLICADOS EQUAL 97
+              MOVE ZEROS TO FS-DUPLICADOS
+           END-IF
 
            IF FS-EDPELI  NOT EQUAL 0
               MOVE 'OPEN'   TO ACCION
@@ -94,6 +108,14 @@
               MOVE  91  TO RETURN-CODE
               PERFORM XXX-CLOSE-DATASETS
               STOP  RUN
+           END-IF
+           IF FS-DUPLICADOS NOT EQUAL 0
+              DISPLAY '********************************* ' UPON CONSOLE
+              DISPLAY 'ERROR ABRIR ARCHIVOS ' FS-DUPLICADOS UPON CONSOLE
+              DISPLAY '********************************* ' UPON CONSOLE
+              MOVE  91  TO RETURN-CODE
+              PERFORM XXX-CLOSE-DATASETS
+              STOP  RUN
            END-IF.
        110-OPEN-DATASETS-E. EXIT.
 
@@ -134,12 +156,32 @@
               DISPLAY
                  'HAY UN REGISTRO DUPLICADO CON LLAVE:' EDPL-LLAVE
                  UPON CONSOLE
-              DISPLAY 'EL REGISTRO FUE IGNORADO' UPON CONSOLE
+              DISPLAY 'EL REGISTRO FUE ENVIADO A SUSPENSO' UPON CONSOLE
               DISPLAY '********************************* ' UPON CONSOLE
+              PERFORM 135-WRITE-DUPLICADO
            END-IF
            ADD 1 TO WKS-REG-ESCRITOS-SALIDA.
        130-WRITE-DATA-E. EXIT.
 
+      *------> SECCION DE ESCRITURA DE REGISTROS DUPLICADOS
+       135-WRITE-DUPLICADO SECTION.
+           MOVE SEQVIDEOCODE          TO DUPL-LLAVE
+           MOVE SEQVIDEOTITLE         TO DUPL-VIDEOTITLE
+           MOVE SEQVIDEOSUPPLIERCODE  TO DUPL-VIDEOSUPPLIERCODE
+
+           WRITE REG-DUPLICADOS
+           IF FS-DUPLICADOS NOT EQUAL 0
+              DISPLAY '********************************* ' UPON CONSOLE
+              DISPLAY 'ERROR ESCRIBIR DUPLICADOS ' FS-DUPLICADOS
+                 UPON CONSOLE
+              DISPLAY '********************************* ' UPON CONSOLE
+              MOVE  91  TO RETURN-CODE
+              PERFORM XXX-CLOSE-DATASETS
+              STOP  RUN
+           END-IF
+           ADD 1 TO WKS-REG-DUPLICADOS-ESCRITOS.
+       135-WRITE-DUPLICADO-E. EXIT.
+
       *------> SECCION DE ESTADISTICAS SOBRE REGISTROS PROCESADOS
        140-STADISTICS SECTION.
            DISPLAY
@@ -156,12 +198,16 @@
                                                ")                     |"
 
             DISPLAY
-           "| DUPLICADOS / IGNORADOS      : (" WKS-REG-DUPLICADOS
+           "| DUPLICADOS / EN SUSPENSO    : (" WKS-REG-DUPLICADOS
                                                ")                     |"
            DISPLAY
+           "| SUSPENSO ESCRITOS           : ("
+              WKS-REG-DUPLICADOS-ESCRITOS ")                     |"
+           DISPLAY
            "==========================================================".
        140-STADISTICS-E. EXIT.
        XXX-CLOSE-DATASETS SECTION.
            CLOSE PELIS
-           CLOSE EDPELI.
+           CLOSE EDPELI
+           CLOSE DUPLICADOS.
        XXX-CLOSE-DATASETS-E. EXIT.
\ No newline at end of file
