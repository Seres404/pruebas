@@ -0,0 +1,184 @@
+      ******************************************************************
+      * FECHA       : 09/08/2023                                       *
+      * PROGRAMADOR : ERICK DANIEL RAMIREZ DIVAS                       *
+      * APLICACION  : COMUN                                            *
+      * PROGRAMA    : DEBD1R00                                         *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : RUTINA COMUN QUE LOS PROGRAMAS BATCH INVOCAN     *
+      *             : CUANDO OCURRE UN ERROR DE APERTURA O DE E/S      *
+      *             : SOBRE UN ARCHIVO. DESPLIEGA A CONSOLA EL DETALLE *
+      *             : DEL ERROR (PROGRAMA, ARCHIVO, ACCION Y LLAVE)    *
+      *             : JUNTO CON EL FILE STATUS Y EL FSE-FEEDBACK, Y LO *
+      *             : TRADUCE A UNA DESCRIPCION EN LENGUAJE SENCILLO   *
+      *             : PARA QUE EL PERSONAL DE GUARDIA NO TENGA QUE     *
+      *             : CONSULTAR LA TABLA DE CODIGOS VSAM A MANO.       *
+      * ARCHIVOS    : NO APLICA                                        *
+      * PROGRAMA(S) : NO APLICA                                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEBD1R00.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WKS-DESCRIPCION-FS       PIC X(50) VALUE SPACES.
+       01 WKS-DESCRIPCION-FSE      PIC X(50) VALUE SPACES.
+       LINKAGE SECTION.
+       01 PROGRAMA                 PIC X(08).
+       01 ARCHIVO                  PIC X(08).
+       01 ACCION                   PIC X(10).
+       01 LLAVE                    PIC X(32).
+       01 LK-FILE-STATUS           PIC 9(02).
+       01 LK-FSE-FEEDBACK.
+          02 LK-FSE-RETURN         PIC S9(04) COMP-5.
+          02 LK-FSE-FUNCTION       PIC S9(04) COMP-5.
+          02 LK-FSE-FEEDBACK-COD   PIC S9(04) COMP-5.
+       PROCEDURE DIVISION USING PROGRAMA, ARCHIVO, ACCION, LLAVE,
+                                 LK-FILE-STATUS, LK-FSE-FEEDBACK.
+       100-PRINCIPAL SECTION.
+           PERFORM 100-INICIALIZAR
+           PERFORM 200-DICCIONARIO-FS
+           PERFORM 300-DICCIONARIO-FSE
+           PERFORM 400-DESPLIEGA-ERROR
+           GOBACK.
+       100-PRINCIPAL-E. EXIT.
+
+       100-INICIALIZAR SECTION.
+           INITIALIZE WKS-DESCRIPCION-FS, WKS-DESCRIPCION-FSE.
+       100-INICIALIZAR-E. EXIT.
+
+      ******************************************************************
+      *   TRADUCE EL FILE STATUS BASICO (99) A LENGUAJE SENCILLO       *
+      ******************************************************************
+       200-DICCIONARIO-FS SECTION.
+           EVALUATE LK-FILE-STATUS
+           WHEN 00
+                MOVE "OPERACION COMPLETADA CORRECTAMENTE"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 02
+                MOVE "LLAVE ALTERNA DUPLICADA (NO ES ERROR GRAVE)"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 04
+                MOVE "LONGITUD DE REGISTRO LEIDO NO COINCIDE CON LA FD"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 05
+                MOVE "ARCHIVO OPCIONAL NO EXISTE AL MOMENTO DEL OPEN"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 10
+                MOVE "FIN DE ARCHIVO ALCANZADO (END OF FILE)"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 21
+                MOVE "ERROR DE SECUENCIA EN LA LLAVE AL ESCRIBIR"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 22
+                MOVE "LLAVE DUPLICADA AL ESCRIBIR O REESCRIBIR"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 23
+                MOVE "REGISTRO NO ENCONTRADO CON LA LLAVE INDICADA"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 24
+                MOVE "SE INTENTO ESCRIBIR MAS ALLA DEL LIMITE DEL AREA"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 34
+                MOVE "VIOLACION DE LIMITE DE FRONTERA DEL ARCHIVO"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 35
+                MOVE "EL ARCHIVO NO EXISTE (OPEN INPUT/I-O/EXTEND)"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 37
+                MOVE "MODO DE OPEN INCOMPATIBLE CON EL ARCHIVO"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 38
+                MOVE "EL ARCHIVO FUE CERRADO PREVIAMENTE CON LOCK"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 39
+                MOVE "LOS ATRIBUTOS DEL ARCHIVO NO COINCIDEN CON LA FD"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 41
+                MOVE "EL ARCHIVO YA SE ENCUENTRA ABIERTO"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 42
+                MOVE "EL ARCHIVO NO ESTA ABIERTO"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 43
+                MOVE "NO HAY REGISTRO ACTUAL PARA REWRITE O DELETE"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 44
+                MOVE "LONGITUD DE REGISTRO INVALIDA PARA EL AREA"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 46
+                MOVE "LECTURA SECUENCIAL DESPUES DE UN READ SIN EXITO"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 47
+                MOVE "READ SOBRE UN ARCHIVO NO ABIERTO PARA ENTRADA"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 48
+                MOVE "WRITE SOBRE UN ARCHIVO NO ABIERTO PARA SALIDA"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 49
+                MOVE "REWRITE O DELETE SOBRE ARCHIVO NO ABIERTO I-O"
+                     TO WKS-DESCRIPCION-FS
+           WHEN 90 THRU 99
+                MOVE "ERROR LOGICO O DE AMBIENTE, VER FSE-FEEDBACK"
+                     TO WKS-DESCRIPCION-FS
+           WHEN OTHER
+                MOVE "FILE STATUS NO CATALOGADO EN EL DICCIONARIO"
+                     TO WKS-DESCRIPCION-FS
+           END-EVALUATE.
+       200-DICCIONARIO-FS-E. EXIT.
+
+      ******************************************************************
+      *   TRADUCE EL FSE-FEEDBACK (DETALLE EXTENDIDO DEL 90-99)        *
+      *   SOLO TIENE SENTIDO CUANDO EL FILE STATUS ES 90-99            *
+      ******************************************************************
+       300-DICCIONARIO-FSE SECTION.
+           IF LK-FILE-STATUS NOT NUMERIC OR
+              LK-FILE-STATUS < 90
+              MOVE SPACES TO WKS-DESCRIPCION-FSE
+           ELSE
+              EVALUATE LK-FSE-FEEDBACK-COD
+              WHEN 0
+                   MOVE "SIN DETALLE ADICIONAL DEL AMBIENTE"
+                        TO WKS-DESCRIPCION-FSE
+              WHEN 1
+                   MOVE "RECURSO NO DISPONIBLE (DATASET EN USO)"
+                        TO WKS-DESCRIPCION-FSE
+              WHEN 2
+                   MOVE "ESPACIO INSUFICIENTE PARA EL ARCHIVO"
+                        TO WKS-DESCRIPCION-FSE
+              WHEN 3
+                   MOVE "NOMBRE DE ARCHIVO NO DEFINIDO (SIN DD/ASSIGN)"
+                        TO WKS-DESCRIPCION-FSE
+              WHEN OTHER
+                   MOVE "CODIGO DE AMBIENTE NO CATALOGADO"
+                        TO WKS-DESCRIPCION-FSE
+              END-EVALUATE
+           END-IF.
+       300-DICCIONARIO-FSE-E. EXIT.
+
+      ******************************************************************
+      *   DESPLIEGA A CONSOLA EL DETALLE DEL ERROR PARA EL JOB LOG     *
+      ******************************************************************
+       400-DESPLIEGA-ERROR SECTION.
+           DISPLAY
+           "=========================================================="
+           UPON CONSOLE
+           DISPLAY
+           "DEBD1R00 - PROGRAMA:" PROGRAMA " ARCHIVO:" ARCHIVO
+           UPON CONSOLE
+           DISPLAY
+           "DEBD1R00 - ACCION  :" ACCION   " LLAVE  :" LLAVE
+           UPON CONSOLE
+           DISPLAY
+           "DEBD1R00 - FILE STATUS:" LK-FILE-STATUS
+           " - " WKS-DESCRIPCION-FS
+           UPON CONSOLE
+           IF WKS-DESCRIPCION-FSE NOT = SPACES
+              DISPLAY
+              "DEBD1R00 - FSE-FEEDBACK:" LK-FSE-FEEDBACK-COD
+              " - " WKS-DESCRIPCION-FSE
+              UPON CONSOLE
+           END-IF
+           DISPLAY
+           "=========================================================="
+           UPON CONSOLE.
+       400-DESPLIEGA-ERROR-E. EXIT.
