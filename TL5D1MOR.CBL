@@ -0,0 +1,316 @@
+      ******************************************************************
+      * FECHA       : 09/08/2023                                       *
+      * PROGRAMADOR : ERICK DANIEL RAMIREZ DIVAS (PEDR)                *
+      * APLICACION  : TARJETA EMPRESARIAL                              *
+      * PROGRAMA    : TL5D1MOR                                         *
+      * TIPO        : LINEA CON MAPA                                   *
+      * DESCRIPCION : WORKLIST DE COBRANZA. RECORRE TLIMOR (BROWSE)    *
+      *             : Y LISTA LAS CUENTAS INSTITUCIONALES CUYOS DIAS   *
+      *             : DE MORA EN CUALQUIER CICLO SUPEREN UN UMBRAL     *
+      *             : INGRESADO POR EL ANALISTA, SIN NECESIDAD DE      *
+      *             : CONOCER DE ANTEMANO LA CUENTA A CONSULTAR. AL    *
+      *             : SELECCIONAR UNA FILA SE ENTREGA EL CONTROL A     *
+      *             : JM47ADM (TRANSID TLQ8) PARA VER EL DETALLE DE    *
+      *             : LOS 18 CICLOS DE ESA CUENTA.                     *
+      * ARCHIVOS    : TLIMOR                       (VSAM KSDS)         *
+      * ACCION (ES) : CONSULTA UNICAMENTE                              *
+      * PROGRAMA(S) : JM47ADM (VIA RETURN TRANSID TLQ8)                *
+      * CANAL       : PLATAFORMA - MODULO DE COBRANZA                  *
+      * INSTALADO   : DD/MM/AAAA                                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     TL5D1MOR.
+       AUTHOR.                         DANIEL RAMIREZ.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *               C A M P O S     D E     T R A B A J O            *
+      ******************************************************************
+       01 WKS-UMBRAL               PIC 9(03)  VALUE ZEROS.
+       01 WKS-SELECCI              PIC 9(02)  VALUE ZEROS.
+       01 WKS-DIAS-MAX-REG         PIC S9(03) VALUE ZEROS.
+       01 WKS-DIAS-MAX-EDIT        PIC ZZ9    VALUE ZEROS.
+       01 IDX-CICLO                PIC 9(02)  VALUE ZEROS.
+       01 WKS-FIN-BROWSE           PIC X(01)  VALUE 'N'.
+          88 WKS-BROWSE-TERMINADO             VALUE 'S'.
+          88 WKS-BROWSE-CONTINUA              VALUE 'N'.
+       01 SEND-FLAGS                PIC X(01) VALUE SPACES.
+          88 SEND-ERASE                       VALUE '1'.
+          88 SEND-DATAONLY                    VALUE '2'.
+          88 SEND-DATAONLY-ALARM              VALUE '3'.
+       01 WKS-MODO-REGRESO          PIC X(01) VALUE 'W'.
+          88 REGRESA-WORKLIST                 VALUE 'W'.
+          88 REGRESA-DETALLE-JM47ADM          VALUE 'D'.
+      ******************************************************************
+      *      COMMAREA PROPIA DEL WORKLIST (ENTRE CONVERSACIONES)       *
+      ******************************************************************
+       01 WKS-COMMAREA-PROPIA.
+          02 WKS-UMBRAL-GUARDADO    PIC 9(03) VALUE ZEROS.
+          02 WKS-CANT-ENCONTRADOS   PIC 9(02) VALUE ZEROS.
+          02 WKS-TABLA-RESULTADOS  OCCURS 14 TIMES
+                                     INDEXED BY IDX-FILA.
+             03 WKS-CTA-ARMADA      PIC X(16) VALUE SPACES.
+             03 WKS-MONEDA-FILA     PIC 9(01) VALUE ZEROS.
+             03 WKS-DIAS-MAX-FILA   PIC S9(03) VALUE ZEROS.
+      ******************************************************************
+      *   COMMAREA COMPARTIDA DE LA APLICACION (MISMO LAYOUT QUE       *
+      *   JM47ADM.DATOS-COMMAREA), NECESARIA PARA ENTREGAR EL CONTROL  *
+      *   A JM47ADM YA CON LA CUENTA Y LA MONEDA RESUELTAS             *
+      ******************************************************************
+       01 DATOS-COMMAREA.
+          02 DATOS-CFQO.
+             03 WKS-PROGRAMA-1        PIC X(8)   VALUE SPACES.
+             03 WKS-COD-CLIENTE       PIC X(8)   VALUE SPACES.
+             03 WKS-CTA-CORPO.
+                04  WKS-CTA1          PIC 9(4)   VALUE ZEROS.
+                04  WKS-CTA2          PIC 9(4)   VALUE ZEROS.
+                04  WKS-CTA3          PIC 9(4)   VALUE ZEROS.
+                04  WKS-CTA4          PIC 9(4)   VALUE ZEROS.
+                04  FILLER            PIC 9(1)   VALUE ZEROS.
+          02  WKS-VALIDA              PIC 9(1)   VALUE ZEROS.
+          02  WKS-MAPA                PIC 9(1)   VALUE ZEROS.
+          02  WKS-NOMBRE-CLI          PIC X(30)  VALUE SPACES.
+          02  WKS-PROGRAMA-2          PIC X(8)   VALUE SPACES.
+          02  WKS-PAGO-QUETZ-O-DOLAR  PIC 9(1)   VALUE ZEROS.
+          02  WKS-RETMON              PIC X      VALUE ZEROS.
+          02  WKS-SWMAP               PIC 9      VALUE ZEROS.
+          02  WKS-CANT-CTAS-LOCALES   PIC 9(02)  VALUE ZEROS.
+          02  WKS-TABLA-CTAS-LOCALES  OCCURS 18 TIMES.
+             03  WKS-CTA-LOCAL        PIC 9(17).
+      ******************************************************************
+      *                S E C C I O N    D E    C O P Y S               *
+      ******************************************************************
+       COPY TLMORW.
+       COPY TLIMOR.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           02 FL    PIC X OCCURS 0 TO 9999 DEPENDING ON EIBCALEN.
+
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+           IF EIBCALEN = LENGTH OF WKS-COMMAREA-PROPIA
+              MOVE DFHCOMMAREA TO WKS-COMMAREA-PROPIA
+           ELSE
+              INITIALIZE WKS-COMMAREA-PROPIA
+           END-IF
+           PERFORM 100-VALIDA-LLAMADO
+           PERFORM REGRESA-CONTROL-A-TRANS.
+       000-PRINCIPAL-E. EXIT.
+
+       100-VALIDA-LLAMADO SECTION.
+           EVALUATE TRUE
+           WHEN EIBCALEN = ZERO
+                MOVE SPACES             TO MENSAJEO
+                SET SEND-ERASE          TO TRUE
+                PERFORM ENVIA-MAPA
+
+           WHEN EIBAID = DFHENTER
+                PERFORM 200-RECIBE-Y-PROCESA
+                SET SEND-DATAONLY       TO TRUE
+                PERFORM ENVIA-MAPA
+
+           WHEN EIBAID = DFHCLEAR
+                INITIALIZE WKS-COMMAREA-PROPIA
+                MOVE SPACES             TO MENSAJEO
+                SET SEND-ERASE          TO TRUE
+                PERFORM ENVIA-MAPA
+
+           WHEN EIBAID = DFHPF3
+                EXEC CICS RETURN END-EXEC
+
+           WHEN OTHER
+                MOVE 'TECLA INVALIDA, USE ENTER PARA PROCESAR O PF3'
+                                        TO MENSAJEO
+                SET SEND-DATAONLY-ALARM TO TRUE
+                PERFORM ENVIA-MAPA
+           END-EVALUATE.
+       100-VALIDA-LLAMADO-E. EXIT.
+
+      ******************************************************************
+      *  RECIBE EL MAPA. SI EL ANALISTA YA TIENE UNA LISTA EN PANTALLA *
+      *  Y ELIGIO UNA FILA, SE ENTREGA EL CONTROL A JM47ADM; SI NO,    *
+      *  SE INTERPRETA COMO UN NUEVO UMBRAL DE DIAS DE MORA A BUSCAR   *
+      ******************************************************************
+       200-RECIBE-Y-PROCESA SECTION.
+           EXEC CICS RECEIVE
+                MAP     ('TLMORW')
+                MAPSET  ('TLMORW')
+                INTO    (TLMORWI)
+                NOHANDLE
+           END-EXEC
+
+           IF EIBRESP NOT = DFHRESP(NORMAL) AND
+              EIBRESP NOT = DFHRESP(MAPFAIL)
+              MOVE 'ERROR AL RECIBIR EL MAPA TLMORW' TO MENSAJEO
+           ELSE
+              IF SELECCI NUMERIC AND SELECCI > ZEROS AND
+                 WKS-CANT-ENCONTRADOS > ZEROS AND
+                 SELECCI NOT > WKS-CANT-ENCONTRADOS
+                 PERFORM 500-ENTREGA-A-JM47ADM
+              ELSE
+                 IF UMBRALI NOT NUMERIC
+                    MOVE 'INGRESE UN UMBRAL DE DIAS DE MORA VALIDO'
+                                           TO MENSAJEO
+                 ELSE
+                    MOVE UMBRALI          TO WKS-UMBRAL
+                    MOVE WKS-UMBRAL       TO WKS-UMBRAL-GUARDADO
+                    PERFORM 300-BUSCA-TLIMOR-CON-MORA
+                 END-IF
+              END-IF
+           END-IF.
+       200-RECIBE-Y-PROCESA-E. EXIT.
+
+      ******************************************************************
+      *  RECORRE TLIMOR COMPLETO POR BROWSE, GUARDANDO HASTA 14        *
+      *  CUENTAS CUYO MAYOR TLIM-DIAS-MORA (DE LOS 18 CICLOS) SUPERE   *
+      *  EL UMBRAL INGRESADO                                           *
+      ******************************************************************
+       300-BUSCA-TLIMOR-CON-MORA SECTION.
+           MOVE ZEROS TO WKS-CANT-ENCONTRADOS
+           SET WKS-BROWSE-CONTINUA TO TRUE
+           MOVE LOW-VALUES TO TLIM-LLAVE
+           EXEC CICS STARTBR
+                DATASET ('TLIMOR')
+                RIDFLD  (TLIM-LLAVE)
+                GTEQ
+                NOHANDLE
+           END-EXEC
+           IF EIBRESP NOT = DFHRESP(NORMAL)
+              MOVE 'NO SE PUDO INICIAR EL RECORRIDO DE TLIMOR'
+                                        TO MENSAJEO
+           ELSE
+              PERFORM UNTIL WKS-BROWSE-TERMINADO OR
+                             WKS-CANT-ENCONTRADOS = 14
+                 EXEC CICS READNEXT
+                      DATASET ('TLIMOR')
+                      INTO    (REG-TLIMOR)
+                      RIDFLD  (TLIM-LLAVE)
+                      NOHANDLE
+                 END-EXEC
+                 IF EIBRESP = DFHRESP(NORMAL)
+                    PERFORM 310-VERIFICA-UMBRAL
+                 ELSE
+                    SET WKS-BROWSE-TERMINADO TO TRUE
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR DATASET('TLIMOR') NOHANDLE END-EXEC
+              PERFORM 320-LLENA-ARREGLO-DISPLAY
+              IF WKS-CANT-ENCONTRADOS = ZEROS
+                 MOVE 'NINGUNA CUENTA SUPERA EL UMBRAL INGRESADO'
+                                        TO MENSAJEO
+              ELSE
+                 IF WKS-CANT-ENCONTRADOS = 14
+                    MOVE
+                    'SE MUESTRAN LAS PRIMERAS 14; REDUZCA EL UMBRAL' &
+                    ' PARA VER MENOS' TO MENSAJEO
+                 ELSE
+                    MOVE 'SELECCIONE UNA CUENTA Y PRESIONE ENTER'
+                                        TO MENSAJEO
+                 END-IF
+              END-IF
+           END-IF.
+       300-BUSCA-TLIMOR-CON-MORA-E. EXIT.
+
+       310-VERIFICA-UMBRAL SECTION.
+           MOVE ZEROS TO WKS-DIAS-MAX-REG
+           PERFORM VARYING IDX-CICLO FROM 1 BY 1 UNTIL IDX-CICLO > 18
+              IF TLIM-DIAS-MORA (IDX-CICLO) > WKS-DIAS-MAX-REG
+                 MOVE TLIM-DIAS-MORA (IDX-CICLO) TO WKS-DIAS-MAX-REG
+              END-IF
+           END-PERFORM
+           IF WKS-DIAS-MAX-REG > WKS-UMBRAL
+              ADD 1 TO WKS-CANT-ENCONTRADOS
+              SET IDX-FILA TO WKS-CANT-ENCONTRADOS
+              MOVE TLIM-CUENTA      TO WKS-CTA-ARMADA (IDX-FILA)
+              MOVE TLIM-MONEDA      TO WKS-MONEDA-FILA (IDX-FILA)
+              MOVE WKS-DIAS-MAX-REG TO WKS-DIAS-MAX-FILA (IDX-FILA)
+           END-IF.
+       310-VERIFICA-UMBRAL-E. EXIT.
+
+       320-LLENA-ARREGLO-DISPLAY SECTION.
+           PERFORM VARYING IDX-FILA FROM 1 BY 1 UNTIL IDX-FILA > 14
+              IF IDX-FILA NOT > WKS-CANT-ENCONTRADOS
+                 MOVE WKS-CTA-ARMADA (IDX-FILA)    TO CTAO (IDX-FILA)
+                 MOVE WKS-MONEDA-FILA (IDX-FILA)   TO MONO (IDX-FILA)
+                 MOVE WKS-DIAS-MAX-FILA (IDX-FILA) TO WKS-DIAS-MAX-EDIT
+                 MOVE WKS-DIAS-MAX-EDIT             TO DIAO (IDX-FILA)
+              ELSE
+                 MOVE SPACES TO CTAO (IDX-FILA)
+                 MOVE SPACES TO MONO (IDX-FILA)
+                 MOVE SPACES TO DIAO (IDX-FILA)
+              END-IF
+           END-PERFORM.
+       320-LLENA-ARREGLO-DISPLAY-E. EXIT.
+
+      ******************************************************************
+      *  ARMA LA COMMAREA COMPARTIDA CON LA CUENTA/MONEDA SELECCIONADA*
+      *  Y DEJA LISTO EL REGRESO A JM47ADM CON TRANSID TLQ8, QUE ES LA*
+      *  ENTRADA QUE JM47ADM YA SOPORTA PARA AUTO-BUSCAR SIN VOLVER A*
+      *  TECLEAR CUENTA Y MONEDA                                      *
+      ******************************************************************
+       500-ENTREGA-A-JM47ADM SECTION.
+           MOVE SELECCI TO WKS-SELECCI
+           SET IDX-FILA TO WKS-SELECCI
+           INITIALIZE DATOS-COMMAREA
+           MOVE WKS-CTA-ARMADA (IDX-FILA)  TO WKS-CTA-CORPO (1:16)
+           MOVE WKS-MONEDA-FILA (IDX-FILA) TO WKS-RETMON
+           MOVE 'TL5D1MOR'                 TO WKS-PROGRAMA-1
+           SET REGRESA-DETALLE-JM47ADM     TO TRUE.
+       500-ENTREGA-A-JM47ADM-E. EXIT.
+
+      ******************************************************************
+      *     FUNCIONES O CODIGO QUE SE REPITE SEGUIDAMENTE EN EL PROG   *
+      ******************************************************************
+       ENVIA-MAPA SECTION.
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                    EXEC CICS
+                         SEND MAP('TLMORW')
+                         MAPSET('TLMORW')
+                         FROM (TLMORWO)
+                         ERASE
+                         FREEKB
+                         CURSOR
+                    END-EXEC
+               WHEN SEND-DATAONLY
+                    EXEC CICS
+                         SEND MAP('TLMORW')
+                         MAPSET('TLMORW')
+                         FROM (TLMORWO)
+                         DATAONLY
+                         FREEKB
+                         CURSOR
+                    END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                    EXEC CICS
+                         SEND MAP('TLMORW')
+                         MAPSET('TLMORW')
+                         FROM (TLMORWO)
+                         DATAONLY
+                         FREEKB
+                         ALARM
+                         CURSOR
+                    END-EXEC
+           END-EVALUATE.
+       ENVIA-MAPA-E. EXIT.
+
+       REGRESA-CONTROL-A-TRANS SECTION.
+           EVALUATE TRUE
+           WHEN REGRESA-DETALLE-JM47ADM
+                EXEC CICS RETURN TRANSID('TLQ8')
+                          COMMAREA(DATOS-COMMAREA)
+                          LENGTH(LENGTH OF DATOS-COMMAREA)
+                          NOHANDLE
+                END-EXEC
+           WHEN OTHER
+                EXEC CICS RETURN TRANSID('TLMW')
+                          COMMAREA(WKS-COMMAREA-PROPIA)
+                          LENGTH(LENGTH OF WKS-COMMAREA-PROPIA)
+                          NOHANDLE
+                END-EXEC
+           END-EVALUATE.
+       REGRESA-CONTROL-A-TRANS-E. EXIT.
