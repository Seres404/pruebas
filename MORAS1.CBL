@@ -71,6 +71,22 @@
                   FILE STATUS   IS FS-TLIMOR
                                    FSE-TLIMOR.
 
+           SELECT REPORTE ASSIGN TO SYSOO7
+                  FILE STATUS   IS FS-REPORTE.
+
+           SELECT TLCKPT ASSIGN TO TLCKPT
+                  ORGANIZATION  IS INDEXED
+                  ACCESS        IS RANDOM
+                  RECORD KEY    IS TLCK-LLAVE
+                  FILE STATUS   IS FS-TLCKPT
+                                   FSE-TLCKPT.
+
+           SELECT RECONCI ASSIGN TO SYSOO8
+                  FILE STATUS   IS FS-RECONCI.
+
+           SELECT CTANUEVA ASSIGN TO SYSOO9
+                  FILE STATUS   IS FS-CTANUEVA.
+
        DATA DIVISION.
        FILE SECTION.
       ******************************************************************
@@ -97,6 +113,14 @@
           COPY TIAXL1.
        FD TLIMOR.
           COPY TLIMOR.
+       FD REPORTE
+          REPORT IS TLIMOR-REPORTE.
+       FD TLCKPT.
+          COPY TLCKPT.
+       FD RECONCI.
+       01 REG-RECONCI                       PIC X(80).
+       FD CTANUEVA.
+       01 REG-CTANUEVA                      PIC X(80).
        WORKING-STORAGE SECTION.
       ******************************************************************
       *           RECURSOS RUTINAS FSE Y VALIDACION FILE-STATUS        *
@@ -145,6 +169,18 @@
                 08 FSE-RETURN          PIC S9(4) COMP-5 VALUE 0.
                 08 FSE-FUNCTION        PIC S9(4) COMP-5 VALUE 0.
                 08 FSE-FEEDBACK        PIC S9(4) COMP-5 VALUE 0.
+      *      REPORTE IMPRESO DE RESULTADOS DE MORA
+             04 FS-REPORTE             PIC 9(02) VALUE ZEROES.
+      *      LISTADO DE EXCEPCIONES DE RECONCILIACION TLIMOR/TLPRCT
+             04 FS-RECONCI             PIC 9(02) VALUE ZEROES.
+      *      LISTADO DE EXCEPCIONES DE CUENTA NUEVA
+             04 FS-CTANUEVA            PIC 9(02) VALUE ZEROES.
+      *      CHECKPOINT DE REINICIO
+             04 FS-TLCKPT              PIC 9(02) VALUE ZEROES.
+             04 FSE-TLCKPT.
+                08 FSE-RETURN          PIC S9(4) COMP-5 VALUE 0.
+                08 FSE-FUNCTION        PIC S9(4) COMP-5 VALUE 0.
+                08 FSE-FEEDBACK        PIC S9(4) COMP-5 VALUE 0.
       *      VARIABLES RUTINA DE FSE
              04 PROGRAMA               PIC X(08) VALUE SPACES.
              04 ARCHIVO                PIC X(08) VALUE SPACES.
@@ -161,20 +197,57 @@
           02 WKS-X                             PIC 9(02) VALUE ZEROES.
           02 WKS-Y                             PIC 9(02) VALUE ZEROES.
           02 ESCRITOS-TLIMOR                   PIC 9(07) VALUE ZEROES.
+          02 WKS-ULTIMA-PAGINA                 PIC 9(04) VALUE ZEROES.
           02 WKS-CON-MORA-Q                    PIC 9(07) VALUE ZEROES.
           02 WKS-CON-MORA-D                    PIC 9(07) VALUE ZEROES.
           02 WKS-CON-MORA-TI                   PIC 9(07) VALUE ZEROES.
+          02 WKS-CON-RECONCILIACIONES          PIC 9(07) VALUE ZEROES.
+          02 WKS-CON-DESBORDE-CICLOS           PIC 9(07) VALUE ZEROES.
+          02 WKS-CON-CUENTA-NUEVA              PIC 9(07) VALUE ZEROES.
           02 WKS-MASCARA                   PIC Z,ZZZ,ZZ9 VALUE ZEROES.
+      ******************************************************************
+      *     LINEA DE EXCEPCION DEL LISTADO DE RECONCILIACION TLIMOR    *
+      ******************************************************************
+          02 WKS-LINEA-RECONCI.
+             04 WKS-REC-CUENTA                 PIC X(16).
+             04 FILLER                         PIC X(01) VALUE '|'.
+             04 WKS-REC-MONEDA                 PIC 9(02).
+             04 FILLER                         PIC X(01) VALUE '|'.
+             04 WKS-REC-CICLOS-INTERES         PIC Z9.
+             04 FILLER                         PIC X(01) VALUE '|'.
+             04 WKS-REC-CICLOS-MORAS           PIC Z9.
+             04 FILLER                         PIC X(01) VALUE '|'.
+             04 WKS-REC-MENSAJE                PIC X(53).
+      ******************************************************************
+      *     LINEA DE EXCEPCION DEL LISTADO DE CUENTA NUEVA             *
+      ******************************************************************
+          02 WKS-LINEA-CTANUEVA.
+             04 WKS-CTN-CUENTA                 PIC X(16).
+             04 FILLER                         PIC X(01) VALUE '|'.
+             04 WKS-CTN-MONEDA                 PIC 9(02).
+             04 FILLER                         PIC X(01) VALUE '|'.
+             04 WKS-CTN-SITUACION              PIC Z9.
+             04 FILLER                         PIC X(01) VALUE '|'.
+             04 WKS-CTN-CUENTA-NUEVA           PIC Z9.
+             04 FILLER                         PIC X(01) VALUE '|'.
+             04 WKS-CTN-MENSAJE                PIC X(52).
           02 FECHAS.
              04 FECHA-INICIO                   PIC 9(08).
              04 FILLER                         PIC X(01).
              04 FECHA-FIN                      PIC 9(08).
+             04 FILLER                         PIC X(01).
+             04 WKS-MONEDA-PARAM               PIC X(01) VALUE SPACES.
+                88 PARAM-SOLO-GTQ                          VALUE 'Q'.
+                88 PARAM-SOLO-USD                          VALUE 'D'.
+                88 PARAM-AMBAS-MONEDAS                     VALUE 'A',
+                                                            SPACES.
           02 WKS-IMPORTANTES.
              04 WKS-MORAS                      PIC 9(02) VALUE ZEROES.
              04 WKS-SITUACION-CUENTA           PIC 9(02) VALUE ZEROES.
              04 WKS-DIA-CORTE                  PIC 9(02) VALUE ZEROES.
              04 WKS-DIFERENCIAL                PIC S9(2) VALUE ZEROES.
              04 WKS-DIA-GRACIA                 PIC 9(02) VALUE ZEROES.
+             04 WKS-SALDO-TLPRCT               PIC S9(7)V99 VALUE ZERO.
              04 WKS-NO-DIAS                    PIC S9(3) VALUE ZEROES.
              04 WKS-TOTAL-MORAS                PIC 9(02) VALUE ZEROES.
              04 WKS-I-MES                      PIC 9(02) VALUE ZEROES.
@@ -221,11 +294,127 @@
                 88 FIN-TIMATH                            VALUE 1.
              04 WKS-CUENTA-OK-TLMATH           PIC 9(01) VALUE ZEROES.
                 88 CUENTA-OK                             VALUE 0.
+             04 WKS-CTA-NUEVA-EXCEPCION        PIC 9(01) VALUE ZEROES.
+                88 EXCEPCION-CUENTA-NUEVA                VALUE 1.
+             04 WKS-REINICIO-JOB               PIC 9(01) VALUE ZEROES.
+                88 REINICIO-JOB                          VALUE 1.
+             04 WKS-TLPRCT-LEIDO                PIC 9(01) VALUE ZEROES.
+                88 TLPRCT-LEIDO                           VALUE 1.
+             04 WKS-TLIMOR-ESCRITO              PIC 9(01) VALUE ZEROES.
+                88 TLIMOR-ESCRITO                         VALUE 1.
+      *--> CADA CUANTAS CUENTAS LEIDAS SE GRABA EL CHECKPOINT
+          02 WKS-INTERVALO-CHECKPOINT          PIC 9(04) VALUE 0500.
+          02 WKS-CONTADOR-CHECKPOINT-TC        PIC 9(04) VALUE ZEROES.
+          02 WKS-CONTADOR-CHECKPOINT-TCI       PIC 9(04) VALUE ZEROES.
 
        01  TABLA-DIAS.
            02 FILLER        PIC X(24) VALUE '312831303130313130313031'.
        01  F REDEFINES TABLA-DIAS.
            02 DIA-FIN-MES       PIC 99 OCCURS 12 TIMES.
+      ******************************************************************
+      *                  MAQUETACION REPORTE DE SALIDA                 *
+      ******************************************************************
+       REPORT SECTION.
+       RD  TLIMOR-REPORTE
+           CONTROL ARE FINAL
+           PAGE LIMIT IS 51 LINES
+           HEADING 1
+           FIRST DETAIL 7
+           LAST DETAIL 47
+           FOOTING 49.
+      ******************************************************************
+      *                     MAQUETACION PAGE HEADER                    *
+      ******************************************************************
+       01  TYPE IS PH.
+           02 LINE 1.
+              03 COLUMN   1             PIC X(22) VALUE
+                 'BANCO INDUSTRIAL, S.A.'.
+              03 COLUMN  49             PIC X(37) VALUE
+                 'REPORTE DE MORAS TARJETA DE CREDITO'.
+              03 COLUMN 115             PIC X(17) VALUE
+                 'S E M I L L E R O'.
+           02 LINE 2.
+              03 COLUMN   1             PIC X(25) VALUE
+                 'CIERRES1    00.19122022.R'.
+              03 COLUMN  53             PIC X(20) VALUE
+                 'FECHA DEL MOVIMIENTO'.
+              03 COLUMN  74             PIC 99/99/9999 SOURCE WKS-FECHA.
+              03 COLUMN 120             PIC X(06) VALUE 'PAGINA'.
+              03 COLUMN 129             PIC Z(04) SOURCE PAGE-COUNTER IN
+                                                  TLIMOR-REPORTE.
+           02 LINE 3.
+              03 COLUMN  01             PIC X(132) VALUE ALL '='.
+           02 LINE 4.
+              03 COLUMN  01             PIC X(50) VALUE
+                 "* CUENTA         MON  CICLO  FECHA INI  FECHA FIN".
+              03 COLUMN  64             PIC X(30) VALUE
+                 "DIAS MORA  DIA GRACIA  SIT CTA".
+           02 LINE 5.
+              03 COLUMN  01             PIC X(132) VALUE ALL '='.
+      ******************************************************************
+      *                     MAQUETACION LINEA DETALLE                  *
+      ******************************************************************
+       01  DETALLE-TLIMOR-REPORTE TYPE IS DETAIL.
+           02 LINE IS PLUS 1.
+              03 COLUMN  03             PIC X(16) SOURCE
+                 TLIM-CUENTA.
+              03 COLUMN  21             PIC 9(01) SOURCE
+                 TLIM-MONEDA.
+              03 COLUMN  24             PIC Z9     SOURCE
+                 TLIM-CICLO-VENCIDO (WKS-I).
+              03 COLUMN  31             PIC 99/99/9999 SOURCE
+                 TLIM-FECHA-INICIO (WKS-I).
+              03 COLUMN  42             PIC 99/99/9999 SOURCE
+                 TLIM-FECHA-FIN (WKS-I).
+              03 COLUMN  64             PIC ---9       SOURCE
+                 TLIM-DIAS-MORA (WKS-I).
+              03 COLUMN  75             PIC Z9         SOURCE
+                 TLIM-DIA-GRACIA (WKS-I).
+              03 COLUMN  87             PIC Z9         SOURCE
+                 TLIM-SITUACION-CTA (WKS-I).
+      ******************************************************************
+      *                     MAQUETACION PAGE FOOTING                   *
+      ******************************************************************
+       01 TYPE IS CF FINAL.
+           02 LINE IS PLUS 1.
+              03 COLUMN 46         PIC X(35) VALUE
+              "========== R E S U M E N ==========".
+           02 LINE PLUS 1.
+              03 COLUMN 43         PIC X(35) VALUE
+              'TOTAL LINEAS DE DETALLE IMPRESAS ='.
+              03 COLUMN 80         PIC ZZZZ  SOURCE
+                 ESCRITOS-TLIMOR.
+           02 LINE PLUS 1.
+              03 COLUMN 01         PIC X(132) VALUE ALL SPACES.
+      ******************************************************************
+      *                     MAQUETACION PAGE FOOTING                   *
+      ******************************************************************
+       01  TYPE IS PF.
+           02  LINE PLUS 0.
+              03 COLUMN 1         PIC X(25)
+                                  VALUE 'FECHA Y HORA DE OPERACION'.
+              03 COLUMN 28        PIC 99/99/9999
+                                  FUNC DATE.
+              03 COLUMN 42        PIC 99'H.'99'M.'99'S'
+                                  FUNC TIME.
+              03 COLUMN 56        PIC X(16) VALUE 'DATA-CENTRO S.A.'.
+              03 COLUMN 120       PIC X(6)  VALUE 'PAGINA'.
+              03 COLUMN 129       PIC ZZZZ SOURCE PAGE-COUNTER IN
+                                           TLIMOR-REPORTE.
+           02 LINE PLUS 1.
+              03 COLUMN 01        PIC X(132) VALUE ALL SPACES.
+      ******************************************************************
+      *                     MAQUETACION REPORT FINAL                   *
+      ******************************************************************
+       01  TYPE IS RF.
+           02 LINE PLUS 3.
+             03 COLUMN  01        PIC X(22) VALUE
+             "ESTA ES LA ULTIMA HOJA".
+             03 COLUMN  97        PIC X(22) VALUE
+             "ESTE REPORTE CONSTA DE".
+             03 COLUMN 119        PIC Z,ZZZ SOURCE PAGE-COUNTER IN
+                                           TLIMOR-REPORTE.
+             03 COLUMN 126        PIC X(07)  VALUE 'PAGINAS'.
       ******************************************************************
        PROCEDURE DIVISION.
       ******************************************************************
@@ -234,9 +423,19 @@
        000-MAIN SECTION.
            PERFORM APERTURA-ARCHIVOS
            PERFORM VALIDACION-FIN-DE-MES
+           INITIATE TLIMOR-REPORTE
+           IF REINICIO-JOB
+              MOVE WKS-ULTIMA-PAGINA TO PAGE-COUNTER IN TLIMOR-REPORTE
+              ADD 1 TO PAGE-COUNTER IN TLIMOR-REPORTE
+           END-IF
            PERFORM BUSCAR-MORAS-TCS        UNTIL FIN-TLMATH
+           PERFORM GRABA-CHECKPOINT-FIN-TC
            PERFORM CIERRA-Y-ABRE-IO-TLIMOR
-           PERFORM BUSCAR-MORAS-TC-INST    UNTIL FIN-TIMATH
+           IF NOT PARAM-SOLO-USD
+              PERFORM BUSCAR-MORAS-TC-INST    UNTIL FIN-TIMATH
+           END-IF
+           PERFORM GRABA-CHECKPOINT-FIN
+           TERMINATE TLIMOR-REPORTE
            PERFORM ESTADISTICAS
            PERFORM CIERRA-ARCHIVOS
            STOP RUN.
@@ -246,9 +445,36 @@
            ACCEPT FECHAS      FROM SYSIN
            MOVE   FECHA-FIN   TO   WKS-FECHA
            MOVE   'CIERRES1'  TO   PROGRAMA
-           OPEN INPUT  TLMATH TIMATH TLAXLQ
-                       TLAXLD TIAXL1 TLPRCT
-                OUTPUT TLIMOR
+
+           OPEN I-O TLCKPT
+           IF FS-TLCKPT NOT EQUAL 0 AND 97 AND 35
+              MOVE 'OPEN'     TO    ACCION
+              MOVE SPACES     TO    LLAVE
+              MOVE 'TLCKPT'   TO    ARCHIVO
+              CALL 'DEBD1R00' USING PROGRAMA, ARCHIVO, ACCION, LLAVE,
+                                    FS-TLCKPT, FSE-TLCKPT
+              MOVE  91        TO RETURN-CODE
+              CLOSE TLCKPT
+              DISPLAY ">>> ALGO SALIO MAL AL ABRIR ARCHIVO TLCKPT<<<"
+                      UPON CONSOLE
+              DISPLAY "       >>> VERIFICAR DETALLES EN SPOOL <<<"
+                      UPON CONSOLE
+              STOP RUN
+           END-IF
+
+           PERFORM LEE-CHECKPOINT
+
+           IF REINICIO-JOB
+              OPEN INPUT  TLMATH TIMATH TLAXLQ
+                          TLAXLD TIAXL1 TLPRCT
+                   I-O    TLIMOR
+                   EXTEND REPORTE RECONCI CTANUEVA
+           ELSE
+              OPEN INPUT  TLMATH TIMATH TLAXLQ
+                          TLAXLD TIAXL1 TLPRCT
+                   OUTPUT TLIMOR REPORTE RECONCI CTANUEVA
+           END-IF
+
            IF FS-TLMATH NOT EQUAL 0 AND 97
               MOVE 'OPEN'     TO    ACCION
               MOVE SPACES     TO    LLAVE
@@ -351,9 +577,156 @@
               DISPLAY "       >>> VERIFICAR DETALLES EN SPOOL <<<"
                       UPON CONSOLE
               STOP RUN
+           END-IF
+
+           IF REINICIO-JOB
+              IF TLCK-FASE-TC-INST
+                 MOVE 1 TO WKS-FIN-TLMATH
+                 IF TLCK-LLAVE-TIMATH NOT = SPACES AND LOW-VALUES
+                    MOVE TLCK-LLAVE-TIMATH TO TIMT-LLAVE
+                    START TIMATH KEY IS > TIMT-LLAVE
+                      INVALID KEY
+                         MOVE 1 TO WKS-FIN-TIMATH
+                    END-START
+                 END-IF
+              ELSE
+                 IF TLCK-LLAVE-TLMATH NOT = SPACES AND LOW-VALUES
+                    MOVE TLCK-LLAVE-TLMATH TO TLMT-LLAVE
+                    START TLMATH KEY IS > TLMT-LLAVE
+                      INVALID KEY
+                         MOVE 1 TO WKS-FIN-TLMATH
+                    END-START
+                 END-IF
+              END-IF
+              DISPLAY '>>> CIERRES1 REINICIADO DESDE CHECKPOINT <<<'
+                      UPON CONSOLE
            END-IF.
        APERTURA-ARCHIVOS-E. EXIT.
 
+       LEE-CHECKPOINT SECTION.
+           MOVE '1' TO TLCK-LLAVE
+           READ TLCKPT KEY IS TLCK-LLAVE
+             INVALID KEY
+                MOVE 0        TO WKS-REINICIO-JOB
+                MOVE '1'      TO TLCK-LLAVE
+                MOVE '1'      TO TLCK-FASE
+                MOVE SPACES   TO TLCK-LLAVE-TLMATH TLCK-LLAVE-TIMATH
+                MOVE ZEROES   TO TLCK-ESCRITOS-TLIMOR TLCK-CON-MORA-Q
+                                 TLCK-CON-MORA-D      TLCK-CON-MORA-TI
+                                 TLCK-ULTIMA-PAGINA
+                                 TLCK-CON-RECONCILIACIONES
+                                 TLCK-CON-DESBORDE-CICLOS
+                                 TLCK-CON-CUENTA-NUEVA
+                WRITE REG-TLCKPT
+             NOT INVALID KEY
+                IF TLCK-FASE-TERMINADO
+                   MOVE 0        TO WKS-REINICIO-JOB
+                   MOVE '1'      TO TLCK-FASE
+                   MOVE SPACES   TO TLCK-LLAVE-TLMATH TLCK-LLAVE-TIMATH
+                   MOVE ZEROES   TO TLCK-ESCRITOS-TLIMOR
+                                    TLCK-CON-MORA-Q
+                                    TLCK-CON-MORA-D  TLCK-CON-MORA-TI
+                                    TLCK-ULTIMA-PAGINA
+                                    TLCK-CON-RECONCILIACIONES
+                                    TLCK-CON-DESBORDE-CICLOS
+                                    TLCK-CON-CUENTA-NUEVA
+                   REWRITE REG-TLCKPT
+                ELSE
+                   MOVE 1                    TO WKS-REINICIO-JOB
+                   MOVE TLCK-ESCRITOS-TLIMOR TO ESCRITOS-TLIMOR
+                   MOVE TLCK-CON-MORA-Q      TO WKS-CON-MORA-Q
+                   MOVE TLCK-CON-MORA-D      TO WKS-CON-MORA-D
+                   MOVE TLCK-CON-MORA-TI     TO WKS-CON-MORA-TI
+                   MOVE TLCK-ULTIMA-PAGINA   TO WKS-ULTIMA-PAGINA
+                   MOVE TLCK-CON-RECONCILIACIONES
+                                          TO WKS-CON-RECONCILIACIONES
+                   MOVE TLCK-CON-DESBORDE-CICLOS
+                                          TO WKS-CON-DESBORDE-CICLOS
+                   MOVE TLCK-CON-CUENTA-NUEVA
+                                          TO WKS-CON-CUENTA-NUEVA
+                END-IF
+           END-READ.
+       LEE-CHECKPOINT-E. EXIT.
+
+      ******************************************************************
+      *          G R A B A C I O N   D E L   C H E C K P O I N T       *
+      ******************************************************************
+       GRABA-CHECKPOINT-TC SECTION.
+           MOVE '1'             TO TLCK-LLAVE
+           MOVE '1'             TO TLCK-FASE
+           MOVE TLMT-LLAVE      TO TLCK-LLAVE-TLMATH
+           MOVE ESCRITOS-TLIMOR TO TLCK-ESCRITOS-TLIMOR
+           MOVE WKS-CON-MORA-Q  TO TLCK-CON-MORA-Q
+           MOVE WKS-CON-MORA-D  TO TLCK-CON-MORA-D
+           MOVE WKS-CON-MORA-TI TO TLCK-CON-MORA-TI
+           MOVE PAGE-COUNTER IN TLIMOR-REPORTE
+                                TO TLCK-ULTIMA-PAGINA
+           MOVE WKS-CON-RECONCILIACIONES
+                                TO TLCK-CON-RECONCILIACIONES
+           MOVE WKS-CON-DESBORDE-CICLOS
+                                TO TLCK-CON-DESBORDE-CICLOS
+           MOVE WKS-CON-CUENTA-NUEVA
+                                TO TLCK-CON-CUENTA-NUEVA
+           REWRITE REG-TLCKPT.
+       GRABA-CHECKPOINT-TC-E. EXIT.
+
+       GRABA-CHECKPOINT-FIN-TC SECTION.
+           MOVE '1'             TO TLCK-LLAVE
+           MOVE '2'             TO TLCK-FASE
+           MOVE SPACES          TO TLCK-LLAVE-TLMATH
+           MOVE ESCRITOS-TLIMOR TO TLCK-ESCRITOS-TLIMOR
+           MOVE WKS-CON-MORA-Q  TO TLCK-CON-MORA-Q
+           MOVE WKS-CON-MORA-D  TO TLCK-CON-MORA-D
+           MOVE WKS-CON-MORA-TI TO TLCK-CON-MORA-TI
+           MOVE PAGE-COUNTER IN TLIMOR-REPORTE
+                                TO TLCK-ULTIMA-PAGINA
+           MOVE WKS-CON-RECONCILIACIONES
+                                TO TLCK-CON-RECONCILIACIONES
+           MOVE WKS-CON-DESBORDE-CICLOS
+                                TO TLCK-CON-DESBORDE-CICLOS
+           MOVE WKS-CON-CUENTA-NUEVA
+                                TO TLCK-CON-CUENTA-NUEVA
+           REWRITE REG-TLCKPT.
+       GRABA-CHECKPOINT-FIN-TC-E. EXIT.
+
+       GRABA-CHECKPOINT-TCI SECTION.
+           MOVE '1'             TO TLCK-LLAVE
+           MOVE '2'             TO TLCK-FASE
+           MOVE TIMT-LLAVE      TO TLCK-LLAVE-TIMATH
+           MOVE ESCRITOS-TLIMOR TO TLCK-ESCRITOS-TLIMOR
+           MOVE WKS-CON-MORA-Q  TO TLCK-CON-MORA-Q
+           MOVE WKS-CON-MORA-D  TO TLCK-CON-MORA-D
+           MOVE WKS-CON-MORA-TI TO TLCK-CON-MORA-TI
+           MOVE PAGE-COUNTER IN TLIMOR-REPORTE
+                                TO TLCK-ULTIMA-PAGINA
+           MOVE WKS-CON-RECONCILIACIONES
+                                TO TLCK-CON-RECONCILIACIONES
+           MOVE WKS-CON-DESBORDE-CICLOS
+                                TO TLCK-CON-DESBORDE-CICLOS
+           MOVE WKS-CON-CUENTA-NUEVA
+                                TO TLCK-CON-CUENTA-NUEVA
+           REWRITE REG-TLCKPT.
+       GRABA-CHECKPOINT-TCI-E. EXIT.
+
+       GRABA-CHECKPOINT-FIN SECTION.
+           MOVE '1'             TO TLCK-LLAVE
+           MOVE '9'             TO TLCK-FASE
+           MOVE SPACES          TO TLCK-LLAVE-TLMATH TLCK-LLAVE-TIMATH
+           MOVE ESCRITOS-TLIMOR TO TLCK-ESCRITOS-TLIMOR
+           MOVE WKS-CON-MORA-Q  TO TLCK-CON-MORA-Q
+           MOVE WKS-CON-MORA-D  TO TLCK-CON-MORA-D
+           MOVE WKS-CON-MORA-TI TO TLCK-CON-MORA-TI
+           MOVE PAGE-COUNTER IN TLIMOR-REPORTE
+                                TO TLCK-ULTIMA-PAGINA
+           MOVE WKS-CON-RECONCILIACIONES
+                                TO TLCK-CON-RECONCILIACIONES
+           MOVE WKS-CON-DESBORDE-CICLOS
+                                TO TLCK-CON-DESBORDE-CICLOS
+           MOVE WKS-CON-CUENTA-NUEVA
+                                TO TLCK-CON-CUENTA-NUEVA
+           REWRITE REG-TLCKPT.
+       GRABA-CHECKPOINT-FIN-E. EXIT.
+
        VALIDACION-FIN-DE-MES SECTION.
            IF DIA-FIN-MES (WKS-MES) =  WKS-DIA
               MOVE 1 TO WKS-FIN-MES
@@ -371,8 +744,16 @@
       *         VALIDAR SI NO ES UNA BI CREDIT ONLINE O UNA LOCAL      *
       ******************************************************************
            PERFORM LEE-TLMATH
+           IF NOT FIN-TLMATH
+              ADD 1 TO WKS-CONTADOR-CHECKPOINT-TC
+              IF WKS-CONTADOR-CHECKPOINT-TC >= WKS-INTERVALO-CHECKPOINT
+                 PERFORM GRABA-CHECKPOINT-TC
+                 MOVE 0 TO WKS-CONTADOR-CHECKPOINT-TC
+              END-IF
+           END-IF
            MOVE TLMT-BIN TO WKS-BINES-ONLINE WKS-BIN-LOC
 
+           MOVE 0 TO WKS-CTA-NUEVA-EXCEPCION
            IF NOT BI-ONLINE
               IF (TLMT-SITUACION-CUENTA = 3 OR 15)
                  MOVE 1 TO WKS-CUENTA-OK-TLMATH
@@ -380,6 +761,7 @@
                  IF (TLMT-SITUACION-CUENTA = 4 OR 7) AND
                     (TLMT-CUENTA-NUEVA > 0)
                     MOVE 1 TO WKS-CUENTA-OK-TLMATH
+                    MOVE 1 TO WKS-CTA-NUEVA-EXCEPCION
                  ELSE
                     MOVE 0 TO WKS-CUENTA-OK-TLMATH
                  END-IF
@@ -392,41 +774,56 @@
       *          B U S C A   M O R A S   E N   Q U E T Z A L E S  TC   *
       ******************************************************************
            IF CUENTA-OK
-              PERFORM VALIDA-CICLOS-MAYOR-GTQ
-              IF FS-TLAXLQ = 0       AND WKS-CICLO-MAYOR > 0
-                 MOVE LOW-VALUES      TO WKS-IMPORTANTES
-                 INITIALIZE              REG-TLIMOR
-                 MOVE TLMT-LLAVE      TO TLPC-LLAVE TLIM-CUENTA
-                 MOVE 1               TO TLIM-MONEDA
-                 MOVE WKS-CICLO-MAYOR TO WKS-MORAS WKS-TOTAL-MORAS
-                 PERFORM LEE-TLPRCT
-                 IF FS-TLPRCT = 0
-                    ADD     1 TO WKS-CON-MORA-Q
-                    PERFORM MUEVE-DATOS
-                    PERFORM AGREGA-CUENTA-NUEVA-MORA VARYING WKS-I
-                            FROM 1 BY 1 UNTIL WKS-I > WKS-MORAS
-                    PERFORM ESCRIBE-TLIMOR
-                 END-IF
-              END-IF
-
-      ******************************************************************
-      *            B U S C A   M O R A S   E N   D O L A R E S      TC *
-      ******************************************************************
-              IF NOT BIN-LOC
-                 PERFORM VALIDA-CICLOS-MAYOR-USD
-                 IF FS-TLAXLD = 0 AND WKS-CICLO-MAYOR > 0
-                    MOVE LOW-VALUES TO WKS-IMPORTANTES
-                    INITIALIZE         REG-TLIMOR
-                    MOVE TLMT-LLAVE TO TLPC-LLAVE TLIM-CUENTA
-                    MOVE 2          TO TLIM-MONEDA
+              IF NOT PARAM-SOLO-USD
+                 PERFORM VALIDA-CICLOS-MAYOR-GTQ
+                 IF FS-TLAXLQ = 0       AND WKS-CICLO-MAYOR > 0
+                    MOVE LOW-VALUES      TO WKS-IMPORTANTES
+                    INITIALIZE              REG-TLIMOR
+                    MOVE TLMT-LLAVE      TO TLPC-LLAVE TLIM-CUENTA
+                    MOVE 1               TO TLIM-MONEDA
                     MOVE WKS-CICLO-MAYOR TO WKS-MORAS WKS-TOTAL-MORAS
                     PERFORM LEE-TLPRCT
                     IF FS-TLPRCT = 0
-                       ADD     1 TO WKS-CON-MORA-D
+                       ADD     1 TO WKS-CON-MORA-Q
                        PERFORM MUEVE-DATOS
                        PERFORM AGREGA-CUENTA-NUEVA-MORA VARYING WKS-I
                                FROM 1 BY 1 UNTIL WKS-I > WKS-MORAS
                        PERFORM ESCRIBE-TLIMOR
+                       IF TLIMOR-ESCRITO
+                          PERFORM VALIDA-RECONCILIACION-TLIMOR
+                          PERFORM VALIDA-DESBORDE-CICLOS-TLIMOR
+                          PERFORM VALIDA-EXCEPCION-CUENTA-NUEVA-TLIMOR
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+
+      ******************************************************************
+      *            B U S C A   M O R A S   E N   D O L A R E S      TC *
+      ******************************************************************
+              IF NOT PARAM-SOLO-GTQ
+                 IF NOT BIN-LOC
+                    PERFORM VALIDA-CICLOS-MAYOR-USD
+                    IF FS-TLAXLD = 0 AND WKS-CICLO-MAYOR > 0
+                       MOVE LOW-VALUES TO WKS-IMPORTANTES
+                       INITIALIZE         REG-TLIMOR
+                       MOVE TLMT-LLAVE TO TLPC-LLAVE TLIM-CUENTA
+                       MOVE 2          TO TLIM-MONEDA
+                       MOVE WKS-CICLO-MAYOR TO WKS-MORAS WKS-TOTAL-MORAS
+                       PERFORM LEE-TLPRCT
+                       IF FS-TLPRCT = 0
+                          ADD     1 TO WKS-CON-MORA-D
+                          PERFORM MUEVE-DATOS
+                          PERFORM AGREGA-CUENTA-NUEVA-MORA VARYING WKS-I
+                                  FROM 1 BY 1 UNTIL WKS-I > WKS-MORAS
+                          PERFORM ESCRIBE-TLIMOR
+                          IF TLIMOR-ESCRITO
+                             PERFORM VALIDA-RECONCILIACION-TLIMOR
+                             PERFORM VALIDA-DESBORDE-CICLOS-TLIMOR
+                             PERFORM
+                                VALIDA-EXCEPCION-CUENTA-NUEVA-TLIMOR
+                          END-IF
+                       END-IF
                     END-IF
                  END-IF
               END-IF
@@ -439,6 +836,13 @@
       ******************************************************************
        BUSCAR-MORAS-TC-INST  SECTION.
            PERFORM LEE-TIMATH
+           IF NOT FIN-TIMATH
+              ADD 1 TO WKS-CONTADOR-CHECKPOINT-TCI
+              IF WKS-CONTADOR-CHECKPOINT-TCI >= WKS-INTERVALO-CHECKPOINT
+                 PERFORM GRABA-CHECKPOINT-TCI
+                 MOVE 0 TO WKS-CONTADOR-CHECKPOINT-TCI
+              END-IF
+           END-IF
            PERFORM VALIDA-CICLOS-MAYOR-TCI
            IF FS-TIAXL1  = 0 AND WKS-CICLO-MAYOR > 0
               MOVE LOW-VALUES TO WKS-IMPORTANTES
@@ -451,6 +855,10 @@
               PERFORM AGREGA-CUENTA-NUEVA-MORA-TI VARYING WKS-I FROM 1
                       BY 1 UNTIL WKS-I > WKS-MORAS
               PERFORM BUSCA-TLIMOR
+              IF TLIMOR-ESCRITO
+                 PERFORM VALIDA-RECONCILIACION-TLIMOR
+                 PERFORM VALIDA-DESBORDE-CICLOS-TLIMOR
+              END-IF
            END-IF.
        BUSCAR-MORAS-TC-INST-E. EXIT.
 
@@ -547,14 +955,18 @@
            MOVE TLMT-SITUACION-CUENTA         TO WKS-SITUACION-CUENTA
            MOVE TLMT-DIA-CORTE                TO WKS-DIA-CORTE
            MOVE TLPC-VALOR-PARAMETRO-E (7)    TO WKS-DIA-GRACIA
-           MOVE TLPC-VALOR-PARAMETRO-E (8)    TO WKS-DIFERENCIAL.
+           MOVE TLPC-VALOR-PARAMETRO-E (8)    TO WKS-DIFERENCIAL
+           MOVE TLPC-VALOR-PARAMETRO-E (1)    TO WKS-SALDO-TLPRCT
+           MOVE 1                             TO WKS-TLPRCT-LEIDO.
        MUEVE-DATOS-E. EXIT.
 
        MUEVE-DATOS-TI SECTION.
            MOVE TIMT-SITUACION-CUENTA         TO WKS-SITUACION-CUENTA
            MOVE TIMT-DIA-CORTE                TO WKS-DIA-CORTE
            MOVE 0                             TO WKS-DIA-GRACIA
-           MOVE 0                             TO WKS-DIFERENCIAL.
+           MOVE 0                             TO WKS-DIFERENCIAL
+           MOVE 0                             TO WKS-SALDO-TLPRCT
+           MOVE 0                             TO WKS-TLPRCT-LEIDO.
        MUEVE-DATOS-TI-E. EXIT.
 
        AGREGA-CUENTA-NUEVA-MORA SECTION.
@@ -704,6 +1116,7 @@
              INVALID KEY
                 PERFORM ESCRIBE-TLIMOR
              NOT INVALID KEY
+                MOVE 0 TO WKS-TLIMOR-ESCRITO
                 DISPLAY 'TLIMOR, ERROR REGISTRO YA AGREGADO: '
                         TLIM-CUENTA
            END-READ.
@@ -712,13 +1125,104 @@
        ESCRIBE-TLIMOR SECTION.
            WRITE REG-TLIMOR
            IF FS-TLIMOR NOT = 0 THEN
+                MOVE 0 TO WKS-TLIMOR-ESCRITO
                 DISPLAY 'ERROR AL GRABAR TLIMOR, STATUS: ' FS-TLIMOR
                         'CUENTA: ' TLIM-CUENTA 'MONEDA: '  TLIM-MONEDA
            ELSE
+                MOVE 1 TO WKS-TLIMOR-ESCRITO
                 ADD 1 TO ESCRITOS-TLIMOR
+                PERFORM GENERA-DETALLE-REPORTE VARYING WKS-I
+                        FROM 1 BY 1 UNTIL WKS-I > WKS-TOTAL-MORAS
            END-IF.
        ESCRIBE-TLIMOR-E. EXIT.
 
+       GENERA-DETALLE-REPORTE SECTION.
+           GENERATE DETALLE-TLIMOR-REPORTE.
+       GENERA-DETALLE-REPORTE-E. EXIT.
+
+      ******************************************************************
+      *  VALIDA QUE LOS CICLOS DE INTERES Y DE MORA DE TLAXLQ/TLAXLD/  *
+      *  TIAXL1 TENGAN CONSISTENCIA ENTRE SI PARA LA CUENTA RECIEN     *
+      *  ESCRITA A TLIMOR; SI NO TIE AN, EL SALDO REPORTADO POR TLPRCT *
+      *  PUDIERA NO CORRESPONDER A LOS CICLOS VENCIDOS GRABADOS        *
+      ******************************************************************
+       VALIDA-RECONCILIACION-TLIMOR SECTION.
+           IF WKS-CICLOS-INTERES NOT = WKS-CICLOS-MORAS
+              ADD 1 TO WKS-CON-RECONCILIACIONES
+              MOVE TLIM-CUENTA           TO WKS-REC-CUENTA
+              MOVE TLIM-MONEDA           TO WKS-REC-MONEDA
+              MOVE WKS-CICLOS-INTERES    TO WKS-REC-CICLOS-INTERES
+              MOVE WKS-CICLOS-MORAS      TO WKS-REC-CICLOS-MORAS
+              MOVE 'CICLOS INTERES/MORA NO CONCUERDAN ENTRE SI'
+                                         TO WKS-REC-MENSAJE
+              WRITE REG-RECONCI FROM WKS-LINEA-RECONCI
+              IF FS-RECONCI NOT = 0
+                 DISPLAY 'ERROR AL GRABAR RECONCI, STATUS: ' FS-RECONCI
+                         'CUENTA: ' TLIM-CUENTA
+              END-IF
+           END-IF
+           IF TLPRCT-LEIDO AND WKS-SALDO-TLPRCT NOT GREATER THAN ZERO
+              ADD 1 TO WKS-CON-RECONCILIACIONES
+              MOVE TLIM-CUENTA           TO WKS-REC-CUENTA
+              MOVE TLIM-MONEDA           TO WKS-REC-MONEDA
+              MOVE WKS-CICLOS-INTERES    TO WKS-REC-CICLOS-INTERES
+              MOVE WKS-CICLOS-MORAS      TO WKS-REC-CICLOS-MORAS
+              MOVE 'CUENTA CON MORA EN TLIMOR SIN SALDO EN TLPRCT'
+                                         TO WKS-REC-MENSAJE
+              WRITE REG-RECONCI FROM WKS-LINEA-RECONCI
+              IF FS-RECONCI NOT = 0
+                 DISPLAY 'ERROR AL GRABAR RECONCI, STATUS: ' FS-RECONCI
+                         'CUENTA: ' TLIM-CUENTA
+              END-IF
+           END-IF.
+       VALIDA-RECONCILIACION-TLIMOR-E. EXIT.
+
+      ******************************************************************
+      *  VALIDA SI LA CUENTA RECIEN ESCRITA A TLIMOR SATURO LAS 18     *
+      *  POSICIONES DE CICLO QUE SOPORTA TLAL-CICLOS/TLIM-CICLOS; DE   *
+      *  SER ASI, LA CUENTA PUDO HABER TENIDO CICLOS DE MORA ANTERIORES*
+      *  QUE YA NO SON VISIBLES EN EL MAESTRO Y QUEDARON FUERA DE TLIMOR
+      ******************************************************************
+       VALIDA-DESBORDE-CICLOS-TLIMOR SECTION.
+           IF WKS-CICLOS-INTERES = 18 OR WKS-CICLOS-MORAS = 18
+              ADD 1 TO WKS-CON-DESBORDE-CICLOS
+              MOVE TLIM-CUENTA           TO WKS-REC-CUENTA
+              MOVE TLIM-MONEDA           TO WKS-REC-MONEDA
+              MOVE WKS-CICLOS-INTERES    TO WKS-REC-CICLOS-INTERES
+              MOVE WKS-CICLOS-MORAS      TO WKS-REC-CICLOS-MORAS
+              MOVE 'LIMITE DE 18 CICLOS ALCANZADO, HISTORIAL TRUNCADO'
+                                         TO WKS-REC-MENSAJE
+              WRITE REG-RECONCI FROM WKS-LINEA-RECONCI
+              IF FS-RECONCI NOT = 0
+                 DISPLAY 'ERROR AL GRABAR RECONCI, STATUS: ' FS-RECONCI
+                         'CUENTA: ' TLIM-CUENTA
+              END-IF
+           END-IF.
+       VALIDA-DESBORDE-CICLOS-TLIMOR-E. EXIT.
+
+      ******************************************************************
+      *  LISTA POR SEPARADO, EN SU PROPIO LISTADO CTANUEVA, LAS        *
+      *  CUENTAS TC QUE ENTRARON A TLIMOR POR LA EXCEPCION DE CUENTA   *
+      *  NUEVA (SITUACION 4/7 CON CUENTA-NUEVA MAYOR A CERO) EN LUGAR  *
+      *  DEL CAMINO NORMAL DE SITUACION 3/15                          *
+      ******************************************************************
+       VALIDA-EXCEPCION-CUENTA-NUEVA-TLIMOR SECTION.
+           IF EXCEPCION-CUENTA-NUEVA
+              ADD 1 TO WKS-CON-CUENTA-NUEVA
+              MOVE TLIM-CUENTA           TO WKS-CTN-CUENTA
+              MOVE TLIM-MONEDA           TO WKS-CTN-MONEDA
+              MOVE TLMT-SITUACION-CUENTA TO WKS-CTN-SITUACION
+              MOVE TLMT-CUENTA-NUEVA     TO WKS-CTN-CUENTA-NUEVA
+              MOVE 'EXCEPCION CUENTA NUEVA (SIT 4/7 + CTA NUEVA > 0)'
+                                         TO WKS-CTN-MENSAJE
+              WRITE REG-CTANUEVA FROM WKS-LINEA-CTANUEVA
+              IF FS-CTANUEVA NOT = 0
+                 DISPLAY 'ERROR AL GRABAR CTANUEVA, STATUS: '
+                         FS-CTANUEVA 'CUENTA: ' TLIM-CUENTA
+              END-IF
+           END-IF.
+       VALIDA-EXCEPCION-CUENTA-NUEVA-TLIMOR-E. EXIT.
+
        CIERRA-Y-ABRE-IO-TLIMOR SECTION.
            CLOSE TLIMOR
            OPEN  I-O TLIMOR.
@@ -778,6 +1282,15 @@
            DISPLAY 'REGISTROS CON MORA TI Q:     '  WKS-MASCARA
            MOVE    ESCRITOS-TLIMOR   TO   WKS-MASCARA
            DISPLAY 'TOTAL DE REGISTROS ESCRITOS: ' WKS-MASCARA
+           MOVE    WKS-CON-RECONCILIACIONES TO WKS-MASCARA
+           DISPLAY 'CUENTAS CON EXCEPCION DE RECONCILIACION: '
+                    WKS-MASCARA
+           MOVE    WKS-CON-DESBORDE-CICLOS  TO WKS-MASCARA
+           DISPLAY 'CUENTAS CON DESBORDE DE 18 CICLOS:       '
+                    WKS-MASCARA
+           MOVE    WKS-CON-CUENTA-NUEVA     TO WKS-MASCARA
+           DISPLAY 'CUENTAS CON EXCEPCION DE CUENTA NUEVA:   '
+                    WKS-MASCARA
            DISPLAY '******************************************'.
        ESTADISTICAS-E. EXIT.
 
@@ -785,5 +1298,7 @@
            CLOSE TLMATH  TIMATH
                  TLPRCT  TLAXLQ
                  TLAXLD  TIAXL1
-                 TLIMOR.
-       CIERRA-ARCHIVOS-E. EXIT.
\ No newline at end of file
+                 TLIMOR  REPORTE
+                 TLCKPT  RECONCI
+                 CTANUEVA.
+       CIERRA-ARCHIVOS-E. EXIT.
