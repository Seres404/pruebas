@@ -25,6 +25,7 @@
           77  FECHA                    PIC X(10).
           77  HORA                     PIC X(8).
           77  TIEMPO            COMP-3 PIC S9(15).
+          77  WKS-RBA-EDBIDA           PIC S9(04) COMP VALUE +000.
        01  SWITCHES.
            02  SEND-MAPA               PIC X.
                88  SEND-MAPONLY                   VALUE '1'.
@@ -48,6 +49,9 @@
            02  WKS-PAGO-QUETZ-O-DOLAR  PIC 9(1)   VALUE ZEROES.
            02  WKS-RETMON              PIC X      VALUE ZEROES.
            02  WKS-SWMAP               PIC 9      VALUE ZEROES.
+           02  WKS-CANT-CTAS-LOCALES   PIC 9(02)  VALUE ZEROES.
+           02  WKS-TABLA-CTAS-LOCALES  OCCURS 18 TIMES.
+              03  WKS-CTA-LOCAL        PIC 9(17).
 
        01 WKS-DATOS.
           02 CONTROL-HORA.
@@ -92,6 +96,7 @@
        COPY DFHAID.
        COPY DFHBMSCA.
        COPY COMTLLL3.
+       COPY EDBIDA.
 
        LINKAGE SECTION.
        01  DFHCOMMAREA.
@@ -133,16 +138,22 @@
              IF (EIBTRNID = 'TMCF')
               EVALUATE EIBAID
                WHEN DFHENTER
-                  PERFORM RECIBE-DATOS   THRU RECIBE-DATOS-E
-                  PERFORM LIMPIA-MAPA    THRU LIMPIA-MAPA-E
-
-                  IF (WKS-CTA-CORPO > 0) AND (WKS-RETMON = 1 OR 2)
-                    PERFORM BUSCA-TLIMOR      THRU BUSCA-TLIMOR-E
-                    PERFORM PROC-BIN-COMPLEJO THRU PROC-BIN-COMPLEJO-E
-                    MOVE -1              TO TLFL1-MONEDAL
+                  IF WKS-CANT-CTAS-LOCALES > 1
+                     PERFORM RECIBE-SELECCION THRU RECIBE-SELECCION-E
                   ELSE
-                    MOVE -1              TO TLFL1-MONEDAL
-                    MOVE 'CUENTA O MONEDA INVALIDA   ' TO TLFL1-MENSAJEO
+                     PERFORM RECIBE-DATOS   THRU RECIBE-DATOS-E
+                     PERFORM LIMPIA-MAPA    THRU LIMPIA-MAPA-E
+
+                     IF (WKS-CTA-CORPO > 0) AND (WKS-RETMON = 1 OR 2)
+                       PERFORM BUSCA-TLIMOR      THRU BUSCA-TLIMOR-E
+                       PERFORM PROC-BIN-COMPLEJO
+                                            THRU PROC-BIN-COMPLEJO-E
+                       MOVE -1              TO TLFL1-MONEDAL
+                     ELSE
+                       MOVE -1              TO TLFL1-MONEDAL
+                       MOVE 'CUENTA O MONEDA INVALIDA   ' TO
+                                             TLFL1-MENSAJEO
+                     END-IF
                   END-IF
 
                   SET SEND-DATAONLY TO TRUE
@@ -205,8 +216,48 @@
                WHEN OTHER
                    MOVE ERROR-TLIMOR         TO TLFL1-MENSAJEO
            END-EVALUATE.
+           PERFORM GRABA-BITACORA-TLIMOR THRU GRABA-BITACORA-TLIMOR-E.
        BUSCA-TLIMOR-E. EXIT.
 
+       GRABA-BITACORA-TLIMOR SECTION.
+           INITIALIZE REG-EDBIDA
+           MOVE WKS-CTA-CORPO(1:10)     TO EDBD-CUENTA-BUSCADA
+           MOVE EIBTRMID                TO EDBD-TERMINAL-USUARIO
+           MOVE EIBTIME                 TO EDBD-HORA-BUSQUEDA
+           MOVE EIBDATE                 TO EDBD-FECHA-BUSQUEDA
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL)
+                    MOVE 'CONSULTA DE MORA TLIMOR EXITOSA' TO
+                    EDBD-RESULTADO-BUSQ
+               WHEN OTHER
+                    MOVE 'CONSULTA DE MORA TLIMOR CON ERRORES' TO
+                    EDBD-RESULTADO-BUSQ
+           END-EVALUATE
+           EXEC CICS WRITE
+                DATASET('EDBIDA')
+                FROM(REG-EDBIDA)
+                RIDFLD(WKS-RBA-EDBIDA)
+                RBA
+                NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+                WHEN DFHRESP(NORMAL)
+                     CONTINUE
+                WHEN DFHRESP(NOTOPEN)
+                     MOVE
+                     'ARCHIVO DE BITACORA EDBIDA ESTA CERRADO' TO
+                     TLFL1-MENSAJEO
+                WHEN DFHRESP(DISABLED)
+                     MOVE
+                     'ARCHIVO DE BITACORA EDBIDA NO DISPONIBLE' TO
+                     TLFL1-MENSAJEO
+                WHEN OTHER
+                     MOVE
+                     'ERROR DESCONOCIDO AL GRABAR BITACORA EDBIDA' TO
+                     TLFL1-MENSAJEO
+           END-EVALUATE.
+       GRABA-BITACORA-TLIMOR-E. EXIT.
+
        MUEVE-VALORES-MORA.
             MOVE WKS-RETMON     TO TLFL1-MONEDAO
             MOVE WKS-NOMBRE-CLI TO TLFL1-NOMBREO
@@ -348,20 +399,74 @@
        RECIBE-DATOS-E. EXIT.
 
        PROC-BIN-COMPLEJO SECTION.
-           MOVE WKS-CTA-CORPO         TO  TLL3-CUENTA-COMPLEJA
-           MOVE ZEROES                TO  TLL3-CUENTA-LOCAL
-           MOVE ZEROES                TO  TLL3-STATUS.
+           MOVE WKS-CTA-CORPO          TO  TLL3-CUENTA-COMPLEJA
+           MOVE ZEROES                 TO  TLL3-CANT-CTAS-LOCALES
+           MOVE ZEROES                 TO  TLL3-STATUS.
            EXEC CICS LINK PROGRAM('TL5D1LL3')
                 COMMAREA(COMTLLL3)
                 LENGTH(LENGTH OF COMTLLL3)
            END-EXEC.
            IF TLL3-STATUS EQUAL ZEROES
-              MOVE TLL3-CUENTA-COMPLEJA TO TLFL1-CUENTAO
+              IF TLL3-CANT-CTAS-LOCALES > 1
+                 PERFORM LISTA-CTAS-LOCALES THRU LISTA-CTAS-LOCALES-E
+              ELSE
+                 MOVE TLL3-CUENTA-LOCAL(1) TO TLFL1-CUENTAO
+              END-IF
            ELSE
               MOVE 'ERROR CON RUTINA DE BIN COMPLEJO' TO TLFL1-MENSAJEO
            END-IF.
        PROC-BIN-COMPLEJO-E. EXIT.
 
+       LISTA-CTAS-LOCALES SECTION.
+           MOVE TLL3-CANT-CTAS-LOCALES TO WKS-CANT-CTAS-LOCALES
+           PERFORM VARYING J FROM 1 BY 1
+                     UNTIL J > TLL3-CANT-CTAS-LOCALES
+              MOVE TLL3-CUENTA-LOCAL(J) TO WKS-CTA-LOCAL(J)
+              MOVE J                   TO TLFL1-CTA-INDICEO(J)
+              MOVE TLL3-CUENTA-LOCAL(J) TO TLFL1-CTA-LOCALO(J)
+           END-PERFORM
+           MOVE
+           'CUENTA CON VARIOS ENLACES, SELECCIONE UNA Y PRESIONE ENTER'
+                                        TO TLFL1-MENSAJEO
+           MOVE          -1            TO TLFL1-SELECCIONL.
+       LISTA-CTAS-LOCALES-E. EXIT.
+
+       RECIBE-SELECCION SECTION.
+           EXEC CICS
+                RECEIVE MAP('TLFL1')
+                        MAPSET('TLFL1')
+                        INTO(TLFL1I)
+                        NOHANDLE
+           END-EXEC.
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL)
+                    PERFORM VALIDA-SELECCION THRU VALIDA-SELECCION-E
+               WHEN DFHRESP(MAPFAIL)
+                    MOVE 'SELECCIONE UNA CUENTA DE LA LISTA' TO
+                                          TLFL1-MENSAJEO
+               WHEN OTHER
+                    MOVE 'OTRO ERROR'    TO TLFL1-MENSAJEO
+           END-EVALUATE.
+       RECIBE-SELECCION-E. EXIT.
+
+       VALIDA-SELECCION SECTION.
+           IF TLFL1-SELECCIONI NUMERIC AND
+              TLFL1-SELECCIONI > ZEROES AND
+              TLFL1-SELECCIONI NOT > WKS-CANT-CTAS-LOCALES
+              MOVE WKS-CTA-LOCAL(TLFL1-SELECCIONI) TO WKS-CTA-CORPO
+              MOVE ZEROES                          TO
+                                          WKS-CANT-CTAS-LOCALES
+              PERFORM BUSCA-TLIMOR THRU BUSCA-TLIMOR-E
+              MOVE WKS-CTA-CORPO                   TO TLFL1-CUENTAO
+              MOVE -1                              TO TLFL1-MONEDAL
+           ELSE
+              MOVE
+              'SELECCION INVALIDA, ELIJA UN NUMERO DE LA LISTA' TO
+                                          TLFL1-MENSAJEO
+              MOVE          -1                     TO TLFL1-SELECCIONL
+           END-IF.
+       VALIDA-SELECCION-E. EXIT.
+
        LIMPIA-MAPA.
             MOVE SPACES         TO TLFL1-CUENTAO
             MOVE SPACES         TO TLFL1-NOMBREO
