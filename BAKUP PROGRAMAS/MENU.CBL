@@ -63,6 +63,7 @@
           02 WKS-CIF-NUEVO           PIC 9(08)  VALUE ZEROS.
           02 WKS-APORTE              PIC 9(11)V99
                                                 VALUE ZEROS.
+          02 WKS-TIEMPO              PIC S9(15) COMP-3 VALUE +0.
       *     D A T O S   P R O G R A M A   D E   E L I M I N A C I O N
           02 WKS-DELETE-OK           PIC 9(01)  VALUE ZEROS.
       *    D A T O S   P R O G R A M A   D E   A C TU A L I Z A C I O N
@@ -102,6 +103,7 @@
       * --- MAPAS Y CARACTERISTICAS
        COPY EDQLQ.
        COPY EDMACL.
+       COPY EDMAAH.
        COPY DFHAID.
        COPY DFHBMSCA.
        COPY ATTR.
@@ -136,6 +138,12 @@
            WHEN EIBCALEN = ZERO
                 EXEC CICS SEND TEXT FROM(WKS-FIN) ERASE END-EXEC
                      EXEC CICS RETURN END-EXEC
+           WHEN EIBAID = DFHENTER
+                PERFORM 130-GRABA-CUENTA-NUEVA
+
+           WHEN EIBAID = DFHPF2
+                PERFORM 140-ACTUALIZA-CLIENTE
+
            WHEN EIBAID = DFHPF10
 
                 EXEC CICS
@@ -196,6 +204,191 @@
        120-PROCESA-SOLICITUD-E. EXIT.
 
 
+      ******************************************************************
+      *   A P E R T U R A   D E   C U E N T A S   D E   A H O R R O    *
+      ******************************************************************
+       130-GRABA-CUENTA-NUEVA SECTION.
+           EXEC CICS RECEIVE
+                MAP     ('EDQLQ')
+                MAPSET  ('EDQLQ')
+                INTO    (EDQLQI)
+                NOHANDLE
+           END-EXEC
+
+           MOVE ZEROS TO WKS-DATOS-NUEVOS-OK
+           MOVE ZEROS TO SWITCH-CIF
+           IF EDQLQ-APORTEI NOT NUMERIC OR EDQLQ-APORTEI = ZEROS
+              MOVE 'INGRESE UN APORTE INICIAL VALIDO PARA LA CUENTA'
+                                            TO EDQLQ-MENSAJE-OPCIONAO
+              MOVE          -1              TO EDQLQ-APORTEL
+           ELSE
+              MOVE EDQLQ-APORTEI TO WKS-APORTE
+              PERFORM 131-VALIDA-CIF-ACTIVO
+              IF SWITCH-CIF = 1
+                 PERFORM 132-GENERA-CUENTA-NUEVA
+                 PERFORM 133-ESCRIBE-CUENTA-NUEVA
+              END-IF
+           END-IF.
+       130-GRABA-CUENTA-NUEVA-E. EXIT.
+
+       131-VALIDA-CIF-ACTIVO SECTION.
+           MOVE WKS-COD-CLIENTE TO EDMC-LLAVE
+           EXEC CICS READ
+                DATASET ('EDM1CL')
+                INTO    (REG-EDMACL)
+                RIDFLD  (EDMC-LLAVE)
+                NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+                WHEN DFHRESP(NORMAL)
+                     IF EDMC-MARCA-ELIMINADO = "D" OR "d"
+                        MOVE
+                        'NO SE PUEDE ABRIR CUENTA, CLIENTE INACTIVO'
+                                            TO EDQLQ-MENSAJE-OPCIONAO
+                     ELSE
+                        MOVE EDMC-CODIGO-CLIENTE TO WKS-CIF-NUEVO
+                        MOVE 1                   TO SWITCH-CIF
+                     END-IF
+                WHEN DFHRESP(NOTFND)
+                     MOVE 'CIF NO ENCONTRADO EN MAESTRO DE CLIENTES'
+                                            TO EDQLQ-MENSAJE-OPCIONAO
+                WHEN OTHER
+                     MOVE
+                     'ERROR INESPERADO AL VALIDAR CIF EN EDM1CL'
+                                            TO EDQLQ-MENSAJE-OPCIONAO
+           END-EVALUATE.
+       131-VALIDA-CIF-ACTIVO-E. EXIT.
+
+       132-GENERA-CUENTA-NUEVA SECTION.
+           EXEC CICS ASKTIME ABSTIME(WKS-TIEMPO) END-EXEC
+           EXEC CICS FORMATTIME
+                     ABSTIME  (WKS-TIEMPO)
+                     DDMMYYYY (WKS-FECH-APRTA)
+           END-EXEC
+           MOVE EIBTASKN TO WKS-CUENTA-NUEVA.
+       132-GENERA-CUENTA-NUEVA-E. EXIT.
+
+       133-ESCRIBE-CUENTA-NUEVA SECTION.
+           MOVE WKS-CIF-NUEVO     TO EDMA-CODIGO-CLIENTE
+           MOVE WKS-CUENTA-NUEVA  TO EDMA-NUMERO-CUENTA
+           MOVE WKS-FECH-APRTA    TO EDMA-FECHA-APERTURA-CUENTA
+           MOVE WKS-FECH-APRTA    TO EDMA-FECHA-ULTIMO-MOVMNTO
+           MOVE WKS-APORTE        TO EDMA-SALDO-CUENTA
+           MOVE SPACES            TO EDMA-MARCA-ELIMINADO
+           EXEC CICS WRITE
+                DATASET ('EDP1AH')
+                FROM    (REG-EDMAAH)
+                RIDFLD  (EDMA-CODIGO-CLIENTE)
+                NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+                WHEN DFHRESP(NORMAL)
+                     MOVE 1                TO WKS-DATOS-NUEVOS-OK
+                     MOVE WKS-CUENTA-NUEVA TO EDQLQ-CTA-LINKEDO
+                     MOVE
+                     'CUENTA DE AHORRO CREADA CORRECTAMENTE'
+                                            TO EDQLQ-MENSAJE-OPCIONAO
+                WHEN DFHRESP(DUPKEY)
+                     MOVE
+                     'LA CUENTA GENERADA YA EXISTE, REINTENTE'
+                                            TO EDQLQ-MENSAJE-OPCIONAO
+                WHEN DFHRESP(NOTOPEN)
+                     MOVE
+                     'ARCHIVO DE CUENTAS DE AHORRO EDMAAH CERRADO'
+                                            TO EDQLQ-MENSAJE-OPCIONAO
+                WHEN OTHER
+                     MOVE
+                     'ERROR INESPERADO AL CREAR CUENTA DE AHORRO'
+                                            TO EDQLQ-MENSAJE-OPCIONAO
+           END-EVALUATE.
+       133-ESCRIBE-CUENTA-NUEVA-E. EXIT.
+
+
+      ******************************************************************
+      *   M A N T E N I M I E N T O   D E   D I R E C C I O N / T E L  *
+      *   PERMITE CORREGIR DIRECCION Y/O TELEFONO DEL CLIENTE DIRECTO  *
+      *   DESDE ESTA MISMA PANTALLA EDQLQ, SIN NECESIDAD DE OTRA       *
+      *   TRANSACCION APARTE PARA ESE MANTENIMIENTO                   *
+      ******************************************************************
+       140-ACTUALIZA-CLIENTE SECTION.
+           EXEC CICS RECEIVE
+                MAP     ('EDQLQ')
+                MAPSET  ('EDQLQ')
+                INTO    (EDQLQI)
+                NOHANDLE
+           END-EXEC
+
+           MOVE WKS-COD-CLIENTE TO EDMC-LLAVE
+           EXEC CICS READ
+                DATASET  ('EDM1CL')
+                INTO     (REG-EDMACL)
+                RIDFLD   (EDMC-LLAVE)
+                UPDATE
+                NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+                WHEN DFHRESP(NORMAL)
+                     PERFORM 141-VALIDA-DATOS-CLIENTE
+                     IF SWITCH-OK = 1
+                        PERFORM 142-REESCRIBE-CLIENTE
+                     ELSE
+                        EXEC CICS UNLOCK
+                             DATASET ('EDM1CL')
+                        END-EXEC
+                     END-IF
+                WHEN DFHRESP(NOTFND)
+                     MOVE 'CIF NO ENCONTRADO EN MAESTRO DE CLIENTES'
+                                            TO EDQLQ-MENSAJE-OPCIONAO
+                WHEN DFHRESP(NOTOPEN)
+                     MOVE 'MAESTRO DE CLIENTES ESTA CERRADO EDM1CL'
+                                            TO EDQLQ-MENSAJE-OPCIONAO
+                WHEN OTHER
+                     MOVE 'ERROR INESPERADO EN ARCHIVO MAESTRO EDM1CL'
+                                            TO EDQLQ-MENSAJE-OPCIONAO
+           END-EVALUATE.
+       140-ACTUALIZA-CLIENTE-E. EXIT.
+
+       141-VALIDA-DATOS-CLIENTE SECTION.
+           MOVE 1 TO SWITCH-OK
+           IF EDQLQ-DIRECCIONI = SPACES AND
+              EDQLQ-CELULARI  = SPACES
+              MOVE 'INGRESE DIRECCION Y/O TELEFONO A CORREGIR'
+                                            TO EDQLQ-MENSAJE-OPCIONAO
+              MOVE 0                       TO SWITCH-OK
+           ELSE
+              IF EDQLQ-DIRECCIONI NOT = SPACES
+                 MOVE EDQLQ-DIRECCIONI      TO EDMC-DIRECCION
+              END-IF
+              IF EDQLQ-CELULARI NOT = SPACES
+                 IF EDQLQ-CELULARI IS NUMERIC
+                    MOVE EDQLQ-CELULARI     TO EDMC-NUMERO-TELEFONO
+                 ELSE
+                    MOVE 'TELEFONO INGRESADO NO ES VALIDO'
+                                            TO EDQLQ-MENSAJE-OPCIONAO
+                    MOVE 0                  TO SWITCH-OK
+                 END-IF
+              END-IF
+           END-IF.
+       141-VALIDA-DATOS-CLIENTE-E. EXIT.
+
+       142-REESCRIBE-CLIENTE SECTION.
+           EXEC CICS REWRITE
+                DATASET ('EDM1CL')
+                FROM    (REG-EDMACL)
+                NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+                WHEN DFHRESP(NORMAL)
+                     MOVE EDMC-NUMERO-TELEFONO TO EDQLQ-CELULARO
+                     MOVE 'DATOS DE CONTACTO ACTUALIZADOS'
+                                            TO EDQLQ-MENSAJE-OPCIONAO
+                WHEN OTHER
+                     MOVE 'ERROR INESPERADO AL ACTUALIZAR EDM1CL'
+                                            TO EDQLQ-MENSAJE-OPCIONAO
+           END-EVALUATE.
+       142-REESCRIBE-CLIENTE-E. EXIT.
+
+
       ******************************************************************
       *     FUNCIONES O CODIGO QUE SE REPITE SEGUIDAMENTE EN EL PROG   *
       ******************************************************************
