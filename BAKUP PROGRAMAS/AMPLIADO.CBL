@@ -33,6 +33,8 @@
              03 INDEX-1              PIC 9(02)  VALUE ZEROS.
              03 INDEX-2              PIC 9(02)  VALUE ZEROS.
              03 INDEX-3              PIC 9(02)  VALUE ZEROS.
+             03 WKS-CANT-ATRAS       PIC 9(02)  VALUE ZEROS.
+             03 WKS-POS-ATRAS        PIC 9(02)  VALUE ZEROS.
           02 SEND-FLAGS              PIC X(01)  VALUE SPACES.
              88 SEND-ERASE                      VALUE '1'.
              88 SEND-DATAONLY                   VALUE '2'.
@@ -73,6 +75,14 @@
           02 WKS-UNICA               PIC 9(01)  VALUE ZEROS.
           02 WKS-NEXTS               PIC 9(01)  VALUE ZEROS.
           02 MENU-CTRL               PIC 9(01)  VALUE ZEROS.
+          02 WKS-BUSQUEDA-OK         PIC 9(01)  VALUE ZEROS.
+             88 WKS-BUSQUEDA-VALIDA             VALUE 1.
+      ******************************************************************
+      *      RECURSOS PARA EXPORTAR EL LISTADO EN PANTALLA A EDPEXP    *
+      ******************************************************************
+       01 WKS-EXPORTACION.
+          02 WKS-RBA-EDPEXP         PIC S9(04) COMP   VALUE +000.
+          02 WKS-EXPORTADAS         PIC 9(02)  VALUE ZEROS.
 
       ******************************************************************
       *                S E C C I O N    D E    C O P Y S               *
@@ -80,6 +90,7 @@
       * --- MAPAS Y CARACTERISTICAS
        COPY EDCLD.
        COPY EDMAAH.
+       COPY EDEXPBR.
        COPY DFHAID.
        COPY DFHBMSCA.
        COPY ATTR.
@@ -123,10 +134,15 @@
                 PERFORM ENVIA-MAPA
 
            WHEN EIBAID = DFHENTER
-                MOVE     1             TO EDMA-CODIGO-CLIENTE
-                SET     SEND-DATAONLY  TO TRUE
-                PERFORM START-INICIO
-                PERFORM ENVIA-MAPA
+                PERFORM VALIDA-CAMPO-BUSQUEDA
+                IF WKS-BUSQUEDA-VALIDA
+                   SET     SEND-DATAONLY  TO TRUE
+                   PERFORM START-INICIO
+                   PERFORM ENVIA-MAPA
+                ELSE
+                   SET     SEND-DATAONLY-ALARM  TO TRUE
+                   PERFORM ENVIA-MAPA
+                END-IF
 
            WHEN EIBAID = DFHPF5
                 IF WKS-FIN-ARCH NOT = 1
@@ -144,6 +160,11 @@
                 SET  SEND-DATAONLY      TO TRUE
                 PERFORM ENVIA-MAPA
 
+           WHEN EIBAID = DFHPF7
+                PERFORM EXPORTA-CUENTAS-BROWSE
+                SET SEND-DATAONLY TO TRUE
+                PERFORM ENVIA-MAPA
+
            WHEN EIBAID = DFHPF10
                   IF MENU-CTRL = 1
                      EXEC CICS
@@ -168,6 +189,42 @@
            END-EVALUATE.
        101-MENU-INICIO-E. EXIT.
 
+      *****************************************************************
+      *  RECIBE EL MAPA EDCLD Y VALIDA EL CAMPO DE BUSQUEDA POR NUMERO *
+      *  DE CLIENTE; SI VIENE LLENO, EL STARTBR SE REPOSICIONA DIRECTO*
+      *  EN ESA LLAVE EN LUGAR DE PARTIR SIEMPRE DESDE EL PRIMER      *
+      *  CLIENTE, PARA EVITAR PAGINAR 18 EN 18 HASTA LLEGAR A LA CTA  *
+      *****************************************************************
+       VALIDA-CAMPO-BUSQUEDA SECTION.
+           SET WKS-BUSQUEDA-VALIDA TO TRUE
+           EXEC CICS RECEIVE
+                MAP     ('EDCLD')
+                MAPSET  ('EDCLD')
+                INTO    (EDCLDI)
+                NOHANDLE
+           END-EXEC
+
+           IF EIBRESP NOT = DFHRESP(NORMAL) AND
+              EIBRESP NOT = DFHRESP(MAPFAIL)
+              MOVE 'ERROR AL RECIBIR EL MAPA EDCLD'
+                                  TO EDCLD-MENSAJEO
+              MOVE      0         TO WKS-BUSQUEDA-OK
+           ELSE
+              IF EDCLD-BUSCARL > ZEROS
+                 IF EDCLD-BUSCARI IS NUMERIC
+                    MOVE EDCLD-BUSCARI TO EDMA-CODIGO-CLIENTE
+                 ELSE
+                    MOVE 'NUMERO DE CLIENTE INVALIDO PARA BUSQUEDA'
+                                    TO EDCLD-MENSAJEO
+                    MOVE     -1     TO EDCLD-BUSCARL
+                    MOVE      0     TO WKS-BUSQUEDA-OK
+                 END-IF
+              ELSE
+                 MOVE 1             TO EDMA-CODIGO-CLIENTE
+              END-IF
+           END-IF.
+       VALIDA-CAMPO-BUSQUEDA-E. EXIT.
+
       *****************************************************************
       *                     CARGA DE DATOS INICIAL
       *****************************************************************
@@ -317,13 +374,127 @@
            MOVE       ZEROS        TO WKS-FIN-DATOS-ATRAS
            MOVE         -1         TO EDCLD-DETALLESL(1)
            MOVE          1         TO ATRAS
-           PERFORM START-READ-NEXT.
+           PERFORM START-READ-PREV.
        READ-ANTERIORES-E. EXIT.
 
-      * 112-READ-PREV SECTION.
-      *     MOVE 'YA CASI TERMINAMOS EL F6 ....'
-      *                                   TO EDCLD-MENSAJEO.
-      * 112-READ-PREV-E. EXIT.
+       START-READ-PREV SECTION.
+           PERFORM LIMPIA-ARREGLO
+           MOVE       ZEROS        TO WKS-CANT-ATRAS
+           EXEC CICS STARTBR
+                DATASET ('EDP1AH')
+                RIDFLD  (EDMA-CODIGO-CLIENTE)
+                GTEQ
+                NOHANDLE
+           END-EXEC
+
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NORMAL)
+                PERFORM 112-READ-PREV UNTIL INDEX-1 >= 18 OR
+                                      WKS-FIN-ARCH-ATRAS = 01
+                EXEC CICS ENDBR DATASET('EDP1AH') END-EXEC
+                IF WKS-FIN-ARCH-ATRAS = 01
+                   COMPUTE WKS-CANT-ATRAS = INDEX-1 - 1
+                ELSE
+                   MOVE 18 TO WKS-CANT-ATRAS
+                END-IF
+                IF WKS-CANT-ATRAS > ZEROS
+                   IF WKS-CANT-ATRAS < 18
+                      PERFORM REACOMODA-ARREGLO-ATRAS
+                   END-IF
+                   MOVE EDCLD-LLAVESO (1)  TO WKS-CIF-ULTIMO
+                   MOVE EDCLD-NUM-CTAO(1)  TO WKS-LLAVE-CU
+                   MOVE EDCLD-LLAVESO (WKS-CANT-ATRAS)
+                                           TO WKS-CIF-PRIMERO
+                   MOVE EDCLD-NUM-CTAO(WKS-CANT-ATRAS)
+                                           TO WKS-LLAVE-CP
+                ELSE
+                   MOVE 'NO HAY PAGINAS ANTERIORES QUE MOSTRAR'
+                                         TO EDCLD-MENSAJEO
+                END-IF
+                SET SEND-DATAONLY        TO TRUE
+           WHEN DFHRESP(NOTFND)
+                MOVE 'ARCHIVO MAESTRO EDM1AH DE CUENTAS VACIO'
+                                         TO EDCLD-MENSAJEO
+           WHEN DFHRESP(NOTOPEN)
+                MOVE 'ARCHIVO MAESTRO DE CUENTAS EDM1AH CERRADO'
+                                         TO  EDCLD-MENSAJEO
+           WHEN OTHER
+                MOVE 'OCURRIO UN ERROR DESCONOCIDO EN ARHIVO EDM1AH'
+                                         TO EDCLD-MENSAJEO
+                SET SEND-DATAONLY-ALARM  TO TRUE
+                PERFORM ENVIA-MAPA
+                PERFORM REGRESA-CONTROL-A-TRANS
+           END-EVALUATE.
+       START-READ-PREV-E. EXIT.
+
+       112-READ-PREV SECTION.
+           ADD  1  TO INDEX-1
+           EXEC CICS READPREV
+                     DATASET  ('EDP1AH')
+                     INTO     (REG-EDMAAH)
+                     RIDFLD   (EDMA-CODIGO-CLIENTE)
+                     NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+                WHEN DFHRESP(NORMAL)
+                     PERFORM LLENA-ARREGLO-ATRAS
+                WHEN DFHRESP(DUPKEY)
+                     PERFORM LLENA-ARREGLO-ATRAS
+                WHEN DFHRESP(NOTFND)
+                     MOVE     1              TO WKS-FIN-ARCH-ATRAS
+                WHEN DFHRESP(ENDFILE)
+                     MOVE     1              TO WKS-FIN-ARCH-ATRAS
+           END-EVALUATE.
+       112-READ-PREV-E. EXIT.
+
+       LLENA-ARREGLO-ATRAS SECTION.
+           IF EDMA-NUMERO-CUENTA NOT = 0
+               COMPUTE WKS-POS-ATRAS = 19 - INDEX-1
+               MOVE EDMA-NUMERO-CUENTA   TO
+                                    EDCLD-NUM-CTAO   (WKS-POS-ATRAS)
+               MOVE EDMA-CODIGO-CLIENTE  TO
+                                    EDCLD-LLAVESO    (WKS-POS-ATRAS)
+               MOVE EDMA-FECHA-APERTURA-CUENTA
+                                         TO
+                                    EDCLD-FECH-APERTO(WKS-POS-ATRAS)
+               MOVE EDMA-SALDO-CUENTA    TO
+                                    EDCLD-SALDOSO    (WKS-POS-ATRAS)
+               MOVE EDMA-FECHA-ULTIMO-MOVMNTO
+                                         TO
+                                    EDCLD-FECH-MVNTO (WKS-POS-ATRAS)
+               IF EDMA-MARCA-ELIMINADO = "D" OR "d"
+                  MOVE ATTR-RED          TO
+                                    EDCLD-DETALLESC  (WKS-POS-ATRAS)
+                  MOVE "CTA INACTIVA"    TO
+                                    EDCLD-ESTADO-CTAO(WKS-POS-ATRAS)
+               ELSE
+                  MOVE ATTR-NEUTRAL      TO
+                                    EDCLD-DETALLESC  (WKS-POS-ATRAS)
+                  MOVE "CTA ACTIVA"      TO
+                                    EDCLD-ESTADO-CTAO(WKS-POS-ATRAS)
+               END-IF
+           ELSE
+               SUBTRACT 1 FROM INDEX-1
+           END-IF.
+       LLENA-ARREGLO-ATRAS-E. EXIT.
+
+      * LA LECTURA HACIA ATRAS LLENA EL ARREGLO EN ORDEN DESCENDENTE
+      * (POSICION 18 PRIMERO); SI EL BOF SE ALCANZA ANTES DE COMPLE-
+      * TAR LA PAGINA, LOS REGISTROS QUEDAN RECORRIDOS AL INICIO DEL
+      * ARREGLO PARA CONSERVAR EL ORDEN ASCENDENTE DE DESPLIEGUE.
+       REACOMODA-ARREGLO-ATRAS SECTION.
+           PERFORM VARYING INDEX-2 FROM 1 BY 1
+                     UNTIL INDEX-2 > WKS-CANT-ATRAS
+              COMPUTE INDEX-3 = (18 - WKS-CANT-ATRAS) + INDEX-2
+              MOVE EDCLD-DETALLESO(INDEX-3) TO EDCLD-DETALLESO(INDEX-2)
+           END-PERFORM
+           PERFORM VARYING INDEX-2 FROM 1 BY 1
+                     UNTIL INDEX-2 > (18 - WKS-CANT-ATRAS)
+              COMPUTE INDEX-3 = WKS-CANT-ATRAS + INDEX-2
+              MOVE SPACES       TO EDCLD-DETALLESO(INDEX-3)
+              MOVE ATTR-NEUTRAL TO EDCLD-DETALLESO(INDEX-3)
+           END-PERFORM.
+       REACOMODA-ARREGLO-ATRAS-E. EXIT.
 
       ******************************************************************
       *     FUNCIONES O CODIGO QUE SE REPITE SEGUIDAMENTE EN EL PROG   *
@@ -440,6 +611,54 @@
            END-IF.
        LLENA-ARREGLO-DISPLAY-E. EXIT.
 
+      ******************************************************************
+      *  VUELCA EL ARREGLO DE 18 CUENTAS ACTUALMENTE DESPLEGADO EN     *
+      *  PANTALLA HACIA EDPEXP, PARA QUE EL LISTADO BROWSEADO PUEDA    *
+      *  DISTRIBUIRSE SIN TENER QUE RETECLEARLO A MANO                *
+      ******************************************************************
+       EXPORTA-CUENTAS-BROWSE SECTION.
+           MOVE ZEROS TO WKS-EXPORTADAS
+           PERFORM VARYING INDEX-1 FROM 1 BY 1 UNTIL INDEX-1 > 18
+              IF EDCLD-NUM-CTAO(INDEX-1) NOT = SPACES AND
+                 EDCLD-NUM-CTAO(INDEX-1) NOT = ZEROS
+                 PERFORM GRABA-CUENTA-EXPORTADA
+              END-IF
+           END-PERFORM
+           IF WKS-EXPORTADAS > ZEROS
+              MOVE 'CUENTAS EXPORTADAS A EDPEXP' TO EDCLD-MENSAJEO
+           ELSE
+              MOVE 'NO HAY CUENTAS EN PANTALLA PARA EXPORTAR'
+                                                  TO EDCLD-MENSAJEO
+           END-IF.
+       EXPORTA-CUENTAS-BROWSE-E. EXIT.
+
+       GRABA-CUENTA-EXPORTADA SECTION.
+           PERFORM HORA-FECHA-SISTEMA
+           MOVE EDCLD-NUM-CTAO   (INDEX-1)   TO EDXB-NUMERO-CUENTA
+           MOVE EDCLD-LLAVESO    (INDEX-1)   TO EDXB-CODIGO-CLIENTE
+           MOVE EDCLD-FECH-APERTO(INDEX-1)   TO EDXB-FECHA-APERTURA
+           MOVE EDCLD-SALDOSO    (INDEX-1)   TO EDXB-SALDO
+           MOVE EDCLD-FECH-MVNTO (INDEX-1)   TO EDXB-FECHA-MOVIMIENTO
+           MOVE EDCLD-ESTADO-CTAO(INDEX-1)   TO EDXB-ESTADO-CUENTA
+           MOVE EIBTRMID                     TO EDXB-TERMINAL
+           MOVE FECHA-SYS                    TO EDXB-FECHA-EXPORT
+           MOVE WKS-HORA-EDIT                TO EDXB-HORA-EXPORT
+           EXEC CICS WRITE
+                DATASET('EDPEXP')
+                FROM   (REG-EDEXPBR)
+                RIDFLD (WKS-RBA-EDPEXP)
+                RBA
+                NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+                WHEN DFHRESP(NORMAL)
+                     ADD 1 TO WKS-EXPORTADAS
+                WHEN OTHER
+                     MOVE 'ERROR AL EXPORTAR CUENTAS A EDPEXP'
+                                                  TO EDCLD-MENSAJEO
+           END-EVALUATE.
+       GRABA-CUENTA-EXPORTADA-E. EXIT.
+
        REGRESA-CONTROL-A-TRANS SECTION.
            EXEC CICS
                      RETURN TRANSID('EDCD')
