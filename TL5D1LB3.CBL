@@ -0,0 +1,179 @@
+      ******************************************************************
+      * FECHA       : 09/08/2023                                       *
+      * PROGRAMADOR : ERICK DANIEL RAMIREZ DIVAS (PEDR)                *
+      * APLICACION  : TARJETA EMPRESARIAL                              *
+      * PROGRAMA    : TL5D1LB3                                         *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : RECORRE TODAS LAS CUENTAS DE BIN COMPLEJO EN     *
+      *             : TLMATH Y VERIFICA QUE CADA UNA TENGA UN ENLACE   *
+      *             : VIGENTE HACIA SU CUENTA LOCAL EN TLENBL, IGUAL A *
+      *             : LA RESOLUCION QUE HACE TL5D1LL3 EN LINEA. LAS    *
+      *             : CUENTAS SIN ENLACE O CON ENLACE RETIRADO QUEDAN  *
+      *             : LISTADAS EN CPLXREP PARA REVISION PROACTIVA.     *
+      * ARCHIVOS    : TLMATH=C, TLENBL=C, CPLXREP=A                    *
+      * ACCION (ES) : R=REPORTE                                        *
+      * INSTALADO   : DD/MM/AAAA                                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                    TL5D1LB3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+      *              A R C H I V O S   D E   E N T R A D A
+      ******************************************************************
+           SELECT TLMATH  ASSIGN   TO TLMATH
+                  ORGANIZATION     IS INDEXED
+                  ACCESS           IS SEQUENTIAL
+                  RECORD KEY       IS TLMT-LLAVE
+                  FILE STATUS      IS FS-TLMATH.
+           SELECT TLENBL  ASSIGN   TO TLENBL
+                  ORGANIZATION     IS INDEXED
+                  ACCESS           IS DYNAMIC
+                  RECORD KEY       IS TLBL-LLAVE
+                  FILE STATUS      IS FS-TLENBL.
+      ******************************************************************
+      *              A R C H I V O S   D E   S A L I D A
+      ******************************************************************
+           SELECT CPLXREP ASSIGN TO CPLXREP
+                  FILE STATUS    IS FS-CPLXREP.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *1 -->MAESTRO DE INFORMACION GENERAL DE TH
+       FD TLMATH.
+          COPY TLMATH4.
+
+      *2 -->INDICE ALTERNO MANUAL DE TLENIV (PROG BIN COMPLEJO)
+       FD TLENBL.
+          COPY TLENBL.
+
+      *3 -->LISTADO DE CUENTAS DE BIN COMPLEJO SIN ENLACE VIGENTE
+       FD CPLXREP.
+       01 REG-CPLXREP                   PIC X(79).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *               RECURSOS RUTINAS DE FILE-STATUS                  *
+      ******************************************************************
+       01 WKS-FS-STATUS.
+          02 FS-TLMATH                  PIC 9(02) VALUE ZEROES.
+          02 FS-TLENBL                  PIC 9(02) VALUE ZEROES.
+          02 FS-CPLXREP                 PIC 9(02) VALUE ZEROES.
+      ******************************************************************
+      *              RECURSOS DE TRABAJO Y VARIABLES AUXILIARES        *
+      ******************************************************************
+       01 WKS-FLAGS.
+          02 WKS-FIN-TLMATH              PIC 9(01) VALUE ZEROES.
+             88 FIN-TLMATH                         VALUE 1.
+       01 WKS-VARIABLES-TRABAJO.
+          02 WKS-MASCARA                 PIC Z,ZZZ,ZZ9 VALUE ZEROES.
+          02 WKS-CON-CTAS-COMPLEJAS      PIC 9(07) VALUE ZEROES.
+          02 WKS-CON-SIN-ENLACE          PIC 9(07) VALUE ZEROES.
+      ******************************************************************
+      *      LINEA DEL LISTADO DE CUENTAS DE BIN COMPLEJO SIN ENLACE   *
+      ******************************************************************
+          02 WKS-LINEA-CPLXREP.
+             04 WKS-CPLX-CUENTA          PIC X(16).
+             04 FILLER                   PIC X(01) VALUE '|'.
+             04 WKS-CPLX-BIN             PIC 9(06).
+             04 FILLER                   PIC X(01) VALUE '|'.
+             04 WKS-CPLX-MENSAJE         PIC X(54).
+
+       PROCEDURE DIVISION.
+       000-MAIN SECTION.
+           PERFORM ABRIR-ARCHIVOS
+           PERFORM LEE-TLMATH
+           PERFORM VALIDA-ENLACE-COMPLEJO UNTIL FIN-TLMATH
+           PERFORM ESTADISTICAS
+           PERFORM CERRAR-ARCHIVOS
+           STOP RUN.
+       000-MAIN-E. EXIT.
+
+       ABRIR-ARCHIVOS SECTION.
+           OPEN INPUT  TLMATH
+           OPEN INPUT  TLENBL
+           OPEN OUTPUT CPLXREP
+
+           IF FS-TLMATH NOT = 0 OR FS-TLENBL NOT = 0 OR
+              FS-CPLXREP NOT = 0
+              DISPLAY "***********************************************"
+              DISPLAY "*      ERROR AL ABRIR ARCHIVOS                *"
+              DISPLAY "***********************************************"
+              DISPLAY "* FILE STATUS DEL ARCHIVO TLMATH   : " FS-TLMATH
+              DISPLAY "* FILE STATUS DEL ARCHIVO TLENBL   : " FS-TLENBL
+              DISPLAY "* FILE STATUS DEL ARCHIVO CPLXREP  : " FS-CPLXREP
+              DISPLAY "***********************************************"
+              MOVE  91        TO RETURN-CODE
+              STOP RUN
+           END-IF.
+       ABRIR-ARCHIVOS-E. EXIT.
+
+      ******************************************************************
+      *  UNA CUENTA DE BIN COMPLEJO (BIN INICIA CON 6) DEBE TENER UN   *
+      *  ENLACE ACTIVO EN TLENBL HACIA SU CUENTA LOCAL, IGUAL A COMO   *
+      *  LO RESUELVE TL5D1LL3 EN LINEA PARA JM47ADM. SI EL ENLACE NO   *
+      *  EXISTE O FUE RETIRADO, LA CUENTA QUEDA LISTADA EN CPLXREP.    *
+      ******************************************************************
+       VALIDA-ENLACE-COMPLEJO SECTION.
+           IF TLMT-BIN(1:1) = 6
+              ADD 1 TO WKS-CON-CTAS-COMPLEJAS
+              MOVE TLMT-CUENTA TO TLBL-LLAVE
+              READ TLENBL
+                  KEY IS TLBL-LLAVE
+              END-READ
+              EVALUATE FS-TLENBL
+                   WHEN 0
+                        IF TLBL-RETIRADO
+                           MOVE 'ENLACE RETIRADO EN TLENBL'
+                                           TO WKS-CPLX-MENSAJE
+                           PERFORM GRABA-CPLXREP
+                        END-IF
+                   WHEN 23
+                        MOVE 'BIN COMPLEJO SIN ENLACE EN TLENBL'
+                                        TO WKS-CPLX-MENSAJE
+                        PERFORM GRABA-CPLXREP
+                   WHEN OTHER
+                        DISPLAY 'ERROR AL LEER TLENBL, STATUS: '
+                                FS-TLENBL ' CUENTA: ' TLMT-CUENTA
+                        MOVE  91        TO RETURN-CODE
+                        PERFORM CERRAR-ARCHIVOS
+                        STOP RUN
+              END-EVALUATE
+           END-IF
+           PERFORM LEE-TLMATH.
+       VALIDA-ENLACE-COMPLEJO-E. EXIT.
+
+       GRABA-CPLXREP SECTION.
+           ADD  1 TO WKS-CON-SIN-ENLACE
+           MOVE TLMT-CUENTA TO WKS-CPLX-CUENTA
+           MOVE TLMT-BIN    TO WKS-CPLX-BIN
+           WRITE REG-CPLXREP FROM WKS-LINEA-CPLXREP
+           IF FS-CPLXREP NOT = 0
+              DISPLAY 'ERROR AL GRABAR CPLXREP, STATUS: ' FS-CPLXREP
+                      ' CUENTA: ' TLMT-CUENTA
+           END-IF.
+       GRABA-CPLXREP-E. EXIT.
+
+      ******************************************************************
+      *              L E C T U R A S   A   M A E S T R O S             *
+      ******************************************************************
+       LEE-TLMATH SECTION.
+           READ TLMATH NEXT RECORD
+             AT END
+                MOVE 1 TO WKS-FIN-TLMATH
+           END-READ.
+       LEE-TLMATH-E. EXIT.
+
+       ESTADISTICAS SECTION.
+           DISPLAY '******************************************'
+           MOVE    WKS-CON-CTAS-COMPLEJAS TO WKS-MASCARA
+           DISPLAY 'CUENTAS DE BIN COMPLEJO ANALIZADAS: ' WKS-MASCARA
+           MOVE    WKS-CON-SIN-ENLACE     TO WKS-MASCARA
+           DISPLAY 'CUENTAS SIN ENLACE VIGENTE EN TLENBL: ' WKS-MASCARA
+           DISPLAY '******************************************'.
+       ESTADISTICAS-E. EXIT.
+
+       CERRAR-ARCHIVOS SECTION.
+           CLOSE TLMATH, TLENBL, CPLXREP.
+       CERRAR-ARCHIVOS-E. EXIT.
